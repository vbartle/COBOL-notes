@@ -0,0 +1,441 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. SLSLOAD1.
+000300*---------------------------------
+000400* Loads and validates the daily
+000500* sales feed (RAW-SALES-FILE)
+000600* before SLSRPT04 ever sees it.
+000700* Every incoming record is
+000800* checked for:
+000900*   - STORE not zero
+001000*   - DIVISION found on the
+001100*     division table
+001200*   - DEPARTMENT found on the
+001300*     department table
+001400*   - CATEGORY found on the
+001500*     category table
+001600*   - AMOUNT not zero
+001700* Records that pass are written
+001800* to SALES-FILE. Records that
+001900* fail are listed on an
+002000* exception report along with
+002100* the reason and are not
+002200* written. A summary line
+002300* gives the counts read,
+002400* loaded and rejected.
+002500*---------------------------------
+002600 ENVIRONMENT DIVISION.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900
+003000     COPY "SLSLRAW.CBL".
+003100
+003200     COPY "SLSALES.CBL".
+003300
+003400     SELECT PRINTER-FILE
+003500         ASSIGN TO PRINTER
+003600         ORGANIZATION IS LINE SEQUENTIAL.
+003700
+003750     COPY "SLSLCODE.CBL".
+003800 DATA DIVISION.
+003900 FILE SECTION.
+004000
+004100     COPY "FDSLRAW.CBL".
+004200
+004300     COPY "FDSALES.CBL".
+004350
+004360     COPY "FDSLCODE.CBL".
+004400
+004500 FD  PRINTER-FILE
+004600     LABEL RECORDS ARE OMITTED.
+004700 01  PRINTER-RECORD              PIC X(80).
+004800
+004900 WORKING-STORAGE SECTION.
+005000
+005050*---------------------------------
+005060* DIVISION/DEPARTMENT/CATEGORY
+005070* tables give headroom for up to
+005080* 99 codes of each type (the
+005081* width of SALES-CODE-NUMBER) so
+005082* SLCDMNT1 can add new codes
+005083* without a recompile here.
+005084* NUMBER-OF-x is the count
+005085* actually loaded from SALES-
+005086* CODE-FILE and doubles as the
+005087* OCCURS DEPENDING ON count, so
+005088* SEARCH only ever looks at
+005089* real rows.
+005090*---------------------------------
+005091 77  MAXIMUM-DIVISIONS         PIC 99 VALUE 99.
+005092 77  NUMBER-OF-DIVISIONS       PIC 99 VALUE ZERO.
+005093 77  MAXIMUM-DEPARTMENTS       PIC 99 VALUE 99.
+005094 77  NUMBER-OF-DEPARTMENTS     PIC 99 VALUE ZERO.
+005095 77  MAXIMUM-CATEGORIES        PIC 99 VALUE 99.
+005096 77  NUMBER-OF-CATEGORIES      PIC 99 VALUE ZERO.
+
+005100 01  DIVISION-TABLE-AREA.
+005200     05  DIVISION-TABLE OCCURS 1 TO 99 TIMES
+005210          DEPENDING ON NUMBER-OF-DIVISIONS
+005300          INDEXED BY DIVISION-INDEX.
+005400         10  DIVISION-NUMBER          PIC 99.
+005500         10  DIVISION-NAME            PIC X(15).
+
+005700 01  DEPARTMENT-TABLE-AREA.
+005800     05  DEPARTMENT-TABLE OCCURS 1 TO 99 TIMES
+005810          DEPENDING ON NUMBER-OF-DEPARTMENTS
+005900          INDEXED BY DEPARTMENT-INDEX.
+006000         10  DEPARTMENT-NUMBER          PIC 99.
+006100         10  DEPARTMENT-NAME            PIC X(15).
+
+006300 01  CATEGORY-TABLE-AREA.
+006400     05  CATEGORY-TABLE OCCURS 1 TO 99 TIMES
+006410          DEPENDING ON NUMBER-OF-CATEGORIES
+006500          INDEXED BY CATEGORY-INDEX.
+006600         10  CATEGORY-NUMBER          PIC 99.
+006700         10  CATEGORY-NAME            PIC X(15).
+
+006900 77  SALES-CODE-FILE-AT-END    PIC X.
+
+011400 77  RAW-FILE-AT-END          PIC X.
+011500 77  RECORD-IS-VALID          PIC X.
+011600 77  REJECT-REASON            PIC X(30).
+011700
+011800 77  RECORDS-READ             PIC 9(6) VALUE ZERO.
+011900 77  RECORDS-LOADED           PIC 9(6) VALUE ZERO.
+012000 77  RECORDS-REJECTED         PIC 9(6) VALUE ZERO.
+012050
+012060*---------------------------------
+012070* Batch/hash-total balancing. The
+012080* operator keys in the record
+012090* count and dollar hash total off
+012100* the paper batch slip that came
+012110* with the feed; the totals
+012120* accumulated while reading
+012130* RAW-SALES-FILE (every record
+012140* read, valid or not) must match
+012150* before the load is considered
+012160* balanced.
+012170*---------------------------------
+012180 77  EXPECTED-BATCH-COUNT     PIC 9(6).
+012190 77  EXPECTED-BATCH-AMOUNT    PIC S9(8)V99.
+012200 77  ACTUAL-BATCH-AMOUNT      PIC S9(8)V99 VALUE ZERO.
+012210 77  BATCH-IS-BALANCED        PIC X.
+012220
+012230 01  REJECT-LINE.
+012300     05  FILLER              PIC X(8)  VALUE "REJECT: ".
+012400     05  PRINT-STORE         PIC Z9.
+012500     05  FILLER              PIC X(1)  VALUE SPACE.
+012600     05  PRINT-DIVISION      PIC Z9.
+012700     05  FILLER              PIC X(1)  VALUE SPACE.
+012800     05  PRINT-DEPARTMENT    PIC Z9.
+012900     05  FILLER              PIC X(1)  VALUE SPACE.
+013000     05  PRINT-CATEGORY      PIC Z9.
+013100     05  FILLER              PIC X(1)  VALUE SPACE.
+013200     05  PRINT-AMOUNT        PIC ZZZ,ZZ9.99-.
+013300     05  FILLER              PIC X(3)  VALUE SPACE.
+013400     05  PRINT-REASON        PIC X(30).
+013500
+013600 01  SUMMARY-LINE.
+013700     05  FILLER              PIC X(20) VALUE SPACE.
+013800     05  FILLER              PIC X(14) VALUE "RECORDS READ: ".
+013900     05  PRINT-RECORDS-READ  PIC ZZZ,ZZ9.
+014000
+014100 01  LOADED-LINE.
+014200     05  FILLER              PIC X(20) VALUE SPACE.
+014300     05  FILLER              PIC X(14) VALUE "RECORDS LOAD: ".
+014400     05  PRINT-RECORDS-LOAD  PIC ZZZ,ZZ9.
+014500
+014600 01  REJECTED-LINE.
+014700     05  FILLER              PIC X(20) VALUE SPACE.
+014800     05  FILLER              PIC X(14) VALUE "RECORDS REJ:  ".
+014900     05  PRINT-RECORDS-REJ   PIC ZZZ,ZZ9.
+014950
+014960 01  BATCH-COUNT-LINE.
+014970     05  FILLER              PIC X(20) VALUE SPACE.
+014980     05  FILLER              PIC X(20)
+014985         VALUE "BATCH COUNT EXPECT: ".
+014990     05  PRINT-EXP-COUNT     PIC ZZZ,ZZ9.
+015000     05  FILLER              PIC X(4)  VALUE SPACE.
+015010     05  FILLER              PIC X(11) VALUE "ACTUAL:    ".
+015020     05  PRINT-ACT-COUNT     PIC ZZZ,ZZ9.
+015030
+015040 01  BATCH-AMOUNT-LINE.
+015050     05  FILLER              PIC X(20) VALUE SPACE.
+015060     05  FILLER              PIC X(20)
+015065         VALUE "BATCH HASH EXPECT:  ".
+015070     05  PRINT-EXP-AMOUNT    PIC ZZ,ZZZ,ZZ9.99-.
+015080     05  FILLER              PIC X(2)  VALUE SPACE.
+015090     05  FILLER              PIC X(8)  VALUE "ACTUAL: ".
+015100     05  PRINT-ACT-AMOUNT    PIC ZZ,ZZZ,ZZ9.99-.
+015110
+015120 01  BATCH-STATUS-LINE.
+015130     05  FILLER              PIC X(20) VALUE SPACE.
+015140     05  PRINT-BATCH-STATUS  PIC X(40).
+015000
+015100 PROCEDURE DIVISION.
+015200 PROGRAM-BEGIN.
+015300     PERFORM OPENING-PROCEDURE.
+015350     PERFORM ENTER-BATCH-CONTROL-TOTALS.
+015400     PERFORM MAIN-PROCESS.
+015500     PERFORM CLOSING-PROCEDURE.
+015600
+015700 PROGRAM-DONE.
+015800     STOP RUN.
+015900
+016000 OPENING-PROCEDURE.
+016100     OPEN INPUT RAW-SALES-FILE.
+016200     OPEN OUTPUT SALES-FILE.
+016300     OPEN OUTPUT PRINTER-FILE.
+016350     OPEN INPUT SALES-CODE-FILE.
+016360     PERFORM LOAD-DIVISION-TABLE.
+016370     PERFORM LOAD-DEPARTMENT-TABLE.
+016380     PERFORM LOAD-CATEGORY-TABLE.
+016390     CLOSE SALES-CODE-FILE.
+
+016395*---------------------------------
+016396* Loads DIVISION-TABLE, DEPARTMENT-
+016397* TABLE and CATEGORY-TABLE from
+016398* SALES-CODE-FILE (see FDSLCODE.CBL).
+016399*---------------------------------
+016380 ENTER-BATCH-CONTROL-TOTALS.
+016382     DISPLAY "ENTER BATCH RECORD COUNT FROM BATCH SLIP".
+016384     ACCEPT EXPECTED-BATCH-COUNT.
+016386     DISPLAY "ENTER BATCH HASH TOTAL AMOUNT FROM BATCH SLIP".
+016388     ACCEPT EXPECTED-BATCH-AMOUNT.
+
+016400 LOAD-DIVISION-TABLE.
+016401     MOVE ZERO TO NUMBER-OF-DIVISIONS.
+016401     SET DIVISION-INDEX TO 1.
+016402     MOVE 1 TO SALES-CODE-TYPE.
+016403     MOVE ZERO TO SALES-CODE-NUMBER.
+016404     START SALES-CODE-FILE KEY NOT < SALES-CODE-KEY
+016405         INVALID KEY
+016406         MOVE "Y" TO SALES-CODE-FILE-AT-END.
+016407     IF SALES-CODE-FILE-AT-END NOT = "Y"
+016408         PERFORM READ-NEXT-DIVISION-RECORD
+016409         PERFORM LOAD-ONE-DIVISION-RECORD
+016410             UNTIL SALES-CODE-FILE-AT-END = "Y" OR
+016411                   NOT CODE-TYPE-DIVISION OR
+016412                   DIVISION-INDEX > MAXIMUM-DIVISIONS.
+
+016420 READ-NEXT-DIVISION-RECORD.
+016421     MOVE "N" TO SALES-CODE-FILE-AT-END.
+016422     READ SALES-CODE-FILE NEXT RECORD
+016423         AT END
+016424         MOVE "Y" TO SALES-CODE-FILE-AT-END.
+
+016430 LOAD-ONE-DIVISION-RECORD.
+016431     ADD 1 TO NUMBER-OF-DIVISIONS.
+016432     MOVE SALES-CODE-NUMBER TO DIVISION-NUMBER(DIVISION-INDEX).
+016433     MOVE SALES-CODE-NAME   TO DIVISION-NAME(DIVISION-INDEX).
+016434     SET DIVISION-INDEX UP BY 1.
+016435     PERFORM READ-NEXT-DIVISION-RECORD.
+
+016440 LOAD-DEPARTMENT-TABLE.
+016441     MOVE ZERO TO NUMBER-OF-DEPARTMENTS.
+016441     SET DEPARTMENT-INDEX TO 1.
+016442     MOVE 2 TO SALES-CODE-TYPE.
+016443     MOVE ZERO TO SALES-CODE-NUMBER.
+016444     START SALES-CODE-FILE KEY NOT < SALES-CODE-KEY
+016445         INVALID KEY
+016446         MOVE "Y" TO SALES-CODE-FILE-AT-END.
+016447     IF SALES-CODE-FILE-AT-END NOT = "Y"
+016448         PERFORM READ-NEXT-DEPARTMENT-RECORD
+016449         PERFORM LOAD-ONE-DEPARTMENT-RECORD
+016450             UNTIL SALES-CODE-FILE-AT-END = "Y" OR
+016451                   NOT CODE-TYPE-DEPARTMENT OR
+016452                   DEPARTMENT-INDEX > MAXIMUM-DEPARTMENTS.
+
+016460 READ-NEXT-DEPARTMENT-RECORD.
+016461     MOVE "N" TO SALES-CODE-FILE-AT-END.
+016462     READ SALES-CODE-FILE NEXT RECORD
+016463         AT END
+016464         MOVE "Y" TO SALES-CODE-FILE-AT-END.
+
+016470 LOAD-ONE-DEPARTMENT-RECORD.
+016471     ADD 1 TO NUMBER-OF-DEPARTMENTS.
+016471     MOVE SALES-CODE-NUMBER TO
+           DEPARTMENT-NUMBER(DEPARTMENT-INDEX).
+016472     MOVE SALES-CODE-NAME   TO DEPARTMENT-NAME(DEPARTMENT-INDEX).
+016473     SET DEPARTMENT-INDEX UP BY 1.
+016474     PERFORM READ-NEXT-DEPARTMENT-RECORD.
+
+016480 LOAD-CATEGORY-TABLE.
+016481     MOVE ZERO TO NUMBER-OF-CATEGORIES.
+016481     SET CATEGORY-INDEX TO 1.
+016482     MOVE 3 TO SALES-CODE-TYPE.
+016483     MOVE ZERO TO SALES-CODE-NUMBER.
+016484     START SALES-CODE-FILE KEY NOT < SALES-CODE-KEY
+016485         INVALID KEY
+016486         MOVE "Y" TO SALES-CODE-FILE-AT-END.
+016487     IF SALES-CODE-FILE-AT-END NOT = "Y"
+016488         PERFORM READ-NEXT-CATEGORY-RECORD
+016489         PERFORM LOAD-ONE-CATEGORY-RECORD
+016490             UNTIL SALES-CODE-FILE-AT-END = "Y" OR
+016491                   NOT CODE-TYPE-CATEGORY OR
+016492                   CATEGORY-INDEX > MAXIMUM-CATEGORIES.
+
+016500 READ-NEXT-CATEGORY-RECORD.
+016501     MOVE "N" TO SALES-CODE-FILE-AT-END.
+016502     READ SALES-CODE-FILE NEXT RECORD
+016503         AT END
+016504         MOVE "Y" TO SALES-CODE-FILE-AT-END.
+
+016510 LOAD-ONE-CATEGORY-RECORD.
+016511     ADD 1 TO NUMBER-OF-CATEGORIES.
+016512     MOVE SALES-CODE-NUMBER TO CATEGORY-NUMBER(CATEGORY-INDEX).
+016513     MOVE SALES-CODE-NAME   TO CATEGORY-NAME(CATEGORY-INDEX).
+016514     SET CATEGORY-INDEX UP BY 1.
+016515     PERFORM READ-NEXT-CATEGORY-RECORD.
+
+016400
+016500 CLOSING-PROCEDURE.
+016600     CLOSE RAW-SALES-FILE.
+016700     CLOSE SALES-FILE.
+016800     PERFORM PRINT-SUMMARY.
+016900     CLOSE PRINTER-FILE.
+017000
+017100 MAIN-PROCESS.
+017200     PERFORM READ-FIRST-RAW-RECORD.
+017300     PERFORM PROCESS-ONE-RAW-RECORD
+017400         UNTIL RAW-FILE-AT-END = "Y".
+017500
+017600 PROCESS-ONE-RAW-RECORD.
+017700     ADD 1 TO RECORDS-READ.
+017750     ADD RAW-SALES-AMOUNT TO ACTUAL-BATCH-AMOUNT.
+017800     PERFORM VALIDATE-RAW-RECORD.
+017900     IF RECORD-IS-VALID = "Y"
+018000         PERFORM LOAD-ONE-RECORD
+018100     ELSE
+018200         PERFORM REJECT-ONE-RECORD.
+018300
+018400     PERFORM READ-NEXT-RAW-RECORD.
+018500
+018600 LOAD-ONE-RECORD.
+018700     MOVE RAW-SALES-STORE      TO SALES-STORE.
+018800     MOVE RAW-SALES-DIVISION   TO SALES-DIVISION.
+018900     MOVE RAW-SALES-DEPARTMENT TO SALES-DEPARTMENT.
+019000     MOVE RAW-SALES-CATEGORY   TO SALES-CATEGORY.
+019100     MOVE RAW-SALES-AMOUNT     TO SALES-AMOUNT.
+019200     WRITE SALES-RECORD.
+019300     ADD 1 TO RECORDS-LOADED.
+019400
+019500 REJECT-ONE-RECORD.
+019600     MOVE RAW-SALES-STORE      TO PRINT-STORE.
+019700     MOVE RAW-SALES-DIVISION   TO PRINT-DIVISION.
+019800     MOVE RAW-SALES-DEPARTMENT TO PRINT-DEPARTMENT.
+019900     MOVE RAW-SALES-CATEGORY   TO PRINT-CATEGORY.
+020000     MOVE RAW-SALES-AMOUNT     TO PRINT-AMOUNT.
+020100     MOVE REJECT-REASON        TO PRINT-REASON.
+020200     MOVE REJECT-LINE TO PRINTER-RECORD.
+020300     WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+020400     ADD 1 TO RECORDS-REJECTED.
+020500
+020600*---------------------------------
+020700* Validation.
+020800*---------------------------------
+020900 VALIDATE-RAW-RECORD.
+021000     MOVE "Y" TO RECORD-IS-VALID.
+021100     MOVE SPACE TO REJECT-REASON.
+021200
+021300     IF RAW-SALES-STORE = ZEROES
+021400         MOVE "N" TO RECORD-IS-VALID
+021500         MOVE "INVALID STORE" TO REJECT-REASON
+021600     ELSE
+021700     IF RAW-SALES-AMOUNT = ZEROES
+021800         MOVE "N" TO RECORD-IS-VALID
+021900         MOVE "ZERO AMOUNT" TO REJECT-REASON
+022000     ELSE
+022100         PERFORM VALIDATE-DIVISION
+022200         IF RECORD-IS-VALID = "Y"
+022300             PERFORM VALIDATE-DEPARTMENT
+022400         IF RECORD-IS-VALID = "Y"
+022500             PERFORM VALIDATE-CATEGORY.
+022600
+022700 VALIDATE-DIVISION.
+022800     SET DIVISION-INDEX TO 1.
+022900     SEARCH DIVISION-TABLE
+023000         AT END
+023100           MOVE "N" TO RECORD-IS-VALID
+023200           MOVE "UNKNOWN DIVISION" TO REJECT-REASON
+023300         WHEN
+023400           DIVISION-NUMBER(DIVISION-INDEX) =
+023500              RAW-SALES-DIVISION
+023600              CONTINUE.
+023700
+023800 VALIDATE-DEPARTMENT.
+023900     SET DEPARTMENT-INDEX TO 1.
+024000     SEARCH DEPARTMENT-TABLE
+024100         AT END
+024200           MOVE "N" TO RECORD-IS-VALID
+024300           MOVE "UNKNOWN DEPARTMENT" TO REJECT-REASON
+024400         WHEN
+024500           DEPARTMENT-NUMBER(DEPARTMENT-INDEX) =
+024600              RAW-SALES-DEPARTMENT
+024700              CONTINUE.
+024800
+024900 VALIDATE-CATEGORY.
+025000     SET CATEGORY-INDEX TO 1.
+025100     SEARCH CATEGORY-TABLE
+025200         AT END
+025300           MOVE "N" TO RECORD-IS-VALID
+025400           MOVE "UNKNOWN CATEGORY" TO REJECT-REASON
+025500         WHEN
+025600           CATEGORY-NUMBER(CATEGORY-INDEX) =
+025700              RAW-SALES-CATEGORY
+025800              CONTINUE.
+025900
+026000*---------------------------------
+026100* Summary and file I-O.
+026200*---------------------------------
+026300 PRINT-SUMMARY.
+026400     MOVE SPACE TO PRINTER-RECORD.
+026500     WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+026600     MOVE RECORDS-READ TO PRINT-RECORDS-READ.
+026700     MOVE SUMMARY-LINE TO PRINTER-RECORD.
+026800     WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+026900     MOVE RECORDS-LOADED TO PRINT-RECORDS-LOAD.
+027000     MOVE LOADED-LINE TO PRINTER-RECORD.
+027100     WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+027200     MOVE RECORDS-REJECTED TO PRINT-RECORDS-REJ.
+027300     MOVE REJECTED-LINE TO PRINTER-RECORD.
+027400     WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+027450     PERFORM PRINT-BATCH-BALANCE.
+027500
+
+027510*---------------------------------
+027520* Batch/hash-total balancing.
+027530*---------------------------------
+027540 PRINT-BATCH-BALANCE.
+027550     MOVE "Y" TO BATCH-IS-BALANCED.
+027560     IF RECORDS-READ NOT = EXPECTED-BATCH-COUNT
+027570         MOVE "N" TO BATCH-IS-BALANCED.
+027580     IF ACTUAL-BATCH-AMOUNT NOT = EXPECTED-BATCH-AMOUNT
+027590         MOVE "N" TO BATCH-IS-BALANCED.
+
+027600     MOVE SPACE TO PRINTER-RECORD.
+027610     WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+
+027620     MOVE EXPECTED-BATCH-COUNT TO PRINT-EXP-COUNT.
+027630     MOVE RECORDS-READ         TO PRINT-ACT-COUNT.
+027640     MOVE BATCH-COUNT-LINE TO PRINTER-RECORD.
+027650     WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+
+027660     MOVE EXPECTED-BATCH-AMOUNT TO PRINT-EXP-AMOUNT.
+027670     MOVE ACTUAL-BATCH-AMOUNT   TO PRINT-ACT-AMOUNT.
+027680     MOVE BATCH-AMOUNT-LINE TO PRINTER-RECORD.
+027690     WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+
+027700     IF BATCH-IS-BALANCED = "Y"
+027710         MOVE "BATCH IS IN BALANCE" TO PRINT-BATCH-STATUS
+027720     ELSE
+027730         MOVE "*** BATCH OUT OF BALANCE ***"
+027740             TO PRINT-BATCH-STATUS.
+027750     MOVE BATCH-STATUS-LINE TO PRINTER-RECORD.
+027760     WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+027600 READ-FIRST-RAW-RECORD.
+027700     MOVE "N" TO RAW-FILE-AT-END.
+027800     PERFORM READ-NEXT-RAW-RECORD.
+027900
+028000 READ-NEXT-RAW-RECORD.
+028100     READ RAW-SALES-FILE NEXT RECORD
+028200         AT END MOVE "Y" TO RAW-FILE-AT-END.
