@@ -3,10 +3,33 @@
 000300* Primary Key - BILL-NUMBER
 000400* BILL-DATE, BILL-DUE and BILL-PAID
 000500*   are all dates in CCYYMMDD format.
-000600*---------------------------------
+000550* BILL-PAID is ZEROES until the
+000560*   bill has been turned into a
+000570*   voucher and paid.
+000580* BILL-VOUCHER is ZERO until
+000590*   BILLMNT01 generates a
+000600*   VOUCHER-FILE record for this
+000610*   bill, in which case it holds
+000620*   that voucher's VOUCHER-
+000630*   NUMBER. Used by VNDRCN01 to
+000640*   reconcile BILL-FILE against
+000650*   VOUCHER-FILE.
+000652* BILL-LATE-FEE-PERCENT is the
+000653*   finance-charge rate, per 30
+000654*   days overdue, that BILLFEE1
+000655*   uses to compute BILL-LATE-
+000656*   FEE-AMOUNT for unpaid, past-
+000657*   due bills. Zero means no late
+000658*   fee applies to this bill.
+000659* BILL-LATE-FEE-DATE is the date
+000660*   BILLFEE1 last calculated
+000661*   BILL-LATE-FEE-AMOUNT; it is
+000662*   ZEROES until the bill has
+000663*   gone overdue at least once.
+000665*---------------------------------
 000700 FD  BILL-FILE
 000800     LABEL RECORDS ARE STANDARD.
-000900 01  CHECK-RECORD.
+000900 01  BILL-RECORD.
 001000     05  BILL-NUMBER              PIC 9(6).
 001100     05  BILL-DATE                PIC 9(8).
 001200     05  BILL-DUE                 PIC 9(8).
@@ -15,4 +38,8 @@
 001500     05  BILL-VENDOR              PIC 9(5).
 001600     05  BILL-NOTES               PIC X(30).
 001700     05  BILL-PAID                PIC 9(8).
-001800
+001800     05  BILL-VOUCHER             PIC 9(7).
+001810     05  BILL-LATE-FEE-PERCENT    PIC 99V99.
+001820     05  BILL-LATE-FEE-AMOUNT     PIC S9(6)V99.
+001830     05  BILL-LATE-FEE-DATE       PIC 9(8).
+001900
