@@ -0,0 +1,411 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. BILLMNT01.
+000300*---------------------------------
+000400* Bill maintenance and payment.
+000500* ADD-MODE lets the operator
+000600* enter new BILL-FILE records,
+000700* one bill number at a time from
+000800* CONTROL-LAST-BILL, with the
+000900* vendor validated against
+001000* VENDOR-FILE.
+001100* PAY-MODE turns an existing,
+001200* not-yet-vouchered bill into a
+001300* new VOUCHER-FILE record, the
+001400* same way VCHNEW01 builds one,
+001500* sets its approval levels via
+001600* PLVCHAPR.CBL, and stores the
+001700* new VOUCHER-NUMBER back into
+001800* the bill's BILL-VOUCHER field.
+001900*---------------------------------
+002000 ENVIRONMENT DIVISION.
+002100 INPUT-OUTPUT SECTION.
+002200 FILE-CONTROL.
+002300
+002400     COPY "SLBILL01.CBL".
+002500
+002600     COPY "SLVOUCH.CBL".
+002700
+002800     COPY "SLVND02.CBL".
+002900
+003000     COPY "SLCONTRL.CBL".
+003100
+003200 DATA DIVISION.
+003300 FILE SECTION.
+003400
+003500     COPY "FDBILL01.CBL".
+003600
+003700     COPY "FDVOUCH.CBL".
+003800
+003900     COPY "FDVND04.CBL".
+004000
+004100     COPY "FDCONTRL.CBL".
+004200
+004300 WORKING-STORAGE SECTION.
+004400
+004500 77  BILL-RECORD-FOUND            PIC X.
+004600 77  VOUCHER-RECORD-FOUND         PIC X.
+004700 77  VENDOR-RECORD-FOUND          PIC X.
+004800 77  CONTROL-RECORD-FOUND         PIC X.
+004900 77  OK-TO-PROCESS                PIC X.
+005000 77  MODE-CHOICE                  PIC X.
+005100 77  BILL-NUMBER-FIELD            PIC Z(6).
+005200 77  VOUCHER-NUMBER-FIELD         PIC Z(7).
+005300 77  AN-AMOUNT-FIELD              PIC ZZZ,ZZ9.99-.
+005400 77  PROCESS-MESSAGE              PIC X(79) VALUE SPACE.
+005500
+005600     COPY "WSDATE01.CBL".
+005700
+005800     COPY "WSCASE01.CBL".
+005850
+005860     COPY "WSOPID01.CBL".
+005900
+006000 PROCEDURE DIVISION.
+006100 PROGRAM-BEGIN.
+006200     PERFORM OPENING-PROCEDURE.
+006250     PERFORM GET-OPERATOR-ID.
+006300     PERFORM MAIN-PROCESS.
+006400     PERFORM CLOSING-PROCEDURE.
+006500
+006600 PROGRAM-DONE.
+006700     STOP RUN.
+006800
+006900 OPENING-PROCEDURE.
+007000     OPEN I-O BILL-FILE.
+007100     OPEN I-O VOUCHER-FILE.
+007200     OPEN INPUT VENDOR-FILE.
+007300     OPEN I-O CONTROL-FILE.
+007400
+007500 CLOSING-PROCEDURE.
+007600     CLOSE BILL-FILE.
+007700     CLOSE VOUCHER-FILE.
+007800     CLOSE VENDOR-FILE.
+007900     CLOSE CONTROL-FILE.
+008000
+008100 MAIN-PROCESS.
+008200     PERFORM ENTER-MODE-CHOICE.
+008300     PERFORM ADD-MODE
+008400         UNTIL MODE-CHOICE NOT = "A".
+008500     PERFORM PAY-MODE
+008600         UNTIL MODE-CHOICE NOT = "P".
+008700
+008800 ENTER-MODE-CHOICE.
+008900     DISPLAY "ADD A BILL, PAY A BILL, OR QUIT (A/P/Q)?".
+009000     ACCEPT MODE-CHOICE.
+009100     INSPECT MODE-CHOICE
+009200      CONVERTING LOWER-ALPHA TO UPPER-ALPHA.
+009300     IF MODE-CHOICE NOT = "A" AND NOT = "P" AND NOT = "Q"
+009400         DISPLAY "YOU MUST ENTER A, P, OR Q"
+009500         PERFORM ENTER-MODE-CHOICE.
+009600
+009700*---------------------------------
+009800* ADD
+009900*---------------------------------
+010000 ADD-MODE.
+010100     PERFORM GET-NEW-BILL-NUMBER.
+010200     PERFORM ADD-RECORDS
+010300        UNTIL BILL-NUMBER = ZEROES.
+010400     PERFORM ENTER-MODE-CHOICE.
+010500
+010600 GET-NEW-BILL-NUMBER.
+010700     PERFORM INIT-BILL-RECORD.
+010800     PERFORM ASK-ADD-ANOTHER.
+010900     IF OK-TO-PROCESS = "Y"
+011000         PERFORM RETRIEVE-NEXT-BILL-NUMBER
+011100     ELSE
+011200         MOVE ZEROES TO BILL-NUMBER.
+011300
+011400 ASK-ADD-ANOTHER.
+011500     MOVE "ADD A BILL (Y/N)?" TO PROCESS-MESSAGE.
+011600     PERFORM ASK-OK-TO-PROCESS.
+011700
+011800 RETRIEVE-NEXT-BILL-NUMBER.
+011900     PERFORM READ-CONTROL-RECORD.
+012000     ADD 1 TO CONTROL-LAST-BILL.
+012100     MOVE CONTROL-LAST-BILL TO BILL-NUMBER.
+012200     PERFORM REWRITE-CONTROL-RECORD.
+012300
+012400 ADD-RECORDS.
+012500     PERFORM ENTER-BILL-FIELDS.
+012600     PERFORM ASK-WRITE-THE-BILL.
+012700     IF OK-TO-PROCESS = "Y"
+012800         PERFORM WRITE-BILL-RECORD
+012900         PERFORM DISPLAY-NEW-BILL-NUMBER
+013000     ELSE
+013100         PERFORM UNDO-BILL-NUMBER.
+013200
+013300     PERFORM GET-NEW-BILL-NUMBER.
+013400
+013500 ENTER-BILL-FIELDS.
+013600     PERFORM ENTER-BILL-VENDOR.
+013700     PERFORM ENTER-BILL-INVOICE.
+013800     PERFORM ENTER-BILL-AMOUNT.
+013900     PERFORM ENTER-BILL-DATE.
+014000     PERFORM ENTER-BILL-DUE.
+014050     PERFORM ENTER-BILL-NOTES.
+014060     PERFORM ENTER-BILL-LATE-FEE-PERCENT.
+014200
+014300*---------------------------------
+014400* Undoes RETRIEVE-NEXT-BILL-
+014500* NUMBER's reservation of the
+014600* control file's next bill
+014700* number when the operator backs
+014800* out of a bill instead of
+014900* writing it, so the number can
+015000* still be reused the next time
+015100* GET-NEW-BILL-NUMBER runs.
+015200*---------------------------------
+015300 UNDO-BILL-NUMBER.
+015400     PERFORM READ-CONTROL-RECORD.
+015500     SUBTRACT 1 FROM CONTROL-LAST-BILL.
+015600     PERFORM REWRITE-CONTROL-RECORD.
+015700
+015800 ASK-WRITE-THE-BILL.
+015900     MOVE "WRITE THIS BILL (Y/N)?" TO PROCESS-MESSAGE.
+016000     PERFORM ASK-OK-TO-PROCESS.
+016100
+016200 DISPLAY-NEW-BILL-NUMBER.
+016300     MOVE BILL-NUMBER TO BILL-NUMBER-FIELD.
+016400     DISPLAY "BILL " BILL-NUMBER-FIELD " ADDED".
+016500
+016600*---------------------------------
+016700* Bill field entry routines.
+016800*---------------------------------
+016900 ENTER-BILL-VENDOR.
+017000     PERFORM ACCEPT-BILL-VENDOR.
+017100     PERFORM RE-ACCEPT-BILL-VENDOR
+017200         UNTIL VENDOR-RECORD-FOUND = "Y".
+017300
+017400 ACCEPT-BILL-VENDOR.
+017500     DISPLAY "ENTER VENDOR NUMBER".
+017600     ACCEPT BILL-VENDOR.
+017700     PERFORM BILL-VENDOR-ON-FILE.
+017800     IF VENDOR-RECORD-FOUND = "Y"
+017900         DISPLAY "   VENDOR: " VENDOR-NAME.
+018000
+018100 RE-ACCEPT-BILL-VENDOR.
+018200     DISPLAY "VENDOR NOT FOUND".
+018300     PERFORM ACCEPT-BILL-VENDOR.
+018400
+018500 ENTER-BILL-INVOICE.
+018600     DISPLAY "ENTER INVOICE NUMBER".
+018700     ACCEPT BILL-INVOICE.
+018800     INSPECT BILL-INVOICE
+018900      CONVERTING LOWER-ALPHA TO UPPER-ALPHA.
+019000
+019100 ENTER-BILL-AMOUNT.
+019200     PERFORM ACCEPT-BILL-AMOUNT.
+019300     PERFORM RE-ACCEPT-BILL-AMOUNT
+019400         UNTIL BILL-AMOUNT NOT = ZEROES.
+019500
+019600 ACCEPT-BILL-AMOUNT.
+019700     DISPLAY "ENTER AMOUNT".
+019800     ACCEPT AN-AMOUNT-FIELD.
+019900     MOVE AN-AMOUNT-FIELD TO BILL-AMOUNT.
+020000
+020100 RE-ACCEPT-BILL-AMOUNT.
+020200     DISPLAY "A NON-ZERO AMOUNT IS REQUIRED".
+020300     PERFORM ACCEPT-BILL-AMOUNT.
+020400
+020500 ENTER-BILL-DATE.
+020600     MOVE "Y" TO ZERO-DATE-IS-OK.
+020700     MOVE "ENTER BILL DATE(MM/DD/CCYY)?"
+020800            TO DATE-PROMPT.
+020900     MOVE "A VALID BILL DATE IS REQUIRED"
+021000            TO DATE-ERROR-MESSAGE.
+021100     PERFORM GET-A-DATE.
+021200     MOVE DATE-CCYYMMDD TO BILL-DATE.
+021300
+021400 ENTER-BILL-DUE.
+021500     MOVE "Y" TO ZERO-DATE-IS-OK.
+021600     MOVE "ENTER DUE DATE(MM/DD/CCYY)?"
+021700            TO DATE-PROMPT.
+021800     MOVE "A VALID DUE DATE IS REQUIRED"
+021900            TO DATE-ERROR-MESSAGE.
+022000     PERFORM GET-A-DATE.
+022100     MOVE DATE-CCYYMMDD TO BILL-DUE.
+022200
+022300 ENTER-BILL-NOTES.
+022400     DISPLAY "ENTER NOTES".
+022500     ACCEPT BILL-NOTES.
+022550
+022560*---------------------------------
+022570* Late-fee terms - 0 means this
+022580*   bill never accrues a late fee.
+022590* A non-zero percent is the
+022600*   finance charge BILLFEE1
+022610*   applies per 30 days the bill
+022620*   is overdue, same idiom as
+022630*   VCHNEW01's ENTER-VOUCHER-
+022640*   DISCOUNT-TERMS.
+022650*---------------------------------
+022660 ENTER-BILL-LATE-FEE-PERCENT.
+022670     DISPLAY "ENTER LATE FEE PERCENT PER 30 DAYS OVERDUE".
+022680     DISPLAY "(0 FOR NO LATE FEE)".
+022690     ACCEPT BILL-LATE-FEE-PERCENT.
+022700     MOVE ZEROES TO BILL-LATE-FEE-AMOUNT
+022710                    BILL-LATE-FEE-DATE.
+022720
+022700*---------------------------------
+022800* PAY
+022900* Turns an existing, unpaid,
+023000* not-yet-vouchered bill into a
+023100* new voucher.
+023200*---------------------------------
+023300 PAY-MODE.
+023400     PERFORM GET-EXISTING-BILL.
+023500     PERFORM PAY-RECORDS
+023600         UNTIL BILL-NUMBER = ZEROES.
+023700     PERFORM ENTER-MODE-CHOICE.
+023800
+023900 GET-EXISTING-BILL.
+024000     PERFORM ACCEPT-EXISTING-BILL.
+024100     PERFORM RE-ACCEPT-EXISTING-BILL
+024200         UNTIL BILL-RECORD-FOUND = "Y" OR
+024300               BILL-NUMBER = ZEROES.
+024400
+024500 ACCEPT-EXISTING-BILL.
+024600     MOVE ZEROES TO BILL-NUMBER.
+024700     DISPLAY "ENTER BILL NUMBER TO PAY (0 TO EXIT)".
+024800     ACCEPT BILL-NUMBER.
+024900     IF BILL-NUMBER NOT = ZEROES
+025000         PERFORM READ-BILL-RECORD.
+025100
+025200 RE-ACCEPT-EXISTING-BILL.
+025300     DISPLAY "RECORD NOT FOUND".
+025400     PERFORM ACCEPT-EXISTING-BILL.
+025500
+025600 PAY-RECORDS.
+025700     IF BILL-VOUCHER NOT = ZERO
+025800         DISPLAY "THIS BILL HAS ALREADY BEEN VOUCHERED"
+025900     ELSE
+026000         PERFORM GENERATE-VOUCHER-FOR-BILL.
+026100
+026200     PERFORM GET-EXISTING-BILL.
+026300
+026400 GENERATE-VOUCHER-FOR-BILL.
+026500     MOVE "GENERATE A VOUCHER FOR THIS BILL (Y/N)?"
+026600         TO PROCESS-MESSAGE.
+026700     PERFORM ASK-OK-TO-PROCESS.
+026800     IF OK-TO-PROCESS = "Y"
+026900         PERFORM BUILD-NEW-VOUCHER
+027000         PERFORM WRITE-VOUCHER-RECORD
+027100         MOVE VOUCHER-NUMBER TO BILL-VOUCHER
+027200         PERFORM REWRITE-BILL-RECORD
+027300         PERFORM DISPLAY-NEW-VOUCHER-NUMBER.
+027400
+027500 BUILD-NEW-VOUCHER.
+027600     PERFORM READ-CONTROL-RECORD.
+027700     ADD 1 TO CONTROL-LAST-VOUCHER.
+027800     MOVE CONTROL-LAST-VOUCHER TO VOUCHER-NUMBER.
+027900     PERFORM REWRITE-CONTROL-RECORD.
+028000     MOVE SPACE TO VOUCHER-DEDUCTIBLE
+028050                   VOUCHER-GL-ACCOUNT
+028100                   VOUCHER-SELECTED.
+028200     MOVE ZEROES TO VOUCHER-PAID-AMOUNT
+028300                    VOUCHER-PAID-DATE
+028400                    VOUCHER-SPLIT-FROM
+028450                    VOUCHER-DISCOUNT-PERCENT
+028460                    VOUCHER-DISCOUNT-DATE
+028470                    VOUCHER-DISCOUNT-AMOUNT
+028500                    VOUCHER-CHECK-NO.
+028600     MOVE BILL-VENDOR    TO VOUCHER-VENDOR.
+028700     MOVE BILL-INVOICE   TO VOUCHER-INVOICE.
+028800     MOVE BILL-NOTES     TO VOUCHER-FOR.
+028900     MOVE BILL-AMOUNT    TO VOUCHER-AMOUNT.
+029000     MOVE BILL-DATE      TO VOUCHER-DATE.
+029100     MOVE BILL-DUE       TO VOUCHER-DUE.
+029200     PERFORM SET-APPROVAL-LEVELS-REQUIRED.
+029300
+029400 DISPLAY-NEW-VOUCHER-NUMBER.
+029500     MOVE VOUCHER-NUMBER TO VOUCHER-NUMBER-FIELD.
+029600     DISPLAY "VOUCHER " VOUCHER-NUMBER-FIELD " CREATED".
+029700
+029800*---------------------------------
+029900* Confirmation-loop idiom shared
+030000* by every yes/no prompt in this
+030100* program.
+030200*---------------------------------
+030300 ASK-OK-TO-PROCESS.
+030400     PERFORM ACCEPT-OK-TO-PROCESS.
+030500     PERFORM RE-ACCEPT-OK-TO-PROCESS
+030600        UNTIL OK-TO-PROCESS = "Y" OR "N".
+030700
+030800 ACCEPT-OK-TO-PROCESS.
+030900     DISPLAY PROCESS-MESSAGE.
+031000     ACCEPT OK-TO-PROCESS.
+031100     INSPECT OK-TO-PROCESS
+031200      CONVERTING LOWER-ALPHA TO UPPER-ALPHA.
+031300
+031400 RE-ACCEPT-OK-TO-PROCESS.
+031500     DISPLAY "YOU MUST ENTER YES OR NO".
+031600     PERFORM ACCEPT-OK-TO-PROCESS.
+031700
+031800*---------------------------------
+031900* File activity routines.
+032000*---------------------------------
+032100 INIT-BILL-RECORD.
+032200     MOVE SPACE TO BILL-INVOICE
+032300                   BILL-NOTES.
+032400     MOVE ZEROES TO BILL-NUMBER
+032500                    BILL-VENDOR
+032600                    BILL-AMOUNT
+032700                    BILL-DATE
+032800                    BILL-DUE
+032900                    BILL-PAID
+032950                    BILL-VOUCHER
+032960                    BILL-LATE-FEE-PERCENT
+032970                    BILL-LATE-FEE-AMOUNT
+032980                    BILL-LATE-FEE-DATE.
+033100
+033200 READ-BILL-RECORD.
+033300     MOVE "Y" TO BILL-RECORD-FOUND.
+033400     READ BILL-FILE RECORD
+033500       INVALID KEY
+033600          MOVE "N" TO BILL-RECORD-FOUND.
+033700
+033800 WRITE-BILL-RECORD.
+033900     WRITE BILL-RECORD
+034000         INVALID KEY
+034100         DISPLAY "RECORD ALREADY ON FILE".
+034200
+034300 REWRITE-BILL-RECORD.
+034400     REWRITE BILL-RECORD
+034500         INVALID KEY
+034600         DISPLAY "ERROR REWRITING BILL RECORD".
+034700
+034800 WRITE-VOUCHER-RECORD.
+034900     WRITE VOUCHER-RECORD
+035000         INVALID KEY
+035100         DISPLAY "RECORD ALREADY ON FILE".
+035200
+035300 BILL-VENDOR-ON-FILE.
+035400     MOVE BILL-VENDOR TO VENDOR-NUMBER.
+035500     PERFORM READ-VENDOR-RECORD.
+035600
+035700 READ-VENDOR-RECORD.
+035800     MOVE "Y" TO VENDOR-RECORD-FOUND.
+035900     READ VENDOR-FILE RECORD
+036000       INVALID KEY
+036100          MOVE "N" TO VENDOR-RECORD-FOUND.
+036200
+036300 READ-CONTROL-RECORD.
+036400     MOVE 1 TO CONTROL-KEY.
+036500     MOVE "Y" TO CONTROL-RECORD-FOUND.
+036600     READ CONTROL-FILE RECORD
+036700         INVALID KEY
+036800          MOVE "N" TO CONTROL-RECORD-FOUND
+036900          DISPLAY "CONTROL FILE IS INVALID".
+037000
+037100 REWRITE-CONTROL-RECORD.
+037200     REWRITE CONTROL-RECORD
+037300         INVALID KEY
+037400         DISPLAY "ERROR REWRITING CONTROL RECORD".
+037500
+037600*---------------------------------
+037700* General utility routines
+037800*---------------------------------
+037900     COPY "PLDATE01.CBL".
+038000
+038100     COPY "PLVCHAPR.CBL".
+038200
+038300     COPY "PLOPID01.CBL".
