@@ -15,6 +15,30 @@
 001500*   number for VENDOR-CONTACT
 001600* All fields should be entered in
 001700*   UPPER case.
+001750* VENDOR-1099-FLAG is "Y" for
+001760*   vendors that get a 1099 at
+001770*   year end (independent
+001780*   contractors, etc.) and is
+001790*   used by VND1099R.
+001795* VENDOR-INACTIVE-FLAG is "Y"
+001796*   for a vendor that has been
+001797*   flagged dormant/inactive and
+001798*   is used by VNDDRM01.
+001799* VENDOR-CURRENCY-CODE is the
+001799* ISO currency this vendor is
+001799* paid in (USD, CAD, EUR, etc).
+001799* VENDOR-TAX-ID is the SSN or EIN
+001799* from the vendor's W-9, entered
+001799* as digits only (no dashes). It
+001799* is required for any vendor with
+001799* VENDOR-1099-FLAG = "Y" and is
+001799* checked by VNDW901.
+001799* VENDOR-TYPE is a code looked up
+001799* against VENDOR-TYPE-FILE (see
+001799* FDVTYP1.CBL) the same way
+001799* VENDOR-STATE is looked up
+001799* against STATE-FILE - blank
+001799* means no type has been set.
 001800*---------------------------------
 001900 FD  VENDOR-FILE
 002000     LABEL RECORDS ARE STANDARD.
@@ -28,5 +52,10 @@
 002800     05  VENDOR-ZIP               PIC X(10).
 002900     05  VENDOR-CONTACT           PIC X(30).
 003000     05  VENDOR-PHONE             PIC X(15).
+003050     05  VENDOR-1099-FLAG         PIC X.
+003060     05  VENDOR-INACTIVE-FLAG     PIC X.
+003070     05  VENDOR-CURRENCY-CODE     PIC X(3).
+003080     05  VENDOR-TAX-ID            PIC X(9).
+003085     05  VENDOR-TYPE              PIC X(2).
 003100
 003200
