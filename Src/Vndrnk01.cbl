@@ -0,0 +1,298 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. VNDRNK01.
+000300*---------------------------------
+000400* Vendor spend ranking report.
+000500* Operator enters a from-date and
+000600* a to-date. Every VOUCHER-FILE
+000700* record paid in that range is
+000800* totaled by vendor (first SORT,
+000900* control break by vendor - the
+001000* same idiom VND1099R uses), then
+001100* those vendor totals are SORTed
+001200* a second time, descending by
+001300* total paid, and listed with a
+001400* running rank number.
+001500*---------------------------------
+001600 ENVIRONMENT DIVISION.
+001700 INPUT-OUTPUT SECTION.
+001800 FILE-CONTROL.
+001900
+002000     COPY "SLVOUCH.CBL".
+002100
+002200     COPY "SLVND02.CBL".
+002300
+002400     SELECT WORK-FILE
+002500         ASSIGN TO "WORK"
+002600         ORGANIZATION IS SEQUENTIAL.
+002700
+002800     SELECT SORT-FILE
+002900         ASSIGN TO "SORT".
+003000
+003100     SELECT RANKED-FILE
+003200         ASSIGN TO "RANKED"
+003300         ORGANIZATION IS SEQUENTIAL.
+003400
+003500     SELECT RANK-SORT-FILE
+003600         ASSIGN TO "RSORT".
+003700
+003800     SELECT PRINTER-FILE
+003900         ASSIGN TO PRINTER
+004000         ORGANIZATION IS LINE SEQUENTIAL.
+004100
+004200 DATA DIVISION.
+004300 FILE SECTION.
+004400
+004500     COPY "FDVOUCH.CBL".
+004600
+004700     COPY "FDVND04.CBL".
+004800
+004900 SD  SORT-FILE.
+005000 01  SORT-RECORD.
+005100     05  SORT-VOUCHER-VENDOR      PIC 9(5).
+005200     05  SORT-VOUCHER-PAID-AMOUNT PIC S9(6)V99.
+005300
+005400 FD  WORK-FILE
+005500     LABEL RECORDS ARE STANDARD.
+005600 01  WORK-RECORD.
+005700     05  WORK-VOUCHER-VENDOR      PIC 9(5).
+005800     05  WORK-VOUCHER-PAID-AMOUNT PIC S9(6)V99.
+005900
+006000 SD  RANK-SORT-FILE.
+006100 01  RANK-SORT-RECORD.
+006200     05  RSORT-VENDOR-TOTAL       PIC S9(9)V99.
+006300     05  RSORT-VENDOR             PIC 9(5).
+006400
+006500 FD  RANKED-FILE
+006600     LABEL RECORDS ARE STANDARD.
+006700 01  RANKED-RECORD.
+006800     05  RANKED-VENDOR-TOTAL      PIC S9(9)V99.
+006900     05  RANKED-VENDOR            PIC 9(5).
+007000
+007100 FD  PRINTER-FILE
+007200     LABEL RECORDS ARE OMITTED.
+007300 01  PRINTER-RECORD              PIC X(80).
+007400
+007500 WORKING-STORAGE SECTION.
+007600
+007700     COPY "WSDATE01.CBL".
+007800
+007900 77  ENTERED-FROM-DATE           PIC 9(8).
+008000 77  ENTERED-TO-DATE             PIC 9(8).
+008100 77  VOUCHER-FILE-AT-END         PIC X.
+008200 77  WORK-FILE-AT-END            PIC X.
+008300 77  RANKED-FILE-AT-END          PIC X.
+008400 77  VENDOR-RECORD-FOUND         PIC X.
+008500 77  LINE-COUNT                  PIC 999 VALUE ZERO.
+008600 77  PAGE-NUMBER                 PIC 9999 VALUE ZERO.
+008700 77  CURRENT-VENDOR              PIC 9(5).
+008800 77  VENDOR-TOTAL                PIC S9(9)V99 VALUE ZERO.
+008900 77  RANK-NUMBER                 PIC 9(5) VALUE ZERO.
+009000
+009100 01  DETAIL-LINE.
+009200     05  PRINT-RANK-NUMBER       PIC Z(5).
+009300     05  FILLER                  PIC X(2) VALUE SPACE.
+009400     05  PRINT-VENDOR-NUMBER     PIC Z(5).
+009500     05  FILLER                  PIC X(2) VALUE SPACE.
+009600     05  PRINT-VENDOR-NAME       PIC X(30).
+009700     05  FILLER                  PIC X(2) VALUE SPACE.
+009800     05  PRINT-VENDOR-TOTAL      PIC ZZZ,ZZZ,ZZ9.99-.
+009900
+010000 01  COLUMN-LINE.
+010100     05  FILLER         PIC X(4)  VALUE "RANK".
+010200     05  FILLER         PIC X(3)  VALUE SPACE.
+010300     05  FILLER         PIC X(6)  VALUE "VENDOR".
+010400     05  FILLER         PIC X(1)  VALUE SPACE.
+010500     05  FILLER         PIC X(30) VALUE "VENDOR NAME".
+010600     05  FILLER         PIC X(2)  VALUE SPACE.
+010700     05  FILLER         PIC X(13) VALUE "TOTAL PAID".
+010800
+010900 01  TITLE-LINE.
+011000     05  FILLER              PIC X(15) VALUE SPACE.
+011100     05  FILLER              PIC X(28)
+011200         VALUE "VENDOR SPEND RANKING REPORT".
+011300     05  FILLER              PIC X(5) VALUE SPACE.
+011400     05  FILLER              PIC X(5) VALUE "PAGE:".
+011500     05  FILLER              PIC X(1) VALUE SPACE.
+011600     05  PRINT-PAGE-NUMBER   PIC ZZZ9.
+011700
+011800 PROCEDURE DIVISION.
+011900 PROGRAM-BEGIN.
+012000     PERFORM OPENING-PROCEDURE.
+012100     PERFORM MAIN-PROCESS.
+012200     PERFORM CLOSING-PROCEDURE.
+012300
+012400 PROGRAM-DONE.
+012500     STOP RUN.
+012600
+012700 OPENING-PROCEDURE.
+012800     OPEN INPUT VOUCHER-FILE.
+012900     OPEN INPUT VENDOR-FILE.
+013000     OPEN OUTPUT PRINTER-FILE.
+013100
+013200 CLOSING-PROCEDURE.
+013300     CLOSE VOUCHER-FILE.
+013400     CLOSE VENDOR-FILE.
+013500     CLOSE PRINTER-FILE.
+013600
+013700 MAIN-PROCESS.
+013800     PERFORM ENTER-DATE-RANGE.
+013900     PERFORM PRINT-RANKING-REPORT.
+014000
+014100 ENTER-DATE-RANGE.
+014200     MOVE "N" TO ZERO-DATE-IS-OK.
+014300     MOVE "ENTER FROM DATE(MM/DD/CCYY)?" TO DATE-PROMPT.
+014400     MOVE "A VALID FROM DATE IS REQUIRED" TO DATE-ERROR-MESSAGE.
+014500     PERFORM GET-A-DATE.
+014600     MOVE DATE-CCYYMMDD TO ENTERED-FROM-DATE.
+014700
+014800     MOVE "ENTER TO DATE(MM/DD/CCYY)?" TO DATE-PROMPT.
+014900     MOVE "A VALID TO DATE IS REQUIRED" TO DATE-ERROR-MESSAGE.
+015000     PERFORM GET-A-DATE.
+015100     MOVE DATE-CCYYMMDD TO ENTERED-TO-DATE.
+015200
+015300 PRINT-RANKING-REPORT.
+015400     PERFORM SORT-VOUCHERS-BY-VENDOR.
+015500     PERFORM SORT-TOTALS-BY-AMOUNT.
+015600     MOVE ZEROES TO LINE-COUNT PAGE-NUMBER RANK-NUMBER.
+015700     PERFORM START-NEW-PAGE.
+015800     OPEN INPUT RANKED-FILE.
+015900     MOVE "N" TO RANKED-FILE-AT-END.
+016000     PERFORM READ-NEXT-RANKED-RECORD.
+016100     PERFORM PRINT-ONE-RANKED-VENDOR
+016200         UNTIL RANKED-FILE-AT-END = "Y".
+016300     CLOSE RANKED-FILE.
+016400
+016500*---------------------------------
+016600* First SORT - totals paid
+016700* amounts by vendor for every
+016800* voucher paid in the entered
+016900* date range, same idiom as
+017000* VND1099R.
+017100*---------------------------------
+017200 SORT-VOUCHERS-BY-VENDOR.
+017300     SORT SORT-FILE
+017400         ON ASCENDING KEY SORT-VOUCHER-VENDOR
+017500         INPUT PROCEDURE IS SELECT-PAID-VOUCHERS
+017600         GIVING WORK-FILE.
+017700
+017800 SELECT-PAID-VOUCHERS.
+017900     MOVE "N" TO VOUCHER-FILE-AT-END.
+018000     PERFORM READ-FIRST-VOUCHER.
+018100     PERFORM RELEASE-ONE-VOUCHER
+018200         UNTIL VOUCHER-FILE-AT-END = "Y".
+018300
+018400 RELEASE-ONE-VOUCHER.
+018500     IF VOUCHER-PAID-DATE NOT < ENTERED-FROM-DATE
+018600        AND VOUCHER-PAID-DATE NOT > ENTERED-TO-DATE
+018700         MOVE VOUCHER-VENDOR TO SORT-VOUCHER-VENDOR
+018800         MOVE VOUCHER-PAID-AMOUNT TO SORT-VOUCHER-PAID-AMOUNT
+018900         RELEASE SORT-RECORD.
+019000     PERFORM READ-NEXT-VOUCHER.
+019100
+019200*---------------------------------
+019300* Second SORT - reads the vendor-
+019400* ordered WORK-FILE built above,
+019500* accumulates a level 1 control
+019600* break total per vendor, and
+019700* releases one record per vendor
+019800* to be sorted descending by
+019900* total paid.
+020000*---------------------------------
+020100 SORT-TOTALS-BY-AMOUNT.
+020200     OPEN INPUT WORK-FILE.
+020300     MOVE "N" TO WORK-FILE-AT-END.
+020400     PERFORM READ-NEXT-WORK-RECORD.
+020500     SORT RANK-SORT-FILE
+020600         ON DESCENDING KEY RSORT-VENDOR-TOTAL
+020700         INPUT PROCEDURE IS BUILD-VENDOR-TOTALS
+020800         GIVING RANKED-FILE.
+020900     CLOSE WORK-FILE.
+021000
+021100 BUILD-VENDOR-TOTALS.
+021200     PERFORM ACCUMULATE-ONE-VENDOR-TOTAL
+021300         UNTIL WORK-FILE-AT-END = "Y".
+021400
+021500 ACCUMULATE-ONE-VENDOR-TOTAL.
+021600     MOVE WORK-VOUCHER-VENDOR TO CURRENT-VENDOR.
+021700     MOVE ZEROES TO VENDOR-TOTAL.
+021800     PERFORM ADD-ONE-VOUCHER-TO-TOTAL
+021900         UNTIL WORK-FILE-AT-END = "Y"
+022000            OR WORK-VOUCHER-VENDOR NOT = CURRENT-VENDOR.
+022100     MOVE VENDOR-TOTAL TO RSORT-VENDOR-TOTAL.
+022200     MOVE CURRENT-VENDOR TO RSORT-VENDOR.
+022300     RELEASE RANK-SORT-RECORD.
+022400
+022500 ADD-ONE-VOUCHER-TO-TOTAL.
+022600     ADD WORK-VOUCHER-PAID-AMOUNT TO VENDOR-TOTAL.
+022700     PERFORM READ-NEXT-WORK-RECORD.
+022800
+022900 PRINT-ONE-RANKED-VENDOR.
+023000     ADD 1 TO RANK-NUMBER.
+023100     IF LINE-COUNT > 55
+023200         PERFORM START-NEXT-PAGE.
+023300     MOVE SPACE TO DETAIL-LINE.
+023400     MOVE RANK-NUMBER TO PRINT-RANK-NUMBER.
+023500     MOVE RANKED-VENDOR TO PRINT-VENDOR-NUMBER VENDOR-NUMBER.
+023600     MOVE "Y" TO VENDOR-RECORD-FOUND.
+023700     READ VENDOR-FILE RECORD
+023800       INVALID KEY
+023900          MOVE "N" TO VENDOR-RECORD-FOUND.
+024000     IF VENDOR-RECORD-FOUND = "N"
+024100         MOVE "***NOT FOUND***" TO PRINT-VENDOR-NAME
+024200     ELSE
+024300         MOVE VENDOR-NAME TO PRINT-VENDOR-NAME.
+024400     MOVE RANKED-VENDOR-TOTAL TO PRINT-VENDOR-TOTAL.
+024500     MOVE DETAIL-LINE TO PRINTER-RECORD.
+024600     PERFORM WRITE-TO-PRINTER.
+024700     PERFORM READ-NEXT-RANKED-RECORD.
+024800
+024900*---------------------------------
+025000* Printing routines.
+025100*---------------------------------
+025200 WRITE-TO-PRINTER.
+025300     WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+025400     ADD 1 TO LINE-COUNT.
+025500
+025600 START-NEXT-PAGE.
+025700     PERFORM START-NEW-PAGE.
+025800
+025900 START-NEW-PAGE.
+026000     ADD 1 TO PAGE-NUMBER.
+026100     MOVE ZEROES TO LINE-COUNT.
+026200     MOVE PAGE-NUMBER TO PRINT-PAGE-NUMBER.
+026300     MOVE TITLE-LINE TO PRINTER-RECORD.
+026400     PERFORM WRITE-TO-PRINTER.
+026500     MOVE SPACE TO PRINTER-RECORD.
+026600     PERFORM WRITE-TO-PRINTER.
+026700     MOVE COLUMN-LINE TO PRINTER-RECORD.
+026800     PERFORM WRITE-TO-PRINTER.
+026900     MOVE SPACE TO PRINTER-RECORD.
+027000     PERFORM WRITE-TO-PRINTER.
+027100
+027200*---------------------------------
+027300* File I-O routines.
+027400*---------------------------------
+027500 READ-FIRST-VOUCHER.
+027600     MOVE ZEROES TO VOUCHER-NUMBER.
+027700     START VOUCHER-FILE
+027800        KEY NOT < VOUCHER-NUMBER
+027900         INVALID KEY MOVE "Y" TO VOUCHER-FILE-AT-END.
+028000     IF VOUCHER-FILE-AT-END NOT = "Y"
+028100         PERFORM READ-NEXT-VOUCHER.
+028200
+028300 READ-NEXT-VOUCHER.
+028400     READ VOUCHER-FILE NEXT RECORD
+028500         AT END MOVE "Y" TO VOUCHER-FILE-AT-END.
+028600
+028700 READ-NEXT-WORK-RECORD.
+028800     READ WORK-FILE
+028900         AT END MOVE "Y" TO WORK-FILE-AT-END.
+029000
+029100 READ-NEXT-RANKED-RECORD.
+029200     READ RANKED-FILE
+029300         AT END MOVE "Y" TO RANKED-FILE-AT-END.
+029400
+029500*---------------------------------
+029600* General utility routines
+029700*---------------------------------
+029800     COPY "PLDATE01.CBL".
