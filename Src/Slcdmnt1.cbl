@@ -0,0 +1,317 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. SLCDMNT1.
+000300*---------------------------------
+000400* Add, Change, Inquire and Delete
+000500* for the Sales Code File (the
+000600* division, department and
+000700* category codes that used to be
+000800* hard-coded inside SLSRPT04 and
+000900* SLSLOAD1).
+001000*---------------------------------
+001100 ENVIRONMENT DIVISION.
+001200 INPUT-OUTPUT SECTION.
+001300 FILE-CONTROL.
+001400
+001500     COPY "SLSLCODE.CBL".
+001600
+001700 DATA DIVISION.
+001800 FILE SECTION.
+001900
+002000     COPY "FDSLCODE.CBL".
+002100
+002200 WORKING-STORAGE SECTION.
+002300
+002400 77  MENU-PICK                    PIC 9.
+002500     88  MENU-PICK-IS-VALID       VALUES 0 THRU 5.
+002600
+002700 77  THE-MODE                     PIC X(7).
+002800 77  OK-TO-DELETE                 PIC X.
+002900 77  RECORD-FOUND                 PIC X.
+003000
+003050     COPY "WSCASE01.CBL".
+003060
+003070     COPY "WSOPID01.CBL".
+003100 PROCEDURE DIVISION.
+003200 PROGRAM-BEGIN.
+003300     PERFORM OPENING-PROCEDURE.
+003350     PERFORM GET-OPERATOR-ID.
+003400     PERFORM MAIN-PROCESS.
+003500     PERFORM CLOSING-PROCEDURE.
+003600
+003700 PROGRAM-EXIT.
+003800     EXIT PROGRAM.
+003900
+004000 PROGRAM-DONE.
+004100     ACCEPT OMITTED. STOP RUN.
+004200
+004300 OPENING-PROCEDURE.
+004400     OPEN I-O SALES-CODE-FILE.
+004500
+004600 CLOSING-PROCEDURE.
+004700     CLOSE SALES-CODE-FILE.
+004800
+004900 MAIN-PROCESS.
+005000     PERFORM GET-MENU-PICK.
+005100     PERFORM MAINTAIN-THE-FILE
+005200         UNTIL MENU-PICK = 0.
+005300
+005400*---------------------------------
+005500* MENU
+005600*---------------------------------
+005700 GET-MENU-PICK.
+005800     PERFORM DISPLAY-THE-MENU.
+005900     PERFORM ACCEPT-MENU-PICK.
+006000     PERFORM RE-ACCEPT-MENU-PICK
+006100         UNTIL MENU-PICK-IS-VALID.
+006200
+006300 DISPLAY-THE-MENU.
+006400     PERFORM CLEAR-SCREEN.
+006450     DISPLAY "OPERATOR: " OPERATOR-ID.
+006500     DISPLAY "    SALES CODE MAINTENANCE".
+006600     DISPLAY "    PLEASE SELECT:".
+006700     DISPLAY " ".
+006800     DISPLAY "          1.  ADD RECORDS".
+006900     DISPLAY "          2.  CHANGE A RECORD".
+007000     DISPLAY "          3.  LOOK UP A RECORD".
+007100     DISPLAY "          4.  DELETE A RECORD".
+007200     DISPLAY "          5.  PRINT RECORDS".
+007300     DISPLAY " ".
+007400     DISPLAY "          0.  EXIT".
+007500     PERFORM SCROLL-LINE 8 TIMES.
+007600
+007700 ACCEPT-MENU-PICK.
+007800     DISPLAY "YOUR CHOICE (0-5)?".
+007900     ACCEPT MENU-PICK.
+008000
+008100 RE-ACCEPT-MENU-PICK.
+008200     DISPLAY "INVALID SELECTION - PLEASE RE-TRY.".
+008300     PERFORM ACCEPT-MENU-PICK.
+008400
+008500 CLEAR-SCREEN.
+008600     PERFORM SCROLL-LINE 25 TIMES.
+008700
+008800 SCROLL-LINE.
+008900     DISPLAY " ".
+009000
+009100 MAINTAIN-THE-FILE.
+009200     PERFORM DO-THE-PICK.
+009300     PERFORM GET-MENU-PICK.
+009400
+009500 DO-THE-PICK.
+009600     IF MENU-PICK = 1
+009700         PERFORM ADD-MODE
+009800     ELSE
+009900     IF MENU-PICK = 2
+010000         PERFORM CHANGE-MODE
+010100     ELSE
+010200     IF MENU-PICK = 3
+010300         PERFORM INQUIRE-MODE
+010400     ELSE
+010500     IF MENU-PICK = 4
+010600         PERFORM DELETE-MODE
+010700     ELSE
+010800     IF MENU-PICK = 5
+010900         PERFORM PRINT-THE-RECORDS.
+011000
+011100*---------------------------------
+011200* ADD
+011300*---------------------------------
+011400 ADD-MODE.
+011500     MOVE "ADD" TO THE-MODE.
+011600     PERFORM GET-NEW-SALES-CODE-KEY.
+011700     PERFORM ADD-RECORDS
+011800        UNTIL SALES-CODE-TYPE = ZERO.
+011900
+012000 GET-NEW-SALES-CODE-KEY.
+012100     PERFORM INIT-SALES-CODE-RECORD.
+012200     PERFORM ENTER-SALES-CODE-KEY.
+012300     MOVE "Y" TO RECORD-FOUND.
+012400     PERFORM FIND-NEW-SALES-CODE-RECORD
+012500         UNTIL RECORD-FOUND = "N" OR
+012600               SALES-CODE-TYPE = ZERO.
+012700
+012800 FIND-NEW-SALES-CODE-RECORD.
+012900     PERFORM READ-SALES-CODE-RECORD.
+013000     IF RECORD-FOUND = "Y"
+013100         DISPLAY "RECORD ALREADY ON FILE"
+013200         PERFORM ENTER-SALES-CODE-KEY.
+013300
+013400 ADD-RECORDS.
+013500     PERFORM ENTER-SALES-CODE-NAME.
+013600     PERFORM WRITE-SALES-CODE-RECORD.
+013700     PERFORM GET-NEW-SALES-CODE-KEY.
+013800
+013900*---------------------------------
+014000* CHANGE
+014100*---------------------------------
+014200 CHANGE-MODE.
+014300     MOVE "CHANGE" TO THE-MODE.
+014400     PERFORM GET-SALES-CODE-RECORD.
+014500     PERFORM CHANGE-RECORDS
+014600        UNTIL SALES-CODE-TYPE = ZERO.
+014700
+014800 CHANGE-RECORDS.
+014900     PERFORM DISPLAY-ALL-FIELDS.
+015000     PERFORM ENTER-SALES-CODE-NAME.
+015100     PERFORM REWRITE-SALES-CODE-RECORD.
+015200     PERFORM GET-SALES-CODE-RECORD.
+015300
+015400*---------------------------------
+015500* INQUIRE
+015600*---------------------------------
+015700 INQUIRE-MODE.
+015800     MOVE "DISPLAY" TO THE-MODE.
+015900     PERFORM GET-SALES-CODE-RECORD.
+016000     PERFORM INQUIRE-RECORDS
+016100        UNTIL SALES-CODE-TYPE = ZERO.
+016200
+016300 INQUIRE-RECORDS.
+016400     PERFORM DISPLAY-ALL-FIELDS.
+016500     PERFORM GET-SALES-CODE-RECORD.
+016600
+016700*---------------------------------
+016800* DELETE
+016900*---------------------------------
+017000 DELETE-MODE.
+017100     MOVE "DELETE" TO THE-MODE.
+017200     PERFORM GET-SALES-CODE-RECORD.
+017300     PERFORM DELETE-RECORDS
+017400        UNTIL SALES-CODE-TYPE = ZERO.
+017500
+017600 DELETE-RECORDS.
+017700     PERFORM DISPLAY-ALL-FIELDS.
+017800
+017900     PERFORM ASK-OK-TO-DELETE.
+018000     IF OK-TO-DELETE = "Y"
+018100         PERFORM DELETE-SALES-CODE-RECORD.
+018200
+018300     PERFORM GET-SALES-CODE-RECORD.
+018400
+018500 ASK-OK-TO-DELETE.
+018600     PERFORM ACCEPT-OK-TO-DELETE.
+018700     PERFORM RE-ACCEPT-OK-TO-DELETE
+018800        UNTIL OK-TO-DELETE = "Y" OR "N".
+018900
+019000 ACCEPT-OK-TO-DELETE.
+019100     DISPLAY "DELETE THIS RECORD (Y/N)?".
+019200     ACCEPT OK-TO-DELETE.
+019300
+019400     INSPECT OK-TO-DELETE
+019500       CONVERTING LOWER-ALPHA
+019600       TO         UPPER-ALPHA.
+019700
+019800 RE-ACCEPT-OK-TO-DELETE.
+019900     DISPLAY "YOU MUST ENTER YES OR NO".
+020000     PERFORM ACCEPT-OK-TO-DELETE.
+020100
+020200*---------------------------------
+020300* PRINT
+020400*---------------------------------
+020500 PRINT-THE-RECORDS.
+020600     MOVE LOW-VALUES TO SALES-CODE-KEY.
+020700     MOVE "Y" TO RECORD-FOUND.
+020800     START SALES-CODE-FILE KEY NOT < SALES-CODE-KEY
+020900         INVALID KEY
+021000         DISPLAY "NO SALES CODE RECORDS ON FILE"
+021100         MOVE "N" TO RECORD-FOUND.
+021200
+021300     PERFORM PRINT-ONE-SALES-CODE-RECORD
+021400         UNTIL RECORD-FOUND = "N".
+021500
+021600 PRINT-ONE-SALES-CODE-RECORD.
+021700     MOVE "N" TO RECORD-FOUND.
+021800     READ SALES-CODE-FILE NEXT RECORD
+021900         AT END
+022000         MOVE "N" TO RECORD-FOUND
+022100         NOT AT END
+022200         MOVE "Y" TO RECORD-FOUND
+022300         DISPLAY SALES-CODE-TYPE " " SALES-CODE-NUMBER
+022400                 "  " SALES-CODE-NAME.
+022500
+022600*---------------------------------
+022700* Routines shared by all modes
+022800*---------------------------------
+022900 INIT-SALES-CODE-RECORD.
+023000     MOVE SPACE TO SALES-CODE-RECORD.
+023100     MOVE ZERO TO SALES-CODE-TYPE.
+023200
+023300 ENTER-SALES-CODE-KEY.
+023400     PERFORM ACCEPT-SALES-CODE-KEY.
+023500     PERFORM RE-ACCEPT-SALES-CODE-KEY
+023600         UNTIL SALES-CODE-TYPE NOT = ZERO.
+023700
+023800 ACCEPT-SALES-CODE-KEY.
+023900     DISPLAY " ".
+024000     DISPLAY "ENTER CODE TYPE TO " THE-MODE.
+024100     DISPLAY "  1 = DIVISION  2 = DEPARTMENT  3 = CATEGORY".
+024200     DISPLAY "ENTER 0 TO STOP ENTRY".
+024300     ACCEPT SALES-CODE-TYPE.
+024400
+024500     IF SALES-CODE-TYPE NOT = ZERO
+024600         DISPLAY "ENTER CODE NUMBER (01-99)"
+024700         ACCEPT SALES-CODE-NUMBER.
+024800
+024900 RE-ACCEPT-SALES-CODE-KEY.
+025000     DISPLAY "CODE TYPE MUST BE 1, 2 OR 3".
+025100     PERFORM ACCEPT-SALES-CODE-KEY.
+025200
+025300 GET-SALES-CODE-RECORD.
+025400     PERFORM INIT-SALES-CODE-RECORD.
+025500     PERFORM ENTER-SALES-CODE-KEY.
+025600     MOVE "N" TO RECORD-FOUND.
+025700     PERFORM FIND-SALES-CODE-RECORD
+025800         UNTIL RECORD-FOUND = "Y" OR
+025900               SALES-CODE-TYPE = ZERO.
+026000
+026100 FIND-SALES-CODE-RECORD.
+026200     PERFORM READ-SALES-CODE-RECORD.
+026300     IF RECORD-FOUND = "N"
+026400         DISPLAY "RECORD NOT FOUND"
+026500         PERFORM ENTER-SALES-CODE-KEY.
+026600
+026700 ENTER-SALES-CODE-NAME.
+026800     PERFORM ACCEPT-SALES-CODE-NAME.
+026900     PERFORM RE-ACCEPT-SALES-CODE-NAME
+027000         UNTIL SALES-CODE-NAME NOT = SPACES.
+027100
+027200 ACCEPT-SALES-CODE-NAME.
+027300     DISPLAY "ENTER CODE NAME".
+027400     ACCEPT SALES-CODE-NAME.
+027500
+027600     INSPECT SALES-CODE-NAME
+027700       CONVERTING LOWER-ALPHA
+027800       TO         UPPER-ALPHA.
+027900
+028000 RE-ACCEPT-SALES-CODE-NAME.
+028100     DISPLAY "CODE NAME MUST BE ENTERED".
+028200     PERFORM ACCEPT-SALES-CODE-NAME.
+028300
+028400 DISPLAY-ALL-FIELDS.
+028500     DISPLAY " ".
+028600     DISPLAY "CODE TYPE.....: " SALES-CODE-TYPE.
+028700     DISPLAY "CODE NUMBER...: " SALES-CODE-NUMBER.
+028800     DISPLAY "CODE NAME.....: " SALES-CODE-NAME.
+028900
+029000 READ-SALES-CODE-RECORD.
+029100     READ SALES-CODE-FILE
+029200         INVALID KEY
+029300         MOVE "N" TO RECORD-FOUND
+029400         NOT INVALID KEY
+029500         MOVE "Y" TO RECORD-FOUND.
+029600
+029700 WRITE-SALES-CODE-RECORD.
+029800     WRITE SALES-CODE-RECORD
+029900         INVALID KEY
+030000         DISPLAY "ERROR WRITING RECORD".
+030100
+030200 REWRITE-SALES-CODE-RECORD.
+030300     REWRITE SALES-CODE-RECORD
+030400         INVALID KEY
+030500         DISPLAY "ERROR REWRITING RECORD".
+030600
+030700 DELETE-SALES-CODE-RECORD.
+030800     DELETE SALES-CODE-FILE
+030900         INVALID KEY
+031000         DISPLAY "ERROR DELETING RECORD".
+031100
+031200     COPY "PLOPID01.CBL".
