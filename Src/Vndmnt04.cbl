@@ -0,0 +1,755 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. VNDMNT04.
+000300*---------------------------------
+000400* Add, Change, Inquire and Delete
+000500* for the Vendor File.
+000600* VENDOR-STATE is looked up
+000700*   against STATE-FILE the same
+000800*   way VNBYNM01 reports it, and
+000900*   an entry is rejected until it
+001000*   matches a real STATE-CODE.
+001050* VENDOR-TYPE is looked up the
+001060*   same way, against VENDOR-
+001070*   TYPE-FILE - blank is allowed
+001080*   (type not set), otherwise it
+001090*   must match a real VENDOR-
+001095*   TYPE-CODE.
+001100* All alpha fields are forced to
+001200*   upper case on entry.
+001300* Calls the Vendor Alphabetical
+001400*   Report.
+001500*---------------------------------
+001600 ENVIRONMENT DIVISION.
+001700 INPUT-OUTPUT SECTION.
+001800 FILE-CONTROL.
+001900
+002000     COPY "SLVND02.CBL".
+002100
+002200     COPY "SLSTATE.CBL".
+002250
+002260     COPY "SLVTYP1.CBL".
+002300
+002400 DATA DIVISION.
+002500 FILE SECTION.
+002600
+002700     COPY "FDVND04.CBL".
+002800
+002900     COPY "FDSTATE.CBL".
+002950
+002960     COPY "FDVTYP1.CBL".
+003000
+003100 WORKING-STORAGE SECTION.
+003200
+003300 77  MENU-PICK                    PIC 9.
+003400     88  MENU-PICK-IS-VALID       VALUES 0 THRU 6.
+003500
+003600 77  THE-MODE                     PIC X(7).
+003700 77  OK-TO-DELETE                 PIC X.
+003800 77  RECORD-FOUND                 PIC X.
+003900 77  WHICH-FIELD                  PIC 99.
+004000 77  STATE-FILE-AT-END            PIC X.
+004100 77  STATE-CODE-IS-VALID          PIC X.
+004110 77  VENDOR-TYPE-FILE-AT-END      PIC X.
+004120 77  VENDOR-TYPE-IS-VALID         PIC X.
+004200
+004300 01  TABLE-STATE-RECORD OCCURS 50 TIMES
+004400      INDEXED BY STATE-INDEX.
+004500     05  TABLE-STATE-CODE          PIC XX.
+004600     05  TABLE-STATE-NAME          PIC X(20).
+004700 01  NUMBER-OF-STATES              PIC 99 VALUE 50.
+004710 01  TABLE-VENDOR-TYPE-RECORD OCCURS 50 TIMES
+004720      INDEXED BY VENDOR-TYPE-INDEX.
+004730     05  TABLE-VENDOR-TYPE-CODE    PIC XX.
+004740     05  TABLE-VENDOR-TYPE-NAME    PIC X(20).
+004750 01  NUMBER-OF-VENDOR-TYPES        PIC 99 VALUE 50.
+004800
+004900     COPY "WSCASE01.CBL".
+004950
+004960     COPY "WSOPID01.CBL".
+005000
+005100 PROCEDURE DIVISION.
+005200 PROGRAM-BEGIN.
+005300     PERFORM OPENING-PROCEDURE.
+005350     PERFORM GET-OPERATOR-ID.
+005400     PERFORM MAIN-PROCESS.
+005500     PERFORM CLOSING-PROCEDURE.
+005600
+005700 PROGRAM-EXIT.
+005800     EXIT PROGRAM.
+005900
+006000 PROGRAM-DONE.
+006100     ACCEPT OMITTED. STOP RUN.
+006200
+006300 OPENING-PROCEDURE.
+006400     OPEN I-O VENDOR-FILE.
+006500
+006600     OPEN I-O STATE-FILE.
+006700     PERFORM LOAD-STATE-TABLE.
+006800     CLOSE STATE-FILE.
+006810
+006820     OPEN I-O VENDOR-TYPE-FILE.
+006830     PERFORM LOAD-VENDOR-TYPE-TABLE.
+006840     CLOSE VENDOR-TYPE-FILE.
+006900
+007000 CLOSING-PROCEDURE.
+007100     CLOSE VENDOR-FILE.
+007200
+007300 LOAD-STATE-TABLE.
+007400     PERFORM CLEAR-TABLE.
+007500     SET STATE-INDEX TO 1.
+007600     PERFORM READ-NEXT-STATE-RECORD.
+007700     PERFORM LOAD-ONE-STATE-RECORD
+007800         UNTIL STATE-FILE-AT-END = "Y" OR
+007900               STATE-INDEX > NUMBER-OF-STATES.
+008000
+008100 CLEAR-TABLE.
+008200     PERFORM CLEAR-ONE-TABLE-ROW
+008300         VARYING STATE-INDEX FROM 1 BY 1
+008400          UNTIL STATE-INDEX > NUMBER-OF-STATES.
+008500
+008600 CLEAR-ONE-TABLE-ROW.
+008700     MOVE SPACE TO TABLE-STATE-RECORD(STATE-INDEX).
+008800
+008900 LOAD-ONE-STATE-RECORD.
+009000     MOVE STATE-CODE TO TABLE-STATE-CODE(STATE-INDEX).
+009100     MOVE STATE-NAME TO TABLE-STATE-NAME(STATE-INDEX).
+009200
+009300     PERFORM READ-NEXT-STATE-RECORD.
+009400
+009500     IF STATE-FILE-AT-END NOT = "Y"
+009600         SET STATE-INDEX UP BY 1
+009700         IF STATE-INDEX > NUMBER-OF-STATES
+009800             DISPLAY "TABLE FULL".
+009900
+010000 READ-NEXT-STATE-RECORD.
+010100     MOVE "N" TO STATE-FILE-AT-END.
+010200     READ STATE-FILE NEXT RECORD
+010300         AT END
+010400         MOVE "Y" TO STATE-FILE-AT-END.
+010500
+010510 LOAD-VENDOR-TYPE-TABLE.
+010520     PERFORM CLEAR-VENDOR-TYPE-TABLE.
+010530     SET VENDOR-TYPE-INDEX TO 1.
+010540     PERFORM READ-NEXT-VENDOR-TYPE-RECORD.
+010550     PERFORM LOAD-ONE-VENDOR-TYPE-RECORD
+010560         UNTIL VENDOR-TYPE-FILE-AT-END = "Y" OR
+010570               VENDOR-TYPE-INDEX > NUMBER-OF-VENDOR-TYPES.
+010580
+010590 CLEAR-VENDOR-TYPE-TABLE.
+010600     PERFORM CLEAR-ONE-VENDOR-TYPE-ROW
+010610         VARYING VENDOR-TYPE-INDEX FROM 1 BY 1
+010620          UNTIL VENDOR-TYPE-INDEX > NUMBER-OF-VENDOR-TYPES.
+010630
+010640 CLEAR-ONE-VENDOR-TYPE-ROW.
+010650     MOVE SPACE TO TABLE-VENDOR-TYPE-RECORD(VENDOR-TYPE-INDEX).
+010660
+010670 LOAD-ONE-VENDOR-TYPE-RECORD.
+010680     MOVE VENDOR-TYPE-CODE
+010690         TO TABLE-VENDOR-TYPE-CODE(VENDOR-TYPE-INDEX).
+010700     MOVE VENDOR-TYPE-NAME
+010710         TO TABLE-VENDOR-TYPE-NAME(VENDOR-TYPE-INDEX).
+010720
+010730     PERFORM READ-NEXT-VENDOR-TYPE-RECORD.
+010740
+010750     IF VENDOR-TYPE-FILE-AT-END NOT = "Y"
+010760         SET VENDOR-TYPE-INDEX UP BY 1
+010770         IF VENDOR-TYPE-INDEX > NUMBER-OF-VENDOR-TYPES
+010780             DISPLAY "TABLE FULL".
+010790
+010800 READ-NEXT-VENDOR-TYPE-RECORD.
+010810     MOVE "N" TO VENDOR-TYPE-FILE-AT-END.
+010820     READ VENDOR-TYPE-FILE NEXT RECORD
+010830         AT END
+010840         MOVE "Y" TO VENDOR-TYPE-FILE-AT-END.
+010600 MAIN-PROCESS.
+010700     PERFORM GET-MENU-PICK.
+010800     PERFORM MAINTAIN-THE-FILE
+010900         UNTIL MENU-PICK = 0.
+011000
+011100*---------------------------------
+011200* MENU
+011300*---------------------------------
+011400 GET-MENU-PICK.
+011500     PERFORM DISPLAY-THE-MENU.
+011600     PERFORM ACCEPT-MENU-PICK.
+011700     PERFORM RE-ACCEPT-MENU-PICK
+011800         UNTIL MENU-PICK-IS-VALID.
+011900
+012000 DISPLAY-THE-MENU.
+012100     PERFORM CLEAR-SCREEN.
+012150     DISPLAY "OPERATOR: " OPERATOR-ID.
+012200     DISPLAY "    PLEASE SELECT:".
+012300     DISPLAY " ".
+012400     DISPLAY "          1.  ADD RECORDS".
+012500     DISPLAY "          2.  CHANGE A RECORD".
+012600     DISPLAY "          3.  LOOK UP A RECORD".
+012700     DISPLAY "          4.  DELETE A RECORD".
+012800     DISPLAY "          5.  PRINT RECORDS".
+012850     DISPLAY "          6.  PRINT MAILING LABELS".
+012900     DISPLAY " ".
+013000     DISPLAY "          0.  EXIT".
+013100     PERFORM SCROLL-LINE 8 TIMES.
+013200
+013300 ACCEPT-MENU-PICK.
+013400     DISPLAY "YOUR CHOICE (0-6)?".
+013500     ACCEPT MENU-PICK.
+013600
+013700 RE-ACCEPT-MENU-PICK.
+013800     DISPLAY "INVALID SELECTION - PLEASE RE-TRY.".
+013900     PERFORM ACCEPT-MENU-PICK.
+014000
+014100 CLEAR-SCREEN.
+014200     PERFORM SCROLL-LINE 25 TIMES.
+014300
+014400 SCROLL-LINE.
+014500     DISPLAY " ".
+014600
+014700 MAINTAIN-THE-FILE.
+014800     PERFORM DO-THE-PICK.
+014900     PERFORM GET-MENU-PICK.
+015000
+015100 DO-THE-PICK.
+015200     IF MENU-PICK = 1
+015300         PERFORM ADD-MODE
+015400     ELSE
+015500     IF MENU-PICK = 2
+015600         PERFORM CHANGE-MODE
+015700     ELSE
+015800     IF MENU-PICK = 3
+015900         PERFORM INQUIRE-MODE
+016000     ELSE
+016100     IF MENU-PICK = 4
+016200         PERFORM DELETE-MODE
+016300     ELSE
+016400     IF MENU-PICK = 5
+016500         PERFORM PRINT-THE-RECORDS
+016550     ELSE
+016560     IF MENU-PICK = 6
+016570         PERFORM PRINT-MAILING-LABELS.
+016600
+016700*---------------------------------
+016800* ADD
+016900*---------------------------------
+017000 ADD-MODE.
+017100     MOVE "ADD" TO THE-MODE.
+017200     PERFORM GET-NEW-VENDOR-NUMBER.
+017300     PERFORM ADD-RECORDS
+017400        UNTIL VENDOR-NUMBER = ZEROES.
+017500
+017600 GET-NEW-VENDOR-NUMBER.
+017700     PERFORM INIT-VENDOR-RECORD.
+017750     PERFORM ENTER-VENDOR-NUMBER.
+017900     MOVE "Y" TO RECORD-FOUND.
+018000     PERFORM FIND-NEW-VENDOR-RECORD
+018100         UNTIL RECORD-FOUND = "N" OR
+018200               VENDOR-NUMBER = ZEROES.
+018300
+018400 FIND-NEW-VENDOR-RECORD.
+018500     PERFORM READ-VENDOR-RECORD.
+018600     IF RECORD-FOUND = "Y"
+018700         DISPLAY "RECORD ALREADY ON FILE"
+018800         PERFORM ENTER-VENDOR-NUMBER.
+018900
+019000 ADD-RECORDS.
+019100     PERFORM ENTER-REMAINING-FIELDS.
+019200     PERFORM WRITE-VENDOR-RECORD.
+019300     PERFORM GET-NEW-VENDOR-NUMBER.
+019400
+019500 ENTER-REMAINING-FIELDS.
+019600     PERFORM ENTER-VENDOR-NAME.
+019700     PERFORM ENTER-VENDOR-ADDRESS-1.
+019800     PERFORM ENTER-VENDOR-ADDRESS-2.
+019900     PERFORM ENTER-VENDOR-CITY.
+020000     PERFORM ENTER-VENDOR-STATE.
+020100     PERFORM ENTER-VENDOR-ZIP.
+020200     PERFORM ENTER-VENDOR-CONTACT.
+020300     PERFORM ENTER-VENDOR-PHONE.
+020350     PERFORM ENTER-VENDOR-1099-FLAG.
+020360     PERFORM ENTER-VENDOR-INACTIVE-FLAG.
+020370     PERFORM ENTER-VENDOR-CURRENCY-CODE.
+020380     PERFORM ENTER-VENDOR-TAX-ID.
+020390     PERFORM ENTER-VENDOR-TYPE.
+020400
+020500*---------------------------------
+020600* CHANGE
+020700*---------------------------------
+020800 CHANGE-MODE.
+020900     MOVE "CHANGE" TO THE-MODE.
+021000     PERFORM GET-VENDOR-RECORD.
+021100     PERFORM CHANGE-RECORDS
+021200        UNTIL VENDOR-NUMBER = ZEROES.
+021300
+021400 CHANGE-RECORDS.
+021500     PERFORM GET-FIELD-TO-CHANGE.
+021600     PERFORM CHANGE-ONE-FIELD
+021700         UNTIL WHICH-FIELD = ZERO.
+021800
+021900     PERFORM GET-VENDOR-RECORD.
+022000
+022100 GET-FIELD-TO-CHANGE.
+022200     PERFORM DISPLAY-ALL-FIELDS.
+022300     PERFORM ASK-WHICH-FIELD.
+022400
+022500 ASK-WHICH-FIELD.
+022600     PERFORM ACCEPT-WHICH-FIELD.
+022700     PERFORM RE-ACCEPT-WHICH-FIELD
+022800         UNTIL WHICH-FIELD NOT > 12.
+022900
+023000 ACCEPT-WHICH-FIELD.
+023100     DISPLAY "ENTER THE NUMBER OF THE FIELD".
+023200     DISPLAY "TO CHANGE (1-12) OR 0 TO EXIT".
+023300     ACCEPT WHICH-FIELD.
+023400
+023500 RE-ACCEPT-WHICH-FIELD.
+023600     DISPLAY "INVALID ENTRY".
+023700     PERFORM ACCEPT-WHICH-FIELD.
+023800
+023900 CHANGE-ONE-FIELD.
+024000     PERFORM CHANGE-THIS-FIELD.
+024100     PERFORM GET-FIELD-TO-CHANGE.
+024200
+024300 CHANGE-THIS-FIELD.
+024400     IF WHICH-FIELD = 1
+024500         PERFORM ENTER-VENDOR-NAME.
+024600     IF WHICH-FIELD = 2
+024700         PERFORM ENTER-VENDOR-ADDRESS-1.
+024800     IF WHICH-FIELD = 3
+024900         PERFORM ENTER-VENDOR-ADDRESS-2.
+025000     IF WHICH-FIELD = 4
+025100         PERFORM ENTER-VENDOR-CITY.
+025200     IF WHICH-FIELD = 5
+025300         PERFORM ENTER-VENDOR-STATE.
+025400     IF WHICH-FIELD = 6
+025500         PERFORM ENTER-VENDOR-ZIP.
+025600     IF WHICH-FIELD = 7
+025700         PERFORM ENTER-VENDOR-CONTACT.
+025750     IF WHICH-FIELD = 8
+025760         PERFORM ENTER-VENDOR-1099-FLAG.
+025770     IF WHICH-FIELD = 9
+025780         PERFORM ENTER-VENDOR-INACTIVE-FLAG.
+025790     IF WHICH-FIELD = 10
+025795         PERFORM ENTER-VENDOR-CURRENCY-CODE.
+025796     IF WHICH-FIELD = 11
+025797         PERFORM ENTER-VENDOR-TAX-ID.
+025798     IF WHICH-FIELD = 12
+025799         PERFORM ENTER-VENDOR-TYPE.
+025800
+025900     PERFORM REWRITE-VENDOR-RECORD.
+026000
+026100*---------------------------------
+026200* INQUIRE
+026300*---------------------------------
+026400 INQUIRE-MODE.
+026500     MOVE "DISPLAY" TO THE-MODE.
+026600     PERFORM GET-VENDOR-RECORD.
+026700     PERFORM INQUIRE-RECORDS
+026800        UNTIL VENDOR-NUMBER = ZEROES.
+026900
+027000 INQUIRE-RECORDS.
+027100     PERFORM DISPLAY-ALL-FIELDS.
+027200     PERFORM GET-VENDOR-RECORD.
+027300
+027400*---------------------------------
+027500* DELETE
+027600*---------------------------------
+027700 DELETE-MODE.
+027800     MOVE "DELETE" TO THE-MODE.
+027900     PERFORM GET-VENDOR-RECORD.
+028000     PERFORM DELETE-RECORDS
+028100        UNTIL VENDOR-NUMBER = ZEROES.
+028200
+028300 DELETE-RECORDS.
+028400     PERFORM DISPLAY-ALL-FIELDS.
+028500
+028600     PERFORM ASK-OK-TO-DELETE.
+028700     IF OK-TO-DELETE = "Y"
+028800         PERFORM DELETE-VENDOR-RECORD.
+028900
+029000     PERFORM GET-VENDOR-RECORD.
+029100
+029200 ASK-OK-TO-DELETE.
+029300     PERFORM ACCEPT-OK-TO-DELETE.
+029400     PERFORM RE-ACCEPT-OK-TO-DELETE
+029500        UNTIL OK-TO-DELETE = "Y" OR "N".
+029600
+029700 ACCEPT-OK-TO-DELETE.
+029800     DISPLAY "DELETE THIS RECORD (Y/N)?".
+029900     ACCEPT OK-TO-DELETE.
+030000
+030100     INSPECT OK-TO-DELETE
+030200       CONVERTING LOWER-ALPHA
+030300       TO         UPPER-ALPHA.
+030400
+030500 RE-ACCEPT-OK-TO-DELETE.
+030600     DISPLAY "YOU MUST ENTER YES OR NO".
+030700     PERFORM ACCEPT-OK-TO-DELETE.
+030800
+030900*---------------------------------
+031000* PRINT
+031100*---------------------------------
+031200 PRINT-THE-RECORDS.
+031300     CLOSE VENDOR-FILE.
+031400     DISPLAY "REPORT IN PROGRESS".
+031500     CALL "VNBYNM01".
+031600     OPEN I-O VENDOR-FILE.
+031650
+031660 PRINT-MAILING-LABELS.
+031670     CLOSE VENDOR-FILE.
+031680     DISPLAY "MAILING LABELS IN PROGRESS".
+031690     CALL "VNDLBL01".
+031700     OPEN I-O VENDOR-FILE.
+031710
+031800*---------------------------------
+031900* Routines shared by all modes
+032000*---------------------------------
+032100 INIT-VENDOR-RECORD.
+032200     MOVE SPACE TO VENDOR-RECORD.
+032300     MOVE ZEROES TO VENDOR-NUMBER.
+032400
+032500 ENTER-VENDOR-NUMBER.
+032600     PERFORM ACCEPT-VENDOR-NUMBER.
+032700     PERFORM RE-ACCEPT-VENDOR-NUMBER
+032800         UNTIL VENDOR-NUMBER NOT = ZEROES.
+032900
+033000 ACCEPT-VENDOR-NUMBER.
+033100     DISPLAY " ".
+033200     DISPLAY "ENTER VENDOR NUMBER TO " THE-MODE
+033300               " (00001-99999)".
+033400     DISPLAY "ENTER 0 TO STOP ENTRY".
+033500     ACCEPT VENDOR-NUMBER.
+033600
+033700 RE-ACCEPT-VENDOR-NUMBER.
+033800     DISPLAY "VENDOR NUMBER MUST BE ENTERED".
+033900     PERFORM ACCEPT-VENDOR-NUMBER.
+034000
+034100 GET-VENDOR-RECORD.
+034200     PERFORM INIT-VENDOR-RECORD.
+034300     PERFORM ENTER-VENDOR-NUMBER.
+034400     MOVE "N" TO RECORD-FOUND.
+034500     PERFORM FIND-VENDOR-RECORD
+034600         UNTIL RECORD-FOUND = "Y" OR
+034700               VENDOR-NUMBER = ZEROES.
+034800
+034900*---------------------------------
+035000* Routines shared Add and Change
+035100*---------------------------------
+035200 FIND-VENDOR-RECORD.
+035300     PERFORM READ-VENDOR-RECORD.
+035400     IF RECORD-FOUND = "N"
+035500         DISPLAY "RECORD NOT FOUND"
+035600         PERFORM ENTER-VENDOR-NUMBER.
+035700
+035800 ENTER-VENDOR-NAME.
+035900     PERFORM ACCEPT-VENDOR-NAME.
+036000     PERFORM RE-ACCEPT-VENDOR-NAME
+036100         UNTIL VENDOR-NAME NOT = SPACES.
+036200
+036300 ACCEPT-VENDOR-NAME.
+036400     DISPLAY "ENTER VENDOR NAME".
+036500     ACCEPT VENDOR-NAME.
+036600
+036700     INSPECT VENDOR-NAME
+036800       CONVERTING LOWER-ALPHA
+036900       TO         UPPER-ALPHA.
+037000
+037100 RE-ACCEPT-VENDOR-NAME.
+037200     DISPLAY "VENDOR NAME MUST BE ENTERED".
+037300     PERFORM ACCEPT-VENDOR-NAME.
+037400
+037500 ENTER-VENDOR-ADDRESS-1.
+037600     PERFORM ACCEPT-VENDOR-ADDRESS-1.
+037700     PERFORM RE-ACCEPT-VENDOR-ADDRESS-1
+037800         UNTIL VENDOR-ADDRESS-1 NOT = SPACES.
+037900
+038000 ACCEPT-VENDOR-ADDRESS-1.
+038100     DISPLAY "ENTER VENDOR ADDRESS-1".
+038200     ACCEPT VENDOR-ADDRESS-1.
+038300
+038400     INSPECT VENDOR-ADDRESS-1
+038500       CONVERTING LOWER-ALPHA
+038600       TO         UPPER-ALPHA.
+038700
+038800 RE-ACCEPT-VENDOR-ADDRESS-1.
+038900     DISPLAY "VENDOR ADDRESS-1 MUST BE ENTERED".
+039000     PERFORM ACCEPT-VENDOR-ADDRESS-1.
+039100
+039200 ENTER-VENDOR-ADDRESS-2.
+039300     DISPLAY "ENTER VENDOR ADDRESS-2".
+039400     DISPLAY "(MAY BE BLANK)".
+039500     ACCEPT VENDOR-ADDRESS-2.
+039600
+039700     INSPECT VENDOR-ADDRESS-2
+039800       CONVERTING LOWER-ALPHA
+039900       TO         UPPER-ALPHA.
+040000
+040100 ENTER-VENDOR-CITY.
+040200     PERFORM ACCEPT-VENDOR-CITY.
+040300     PERFORM RE-ACCEPT-VENDOR-CITY
+040400         UNTIL VENDOR-CITY NOT = SPACES.
+040500
+040600 ACCEPT-VENDOR-CITY.
+040700     DISPLAY "ENTER VENDOR CITY".
+040800     ACCEPT VENDOR-CITY.
+040900
+041000     INSPECT VENDOR-CITY
+041100       CONVERTING LOWER-ALPHA
+041200       TO         UPPER-ALPHA.
+041300
+041400 RE-ACCEPT-VENDOR-CITY.
+041500     DISPLAY "VENDOR CITY MUST BE ENTERED".
+041600     PERFORM ACCEPT-VENDOR-CITY.
+041700
+041800*---------------------------------
+041900* VENDOR-STATE must exist on the
+042000* STATE-FILE - looked up against
+042100* the in-memory state table the
+042200* same way VNBYNM01 reports it.
+042300*---------------------------------
+042400 ENTER-VENDOR-STATE.
+042500     PERFORM ACCEPT-VENDOR-STATE.
+042600     PERFORM RE-ACCEPT-VENDOR-STATE
+042700         UNTIL STATE-CODE-IS-VALID = "Y".
+042800
+042900 ACCEPT-VENDOR-STATE.
+043000     DISPLAY "ENTER VENDOR STATE (2 CHARACTERS)".
+043100     ACCEPT VENDOR-STATE.
+043200
+043300     INSPECT VENDOR-STATE
+043400       CONVERTING LOWER-ALPHA
+043500       TO         UPPER-ALPHA.
+043600
+043700     PERFORM LOOK-UP-VENDOR-STATE.
+043800
+043900 LOOK-UP-VENDOR-STATE.
+044000     MOVE "N" TO STATE-CODE-IS-VALID.
+044100     SET STATE-INDEX TO 1.
+044200     SEARCH TABLE-STATE-RECORD
+044300         AT END
+044400          MOVE "N" TO STATE-CODE-IS-VALID
+044500         WHEN VENDOR-STATE = TABLE-STATE-CODE(STATE-INDEX)
+044600          MOVE "Y" TO STATE-CODE-IS-VALID.
+044600
+044700 RE-ACCEPT-VENDOR-STATE.
+044800     DISPLAY "STATE IS NOT VALID - MUST BE ON FILE"
+044900     DISPLAY "IN STATE MAINTENANCE FIRST".
+045000     PERFORM ACCEPT-VENDOR-STATE.
+045100
+045200 ENTER-VENDOR-ZIP.
+045300     PERFORM ACCEPT-VENDOR-ZIP.
+045400     PERFORM RE-ACCEPT-VENDOR-ZIP
+045500         UNTIL VENDOR-ZIP NOT = SPACES.
+045600
+045700 ACCEPT-VENDOR-ZIP.
+045800     DISPLAY "ENTER VENDOR ZIP".
+045900     ACCEPT VENDOR-ZIP.
+046000
+046100 RE-ACCEPT-VENDOR-ZIP.
+046200     DISPLAY "VENDOR ZIP MUST BE ENTERED".
+046300     PERFORM ACCEPT-VENDOR-ZIP.
+046400
+046500 ENTER-VENDOR-CONTACT.
+046600     DISPLAY "ENTER VENDOR CONTACT".
+046700     ACCEPT VENDOR-CONTACT.
+046800
+046900     INSPECT VENDOR-CONTACT
+047000       CONVERTING LOWER-ALPHA
+047100       TO         UPPER-ALPHA.
+047200
+047300 ENTER-VENDOR-PHONE.
+047400     DISPLAY "ENTER VENDOR PHONE".
+047500     ACCEPT VENDOR-PHONE.
+047550
+047560*---------------------------------
+047570* VENDOR-1099-FLAG - is this
+047580* vendor issued a 1099 at year
+047590* end, used by VND1099R.
+047600*---------------------------------
+047610 ENTER-VENDOR-1099-FLAG.
+047620     PERFORM ACCEPT-VENDOR-1099-FLAG.
+047630     PERFORM RE-ACCEPT-VENDOR-1099-FLAG
+047640         UNTIL VENDOR-1099-FLAG = "Y" OR "N".
+047650
+047660 ACCEPT-VENDOR-1099-FLAG.
+047670     DISPLAY "ISSUE A 1099 TO THIS VENDOR (Y/N)?".
+047680     ACCEPT VENDOR-1099-FLAG.
+047690
+047700     INSPECT VENDOR-1099-FLAG
+047710       CONVERTING LOWER-ALPHA
+047720       TO         UPPER-ALPHA.
+047730
+047740 RE-ACCEPT-VENDOR-1099-FLAG.
+047750     DISPLAY "YOU MUST ENTER YES OR NO".
+047760     PERFORM ACCEPT-VENDOR-1099-FLAG.
+047770
+047771*---------------------------------
+047772* VENDOR-INACTIVE-FLAG - flags a
+047773* vendor dormant so it drops out
+047774* of normal use but stays on file
+047775* for history; used by VNDDRM01.
+047776*---------------------------------
+047777 ENTER-VENDOR-INACTIVE-FLAG.
+047778     PERFORM ACCEPT-VENDOR-INACTIVE-FLAG.
+047779     PERFORM RE-ACCEPT-VENDOR-INACTIVE-FLAG
+047780         UNTIL VENDOR-INACTIVE-FLAG = "Y" OR "N".
+047781
+047782 ACCEPT-VENDOR-INACTIVE-FLAG.
+047783     DISPLAY "FLAG THIS VENDOR INACTIVE (Y/N)?".
+047784     ACCEPT VENDOR-INACTIVE-FLAG.
+047785
+047786     INSPECT VENDOR-INACTIVE-FLAG
+047787       CONVERTING LOWER-ALPHA
+047788       TO         UPPER-ALPHA.
+047789
+047790 RE-ACCEPT-VENDOR-INACTIVE-FLAG.
+047791     DISPLAY "YOU MUST ENTER YES OR NO".
+047792     PERFORM ACCEPT-VENDOR-INACTIVE-FLAG.
+047793
+047794*---------------------------------
+047795* VENDOR-CURRENCY-CODE - the ISO
+047796* currency this vendor is paid
+047797* in. Defaults to USD if left
+047798* blank.
+047799*---------------------------------
+047800 ENTER-VENDOR-CURRENCY-CODE.
+047801     DISPLAY "ENTER VENDOR CURRENCY CODE (BLANK = USD)".
+047802     ACCEPT VENDOR-CURRENCY-CODE.
+047803
+047804     INSPECT VENDOR-CURRENCY-CODE
+047805       CONVERTING LOWER-ALPHA
+047806       TO         UPPER-ALPHA.
+047807
+047808     IF VENDOR-CURRENCY-CODE = SPACES
+047809         MOVE "USD" TO VENDOR-CURRENCY-CODE.
+047810
+047811*---------------------------------
+047812* VENDOR-TAX-ID - SSN or EIN from
+047813* the vendor's W-9, digits only.
+047814*---------------------------------
+047815 ENTER-VENDOR-TAX-ID.
+047816     DISPLAY "ENTER VENDOR TAX ID (SSN OR EIN, DIGITS ONLY)".
+047817     ACCEPT VENDOR-TAX-ID.
+047818
+047819*---------------------------------
+047820* VENDOR-TYPE is optional - blank
+047821* means no type has been set. If
+047822* entered it is looked up against
+047823* the in-memory vendor type table
+047824* the same way VENDOR-STATE is.
+047825*---------------------------------
+047826 ENTER-VENDOR-TYPE.
+047827     PERFORM ACCEPT-VENDOR-TYPE.
+047828     PERFORM RE-ACCEPT-VENDOR-TYPE
+047829         UNTIL VENDOR-TYPE = SPACES OR
+047830               VENDOR-TYPE-IS-VALID = "Y".
+047831
+047832 ACCEPT-VENDOR-TYPE.
+047833     DISPLAY "ENTER VENDOR TYPE CODE (BLANK = NONE)".
+047834     ACCEPT VENDOR-TYPE.
+047835
+047836     INSPECT VENDOR-TYPE
+047837       CONVERTING LOWER-ALPHA
+047838       TO         UPPER-ALPHA.
+047839
+047840     IF VENDOR-TYPE NOT = SPACES
+047841         PERFORM LOOK-UP-VENDOR-TYPE.
+047842
+047843 LOOK-UP-VENDOR-TYPE.
+047844     MOVE "N" TO VENDOR-TYPE-IS-VALID.
+047845     SET VENDOR-TYPE-INDEX TO 1.
+047846     SEARCH TABLE-VENDOR-TYPE-RECORD
+047847         AT END
+047848          MOVE "N" TO VENDOR-TYPE-IS-VALID
+047849         WHEN VENDOR-TYPE =
+047850              TABLE-VENDOR-TYPE-CODE(VENDOR-TYPE-INDEX)
+047850          MOVE "Y" TO VENDOR-TYPE-IS-VALID.
+047851
+047852 RE-ACCEPT-VENDOR-TYPE.
+047853     DISPLAY "TYPE IS NOT VALID - MUST BE ON FILE"
+047854     DISPLAY "IN VENDOR TYPE MAINTENANCE FIRST".
+047855     PERFORM ACCEPT-VENDOR-TYPE.
+047700*---------------------------------
+047800* Routines shared by Change,
+047900* Inquire and Delete
+048000*---------------------------------
+048100 DISPLAY-ALL-FIELDS.
+048200     DISPLAY " ".
+048300     PERFORM DISPLAY-VENDOR-NUMBER.
+048400     PERFORM DISPLAY-VENDOR-NAME.
+048500     PERFORM DISPLAY-VENDOR-ADDRESS-1.
+048600     PERFORM DISPLAY-VENDOR-ADDRESS-2.
+048700     PERFORM DISPLAY-VENDOR-CITY.
+048800     PERFORM DISPLAY-VENDOR-STATE.
+048900     PERFORM DISPLAY-VENDOR-ZIP.
+049000     PERFORM DISPLAY-VENDOR-CONTACT.
+049100     DISPLAY "   PHONE: " VENDOR-PHONE.
+049150     PERFORM DISPLAY-VENDOR-1099-FLAG.
+049160     PERFORM DISPLAY-VENDOR-INACTIVE-FLAG.
+049170     PERFORM DISPLAY-VENDOR-CURRENCY-CODE.
+049180     PERFORM DISPLAY-VENDOR-TAX-ID.
+049190     PERFORM DISPLAY-VENDOR-TYPE.
+049200     DISPLAY " ".
+049300
+049400 DISPLAY-VENDOR-NUMBER.
+049500     DISPLAY "   VENDOR NUMBER: " VENDOR-NUMBER.
+049600
+049700 DISPLAY-VENDOR-NAME.
+049800     DISPLAY "1. NAME: " VENDOR-NAME.
+049900
+050000 DISPLAY-VENDOR-ADDRESS-1.
+050100     DISPLAY "2. ADDRESS-1: " VENDOR-ADDRESS-1.
+050200
+050300 DISPLAY-VENDOR-ADDRESS-2.
+050400     DISPLAY "3. ADDRESS-2: " VENDOR-ADDRESS-2.
+050500
+050600 DISPLAY-VENDOR-CITY.
+050700     DISPLAY "4. CITY: " VENDOR-CITY.
+050800
+050900 DISPLAY-VENDOR-STATE.
+051000     DISPLAY "5. STATE: " VENDOR-STATE.
+051100
+051200 DISPLAY-VENDOR-ZIP.
+051300     DISPLAY "6. ZIP: " VENDOR-ZIP.
+051400
+051500 DISPLAY-VENDOR-CONTACT.
+051600     DISPLAY "7. CONTACT: " VENDOR-CONTACT.
+051650
+051660 DISPLAY-VENDOR-1099-FLAG.
+051670     DISPLAY "8. 1099 VENDOR: " VENDOR-1099-FLAG.
+051680
+051690 DISPLAY-VENDOR-INACTIVE-FLAG.
+051695     DISPLAY "9. INACTIVE: " VENDOR-INACTIVE-FLAG.
+051696
+051697 DISPLAY-VENDOR-CURRENCY-CODE.
+051698     DISPLAY "10. CURRENCY: " VENDOR-CURRENCY-CODE.
+051699
+051699 DISPLAY-VENDOR-TAX-ID.
+051699     DISPLAY "11. TAX ID: " VENDOR-TAX-ID.
+051699
+051699 DISPLAY-VENDOR-TYPE.
+051699     DISPLAY "12. TYPE: " VENDOR-TYPE.
+051700
+051800*---------------------------------
+051900* File I-O Routines
+052000*---------------------------------
+052100 READ-VENDOR-RECORD.
+052200     MOVE "Y" TO RECORD-FOUND.
+052300     READ VENDOR-FILE RECORD
+052400       INVALID KEY
+052500          MOVE "N" TO RECORD-FOUND.
+052600
+052700 WRITE-VENDOR-RECORD.
+052800     WRITE VENDOR-RECORD
+052900         INVALID KEY
+053000         DISPLAY "RECORD ALREADY ON FILE".
+053100
+053200 REWRITE-VENDOR-RECORD.
+053300     REWRITE VENDOR-RECORD
+053400         INVALID KEY
+053500         DISPLAY "ERROR REWRITING VENDOR RECORD".
+053600
+053700 DELETE-VENDOR-RECORD.
+053800     DELETE VENDOR-FILE RECORD
+053900         INVALID KEY
+054000         DISPLAY "ERROR DELETING VENDOR RECORD".
+054100
+054200     COPY "PLOPID01.CBL".
