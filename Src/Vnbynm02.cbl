@@ -16,6 +16,10 @@
 001600         ASSIGN TO PRINTER
 001700         ORGANIZATION IS LINE SEQUENTIAL.
 001800
+001850     SELECT CSV-FILE
+001860         ASSIGN TO "VNBYNM02"
+001870         ORGANIZATION IS LINE SEQUENTIAL.
+001880
 001900 DATA DIVISION.
 002000 FILE SECTION.
 002100
@@ -26,6 +30,10 @@
 002600 FD  PRINTER-FILE
 002700     LABEL RECORDS ARE OMITTED.
 002800 01  PRINTER-RECORD             PIC X(80).
+002850
+002860 FD  CSV-FILE
+002870     LABEL RECORDS ARE OMITTED.
+002880 01  CSV-RECORD                 PIC X(160).
 002900
 003000 WORKING-STORAGE SECTION.
 003100
@@ -67,6 +75,33 @@
 006700 77  LINE-COUNT              PIC 999 VALUE ZERO.
 006800 77  PAGE-NUMBER             PIC 99999 VALUE ZERO.
 006900 77  MAXIMUM-LINES           PIC 999 VALUE 55.
+006950 77  EXPORT-TO-CSV           PIC X.
+006951 77  FILTER-BY-VENDOR-TYPE   PIC X.
+006952 77  SELECTED-VENDOR-TYPE    PIC X(2).
+
+006960     COPY "WSCASE01.CBL".
+
+007050*---------------------------------
+007060* Comma-delimited export line -
+007070* see GET-EXPORT-TO-CSV and
+007080* WRITE-CSV-RECORD.
+007090*---------------------------------
+007100 01  CSV-DETAIL-LINE.
+007110     05  CSV-NUMBER          PIC 9(5).
+007120     05  FILLER              PIC X VALUE ",".
+007130     05  CSV-NAME            PIC X(30).
+007140     05  FILLER              PIC X VALUE ",".
+007150     05  CSV-ADDRESS-1       PIC X(30).
+007160     05  FILLER              PIC X VALUE ",".
+007170     05  CSV-CITY            PIC X(20).
+007180     05  FILLER              PIC X VALUE ",".
+007190     05  CSV-STATE           PIC X(2).
+007200     05  FILLER              PIC X VALUE ",".
+007210     05  CSV-ZIP             PIC X(10).
+007220     05  FILLER              PIC X VALUE ",".
+007230     05  CSV-CONTACT         PIC X(30).
+007240     05  FILLER              PIC X VALUE ",".
+007250     05  CSV-PHONE           PIC X(15).
 007000
 007100 01  TABLE-STATE-RECORD OCCURS 50 TIMES
 007200      INDEXED BY STATE-INDEX.
@@ -76,6 +111,8 @@
 007600 PROCEDURE DIVISION.
 007700 PROGRAM-BEGIN.
 007800
+007810     PERFORM GET-EXPORT-TO-CSV.
+007820     PERFORM GET-VENDOR-TYPE-FILTER.
 007900     PERFORM OPENING-PROCEDURE.
 008000     MOVE ZEROES TO LINE-COUNT
 008100                    PAGE-NUMBER.
@@ -107,7 +144,60 @@
 010700     CLOSE STATE-FILE.
 010800
 010900     OPEN OUTPUT PRINTER-FILE.
+010910     IF EXPORT-TO-CSV = "Y"
+010920         OPEN OUTPUT CSV-FILE.
 011000
+
+011010*---------------------------------
+011020* CSV export - see FDVND04.CBL for
+011030* field descriptions.
+011040*---------------------------------
+011050 GET-EXPORT-TO-CSV.
+011060     PERFORM ACCEPT-EXPORT-TO-CSV.
+011070     PERFORM RE-ACCEPT-EXPORT-TO-CSV
+011080         UNTIL EXPORT-TO-CSV = "Y" OR "N".
+
+011090 ACCEPT-EXPORT-TO-CSV.
+011100     DISPLAY "EXPORT VENDOR LIST TO CSV (Y/N)?".
+011110     ACCEPT EXPORT-TO-CSV.
+011120     INSPECT EXPORT-TO-CSV
+011130       CONVERTING LOWER-ALPHA
+011140       TO         UPPER-ALPHA.
+
+011150 RE-ACCEPT-EXPORT-TO-CSV.
+011160     DISPLAY "YOU MUST ENTER YES OR NO".
+011170     PERFORM ACCEPT-EXPORT-TO-CSV.
+
+011171*---------------------------------
+011172* Print-by-type option - limits
+011173* the report to one VENDOR-TYPE
+011174* code, blank prints all vendors.
+011175*---------------------------------
+011176 GET-VENDOR-TYPE-FILTER.
+011177     PERFORM ACCEPT-VENDOR-TYPE-FILTER.
+011178     PERFORM RE-ACCEPT-VENDOR-TYPE-FILTER
+011179         UNTIL FILTER-BY-VENDOR-TYPE = "Y" OR "N".
+011180     IF FILTER-BY-VENDOR-TYPE = "Y"
+011181         PERFORM ACCEPT-SELECTED-VENDOR-TYPE.
+
+011182 ACCEPT-VENDOR-TYPE-FILTER.
+011183     DISPLAY "PRINT ONLY ONE VENDOR TYPE (Y/N)?".
+011184     ACCEPT FILTER-BY-VENDOR-TYPE.
+011185     INSPECT FILTER-BY-VENDOR-TYPE
+011186       CONVERTING LOWER-ALPHA
+011187       TO         UPPER-ALPHA.
+
+011188 RE-ACCEPT-VENDOR-TYPE-FILTER.
+011189     DISPLAY "YOU MUST ENTER YES OR NO".
+011190     PERFORM ACCEPT-VENDOR-TYPE-FILTER.
+
+011191 ACCEPT-SELECTED-VENDOR-TYPE.
+011192     DISPLAY "ENTER VENDOR TYPE CODE TO PRINT".
+011193     ACCEPT SELECTED-VENDOR-TYPE.
+011194     INSPECT SELECTED-VENDOR-TYPE
+011195       CONVERTING LOWER-ALPHA
+011196       TO         UPPER-ALPHA.
+
 011100 LOAD-STATE-TABLE.
 011200     PERFORM CLEAR-TABLE.
 011300     SET STATE-INDEX TO 1.
@@ -139,12 +229,31 @@
 013900     CLOSE VENDOR-FILE.
 014000     PERFORM END-LAST-PAGE.
 014100     CLOSE PRINTER-FILE.
+014150     IF EXPORT-TO-CSV = "Y"
+014160         CLOSE CSV-FILE.
 014200
+
+014210 WRITE-CSV-RECORD.
+014220     MOVE SPACE TO CSV-DETAIL-LINE.
+014230     MOVE VENDOR-NUMBER    TO CSV-NUMBER.
+014240     MOVE VENDOR-NAME      TO CSV-NAME.
+014250     MOVE VENDOR-ADDRESS-1 TO CSV-ADDRESS-1.
+014260     MOVE VENDOR-CITY      TO CSV-CITY.
+014270     MOVE VENDOR-STATE     TO CSV-STATE.
+014280     MOVE VENDOR-ZIP       TO CSV-ZIP.
+014290     MOVE VENDOR-CONTACT   TO CSV-CONTACT.
+014300     MOVE VENDOR-PHONE     TO CSV-PHONE.
+014310     MOVE CSV-DETAIL-LINE  TO CSV-RECORD.
+014320     WRITE CSV-RECORD.
+
 014300 PRINT-VENDOR-FIELDS.
 014400     IF LINE-COUNT > MAXIMUM-LINES
 014500         PERFORM START-NEXT-PAGE.
 014600     PERFORM PRINT-THE-RECORD.
+014610     IF EXPORT-TO-CSV = "Y"
+014620         PERFORM WRITE-CSV-RECORD.
 014700     PERFORM READ-NEXT-RECORD.
+014710     PERFORM SKIP-NON-MATCHING-VENDORS.
 014800
 014900 PRINT-THE-RECORD.
 015000     PERFORM PRINT-LINE-1.
@@ -206,11 +315,18 @@
 020600         INVALID KEY MOVE "Y" TO FILE-AT-END.
 020700
 020800     IF FILE-AT-END NOT = "Y"
-020900         PERFORM READ-NEXT-RECORD.
+020900         PERFORM READ-NEXT-RECORD
+020950         PERFORM SKIP-NON-MATCHING-VENDORS.
 021000
 021100 READ-NEXT-RECORD.
 021200     READ VENDOR-FILE NEXT RECORD
 021300         AT END MOVE "Y" TO FILE-AT-END.
+
+021310 SKIP-NON-MATCHING-VENDORS.
+021320     PERFORM READ-NEXT-RECORD
+021330         UNTIL FILE-AT-END = "Y"
+021340            OR FILTER-BY-VENDOR-TYPE NOT = "Y"
+021350            OR VENDOR-TYPE = SELECTED-VENDOR-TYPE.
 021400
 021500 WRITE-TO-PRINTER.
 021600     WRITE PRINTER-RECORD BEFORE ADVANCING 1.
