@@ -0,0 +1,132 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. SLCDBLD1.
+000300*---------------------------------
+000400* Create the sales code file and
+000500* seed it with the division,
+000600* department and category codes
+000700* that used to be hard-coded
+000800* into SLSRPT04 and SLSLOAD1.
+000900*---------------------------------
+001000 ENVIRONMENT DIVISION.
+001100 INPUT-OUTPUT SECTION.
+001200 FILE-CONTROL.
+001300
+001400     COPY "SLSLCODE.CBL".
+001500
+001600 DATA DIVISION.
+001700 FILE SECTION.
+001800
+001900     COPY "FDSLCODE.CBL".
+002000
+002100 WORKING-STORAGE SECTION.
+002200
+002300 01  SEED-DIVISIONS.
+002400     05  FILLER       PIC 99 VALUE 01.
+002500     05  FILLER       PIC X(15) VALUE "ATHLETICS".
+002600     05  FILLER       PIC 99 VALUE 02.
+002700     05  FILLER       PIC X(15) VALUE "SPORTING GOODS".
+002800     05  FILLER       PIC 99 VALUE 03.
+002900     05  FILLER       PIC X(15) VALUE "CAMPING".
+003000 01  FILLER REDEFINES SEED-DIVISIONS.
+003100     05  SEED-DIVISION-TABLE OCCURS 3 TIMES.
+003200         10  SEED-DIVISION-NUMBER  PIC 99.
+003300         10  SEED-DIVISION-NAME    PIC X(15).
+003400
+003500 01  SEED-DEPARTMENTS.
+003600     05  FILLER       PIC 99 VALUE 01.
+003700     05  FILLER       PIC X(15) VALUE "EXERCISE".
+003800     05  FILLER       PIC 99 VALUE 02.
+003900     05  FILLER       PIC X(15) VALUE "MISCELLANEOUS".
+004000     05  FILLER       PIC 99 VALUE 03.
+004100     05  FILLER       PIC X(15) VALUE "SPORT CLOTHES".
+004200     05  FILLER       PIC 99 VALUE 04.
+004300     05  FILLER       PIC X(15) VALUE "EQUIPMENT".
+004400     05  FILLER       PIC 99 VALUE 05.
+004500     05  FILLER       PIC X(15) VALUE "CAMP EQUIPMENT".
+004600     05  FILLER       PIC 99 VALUE 06.
+004700     05  FILLER       PIC X(15) VALUE "CAMPING CLOTHES".
+004800 01  FILLER REDEFINES SEED-DEPARTMENTS.
+004900     05  SEED-DEPARTMENT-TABLE OCCURS 6 TIMES.
+005000         10  SEED-DEPARTMENT-NUMBER  PIC 99.
+005100         10  SEED-DEPARTMENT-NAME    PIC X(15).
+005200
+005300 01  SEED-CATEGORIES.
+005400     05  FILLER       PIC 99 VALUE 01.
+005500     05  FILLER       PIC X(15) VALUE "WEIGHTS".
+005600     05  FILLER       PIC 99 VALUE 02.
+005700     05  FILLER       PIC X(15) VALUE "MACHINES".
+005800     05  FILLER       PIC 99 VALUE 03.
+005900     05  FILLER       PIC X(15) VALUE "SUN GLASSES".
+006000     05  FILLER       PIC 99 VALUE 04.
+006100     05  FILLER       PIC X(15) VALUE "VITAMINS".
+006200     05  FILLER       PIC 99 VALUE 05.
+006300     05  FILLER       PIC X(15) VALUE "MEN'S CLOTHES".
+006400     05  FILLER       PIC 99 VALUE 06.
+006500     05  FILLER       PIC X(15) VALUE "WOMEN'S CLOTHES".
+006600     05  FILLER       PIC 99 VALUE 07.
+006700     05  FILLER       PIC X(15) VALUE "TENNIS".
+006800     05  FILLER       PIC 99 VALUE 08.
+006900     05  FILLER       PIC X(15) VALUE "SOCCER".
+007000     05  FILLER       PIC 99 VALUE 09.
+007100     05  FILLER       PIC X(15) VALUE "TENTS".
+007200     05  FILLER       PIC 99 VALUE 10.
+007300     05  FILLER       PIC X(15) VALUE "SLEEPING BAGS".
+007400     05  FILLER       PIC 99 VALUE 11.
+007500     05  FILLER       PIC X(15) VALUE "CLOTHING".
+007600     05  FILLER       PIC 99 VALUE 12.
+007700     05  FILLER       PIC X(15) VALUE "HIKING BOOTS".
+007800 01  FILLER REDEFINES SEED-CATEGORIES.
+007900     05  SEED-CATEGORY-TABLE OCCURS 12 TIMES.
+008000         10  SEED-CATEGORY-NUMBER  PIC 99.
+008100         10  SEED-CATEGORY-NAME    PIC X(15).
+008200
+008300 77  SEED-INDEX               PIC 99.
+008400
+008500 PROCEDURE DIVISION.
+008600 PROGRAM-BEGIN.
+008700     PERFORM OPENING-PROCEDURE.
+008800     PERFORM BUILD-ALL-CODES.
+008900     PERFORM CLOSING-PROCEDURE.
+009000
+009100 PROGRAM-DONE.
+009200     ACCEPT OMITTED. STOP RUN.
+009300
+009400 OPENING-PROCEDURE.
+009500     OPEN OUTPUT SALES-CODE-FILE.
+009600
+009700 CLOSING-PROCEDURE.
+009800     CLOSE SALES-CODE-FILE.
+009900
+010000 BUILD-ALL-CODES.
+010100     PERFORM BUILD-ONE-DIVISION
+010200         VARYING SEED-INDEX FROM 1 BY 1
+010300          UNTIL SEED-INDEX > 3.
+010400     PERFORM BUILD-ONE-DEPARTMENT
+010500         VARYING SEED-INDEX FROM 1 BY 1
+010600          UNTIL SEED-INDEX > 6.
+010700     PERFORM BUILD-ONE-CATEGORY
+010800         VARYING SEED-INDEX FROM 1 BY 1
+010900          UNTIL SEED-INDEX > 12.
+011000
+011100 BUILD-ONE-DIVISION.
+011200     MOVE 1 TO SALES-CODE-TYPE.
+011300     MOVE SEED-DIVISION-NUMBER(SEED-INDEX) TO SALES-CODE-NUMBER.
+011400     MOVE SEED-DIVISION-NAME(SEED-INDEX)   TO SALES-CODE-NAME.
+011500     PERFORM WRITE-SALES-CODE-RECORD.
+011600
+011700 BUILD-ONE-DEPARTMENT.
+011800     MOVE 2 TO SALES-CODE-TYPE.
+011900     MOVE SEED-DEPARTMENT-NUMBER(SEED-INDEX) TO SALES-CODE-NUMBER.
+012000     MOVE SEED-DEPARTMENT-NAME(SEED-INDEX)   TO SALES-CODE-NAME.
+012100     PERFORM WRITE-SALES-CODE-RECORD.
+012200
+012300 BUILD-ONE-CATEGORY.
+012400     MOVE 3 TO SALES-CODE-TYPE.
+012500     MOVE SEED-CATEGORY-NUMBER(SEED-INDEX) TO SALES-CODE-NUMBER.
+012600     MOVE SEED-CATEGORY-NAME(SEED-INDEX)   TO SALES-CODE-NAME.
+012700     PERFORM WRITE-SALES-CODE-RECORD.
+012800
+012900 WRITE-SALES-CODE-RECORD.
+013000     WRITE SALES-CODE-RECORD
+013100         INVALID KEY
+013200         DISPLAY "ERROR WRITING SALES CODE RECORD".
