@@ -0,0 +1,198 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. CHKGAP01.
+000300*---------------------------------
+000400* Check-number gap/duplicate
+000500* integrity report.
+000600* CHECK-FILE's key is CHECK-KEY
+000700* (CHECK-ACCOUNT + CHECK-NUMBER),
+000800* so a straight sequential scan
+000900* from the beginning of the file
+001000* visits every account's checks
+001100* in ascending CHECK-NUMBER
+001200* order. For each account, any
+001300* jump of more than 1 from the
+001400* previous CHECK-NUMBER is
+001500* reported as a gap (missing
+001600* check number(s) - voided,
+001700* never written, or a
+001800* sequence error). Any repeat
+001900* of the same CHECK-KEY is
+002000* reported as a duplicate,
+002100* which the unique RECORD KEY
+002200* should already prevent but is
+002300* checked for anyway in case a
+002400* file was ever reloaded outside
+002500* normal processing.
+002600*---------------------------------
+002700 ENVIRONMENT DIVISION.
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000
+003100     COPY "SLCHK01.CBL".
+003200
+003300     SELECT PRINTER-FILE
+003400         ASSIGN TO PRINTER
+003500         ORGANIZATION IS LINE SEQUENTIAL.
+003600
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003900
+004000     COPY "FDCHK01.CBL".
+004100
+004200 FD  PRINTER-FILE
+004300     LABEL RECORDS ARE OMITTED.
+004400 01  PRINTER-RECORD              PIC X(80).
+004500
+004600 WORKING-STORAGE SECTION.
+004700
+004800 77  CHECK-FILE-AT-END           PIC X.
+004900 77  FIRST-RECORD                PIC X VALUE "Y".
+005000 77  PREVIOUS-ACCOUNT            PIC 9(10) VALUE ZERO.
+005100 77  PREVIOUS-NUMBER             PIC 9(6)  VALUE ZERO.
+005200 77  MISSING-FROM                PIC 9(6).
+005300 77  MISSING-THRU                PIC 9(6).
+005400
+005500 77  CHECKS-READ                 PIC 9(6) VALUE ZERO.
+005600 77  GAPS-FOUND                  PIC 9(6) VALUE ZERO.
+005700 77  DUPS-FOUND                  PIC 9(6) VALUE ZERO.
+005800
+005900 01  TITLE-LINE.
+006000     05  FILLER              PIC X(20) VALUE SPACE.
+006100     05  FILLER              PIC X(30) VALUE
+006200         "CHECK NUMBER INTEGRITY REPORT".
+006300
+006400 01  GAP-LINE.
+006500     05  FILLER              PIC X(5)  VALUE "GAP: ".
+006600     05  FILLER              PIC X(8)  VALUE "ACCOUNT ".
+006700     05  PRINT-GAP-ACCOUNT   PIC Z(9)9.
+006800     05  FILLER              PIC X(2)  VALUE SPACE.
+006900     05  FILLER              PIC X(8)  VALUE "MISSING ".
+007000     05  PRINT-MISSING-FROM  PIC Z(5)9.
+007100     05  FILLER              PIC X(6)  VALUE " THRU ".
+007200     05  PRINT-MISSING-THRU  PIC Z(5)9.
+007300
+007400 01  DUP-LINE.
+007500     05  FILLER              PIC X(5)  VALUE "DUP: ".
+007600     05  FILLER              PIC X(8)  VALUE "ACCOUNT ".
+007700     05  PRINT-DUP-ACCOUNT   PIC Z(9)9.
+007800     05  FILLER              PIC X(2)  VALUE SPACE.
+007900     05  FILLER              PIC X(6)  VALUE "CHECK ".
+008000     05  PRINT-DUP-NUMBER    PIC Z(5)9.
+008100
+008200 01  SUMMARY-LINE.
+008300     05  FILLER              PIC X(20) VALUE SPACE.
+008400     05  FILLER              PIC X(14) VALUE "CHECKS READ:  ".
+008500     05  PRINT-CHECKS-READ   PIC ZZZ,ZZ9.
+008600
+008700 01  GAP-COUNT-LINE.
+008800     05  FILLER              PIC X(20) VALUE SPACE.
+008900     05  FILLER              PIC X(14) VALUE "GAPS FOUND:   ".
+009000     05  PRINT-GAPS-FOUND    PIC ZZZ,ZZ9.
+009100
+009200 01  DUP-COUNT-LINE.
+009300     05  FILLER              PIC X(20) VALUE SPACE.
+009400     05  FILLER              PIC X(14) VALUE "DUPS FOUND:   ".
+009500     05  PRINT-DUPS-FOUND    PIC ZZZ,ZZ9.
+009600
+009700 PROCEDURE DIVISION.
+009800 PROGRAM-BEGIN.
+009900     PERFORM OPENING-PROCEDURE.
+010000     PERFORM MAIN-PROCESS.
+010100     PERFORM CLOSING-PROCEDURE.
+010200
+010300 PROGRAM-DONE.
+010400     STOP RUN.
+010500
+010600 OPENING-PROCEDURE.
+010700     OPEN INPUT CHECK-FILE.
+010800     OPEN OUTPUT PRINTER-FILE.
+010900     PERFORM START-NEW-PAGE.
+011000
+011100 CLOSING-PROCEDURE.
+011200     CLOSE CHECK-FILE.
+011300     PERFORM PRINT-SUMMARY.
+011400     CLOSE PRINTER-FILE.
+011500
+011600 MAIN-PROCESS.
+011700     PERFORM READ-FIRST-CHECK-RECORD.
+011800     PERFORM PROCESS-ONE-CHECK-RECORD
+011900         UNTIL CHECK-FILE-AT-END = "Y".
+012000
+012100 PROCESS-ONE-CHECK-RECORD.
+012200     ADD 1 TO CHECKS-READ.
+012300     IF FIRST-RECORD = "Y"
+012400         MOVE "N" TO FIRST-RECORD
+012500     ELSE
+012600     IF CHECK-ACCOUNT NOT = PREVIOUS-ACCOUNT
+012700         CONTINUE
+012800     ELSE
+012900     IF CHECK-NUMBER = PREVIOUS-NUMBER
+013000         PERFORM REPORT-ONE-DUPLICATE
+013100     ELSE
+013200     IF CHECK-NUMBER NOT = PREVIOUS-NUMBER + 1
+013300         PERFORM REPORT-ONE-GAP.
+013400
+013500     MOVE CHECK-ACCOUNT TO PREVIOUS-ACCOUNT.
+013600     MOVE CHECK-NUMBER  TO PREVIOUS-NUMBER.
+013700     PERFORM READ-NEXT-CHECK-RECORD.
+013800
+013900 REPORT-ONE-GAP.
+014000     ADD 1 TO GAPS-FOUND.
+014100     ADD 1 TO PREVIOUS-NUMBER GIVING MISSING-FROM.
+014200     COMPUTE MISSING-THRU = CHECK-NUMBER - 1.
+014300     MOVE SPACE TO GAP-LINE.
+014400     MOVE CHECK-ACCOUNT TO PRINT-GAP-ACCOUNT.
+014500     MOVE MISSING-FROM  TO PRINT-MISSING-FROM.
+014600     MOVE MISSING-THRU  TO PRINT-MISSING-THRU.
+014700     MOVE GAP-LINE TO PRINTER-RECORD.
+014800     PERFORM WRITE-TO-PRINTER.
+014900
+015000 REPORT-ONE-DUPLICATE.
+015100     ADD 1 TO DUPS-FOUND.
+015200     MOVE SPACE TO DUP-LINE.
+015300     MOVE CHECK-ACCOUNT TO PRINT-DUP-ACCOUNT.
+015400     MOVE CHECK-NUMBER  TO PRINT-DUP-NUMBER.
+015500     MOVE DUP-LINE TO PRINTER-RECORD.
+015600     PERFORM WRITE-TO-PRINTER.
+015700
+015800*---------------------------------
+015900* Summary and file I-O.
+016000*---------------------------------
+016100 PRINT-SUMMARY.
+016200     MOVE SPACE TO PRINTER-RECORD.
+016300     PERFORM WRITE-TO-PRINTER.
+016400     MOVE CHECKS-READ TO PRINT-CHECKS-READ.
+016500     MOVE SUMMARY-LINE TO PRINTER-RECORD.
+016600     PERFORM WRITE-TO-PRINTER.
+016700     MOVE GAPS-FOUND TO PRINT-GAPS-FOUND.
+016800     MOVE GAP-COUNT-LINE TO PRINTER-RECORD.
+016900     PERFORM WRITE-TO-PRINTER.
+017000     MOVE DUPS-FOUND TO PRINT-DUPS-FOUND.
+017100     MOVE DUP-COUNT-LINE TO PRINTER-RECORD.
+017200     PERFORM WRITE-TO-PRINTER.
+017300
+017400 START-NEW-PAGE.
+017500     MOVE TITLE-LINE TO PRINTER-RECORD.
+017600     PERFORM WRITE-TO-PRINTER.
+017700     MOVE SPACE TO PRINTER-RECORD.
+017800     PERFORM WRITE-TO-PRINTER.
+017900
+018000 WRITE-TO-PRINTER.
+018100     WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+018200
+018300*---------------------------------
+018400* File I-O routines.
+018500*---------------------------------
+018600 READ-FIRST-CHECK-RECORD.
+018700     MOVE LOW-VALUES TO CHECK-KEY.
+018800     START CHECK-FILE KEY NOT < CHECK-KEY
+018900         INVALID KEY
+019000         MOVE "Y" TO CHECK-FILE-AT-END.
+019100     IF CHECK-FILE-AT-END NOT = "Y"
+019200         PERFORM READ-NEXT-CHECK-RECORD.
+019300
+019400 READ-NEXT-CHECK-RECORD.
+019500     MOVE "N" TO CHECK-FILE-AT-END.
+019600     READ CHECK-FILE NEXT RECORD
+019700         AT END
+019800         MOVE "Y" TO CHECK-FILE-AT-END.
