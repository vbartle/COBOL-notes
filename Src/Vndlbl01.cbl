@@ -0,0 +1,215 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. VNDLBL01.
+000300*---------------------------------
+000400* Vendor mailing label report.
+000500* Prints one mailing label per
+000600* active vendor (skips vendors
+000700* with VENDOR-INACTIVE-FLAG =
+000800* "Y", the same flag VNDDRM01
+000900* reports on), in vendor number
+001000* order, using the same full-
+001100* file-scan idiom VNDDRM01 uses.
+001200* Each label is 4 print lines
+001300* plus a blank separator line:
+001400*   VENDOR-NAME
+001500*   VENDOR-ADDRESS-1
+001600*   VENDOR-ADDRESS-2 (blank if
+001700*     not used)
+001800*   CITY, STATE  ZIP - with
+001900*     CANADA appended for
+002000*     Canadian vendors, looked
+002100*     up from STATE-FILE's
+002200*     STATE-COUNTRY-CODE the
+002300*     same way VNDMNT04 loads
+002400*     its in-memory state table.
+002500*---------------------------------
+002600 ENVIRONMENT DIVISION.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900
+003000     COPY "SLVND02.CBL".
+003100
+003200     COPY "SLSTATE.CBL".
+003300
+003400     SELECT PRINTER-FILE
+003500         ASSIGN TO PRINTER
+003600         ORGANIZATION IS LINE SEQUENTIAL.
+003700
+003800 DATA DIVISION.
+003900 FILE SECTION.
+004000
+004100     COPY "FDVND04.CBL".
+004200
+004300     COPY "FDSTATE.CBL".
+004400
+004500 FD  PRINTER-FILE
+004600     LABEL RECORDS ARE OMITTED.
+004700 01  PRINTER-RECORD              PIC X(80).
+004800
+004900 WORKING-STORAGE SECTION.
+005000
+005100 77  VENDOR-FILE-AT-END          PIC X.
+005200 77  STATE-FILE-AT-END           PIC X.
+005300 77  LABEL-COUNT                 PIC 9(6) VALUE ZERO.
+005400 77  VENDOR-COUNTRY-CODE         PIC XX.
+005500
+005600 01  TABLE-STATE-RECORD OCCURS 50 TIMES
+005700      INDEXED BY STATE-INDEX.
+005800     05  TABLE-STATE-CODE          PIC XX.
+005900     05  TABLE-STATE-COUNTRY-CODE  PIC XX.
+006000 01  NUMBER-OF-STATES              PIC 99 VALUE 50.
+006100
+006200 01  LABEL-LINE-1.
+006300     05  PRINT-VENDOR-NAME       PIC X(30).
+006400
+006500 01  LABEL-LINE-2.
+006600     05  PRINT-VENDOR-ADDRESS-1  PIC X(30).
+006700
+006800 01  LABEL-LINE-3.
+006900     05  PRINT-VENDOR-ADDRESS-2  PIC X(30).
+007000
+007100 01  LABEL-LINE-4.
+007200     05  PRINT-CITY              PIC X(20).
+007300     05  FILLER                  PIC X(2) VALUE ", ".
+007400     05  PRINT-STATE             PIC XX.
+007500     05  FILLER                  PIC X(2) VALUE SPACE.
+007600     05  PRINT-ZIP               PIC X(10).
+007700     05  FILLER                  PIC X(2) VALUE SPACE.
+007800     05  PRINT-COUNTRY           PIC X(6).
+007900
+008000 PROCEDURE DIVISION.
+008100 PROGRAM-BEGIN.
+008200     PERFORM OPENING-PROCEDURE.
+008300     PERFORM MAIN-PROCESS.
+008400     PERFORM CLOSING-PROCEDURE.
+008500
+008600 PROGRAM-DONE.
+008700     STOP RUN.
+008800
+008900 OPENING-PROCEDURE.
+009000     OPEN INPUT VENDOR-FILE.
+009100     OPEN INPUT STATE-FILE.
+009200     OPEN OUTPUT PRINTER-FILE.
+009300     PERFORM LOAD-STATE-TABLE.
+009400     CLOSE STATE-FILE.
+009500
+009600 CLOSING-PROCEDURE.
+009700     CLOSE VENDOR-FILE.
+009800     PERFORM PRINT-LABEL-SUMMARY.
+009900     CLOSE PRINTER-FILE.
+010000
+010100 MAIN-PROCESS.
+010200     PERFORM READ-FIRST-VENDOR-RECORD.
+010300     PERFORM PROCESS-ONE-VENDOR-RECORD
+010400         UNTIL VENDOR-FILE-AT-END = "Y".
+010500
+010600 PROCESS-ONE-VENDOR-RECORD.
+010700     IF VENDOR-INACTIVE-FLAG NOT = "Y"
+010800         PERFORM PRINT-ONE-LABEL.
+010900     PERFORM READ-NEXT-VENDOR-RECORD.
+011000
+011100 PRINT-ONE-LABEL.
+011200     ADD 1 TO LABEL-COUNT.
+011300     PERFORM LOOK-UP-VENDOR-COUNTRY.
+011400
+011500     MOVE SPACE TO LABEL-LINE-1.
+011600     MOVE VENDOR-NAME TO PRINT-VENDOR-NAME.
+011700     MOVE LABEL-LINE-1 TO PRINTER-RECORD.
+011800     PERFORM WRITE-TO-PRINTER.
+011900
+012000     MOVE SPACE TO LABEL-LINE-2.
+012100     MOVE VENDOR-ADDRESS-1 TO PRINT-VENDOR-ADDRESS-1.
+012200     MOVE LABEL-LINE-2 TO PRINTER-RECORD.
+012300     PERFORM WRITE-TO-PRINTER.
+012400
+012500     MOVE SPACE TO LABEL-LINE-3.
+012600     MOVE VENDOR-ADDRESS-2 TO PRINT-VENDOR-ADDRESS-2.
+012700     MOVE LABEL-LINE-3 TO PRINTER-RECORD.
+012800     PERFORM WRITE-TO-PRINTER.
+012900
+013000     MOVE SPACE TO LABEL-LINE-4.
+013100     MOVE VENDOR-CITY TO PRINT-CITY.
+013200     MOVE VENDOR-STATE TO PRINT-STATE.
+013300     MOVE VENDOR-ZIP TO PRINT-ZIP.
+013400     IF VENDOR-COUNTRY-CODE = "CA"
+013500         MOVE "CANADA" TO PRINT-COUNTRY.
+013600     MOVE LABEL-LINE-4 TO PRINTER-RECORD.
+013700     PERFORM WRITE-TO-PRINTER.
+013800
+013900     MOVE SPACE TO PRINTER-RECORD.
+014000     PERFORM WRITE-TO-PRINTER.
+014100
+014200 LOOK-UP-VENDOR-COUNTRY.
+014300     MOVE "US" TO VENDOR-COUNTRY-CODE.
+014400     SET STATE-INDEX TO 1.
+014500     SEARCH TABLE-STATE-RECORD
+014600         AT END
+014700             CONTINUE
+014800         WHEN VENDOR-STATE = TABLE-STATE-CODE(STATE-INDEX)
+014900             MOVE TABLE-STATE-COUNTRY-CODE(STATE-INDEX)
+015000                 TO VENDOR-COUNTRY-CODE.
+015100
+015200 PRINT-LABEL-SUMMARY.
+015300     DISPLAY "LABELS PRINTED: " LABEL-COUNT.
+015400
+015500*---------------------------------
+015600* State table load - same idiom
+015700* VNDMNT04 uses for its own
+015800* in-memory state table.
+015900*---------------------------------
+016000 LOAD-STATE-TABLE.
+016100     PERFORM CLEAR-TABLE.
+016200     SET STATE-INDEX TO 1.
+016300     PERFORM READ-NEXT-STATE-RECORD.
+016400     PERFORM LOAD-ONE-STATE-RECORD
+016500         UNTIL STATE-FILE-AT-END = "Y" OR
+016600               STATE-INDEX > NUMBER-OF-STATES.
+016700
+016800 CLEAR-TABLE.
+016900     PERFORM CLEAR-ONE-TABLE-ROW
+017000         VARYING STATE-INDEX FROM 1 BY 1
+017100          UNTIL STATE-INDEX > NUMBER-OF-STATES.
+017200
+017300 CLEAR-ONE-TABLE-ROW.
+017400     MOVE SPACE TO TABLE-STATE-RECORD(STATE-INDEX).
+017500
+017600 LOAD-ONE-STATE-RECORD.
+017700     MOVE STATE-CODE TO TABLE-STATE-CODE(STATE-INDEX).
+017800     MOVE STATE-COUNTRY-CODE TO TABLE-STATE-COUNTRY-CODE
+017900         (STATE-INDEX).
+018000
+018100     PERFORM READ-NEXT-STATE-RECORD.
+018200
+018300     IF STATE-FILE-AT-END NOT = "Y"
+018400         SET STATE-INDEX UP BY 1
+018500         IF STATE-INDEX > NUMBER-OF-STATES
+018600             DISPLAY "TABLE FULL".
+018700
+018800 READ-NEXT-STATE-RECORD.
+018900     MOVE "N" TO STATE-FILE-AT-END.
+019000     READ STATE-FILE NEXT RECORD
+019100         AT END
+019200         MOVE "Y" TO STATE-FILE-AT-END.
+019300
+019400*---------------------------------
+019500* Printing routines.
+019600*---------------------------------
+019700 WRITE-TO-PRINTER.
+019800     WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+019900
+020000*---------------------------------
+020100* File I-O routines.
+020200*---------------------------------
+020300 READ-FIRST-VENDOR-RECORD.
+020400     MOVE LOW-VALUES TO VENDOR-NUMBER.
+020500     START VENDOR-FILE KEY NOT < VENDOR-NUMBER
+020600         INVALID KEY
+020700         MOVE "Y" TO VENDOR-FILE-AT-END.
+020800     IF VENDOR-FILE-AT-END NOT = "Y"
+020900         PERFORM READ-NEXT-VENDOR-RECORD.
+021000
+021100 READ-NEXT-VENDOR-RECORD.
+021200     MOVE "N" TO VENDOR-FILE-AT-END.
+021300     READ VENDOR-FILE NEXT RECORD
+021400         AT END
+021500         MOVE "Y" TO VENDOR-FILE-AT-END.
