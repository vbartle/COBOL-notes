@@ -0,0 +1,260 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. VNDSTM01.
+000300*---------------------------------
+000400* Vendor activity/statement
+000500* report. Operator enters a
+000600* vendor number, every voucher
+000700* for that vendor is pulled
+000800* from VOUCHER-FILE, sorted by
+000900* VOUCHER-DATE, and printed
+001000* with a running balance
+001100* (unpaid voucher amounts
+001200* increase the balance, paid
+001300* amounts decrease it).
+001400*---------------------------------
+001500 ENVIRONMENT DIVISION.
+001600 INPUT-OUTPUT SECTION.
+001700 FILE-CONTROL.
+001800
+001900     COPY "SLVOUCH.CBL".
+002000
+002100     COPY "SLVND02.CBL".
+002200
+002300     SELECT WORK-FILE
+002400         ASSIGN TO "WORK"
+002500         ORGANIZATION IS SEQUENTIAL.
+002600
+002700     SELECT SORT-FILE
+002800         ASSIGN TO "SORT".
+002900
+003000     SELECT PRINTER-FILE
+003100         ASSIGN TO PRINTER
+003200         ORGANIZATION IS LINE SEQUENTIAL.
+003300
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600
+003700     COPY "FDVOUCH.CBL".
+003800
+003900     COPY "FDVND04.CBL".
+004000
+004100 SD  SORT-FILE.
+004200 01  SORT-RECORD.
+004300     05  SORT-VOUCHER-DATE        PIC 9(8).
+004400     05  SORT-VOUCHER-NUMBER      PIC 9(7).
+004500     05  SORT-VOUCHER-INVOICE     PIC X(15).
+004600     05  SORT-VOUCHER-AMOUNT      PIC S9(6)V99.
+004700     05  SORT-VOUCHER-PAID-DATE   PIC 9(8).
+004800     05  SORT-VOUCHER-PAID-AMOUNT PIC S9(6)V99.
+004900
+005000 FD  WORK-FILE
+005100     LABEL RECORDS ARE STANDARD.
+005200 01  WORK-RECORD.
+005300     05  WORK-VOUCHER-DATE        PIC 9(8).
+005400     05  WORK-VOUCHER-NUMBER      PIC 9(7).
+005500     05  WORK-VOUCHER-INVOICE     PIC X(15).
+005600     05  WORK-VOUCHER-AMOUNT      PIC S9(6)V99.
+005700     05  WORK-VOUCHER-PAID-DATE   PIC 9(8).
+005800     05  WORK-VOUCHER-PAID-AMOUNT PIC S9(6)V99.
+005900
+006000 FD  PRINTER-FILE
+006100     LABEL RECORDS ARE OMITTED.
+006200 01  PRINTER-RECORD              PIC X(80).
+006300
+006400 WORKING-STORAGE SECTION.
+006500
+006600 77  VOUCHER-FILE-AT-END         PIC X.
+006700 77  WORK-FILE-AT-END            PIC X.
+006800 77  VENDOR-RECORD-FOUND         PIC X.
+006900 77  ENTERED-VENDOR-NUMBER       PIC 9(5).
+007000 77  LINE-COUNT                  PIC 999 VALUE ZERO.
+007100 77  RUNNING-BALANCE             PIC S9(9)V99 VALUE ZERO.
+007200
+007210     COPY "WSDATE01.CBL".
+007300 01  DETAIL-LINE.
+007400     05  PRINT-VOUCHER-DATE      PIC Z9/99/9999.
+007500     05  FILLER                  PIC X     VALUE SPACE.
+007600     05  PRINT-VOUCHER-NUMBER    PIC Z(7).
+007700     05  FILLER                  PIC X     VALUE SPACE.
+007800     05  PRINT-VOUCHER-INVOICE   PIC X(15).
+007900     05  FILLER                  PIC X     VALUE SPACE.
+008000     05  PRINT-AMOUNT            PIC ZZZ,ZZ9.99-.
+008100     05  FILLER                  PIC X     VALUE SPACE.
+008200     05  PRINT-STATUS             PIC X(10).
+008300     05  FILLER                  PIC X     VALUE SPACE.
+008400     05  PRINT-BALANCE           PIC ZZZ,ZZ9.99-.
+008500
+008600 01  COLUMN-LINE.
+008700     05  FILLER         PIC X(9)  VALUE "INV DATE".
+008800     05  FILLER         PIC X(2)  VALUE SPACE.
+008900     05  FILLER         PIC X(7)  VALUE "VOUCHER".
+009000     05  FILLER         PIC X(1)  VALUE SPACE.
+009100     05  FILLER         PIC X(15) VALUE "INVOICE".
+009200     05  FILLER         PIC X(1)  VALUE SPACE.
+009300     05  FILLER         PIC X(10) VALUE "AMOUNT".
+009400     05  FILLER         PIC X(1)  VALUE SPACE.
+009500     05  FILLER         PIC X(10) VALUE "STATUS".
+009600     05  FILLER         PIC X(1)  VALUE SPACE.
+009700     05  FILLER         PIC X(10) VALUE "BALANCE".
+009800
+009900 01  TITLE-LINE.
+010000     05  FILLER              PIC X(20) VALUE SPACE.
+010100     05  FILLER              PIC X(20) VALUE
+010200         "VENDOR STATEMENT".
+010300
+010400 01  VENDOR-LINE.
+010500     05  FILLER              PIC X(9)  VALUE "VENDOR: ".
+010600     05  PRINT-VENDOR-NUMBER PIC Z(5).
+010700     05  FILLER              PIC X(2)  VALUE SPACE.
+010800     05  PRINT-VENDOR-NAME   PIC X(30).
+010900
+011000 PROCEDURE DIVISION.
+011100 PROGRAM-BEGIN.
+011200     PERFORM OPENING-PROCEDURE.
+011300     PERFORM MAIN-PROCESS.
+011400     PERFORM CLOSING-PROCEDURE.
+011500
+011600 PROGRAM-DONE.
+011700     STOP RUN.
+011800
+011900 OPENING-PROCEDURE.
+012000     OPEN INPUT VOUCHER-FILE.
+012100     OPEN INPUT VENDOR-FILE.
+012200     OPEN OUTPUT PRINTER-FILE.
+012300
+012400 CLOSING-PROCEDURE.
+012500     CLOSE VOUCHER-FILE.
+012600     CLOSE VENDOR-FILE.
+012700     CLOSE PRINTER-FILE.
+012800
+012900 MAIN-PROCESS.
+013000     PERFORM ENTER-VENDOR-NUMBER.
+013100     IF ENTERED-VENDOR-NUMBER NOT = ZEROES
+013200         PERFORM PRINT-VENDOR-STATEMENT.
+013300
+013400 ENTER-VENDOR-NUMBER.
+013500     DISPLAY "ENTER VENDOR NUMBER FOR STATEMENT (0 TO EXIT)".
+013600     ACCEPT ENTERED-VENDOR-NUMBER.
+013700
+013800 PRINT-VENDOR-STATEMENT.
+013900     PERFORM LOOK-UP-VENDOR-NAME.
+014000     PERFORM SORT-VENDOR-VOUCHERS.
+014100     PERFORM START-NEW-PAGE.
+014200     MOVE ZEROES TO LINE-COUNT RUNNING-BALANCE.
+014300     PERFORM PRINT-ALL-WORK-RECORDS
+014400         UNTIL WORK-FILE-AT-END = "Y".
+014500     PERFORM END-STATEMENT.
+014600
+014700 LOOK-UP-VENDOR-NAME.
+014800     MOVE ENTERED-VENDOR-NUMBER TO VENDOR-NUMBER.
+014900     MOVE "Y" TO VENDOR-RECORD-FOUND.
+015000     READ VENDOR-FILE RECORD
+015100       INVALID KEY
+015200          MOVE "N" TO VENDOR-RECORD-FOUND.
+015300     IF VENDOR-RECORD-FOUND = "N"
+015400         MOVE "***VENDOR NOT FOUND***" TO VENDOR-NAME.
+015500
+015600*---------------------------------
+015700* SORT with an input procedure
+015800* that only releases vouchers
+015900* for the requested vendor.
+016000*---------------------------------
+016100 SORT-VENDOR-VOUCHERS.
+016200     SORT SORT-FILE
+016300         ON ASCENDING KEY SORT-VOUCHER-DATE
+016400         INPUT PROCEDURE IS SELECT-VENDOR-VOUCHERS
+016500         GIVING WORK-FILE.
+016600     OPEN INPUT WORK-FILE.
+016700     MOVE "N" TO WORK-FILE-AT-END.
+016800     PERFORM READ-NEXT-WORK-RECORD.
+016900
+017000 SELECT-VENDOR-VOUCHERS.
+017100     MOVE "N" TO VOUCHER-FILE-AT-END.
+017200     PERFORM READ-FIRST-VOUCHER.
+017300     PERFORM RELEASE-ONE-VOUCHER
+017400         UNTIL VOUCHER-FILE-AT-END = "Y".
+017500
+017600 RELEASE-ONE-VOUCHER.
+017700     IF VOUCHER-VENDOR = ENTERED-VENDOR-NUMBER
+017800         PERFORM RELEASE-SORT-RECORD.
+017900     PERFORM READ-NEXT-VOUCHER.
+018000
+018100 RELEASE-SORT-RECORD.
+018200     MOVE VOUCHER-DATE TO SORT-VOUCHER-DATE.
+018300     MOVE VOUCHER-NUMBER TO SORT-VOUCHER-NUMBER.
+018400     MOVE VOUCHER-INVOICE TO SORT-VOUCHER-INVOICE.
+018500     MOVE VOUCHER-AMOUNT TO SORT-VOUCHER-AMOUNT.
+018600     MOVE VOUCHER-PAID-DATE TO SORT-VOUCHER-PAID-DATE.
+018700     MOVE VOUCHER-PAID-AMOUNT TO SORT-VOUCHER-PAID-AMOUNT.
+018800     RELEASE SORT-RECORD.
+018900
+019000 PRINT-ALL-WORK-RECORDS.
+019100     IF LINE-COUNT > 55
+019200         PERFORM START-NEW-PAGE.
+019300     IF WORK-VOUCHER-PAID-DATE = ZEROES
+019400         ADD WORK-VOUCHER-AMOUNT TO RUNNING-BALANCE
+019500         MOVE "OPEN" TO PRINT-STATUS
+019600         MOVE WORK-VOUCHER-AMOUNT TO PRINT-AMOUNT
+019700     ELSE
+019800         SUBTRACT WORK-VOUCHER-PAID-AMOUNT FROM RUNNING-BALANCE
+019900         MOVE "PAID" TO PRINT-STATUS
+020000         MOVE WORK-VOUCHER-PAID-AMOUNT TO PRINT-AMOUNT.
+020100
+020200     MOVE SPACE TO DETAIL-LINE.
+020300     MOVE WORK-VOUCHER-DATE TO DATE-CCYYMMDD.
+020400     PERFORM FORMAT-THE-DATE.
+020500     MOVE FORMATTED-DATE TO PRINT-VOUCHER-DATE.
+020600     MOVE WORK-VOUCHER-NUMBER TO PRINT-VOUCHER-NUMBER.
+020700     MOVE WORK-VOUCHER-INVOICE TO PRINT-VOUCHER-INVOICE.
+020800     MOVE RUNNING-BALANCE TO PRINT-BALANCE.
+020900     MOVE DETAIL-LINE TO PRINTER-RECORD.
+021000     PERFORM WRITE-TO-PRINTER.
+021100
+021200     PERFORM READ-NEXT-WORK-RECORD.
+021300
+021400 END-STATEMENT.
+021500     MOVE SPACE TO PRINTER-RECORD.
+021600     PERFORM WRITE-TO-PRINTER.
+021700     CLOSE WORK-FILE.
+021800
+021900 START-NEW-PAGE.
+022000     MOVE ZEROES TO LINE-COUNT.
+022100     MOVE TITLE-LINE TO PRINTER-RECORD.
+022200     PERFORM WRITE-TO-PRINTER.
+022300     MOVE SPACE TO PRINTER-RECORD.
+022400     PERFORM WRITE-TO-PRINTER.
+022500     MOVE ENTERED-VENDOR-NUMBER TO PRINT-VENDOR-NUMBER.
+022600     MOVE VENDOR-NAME TO PRINT-VENDOR-NAME.
+022700     MOVE VENDOR-LINE TO PRINTER-RECORD.
+022800     PERFORM WRITE-TO-PRINTER.
+022900     MOVE SPACE TO PRINTER-RECORD.
+023000     PERFORM WRITE-TO-PRINTER.
+023100     MOVE COLUMN-LINE TO PRINTER-RECORD.
+023200     PERFORM WRITE-TO-PRINTER.
+023300     MOVE SPACE TO PRINTER-RECORD.
+023400     PERFORM WRITE-TO-PRINTER.
+023500
+023600 WRITE-TO-PRINTER.
+023700     WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+023800     ADD 1 TO LINE-COUNT.
+023900
+024000*---------------------------------
+024100* File I-O routines.
+024200*---------------------------------
+024300 READ-FIRST-VOUCHER.
+024400     MOVE ZEROES TO VOUCHER-NUMBER.
+024500     START VOUCHER-FILE
+024600        KEY NOT < VOUCHER-NUMBER
+024700         INVALID KEY MOVE "Y" TO VOUCHER-FILE-AT-END.
+024800     IF VOUCHER-FILE-AT-END NOT = "Y"
+024900         PERFORM READ-NEXT-VOUCHER.
+025000
+025100 READ-NEXT-VOUCHER.
+025200     READ VOUCHER-FILE NEXT RECORD
+025300         AT END MOVE "Y" TO VOUCHER-FILE-AT-END.
+025400
+025500 READ-NEXT-WORK-RECORD.
+025600     READ WORK-FILE
+025700         AT END MOVE "Y" TO WORK-FILE-AT-END.
+025800
+025900     COPY "PLDATE01.CBL".
