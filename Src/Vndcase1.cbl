@@ -0,0 +1,135 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. VNDCASE1.
+000300*---------------------------------
+000400* Batch vendor-name-case cleanup.
+000500* FDVND04 requires all fields to
+000600* be entered in UPPER case, but
+000700* older records (loaded before
+000800* that was enforced) may still
+000900* carry mixed or lower case.
+001000* This scans every VENDOR-FILE
+001100* record, forces VENDOR-NAME,
+001200* VENDOR-ADDRESS-1, VENDOR-
+001300* ADDRESS-2, VENDOR-CITY,
+001400* VENDOR-STATE and VENDOR-
+001500* CONTACT to upper case, and
+001600* REWRITEs only the records
+001700* that actually changed. A
+001800* summary line gives the
+001900* counts read and updated.
+002000*---------------------------------
+002100 ENVIRONMENT DIVISION.
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400
+002500     COPY "SLVND02.CBL".
+002600
+002700     SELECT PRINTER-FILE
+002800         ASSIGN TO PRINTER
+002900         ORGANIZATION IS LINE SEQUENTIAL.
+003000
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003300
+003400     COPY "FDVND04.CBL".
+003500
+003600 FD  PRINTER-FILE
+003700     LABEL RECORDS ARE OMITTED.
+003800 01  PRINTER-RECORD              PIC X(80).
+003900
+004000 WORKING-STORAGE SECTION.
+004100
+004200 77  VENDOR-FILE-AT-END          PIC X.
+004300 77  SAVE-VENDOR-RECORD          PIC X(188).
+004400
+004500 77  RECORDS-READ                PIC 9(6) VALUE ZERO.
+004600 77  RECORDS-UPDATED             PIC 9(6) VALUE ZERO.
+004700
+004800 01  SUMMARY-LINE.
+004900     05  FILLER              PIC X(20) VALUE SPACE.
+005000     05  FILLER              PIC X(14) VALUE "RECORDS READ: ".
+005100     05  PRINT-RECORDS-READ  PIC ZZZ,ZZ9.
+005200
+005300 01  UPDATED-LINE.
+005400     05  FILLER              PIC X(20) VALUE SPACE.
+005500     05  FILLER              PIC X(14) VALUE "RECORDS UPD:  ".
+005600     05  PRINT-RECORDS-UPD   PIC ZZZ,ZZ9.
+005700
+005800     COPY "WSCASE01.CBL".
+005900
+006000 PROCEDURE DIVISION.
+006100 PROGRAM-BEGIN.
+006200     PERFORM OPENING-PROCEDURE.
+006300     PERFORM MAIN-PROCESS.
+006400     PERFORM CLOSING-PROCEDURE.
+006500
+006600 PROGRAM-DONE.
+006700     STOP RUN.
+006800
+006900 OPENING-PROCEDURE.
+007000     OPEN I-O VENDOR-FILE.
+007100     OPEN OUTPUT PRINTER-FILE.
+007200
+007300 CLOSING-PROCEDURE.
+007400     CLOSE VENDOR-FILE.
+007500     PERFORM PRINT-SUMMARY.
+007600     CLOSE PRINTER-FILE.
+007700
+007800 MAIN-PROCESS.
+007900     PERFORM READ-FIRST-VENDOR-RECORD.
+008000     PERFORM PROCESS-ONE-VENDOR-RECORD
+008100         UNTIL VENDOR-FILE-AT-END = "Y".
+008200
+008300 PROCESS-ONE-VENDOR-RECORD.
+008400     ADD 1 TO RECORDS-READ.
+008500     MOVE VENDOR-RECORD TO SAVE-VENDOR-RECORD.
+008600     PERFORM UPPER-CASE-THE-RECORD.
+008700     IF VENDOR-RECORD NOT = SAVE-VENDOR-RECORD
+008800         REWRITE VENDOR-RECORD
+008900             INVALID KEY
+009000             DISPLAY "ERROR REWRITING VENDOR RECORD"
+009100         END-REWRITE
+009200         ADD 1 TO RECORDS-UPDATED.
+009300
+009400     PERFORM READ-NEXT-VENDOR-RECORD.
+009500
+009600 UPPER-CASE-THE-RECORD.
+009700     INSPECT VENDOR-NAME
+009800       CONVERTING LOWER-ALPHA TO UPPER-ALPHA.
+009900     INSPECT VENDOR-ADDRESS-1
+010000       CONVERTING LOWER-ALPHA TO UPPER-ALPHA.
+010100     INSPECT VENDOR-ADDRESS-2
+010200       CONVERTING LOWER-ALPHA TO UPPER-ALPHA.
+010300     INSPECT VENDOR-CITY
+010400       CONVERTING LOWER-ALPHA TO UPPER-ALPHA.
+010500     INSPECT VENDOR-STATE
+010600       CONVERTING LOWER-ALPHA TO UPPER-ALPHA.
+010700     INSPECT VENDOR-CONTACT
+010800       CONVERTING LOWER-ALPHA TO UPPER-ALPHA.
+010900
+011000*---------------------------------
+011100* Summary and file I-O.
+011200*---------------------------------
+011300 PRINT-SUMMARY.
+011400     MOVE SPACE TO PRINTER-RECORD.
+011500     WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+011600     MOVE RECORDS-READ TO PRINT-RECORDS-READ.
+011700     MOVE SUMMARY-LINE TO PRINTER-RECORD.
+011800     WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+011900     MOVE RECORDS-UPDATED TO PRINT-RECORDS-UPD.
+012000     MOVE UPDATED-LINE TO PRINTER-RECORD.
+012100     WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+012200
+012300 READ-FIRST-VENDOR-RECORD.
+012400     MOVE LOW-VALUES TO VENDOR-NUMBER.
+012500     START VENDOR-FILE KEY NOT < VENDOR-NUMBER
+012600         INVALID KEY
+012700         MOVE "Y" TO VENDOR-FILE-AT-END.
+012800     IF VENDOR-FILE-AT-END NOT = "Y"
+012900         PERFORM READ-NEXT-VENDOR-RECORD.
+013000
+013100 READ-NEXT-VENDOR-RECORD.
+013200     MOVE "N" TO VENDOR-FILE-AT-END.
+013300     READ VENDOR-FILE NEXT RECORD
+013400         AT END
+013500         MOVE "Y" TO VENDOR-FILE-AT-END.
