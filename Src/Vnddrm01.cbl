@@ -0,0 +1,168 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. VNDDRM01.
+000300*---------------------------------
+000400* Dormant-vendor cleanup report.
+000500* Lists every VENDOR-FILE record
+000600* with VENDOR-INACTIVE-FLAG = "Y"
+000700* (set on VNDMNT04), so vendors
+000800* flagged dormant can be reviewed
+000900* and, if appropriate, purged.
+001000*---------------------------------
+001100 ENVIRONMENT DIVISION.
+001200 INPUT-OUTPUT SECTION.
+001300 FILE-CONTROL.
+001400
+001500     COPY "SLVND02.CBL".
+001600
+001700     SELECT PRINTER-FILE
+001800         ASSIGN TO PRINTER
+001900         ORGANIZATION IS LINE SEQUENTIAL.
+002000
+002100 DATA DIVISION.
+002200 FILE SECTION.
+002300
+002400     COPY "FDVND04.CBL".
+002500
+002600 FD  PRINTER-FILE
+002700     LABEL RECORDS ARE OMITTED.
+002800 01  PRINTER-RECORD              PIC X(80).
+002900
+003000 WORKING-STORAGE SECTION.
+003100
+003200 77  VENDOR-FILE-AT-END          PIC X.
+003300 77  LINE-COUNT                  PIC 999 VALUE ZERO.
+003400 77  PAGE-NUMBER                 PIC 9999 VALUE ZERO.
+003500 77  MAXIMUM-LINES               PIC 999 VALUE 55.
+003600 77  DORMANT-COUNT                PIC 9(6) VALUE ZERO.
+003700
+003800 01  DETAIL-LINE.
+003900     05  PRINT-VENDOR-NUMBER     PIC Z(5).
+004000     05  FILLER                  PIC X(2) VALUE SPACE.
+004100     05  PRINT-VENDOR-NAME       PIC X(30).
+004200     05  FILLER                  PIC X(2) VALUE SPACE.
+004300     05  PRINT-VENDOR-CONTACT    PIC X(30).
+004400
+004500 01  COLUMN-LINE.
+004600     05  FILLER         PIC X(6)  VALUE "VENDOR".
+004700     05  FILLER         PIC X(1)  VALUE SPACE.
+004800     05  FILLER         PIC X(30) VALUE "VENDOR NAME".
+004900     05  FILLER         PIC X(2)  VALUE SPACE.
+005000     05  FILLER         PIC X(7)  VALUE "CONTACT".
+005100
+005200 01  TITLE-LINE.
+005300     05  FILLER              PIC X(20) VALUE SPACE.
+005400     05  FILLER              PIC X(23)
+005500         VALUE "DORMANT VENDOR CLEANUP".
+005600     05  FILLER              PIC X(12) VALUE SPACE.
+005700     05  FILLER              PIC X(5) VALUE "PAGE:".
+005800     05  FILLER              PIC X(1) VALUE SPACE.
+005900     05  PRINT-PAGE-NUMBER   PIC ZZZ9.
+006000
+006100 01  COUNT-LINE.
+006200     05  FILLER              PIC X(20) VALUE SPACE.
+006300     05  FILLER              PIC X(16) VALUE
+006400         "DORMANT VENDORS:".
+006500     05  PRINT-DORMANT-COUNT PIC ZZZ,ZZ9.
+006600
+006620     COPY "WSCASE01.CBL".
+006640
+006660     COPY "WSOPID01.CBL".
+006700 PROCEDURE DIVISION.
+006800 PROGRAM-BEGIN.
+006900     PERFORM OPENING-PROCEDURE.
+006950     PERFORM GET-OPERATOR-ID.
+007000     PERFORM MAIN-PROCESS.
+007100     PERFORM CLOSING-PROCEDURE.
+007200
+007300 PROGRAM-DONE.
+007400     STOP RUN.
+007500
+007600 OPENING-PROCEDURE.
+007700     OPEN INPUT VENDOR-FILE.
+007800     OPEN OUTPUT PRINTER-FILE.
+007900     PERFORM START-NEW-PAGE.
+008000
+008100 CLOSING-PROCEDURE.
+008200     CLOSE VENDOR-FILE.
+008300     PERFORM PRINT-DORMANT-SUMMARY.
+008400     PERFORM END-LAST-PAGE.
+008500     CLOSE PRINTER-FILE.
+008600
+008700 MAIN-PROCESS.
+008800     PERFORM READ-FIRST-VENDOR-RECORD.
+008900     PERFORM PROCESS-ONE-VENDOR-RECORD
+009000         UNTIL VENDOR-FILE-AT-END = "Y".
+009100
+009200 PROCESS-ONE-VENDOR-RECORD.
+009300     IF VENDOR-INACTIVE-FLAG = "Y"
+009400         PERFORM PRINT-ONE-DORMANT-VENDOR.
+009500     PERFORM READ-NEXT-VENDOR-RECORD.
+009600
+009700 PRINT-ONE-DORMANT-VENDOR.
+009800     ADD 1 TO DORMANT-COUNT.
+009900     IF LINE-COUNT > MAXIMUM-LINES
+010000         PERFORM START-NEXT-PAGE.
+010100     MOVE SPACE TO DETAIL-LINE.
+010200     MOVE VENDOR-NUMBER  TO PRINT-VENDOR-NUMBER.
+010300     MOVE VENDOR-NAME    TO PRINT-VENDOR-NAME.
+010400     MOVE VENDOR-CONTACT TO PRINT-VENDOR-CONTACT.
+010500     MOVE DETAIL-LINE TO PRINTER-RECORD.
+010600     PERFORM WRITE-TO-PRINTER.
+010700
+010800 PRINT-DORMANT-SUMMARY.
+010900     MOVE SPACE TO PRINTER-RECORD.
+011000     PERFORM WRITE-TO-PRINTER.
+011100     MOVE DORMANT-COUNT TO PRINT-DORMANT-COUNT.
+011200     MOVE COUNT-LINE TO PRINTER-RECORD.
+011300     PERFORM WRITE-TO-PRINTER.
+011400
+011500*---------------------------------
+011600* Printing routines.
+011700*---------------------------------
+011800 WRITE-TO-PRINTER.
+011900     WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+012000     ADD 1 TO LINE-COUNT.
+012100
+012200 START-NEXT-PAGE.
+012300     PERFORM END-LAST-PAGE.
+012400     PERFORM START-NEW-PAGE.
+012500
+012600 START-NEW-PAGE.
+012700     ADD 1 TO PAGE-NUMBER.
+012800     MOVE PAGE-NUMBER TO PRINT-PAGE-NUMBER.
+012900     MOVE TITLE-LINE TO PRINTER-RECORD.
+013000     PERFORM WRITE-TO-PRINTER.
+013100     MOVE SPACE TO PRINTER-RECORD.
+013200     PERFORM WRITE-TO-PRINTER.
+013300     MOVE COLUMN-LINE TO PRINTER-RECORD.
+013400     PERFORM WRITE-TO-PRINTER.
+013500     MOVE SPACE TO PRINTER-RECORD.
+013600     PERFORM WRITE-TO-PRINTER.
+013700
+013800 END-LAST-PAGE.
+013900     IF PAGE-NUMBER > 0
+014000         PERFORM FORM-FEED.
+014100     MOVE ZERO TO LINE-COUNT.
+014200
+014300 FORM-FEED.
+014400     MOVE SPACE TO PRINTER-RECORD.
+014500     WRITE PRINTER-RECORD BEFORE ADVANCING PAGE.
+014600
+014700*---------------------------------
+014800* File I-O routines.
+014900*---------------------------------
+015000 READ-FIRST-VENDOR-RECORD.
+015100     MOVE LOW-VALUES TO VENDOR-NUMBER.
+015200     START VENDOR-FILE KEY NOT < VENDOR-NUMBER
+015300         INVALID KEY
+015400         MOVE "Y" TO VENDOR-FILE-AT-END.
+015500     IF VENDOR-FILE-AT-END NOT = "Y"
+015600         PERFORM READ-NEXT-VENDOR-RECORD.
+015700
+015800 READ-NEXT-VENDOR-RECORD.
+015900     MOVE "N" TO VENDOR-FILE-AT-END.
+016000     READ VENDOR-FILE NEXT RECORD
+016100         AT END
+016200         MOVE "Y" TO VENDOR-FILE-AT-END.
+016300
+016400     COPY "PLOPID01.CBL".
