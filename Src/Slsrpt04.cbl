@@ -25,6 +25,9 @@
 002500         ASSIGN TO PRINTER
 002600         ORGANIZATION IS LINE SEQUENTIAL.
 002700
+002750     COPY "SLSLCODE.CBL".
+002760     COPY "SLSALEPR.CBL".
+002770     COPY "SLCKPT01.CBL".
 002800 DATA DIVISION.
 002900 FILE SECTION.
 003000
@@ -62,73 +65,78 @@
 006200 FD  PRINTER-FILE
 006300     LABEL RECORDS ARE OMITTED.
 006400 01  PRINTER-RECORD              PIC X(80).
+006450
+006460     COPY "FDSLCODE.CBL".
+006470
+006480     COPY "FDSALEPR.CBL".
+006490
+006495     COPY "FDCKPT01.CBL".
 006500
 006600 WORKING-STORAGE SECTION.
 006700
-006800 01  THE-DIVISIONS.
-006900     05  FILLER       PIC 99 VALUE 01.
-007000     05  FILLER       PIC X(15) VALUE "ATHLETICS".
-007100     05  FILLER       PIC 99 VALUE 02.
-007200     05  FILLER       PIC X(15) VALUE "SPORTING GOODS".
-007300     05  FILLER       PIC 99 VALUE 03.
-007400     05  FILLER       PIC X(15) VALUE "CAMPING".
-007500 01  FILLER REDEFINES THE-DIVISIONS.
-007600     05  DIVISION-TABLE OCCURS 3 TIMES
-007700          INDEXED BY DIVISION-INDEX.
-007800         10  DIVISION-NUMBER          PIC 99.
-007900         10  DIVISION-NAME            PIC X(15).
-008000
-008100 01  THE-DEPARTMENTS.
-008200     05  FILLER       PIC 99 VALUE 01.
-008300     05  FILLER       PIC X(15) VALUE "EXERCISE".
-008400     05  FILLER       PIC 99 VALUE 02.
-008500     05  FILLER       PIC X(15) VALUE "MISCELLANEOUS".
-008600     05  FILLER       PIC 99 VALUE 03.
-008700     05  FILLER       PIC X(15) VALUE "SPORT CLOTHES".
-008800     05  FILLER       PIC 99 VALUE 04.
-008900     05  FILLER       PIC X(15) VALUE "EQUIPMENT".
-009000     05  FILLER       PIC 99 VALUE 05.
-009100     05  FILLER       PIC X(15) VALUE "CAMP EQUIPMENT".
-009200     05  FILLER       PIC 99 VALUE 06.
-009300     05  FILLER       PIC X(15) VALUE "CAMPING CLOTHES".
-009400 01  FILLER REDEFINES THE-DEPARTMENTS.
-009500     05  DEPARTMENT-TABLE OCCURS 6 TIMES
-009600          INDEXED BY DEPARTMENT-INDEX.
-009700         10  DEPARTMENT-NUMBER          PIC 99.
-009800         10  DEPARTMENT-NAME            PIC X(15).
-009900
-010000 01  THE-CATEGORIES.
-010100     05  FILLER       PIC 99 VALUE 01.
-010200     05  FILLER       PIC X(15) VALUE "WEIGHTS".
-010300     05  FILLER       PIC 99 VALUE 02.
-010400     05  FILLER       PIC X(15) VALUE "MACHINES".
-010500     05  FILLER       PIC 99 VALUE 03.
-010600     05  FILLER       PIC X(15) VALUE "SUN GLASSES".
-010700     05  FILLER       PIC 99 VALUE 04.
-010800     05  FILLER       PIC X(15) VALUE "VITAMINS".
-010900     05  FILLER       PIC 99 VALUE 05.
-011000     05  FILLER       PIC X(15) VALUE "MEN'S CLOTHES".
-011100     05  FILLER       PIC 99 VALUE 06.
-011200     05  FILLER       PIC X(15) VALUE "WOMEN'S CLOTHES".
-011300     05  FILLER       PIC 99 VALUE 07.
-011400     05  FILLER       PIC X(15) VALUE "TENNIS".
-011500     05  FILLER       PIC 99 VALUE 08.
-011600     05  FILLER       PIC X(15) VALUE "SOCCER".
-011700     05  FILLER       PIC 99 VALUE 09.
-011800     05  FILLER       PIC X(15) VALUE "TENTS".
-011900     05  FILLER       PIC 99 VALUE 10.
-012000     05  FILLER       PIC X(15) VALUE "SLEEPING BAGS".
-012100     05  FILLER       PIC 99 VALUE 11.
-012200     05  FILLER       PIC X(15) VALUE "CLOTHING".
-012300     05  FILLER       PIC 99 VALUE 12.
-012400     05  FILLER       PIC X(15) VALUE "HIKING BOOTS".
-012500 01  FILLER REDEFINES THE-CATEGORIES.
-012600     05  CATEGORY-TABLE OCCURS 12 TIMES
-012700          INDEXED BY CATEGORY-INDEX.
-012800         10  CATEGORY-NUMBER          PIC 99.
-012900         10  CATEGORY-NAME            PIC X(15).
-013000
+006750*---------------------------------
+006760* DIVISION/DEPARTMENT/CATEGORY
+006770* tables give headroom for up to
+006780* 99 codes of each type (the
+006790* width of SALES-CODE-NUMBER) so
+006791* SLCDMNT1 can add new codes
+006792* without a recompile here.
+006793* NUMBER-OF-x is the count
+006794* actually loaded from SALES-
+006795* CODE-FILE and doubles as the
+006796* OCCURS DEPENDING ON count, so
+006797* SEARCH only ever looks at
+006798* real rows.
+006799*---------------------------------
+006800 77  MAXIMUM-DIVISIONS         PIC 99 VALUE 99.
+006801 77  NUMBER-OF-DIVISIONS       PIC 99 VALUE ZERO.
+006802 77  MAXIMUM-DEPARTMENTS       PIC 99 VALUE 99.
+006803 77  NUMBER-OF-DEPARTMENTS     PIC 99 VALUE ZERO.
+006804 77  MAXIMUM-CATEGORIES        PIC 99 VALUE 99.
+006805 77  NUMBER-OF-CATEGORIES      PIC 99 VALUE ZERO.
+
+006810 01  DIVISION-TABLE-AREA.
+006900     05  DIVISION-TABLE OCCURS 1 TO 99 TIMES
+006910          DEPENDING ON NUMBER-OF-DIVISIONS
+007000          INDEXED BY DIVISION-INDEX.
+007100         10  DIVISION-NUMBER          PIC 99.
+007200         10  DIVISION-NAME            PIC X(15).
+007400
+007500 01  DEPARTMENT-TABLE-AREA.
+007600     05  DEPARTMENT-TABLE OCCURS 1 TO 99 TIMES
+007610          DEPENDING ON NUMBER-OF-DEPARTMENTS
+007700          INDEXED BY DEPARTMENT-INDEX.
+007800         10  DEPARTMENT-NUMBER          PIC 99.
+007900         10  DEPARTMENT-NAME            PIC X(15).
+008100
+008200 01  CATEGORY-TABLE-AREA.
+008300     05  CATEGORY-TABLE OCCURS 1 TO 99 TIMES
+008310          DEPENDING ON NUMBER-OF-CATEGORIES
+008400          INDEXED BY CATEGORY-INDEX.
+008500         10  CATEGORY-NUMBER          PIC 99.
+008600         10  CATEGORY-NAME            PIC X(15).
+008800
+008900 77  SALES-CODE-FILE-AT-END    PIC X.
 013100 77  OK-TO-PROCESS         PIC X.
+013150 77  SUMMARY-ONLY          PIC X.
+
+013160 77  COMPARE-TO-PRIOR      PIC X.
+013170 77  PRIOR-FILE-AT-END     PIC X.
+013180 77  PRIOR-GRAND-TOTAL     PIC S9(6)V99 VALUE ZERO.
+013190 77  PRIOR-VARIANCE        PIC S9(6)V99.
+
+013193 01  PRIOR-STORE-TABLE-AREA.
+013194     05  PRIOR-STORE-TABLE OCCURS 99 TIMES
+013195         INDEXED BY PRIOR-STORE-INDEX.
+013196         10  PRIOR-STORE-TOTAL   PIC S9(6)V99.
+
+013197*---------------------------------
+013198* Restart/checkpoint support -
+013199* see FDCKPT01.CBL/SLCKPT01.CBL.
+013199*---------------------------------
+013199 77  RESTART-FROM-CHECKPOINT   PIC X.
+013199 77  CHECKPOINT-FILE-AT-END    PIC X.
+013199 77  REPORT-FILES-OPEN         PIC X VALUE "N".
 013200
 013300     COPY "WSCASE01.CBL".
 013400
@@ -187,6 +195,20 @@
 018700     05  FILLER              PIC X(1) VALUE SPACE.
 018800     05  PRINT-TOTAL         PIC ZZZ,ZZ9.99-.
 018900
+
+018850 01  COMPARISON-LINE.
+018851     05  FILLER              PIC X(11) VALUE SPACE.
+018852     05  COMPARISON-TYPE     PIC X(8)  VALUE SPACE.
+018853     05  FILLER              PIC X(1)  VALUE SPACE.
+018854     05  COMPARISON-NUMBER   PIC Z9.
+018855     05  FILLER              PIC X(1)  VALUE SPACE.
+018856     05  FILLER              PIC X(15) VALUE "VS PRIOR PERIOD".
+018857     05  FILLER              PIC X(1)  VALUE SPACE.
+018858     05  PRINT-PRIOR-TOTAL-F PIC ZZZ,ZZ9.99-.
+018859     05  FILLER              PIC X(3)  VALUE SPACE.
+018860     05  FILLER              PIC X(3)  VALUE "VAR".
+018861     05  FILLER              PIC X(1)  VALUE SPACE.
+018862     05  PRINT-VARIANCE-F    PIC ZZZ,ZZ9.99-.
 019000 77  GRAND-TOTAL-LITERAL      PIC X(8) VALUE "   GRAND".
 019100 77  STORE-TOTAL-LITERAL      PIC X(8) VALUE "   STORE".
 019200 77  DIVISION-TOTAL-LITERAL   PIC X(8) VALUE "DIVISION".
@@ -217,7 +239,6 @@
 021700 77  DEPARTMENT-TOTAL       PIC S9(6)V99.
 021800
 021900* System date and time
-022000 77  RUN-DATE           PIC 9(6).
 022100 77  RUN-TIME           PIC 9(8).
 022200
 022300*---------------------------------
@@ -226,11 +247,6 @@
 022600 77  FORMATTED-DATE     PIC Z9/99/9999.
 022700 77  DATE-MMDDCCYY      PIC 9(8).
 022800 01  DATE-CCYYMMDD      PIC 9(8).
-022900 01  FILLER REDEFINES DATE-CCYYMMDD.
-023000     05  DATE-CC        PIC 99.
-023100     05  DATE-YY        PIC 99.
-023200     05  DATE-MM        PIC 99.
-023300     05  DATE-DD        PIC 99.
 023400
 023500*---------------------------------
 023600* Fields for TIME routines.
@@ -257,22 +273,185 @@
 025700     STOP RUN.
 025800
 025900 OPENING-PROCEDURE.
-026000
-026100     OPEN OUTPUT PRINTER-FILE.
-026200
+
+026150     OPEN INPUT SALES-CODE-FILE.
+026160     PERFORM LOAD-DIVISION-TABLE.
+026170     PERFORM LOAD-DEPARTMENT-TABLE.
+026180     PERFORM LOAD-CATEGORY-TABLE.
+026190     CLOSE SALES-CODE-FILE.
+
+026195*---------------------------------
+026196* Loads DIVISION-TABLE, DEPARTMENT-
+026197* TABLE and CATEGORY-TABLE from
+026198* SALES-CODE-FILE (see FDSLCODE.CBL)
+026199* the same way VNDMNT04 loads its
+026199* state table.
+026199*---------------------------------
+026200 LOAD-DIVISION-TABLE.
+026201     MOVE ZERO TO NUMBER-OF-DIVISIONS.
+026201     SET DIVISION-INDEX TO 1.
+026202     MOVE 1 TO SALES-CODE-TYPE.
+026203     MOVE ZERO TO SALES-CODE-NUMBER.
+026204     START SALES-CODE-FILE KEY NOT < SALES-CODE-KEY
+026205         INVALID KEY
+026206         MOVE "Y" TO SALES-CODE-FILE-AT-END.
+026207     IF SALES-CODE-FILE-AT-END NOT = "Y"
+026208         PERFORM READ-NEXT-DIVISION-RECORD
+026209         PERFORM LOAD-ONE-DIVISION-RECORD
+026210             UNTIL SALES-CODE-FILE-AT-END = "Y" OR
+026211                   NOT CODE-TYPE-DIVISION OR
+026212                   DIVISION-INDEX > MAXIMUM-DIVISIONS.
+
+026220 READ-NEXT-DIVISION-RECORD.
+026221     MOVE "N" TO SALES-CODE-FILE-AT-END.
+026222     READ SALES-CODE-FILE NEXT RECORD
+026223         AT END
+026224         MOVE "Y" TO SALES-CODE-FILE-AT-END.
+
+026230 LOAD-ONE-DIVISION-RECORD.
+026231     ADD 1 TO NUMBER-OF-DIVISIONS.
+026232     MOVE SALES-CODE-NUMBER TO DIVISION-NUMBER(DIVISION-INDEX).
+026233     MOVE SALES-CODE-NAME   TO DIVISION-NAME(DIVISION-INDEX).
+026234     SET DIVISION-INDEX UP BY 1.
+026235     PERFORM READ-NEXT-DIVISION-RECORD.
+
+026240 LOAD-DEPARTMENT-TABLE.
+026241     MOVE ZERO TO NUMBER-OF-DEPARTMENTS.
+026241     SET DEPARTMENT-INDEX TO 1.
+026242     MOVE 2 TO SALES-CODE-TYPE.
+026243     MOVE ZERO TO SALES-CODE-NUMBER.
+026244     START SALES-CODE-FILE KEY NOT < SALES-CODE-KEY
+026245         INVALID KEY
+026246         MOVE "Y" TO SALES-CODE-FILE-AT-END.
+026247     IF SALES-CODE-FILE-AT-END NOT = "Y"
+026248         PERFORM READ-NEXT-DEPARTMENT-RECORD
+026249         PERFORM LOAD-ONE-DEPARTMENT-RECORD
+026250             UNTIL SALES-CODE-FILE-AT-END = "Y" OR
+026251                   NOT CODE-TYPE-DEPARTMENT OR
+026252                   DEPARTMENT-INDEX > MAXIMUM-DEPARTMENTS.
+
+026260 READ-NEXT-DEPARTMENT-RECORD.
+026261     MOVE "N" TO SALES-CODE-FILE-AT-END.
+026262     READ SALES-CODE-FILE NEXT RECORD
+026263         AT END
+026264         MOVE "Y" TO SALES-CODE-FILE-AT-END.
+
+026270 LOAD-ONE-DEPARTMENT-RECORD.
+026271     ADD 1 TO NUMBER-OF-DEPARTMENTS.
+026271     MOVE SALES-CODE-NUMBER TO
+           DEPARTMENT-NUMBER(DEPARTMENT-INDEX).
+026272     MOVE SALES-CODE-NAME   TO DEPARTMENT-NAME(DEPARTMENT-INDEX).
+026273     SET DEPARTMENT-INDEX UP BY 1.
+026274     PERFORM READ-NEXT-DEPARTMENT-RECORD.
+
+026280 LOAD-CATEGORY-TABLE.
+026281     MOVE ZERO TO NUMBER-OF-CATEGORIES.
+026281     SET CATEGORY-INDEX TO 1.
+026282     MOVE 3 TO SALES-CODE-TYPE.
+026283     MOVE ZERO TO SALES-CODE-NUMBER.
+026284     START SALES-CODE-FILE KEY NOT < SALES-CODE-KEY
+026285         INVALID KEY
+026286         MOVE "Y" TO SALES-CODE-FILE-AT-END.
+026287     IF SALES-CODE-FILE-AT-END NOT = "Y"
+026288         PERFORM READ-NEXT-CATEGORY-RECORD
+026289         PERFORM LOAD-ONE-CATEGORY-RECORD
+026290             UNTIL SALES-CODE-FILE-AT-END = "Y" OR
+026291                   NOT CODE-TYPE-CATEGORY OR
+026292                   CATEGORY-INDEX > MAXIMUM-CATEGORIES.
+
+026300 READ-NEXT-CATEGORY-RECORD.
+026301     MOVE "N" TO SALES-CODE-FILE-AT-END.
+026302     READ SALES-CODE-FILE NEXT RECORD
+026303         AT END
+026304         MOVE "Y" TO SALES-CODE-FILE-AT-END.
+
+026310 LOAD-ONE-CATEGORY-RECORD.
+026311     ADD 1 TO NUMBER-OF-CATEGORIES.
+026312     MOVE SALES-CODE-NUMBER TO CATEGORY-NUMBER(CATEGORY-INDEX).
+026313     MOVE SALES-CODE-NAME   TO CATEGORY-NAME(CATEGORY-INDEX).
+026314     SET CATEGORY-INDEX UP BY 1.
+026315     PERFORM READ-NEXT-CATEGORY-RECORD.
+
 026300 MAIN-PROCESS.
 026400     PERFORM GET-OK-TO-PROCESS.
 026500     PERFORM PROCESS-THE-FILE
 026600         UNTIL OK-TO-PROCESS = "N".
 026700
 026800 CLOSING-PROCEDURE.
-026900     CLOSE PRINTER-FILE.
+026900     IF REPORT-FILES-OPEN = "Y"
+026910         CLOSE PRINTER-FILE
+026920         CLOSE CHECKPOINT-FILE.
 027000
 027100 GET-OK-TO-PROCESS.
 027200     PERFORM ACCEPT-OK-TO-PROCESS.
 027300     PERFORM RE-ACCEPT-OK-TO-PROCESS
 027400         UNTIL OK-TO-PROCESS = "Y" OR "N".
-027500
+
+027450     IF OK-TO-PROCESS = "Y"
+027460         PERFORM GET-SUMMARY-ONLY
+027465         PERFORM GET-COMPARE-TO-PRIOR
+027467         PERFORM GET-RESTART-FROM-CHECKPOINT.
+
+027470 GET-SUMMARY-ONLY.
+027480     PERFORM ACCEPT-SUMMARY-ONLY.
+027490     PERFORM RE-ACCEPT-SUMMARY-ONLY
+027491         UNTIL SUMMARY-ONLY = "Y" OR "N".
+
+027492 ACCEPT-SUMMARY-ONLY.
+027493     DISPLAY "SUMMARY TOTALS ONLY, NO DETAIL (Y/N)?".
+027494     ACCEPT SUMMARY-ONLY.
+027495     INSPECT SUMMARY-ONLY
+027496       CONVERTING LOWER-ALPHA
+027497       TO         UPPER-ALPHA.
+
+027498 RE-ACCEPT-SUMMARY-ONLY.
+027499     DISPLAY "YOU MUST ENTER YES OR NO".
+027500     PERFORM ACCEPT-SUMMARY-ONLY.
+
+027501*---------------------------------
+027502* Year-over-year / prior-period
+027503* comparison. PRIOR-SALES-FILE
+027504* (see FDSALEPR.CBL) holds the
+027505* same layout as a previous
+027506* period's SALES-FILE.
+027507*---------------------------------
+027508 GET-COMPARE-TO-PRIOR.
+027509     PERFORM ACCEPT-COMPARE-TO-PRIOR.
+027510     PERFORM RE-ACCEPT-COMPARE-TO-PRIOR
+027511         UNTIL COMPARE-TO-PRIOR = "Y" OR "N".
+
+027512 ACCEPT-COMPARE-TO-PRIOR.
+027513     DISPLAY "COMPARE TO PRIOR PERIOD (Y/N)?".
+027514     ACCEPT COMPARE-TO-PRIOR.
+027515     INSPECT COMPARE-TO-PRIOR
+027516       CONVERTING LOWER-ALPHA
+027517       TO         UPPER-ALPHA.
+
+027518 RE-ACCEPT-COMPARE-TO-PRIOR.
+027519     DISPLAY "YOU MUST ENTER YES OR NO".
+027520     PERFORM ACCEPT-COMPARE-TO-PRIOR.
+
+027521*---------------------------------
+027522* Restart/checkpoint - see
+027523* OPEN-REPORT-FILES and
+027524* SKIP-TO-CHECKPOINT-STORE.
+027525*---------------------------------
+027526 GET-RESTART-FROM-CHECKPOINT.
+027527     PERFORM ACCEPT-RESTART-FROM-CHECKPOINT.
+027528     PERFORM RE-ACCEPT-RESTART-FROM-CHECKPOINT
+027529         UNTIL RESTART-FROM-CHECKPOINT = "Y" OR "N".
+
+027530 ACCEPT-RESTART-FROM-CHECKPOINT.
+027531     DISPLAY "RESTART FROM LAST CHECKPOINT (Y/N)?".
+027532     ACCEPT RESTART-FROM-CHECKPOINT.
+027533     INSPECT RESTART-FROM-CHECKPOINT
+027534       CONVERTING LOWER-ALPHA
+027535       TO         UPPER-ALPHA.
+
+027536 RE-ACCEPT-RESTART-FROM-CHECKPOINT.
+027537     DISPLAY "YOU MUST ENTER YES OR NO".
+027538     PERFORM ACCEPT-RESTART-FROM-CHECKPOINT.
+
 027600 ACCEPT-OK-TO-PROCESS.
 027700     DISPLAY "PRINT SALES REPORT (Y/N)?".
 027800     ACCEPT OK-TO-PROCESS.
@@ -285,6 +464,7 @@
 028500     PERFORM ACCEPT-OK-TO-PROCESS.
 028600
 028700 PROCESS-THE-FILE.
+028710     PERFORM OPEN-REPORT-FILES.
 028800     PERFORM START-THE-FILE.
 028900     PERFORM PRINT-ONE-REPORT.
 029000     PERFORM END-THE-FILE.
@@ -292,13 +472,117 @@
 029200*    PERFORM GET-OK-TO-PROCESS.
 029300     MOVE "N" TO OK-TO-PROCESS.
 029400
+029410*---------------------------------
+029420* A fresh run truncates PRINTER-
+029430* FILE and CHECKPOINT-FILE and
+029440* starts the accumulators at
+029450* zero. A restart instead loads
+029460* the last saved checkpoint and
+029470* re-opens both files EXTEND so
+029480* the prior run's output and
+029490* checkpoint history are kept.
+029495*---------------------------------
+029496 OPEN-REPORT-FILES.
+029497     IF RESTART-FROM-CHECKPOINT = "Y"
+029498         PERFORM LOAD-LAST-CHECKPOINT
+029499         OPEN EXTEND PRINTER-FILE
+029500         OPEN EXTEND CHECKPOINT-FILE
+029501     ELSE
+029502         MOVE ZERO TO GRAND-TOTAL RECORD-COUNT PAGE-NUMBER
+029503         OPEN OUTPUT PRINTER-FILE
+029504         OPEN OUTPUT CHECKPOINT-FILE.
+029505     MOVE "Y" TO REPORT-FILES-OPEN.
+
+029506 LOAD-LAST-CHECKPOINT.
+029507     OPEN INPUT CHECKPOINT-FILE.
+029508     MOVE "N" TO CHECKPOINT-FILE-AT-END.
+029509     PERFORM READ-NEXT-CHECKPOINT-RECORD.
+029510     PERFORM KEEP-READING-CHECKPOINTS
+029511         UNTIL CHECKPOINT-FILE-AT-END = "Y".
+029512     CLOSE CHECKPOINT-FILE.
+029513     MOVE CHECKPOINT-GRAND-TOTAL  TO GRAND-TOTAL.
+029514     MOVE CHECKPOINT-RECORD-COUNT TO RECORD-COUNT.
+029515     MOVE CHECKPOINT-PAGE-NUMBER  TO PAGE-NUMBER.
+
+029516 KEEP-READING-CHECKPOINTS.
+029517     PERFORM READ-NEXT-CHECKPOINT-RECORD.
+
+029518 READ-NEXT-CHECKPOINT-RECORD.
+029519     READ CHECKPOINT-FILE NEXT RECORD
+029520         AT END MOVE "Y" TO CHECKPOINT-FILE-AT-END.
+
+029521 SAVE-CHECKPOINT.
+029522     MOVE CURRENT-STORE TO CHECKPOINT-STORE.
+029523     MOVE RECORD-COUNT  TO CHECKPOINT-RECORD-COUNT.
+029524     MOVE GRAND-TOTAL   TO CHECKPOINT-GRAND-TOTAL.
+029525     MOVE PAGE-NUMBER   TO CHECKPOINT-PAGE-NUMBER.
+029526     WRITE CHECKPOINT-RECORD.
+
 029500 START-THE-FILE.
 029600     PERFORM SORT-DATA-FILE.
 029700     OPEN INPUT WORK-FILE.
-029800
+029750     IF COMPARE-TO-PRIOR = "Y"
+029760         PERFORM LOAD-PRIOR-PERIOD-TOTALS.
+029770     IF RESTART-FROM-CHECKPOINT = "Y"
+029780         PERFORM SKIP-TO-CHECKPOINT-STORE
+029790     ELSE
+029800         PERFORM READ-FIRST-VALID-WORK.
+
+029810*---------------------------------
+029820* Discards WORK-FILE records up
+029830* through the checkpointed store,
+029840* so PROCESS-ALL-STORES resumes
+029850* on the first store the prior
+029860* run had not yet completed.
+029870*---------------------------------
+029880 SKIP-TO-CHECKPOINT-STORE.
+029890     PERFORM READ-NEXT-VALID-WORK.
+029900     PERFORM DISCARD-ONE-CHECKPOINTED-RECORD
+029901         UNTIL WORK-FILE-AT-END = "Y"
+029902            OR WORK-STORE > CHECKPOINT-STORE.
+
+029903 DISCARD-ONE-CHECKPOINTED-RECORD.
+029904     PERFORM READ-NEXT-VALID-WORK.
+
 029900 END-THE-FILE.
 030000     CLOSE WORK-FILE.
-030100
+
+030050*---------------------------------
+030060* Sums PRIOR-SALES-FILE into
+030070* PRIOR-GRAND-TOTAL and a
+030080* per-store table for the
+030090* year-over-year / prior-period
+030095* comparison lines.
+030096*---------------------------------
+030100 LOAD-PRIOR-PERIOD-TOTALS.
+030110     MOVE ZERO TO PRIOR-GRAND-TOTAL.
+030120     PERFORM CLEAR-PRIOR-STORE-TOTALS
+030130         VARYING PRIOR-STORE-INDEX FROM 1 BY 1
+030140          UNTIL PRIOR-STORE-INDEX > 99.
+
+030150     OPEN INPUT PRIOR-SALES-FILE.
+030160     PERFORM READ-NEXT-PRIOR-RECORD.
+030170     PERFORM ACCUMULATE-ONE-PRIOR-RECORD
+030180         UNTIL PRIOR-FILE-AT-END = "Y".
+030190     CLOSE PRIOR-SALES-FILE.
+
+030195 CLEAR-PRIOR-STORE-TOTALS.
+030196     MOVE ZERO TO PRIOR-STORE-TOTAL(PRIOR-STORE-INDEX).
+
+030197 READ-NEXT-PRIOR-RECORD.
+030198     MOVE "N" TO PRIOR-FILE-AT-END.
+030199     READ PRIOR-SALES-FILE NEXT RECORD
+030199         AT END
+030199         MOVE "Y" TO PRIOR-FILE-AT-END.
+
+030199 ACCUMULATE-ONE-PRIOR-RECORD.
+030199     ADD PRIOR-SALES-AMOUNT TO PRIOR-GRAND-TOTAL.
+030199     SET PRIOR-STORE-INDEX TO PRIOR-SALES-STORE.
+030199     IF PRIOR-STORE-INDEX > 0 AND PRIOR-STORE-INDEX NOT > 99
+030199         ADD PRIOR-SALES-AMOUNT
+030199             TO PRIOR-STORE-TOTAL(PRIOR-STORE-INDEX).
+030199     PERFORM READ-NEXT-PRIOR-RECORD.
+
 030200 SORT-DATA-FILE.
 030300     SORT SORT-FILE
 030400         ON ASCENDING KEY SORT-STORE
@@ -316,21 +600,13 @@
 031600     PERFORM END-ONE-REPORT.
 031700
 031800 START-ONE-REPORT.
-031900     PERFORM READ-FIRST-VALID-WORK.
-032000     MOVE ZEROES TO GRAND-TOTAL.
-032100
-032200     PERFORM START-NEW-REPORT.
-032300
+031900     PERFORM START-NEW-REPORT.
+
 032400 START-NEW-REPORT.
 032500     MOVE SPACE TO DETAIL-LINE.
-032600     MOVE ZEROES TO LINE-COUNT PAGE-NUMBER.
+032600     MOVE ZEROES TO LINE-COUNT.
 032700
-032800     ACCEPT RUN-DATE FROM DATE.
-032900     MOVE RUN-DATE TO DATE-CCYYMMDD.
-033000     IF DATE-YY > 90
-033100         MOVE 19 TO DATE-CC
-033200     ELSE
-033300         MOVE 20 TO DATE-CC.
+032800     MOVE FUNCTION CURRENT-DATE(1:8) TO DATE-CCYYMMDD.
 033400
 033500     PERFORM FORMAT-THE-DATE.
 033600     MOVE FORMATTED-DATE TO FORMATTED-RUN-DATE.
@@ -358,7 +634,20 @@
 035800     MOVE TOTAL-LINE TO PRINTER-RECORD.
 035900     PERFORM WRITE-TO-PRINTER.
 036000     PERFORM LINE-FEED 2 TIMES.
+036010     IF COMPARE-TO-PRIOR = "Y"
+036020         PERFORM PRINT-GRAND-COMPARISON.
 036100     MOVE SPACE TO DETAIL-LINE.
+
+036030 PRINT-GRAND-COMPARISON.
+036040     COMPUTE PRIOR-VARIANCE = GRAND-TOTAL - PRIOR-GRAND-TOTAL.
+036050     MOVE SPACE TO COMPARISON-LINE.
+036060     MOVE GRAND-TOTAL-LITERAL TO COMPARISON-TYPE.
+036070     MOVE ZERO TO COMPARISON-NUMBER.
+036080     MOVE PRIOR-GRAND-TOTAL TO PRINT-PRIOR-TOTAL-F.
+036090     MOVE PRIOR-VARIANCE TO PRINT-VARIANCE-F.
+036095     MOVE COMPARISON-LINE TO PRINTER-RECORD.
+036096     PERFORM WRITE-TO-PRINTER.
+036097     PERFORM LINE-FEED 2 TIMES.
 036200
 036300* LEVEL 2 CONTROL BREAK
 036400 PROCESS-ALL-STORES.
@@ -380,6 +669,7 @@
 038000 END-ONE-STORE.
 038100     PERFORM PRINT-STORE-TOTAL.
 038200     ADD STORE-TOTAL TO GRAND-TOTAL.
+038210     PERFORM SAVE-CHECKPOINT.
 038300
 038400 PRINT-STORE-TOTAL.
 038500     MOVE SPACE TO TOTAL-LINE.
@@ -390,7 +680,24 @@
 039000     MOVE TOTAL-LINE TO PRINTER-RECORD.
 039100     PERFORM WRITE-TO-PRINTER.
 039200     PERFORM LINE-FEED.
+039210     IF COMPARE-TO-PRIOR = "Y"
+039220         PERFORM PRINT-STORE-COMPARISON.
 039300     MOVE SPACE TO DETAIL-LINE.
+
+039230 PRINT-STORE-COMPARISON.
+039240     SET PRIOR-STORE-INDEX TO CURRENT-STORE.
+039250     IF PRIOR-STORE-INDEX > 0 AND PRIOR-STORE-INDEX NOT > 99
+039260         COMPUTE PRIOR-VARIANCE = STORE-TOTAL
+039270             - PRIOR-STORE-TOTAL(PRIOR-STORE-INDEX)
+039280         MOVE SPACE TO COMPARISON-LINE
+039290         MOVE STORE-TOTAL-LITERAL TO COMPARISON-TYPE
+039291         MOVE CURRENT-STORE TO COMPARISON-NUMBER
+039292         MOVE PRIOR-STORE-TOTAL(PRIOR-STORE-INDEX)
+039293             TO PRINT-PRIOR-TOTAL-F
+039294         MOVE PRIOR-VARIANCE TO PRINT-VARIANCE-F
+039295         MOVE COMPARISON-LINE TO PRINTER-RECORD
+039296         PERFORM WRITE-TO-PRINTER
+039297         PERFORM LINE-FEED.
 039400
 039500* LEVEL 3 CONTROL BREAK
 039600 PROCESS-ALL-DIVISIONS.
@@ -487,9 +794,13 @@
 048700     PERFORM READ-NEXT-VALID-WORK.
 048800
 048900 PROCESS-THIS-CATEGORY.
-049000     IF LINE-COUNT > MAXIMUM-LINES
-049100         PERFORM START-NEXT-PAGE.
-049200     PERFORM PRINT-THE-RECORD.
+049000     IF SUMMARY-ONLY NOT = "Y"
+049100         PERFORM PRINT-ONE-DETAIL-LINE.
+
+049150 PRINT-ONE-DETAIL-LINE.
+049160     IF LINE-COUNT > MAXIMUM-LINES
+049170         PERFORM START-NEXT-PAGE.
+049180     PERFORM PRINT-THE-RECORD.
 049300
 049400 PRINT-THE-RECORD.
 049500     MOVE WORK-CATEGORY TO PRINT-CATEGORY.
@@ -575,4 +886,4 @@
 057500     MOVE TIME-HHMMSS TO FORMATTED-TIME.
 057600     INSPECT FORMATTED-TIME
 057700       REPLACING ALL "/" BY ":".
-057800
\ No newline at end of file
+057800
