@@ -0,0 +1,170 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. VNDW901.
+000300*---------------------------------
+000400* Missing-W-9 exception report.
+000500* Lists every VENDOR-FILE record
+000600* with VENDOR-1099-FLAG = "Y"
+000700* (a 1099 vendor) whose
+000800* VENDOR-TAX-ID is still blank,
+000900* so accounts payable can chase
+001000* down the missing W-9 before
+001100* year end.
+001200*---------------------------------
+001300 ENVIRONMENT DIVISION.
+001400 INPUT-OUTPUT SECTION.
+001500 FILE-CONTROL.
+001600
+001700     COPY "SLVND02.CBL".
+001800
+001900     SELECT PRINTER-FILE
+002000         ASSIGN TO PRINTER
+002100         ORGANIZATION IS LINE SEQUENTIAL.
+002200
+002300 DATA DIVISION.
+002400 FILE SECTION.
+002500
+002600     COPY "FDVND04.CBL".
+002700
+002800 FD  PRINTER-FILE
+002900     LABEL RECORDS ARE OMITTED.
+003000 01  PRINTER-RECORD              PIC X(80).
+003100
+003200 WORKING-STORAGE SECTION.
+003300
+003400 77  VENDOR-FILE-AT-END          PIC X.
+003500 77  LINE-COUNT                  PIC 999 VALUE ZERO.
+003600 77  PAGE-NUMBER                 PIC 9999 VALUE ZERO.
+003700 77  MAXIMUM-LINES               PIC 999 VALUE 55.
+003800 77  MISSING-W9-COUNT            PIC 9(6) VALUE ZERO.
+003900
+004000 01  DETAIL-LINE.
+004100     05  PRINT-VENDOR-NUMBER     PIC Z(5).
+004200     05  FILLER                  PIC X(2) VALUE SPACE.
+004300     05  PRINT-VENDOR-NAME       PIC X(30).
+004400     05  FILLER                  PIC X(2) VALUE SPACE.
+004500     05  PRINT-VENDOR-CONTACT    PIC X(30).
+004600
+004700 01  COLUMN-LINE.
+004800     05  FILLER         PIC X(6)  VALUE "VENDOR".
+004900     05  FILLER         PIC X(1)  VALUE SPACE.
+005000     05  FILLER         PIC X(30) VALUE "VENDOR NAME".
+005100     05  FILLER         PIC X(2)  VALUE SPACE.
+005200     05  FILLER         PIC X(7)  VALUE "CONTACT".
+005300
+005400 01  TITLE-LINE.
+005500     05  FILLER              PIC X(20) VALUE SPACE.
+005600     05  FILLER              PIC X(23)
+005700         VALUE "1099 VENDORS MISSING W9".
+005800     05  FILLER              PIC X(12) VALUE SPACE.
+005900     05  FILLER              PIC X(5) VALUE "PAGE:".
+006000     05  FILLER              PIC X(1) VALUE SPACE.
+006100     05  PRINT-PAGE-NUMBER   PIC ZZZ9.
+006200
+006300 01  COUNT-LINE.
+006400     05  FILLER              PIC X(20) VALUE SPACE.
+006500     05  FILLER              PIC X(19) VALUE
+006600         "VENDORS MISSING W9:".
+006700     05  PRINT-MISSING-W9-COUNT PIC ZZZ,ZZ9.
+006800
+006820     COPY "WSCASE01.CBL".
+006840
+006860     COPY "WSOPID01.CBL".
+006900 PROCEDURE DIVISION.
+007000 PROGRAM-BEGIN.
+007100     PERFORM OPENING-PROCEDURE.
+007150     PERFORM GET-OPERATOR-ID.
+007200     PERFORM MAIN-PROCESS.
+007300     PERFORM CLOSING-PROCEDURE.
+007400
+007500 PROGRAM-DONE.
+007600     STOP RUN.
+007700
+007800 OPENING-PROCEDURE.
+007900     OPEN INPUT VENDOR-FILE.
+008000     OPEN OUTPUT PRINTER-FILE.
+008100     PERFORM START-NEW-PAGE.
+008200
+008300 CLOSING-PROCEDURE.
+008400     CLOSE VENDOR-FILE.
+008500     PERFORM PRINT-MISSING-W9-SUMMARY.
+008600     PERFORM END-LAST-PAGE.
+008700     CLOSE PRINTER-FILE.
+008800
+008900 MAIN-PROCESS.
+009000     PERFORM READ-FIRST-VENDOR-RECORD.
+009100     PERFORM PROCESS-ONE-VENDOR-RECORD
+009200         UNTIL VENDOR-FILE-AT-END = "Y".
+009300
+009400 PROCESS-ONE-VENDOR-RECORD.
+009500     IF VENDOR-1099-FLAG = "Y" AND VENDOR-TAX-ID = SPACES
+009600         PERFORM PRINT-ONE-MISSING-W9-VENDOR.
+009700     PERFORM READ-NEXT-VENDOR-RECORD.
+009800
+009900 PRINT-ONE-MISSING-W9-VENDOR.
+010000     ADD 1 TO MISSING-W9-COUNT.
+010100     IF LINE-COUNT > MAXIMUM-LINES
+010200         PERFORM START-NEXT-PAGE.
+010300     MOVE SPACE TO DETAIL-LINE.
+010400     MOVE VENDOR-NUMBER  TO PRINT-VENDOR-NUMBER.
+010500     MOVE VENDOR-NAME    TO PRINT-VENDOR-NAME.
+010600     MOVE VENDOR-CONTACT TO PRINT-VENDOR-CONTACT.
+010700     MOVE DETAIL-LINE TO PRINTER-RECORD.
+010800     PERFORM WRITE-TO-PRINTER.
+010900
+011000 PRINT-MISSING-W9-SUMMARY.
+011100     MOVE SPACE TO PRINTER-RECORD.
+011200     PERFORM WRITE-TO-PRINTER.
+011300     MOVE MISSING-W9-COUNT TO PRINT-MISSING-W9-COUNT.
+011400     MOVE COUNT-LINE TO PRINTER-RECORD.
+011500     PERFORM WRITE-TO-PRINTER.
+011600
+011700*---------------------------------
+011800* Printing routines.
+011900*---------------------------------
+012000 WRITE-TO-PRINTER.
+012100     WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+012200     ADD 1 TO LINE-COUNT.
+012300
+012400 START-NEXT-PAGE.
+012500     PERFORM END-LAST-PAGE.
+012600     PERFORM START-NEW-PAGE.
+012700
+012800 START-NEW-PAGE.
+012900     ADD 1 TO PAGE-NUMBER.
+013000     MOVE PAGE-NUMBER TO PRINT-PAGE-NUMBER.
+013100     MOVE TITLE-LINE TO PRINTER-RECORD.
+013200     PERFORM WRITE-TO-PRINTER.
+013300     MOVE SPACE TO PRINTER-RECORD.
+013400     PERFORM WRITE-TO-PRINTER.
+013500     MOVE COLUMN-LINE TO PRINTER-RECORD.
+013600     PERFORM WRITE-TO-PRINTER.
+013700     MOVE SPACE TO PRINTER-RECORD.
+013800     PERFORM WRITE-TO-PRINTER.
+013900
+014000 END-LAST-PAGE.
+014100     IF PAGE-NUMBER > 0
+014200         PERFORM FORM-FEED.
+014300     MOVE ZERO TO LINE-COUNT.
+014400
+014500 FORM-FEED.
+014600     MOVE SPACE TO PRINTER-RECORD.
+014700     WRITE PRINTER-RECORD BEFORE ADVANCING PAGE.
+014800
+014900*---------------------------------
+015000* File I-O routines.
+015100*---------------------------------
+015200 READ-FIRST-VENDOR-RECORD.
+015300     MOVE LOW-VALUES TO VENDOR-NUMBER.
+015400     START VENDOR-FILE KEY NOT < VENDOR-NUMBER
+015500         INVALID KEY
+015600         MOVE "Y" TO VENDOR-FILE-AT-END.
+015700     IF VENDOR-FILE-AT-END NOT = "Y"
+015800         PERFORM READ-NEXT-VENDOR-RECORD.
+015900
+016000 READ-NEXT-VENDOR-RECORD.
+016100     MOVE "N" TO VENDOR-FILE-AT-END.
+016200     READ VENDOR-FILE NEXT RECORD
+016300         AT END
+016400         MOVE "Y" TO VENDOR-FILE-AT-END.
+016500
+016600     COPY "PLOPID01.CBL".
