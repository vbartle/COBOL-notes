@@ -0,0 +1,335 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. VTPMNT01.
+000300*---------------------------------
+000400* Add, Change, Inquire and Delete
+000500* for the Vendor Type Code.
+000600*---------------------------------
+000700 ENVIRONMENT DIVISION.
+000800 INPUT-OUTPUT SECTION.
+000900 FILE-CONTROL.
+001000
+001100     COPY "SLVTYP1.CBL".
+001200
+001300 DATA DIVISION.
+001400 FILE SECTION.
+001500
+001600     COPY "FDVTYP1.CBL".
+001700
+001800 WORKING-STORAGE SECTION.
+001900
+002000 77  MENU-PICK                    PIC 9.
+002100     88  MENU-PICK-IS-VALID       VALUES 0 THRU 4.
+002200
+002300 77  THE-MODE                     PIC X(7).
+002400 77  OK-TO-DELETE                 PIC X.
+002500 77  RECORD-FOUND                 PIC X.
+002600 77  WHICH-FIELD                  PIC 9.
+002700
+002800     COPY "WSCASE01.CBL".
+002900
+002950     COPY "WSOPID01.CBL".
+003000
+003100
+003200
+003300 PROCEDURE DIVISION.
+003400 PROGRAM-BEGIN.
+003500     PERFORM OPENING-PROCEDURE.
+003550     PERFORM GET-OPERATOR-ID.
+003600     PERFORM MAIN-PROCESS.
+003700     PERFORM CLOSING-PROCEDURE.
+003800
+003900 PROGRAM-DONE.
+004000     ACCEPT OMITTED. STOP RUN.
+004100
+004200 OPENING-PROCEDURE.
+004300     OPEN I-O VENDOR-TYPE-FILE.
+004400
+004500 CLOSING-PROCEDURE.
+004600     CLOSE VENDOR-TYPE-FILE.
+004700
+004800
+004900 MAIN-PROCESS.
+005000     PERFORM GET-MENU-PICK.
+005100     PERFORM MAINTAIN-THE-FILE
+005200         UNTIL MENU-PICK = 0.
+005300
+005400*---------------------------------
+005500* MENU
+005600*---------------------------------
+005700 GET-MENU-PICK.
+005800     PERFORM DISPLAY-THE-MENU.
+005900     PERFORM ACCEPT-MENU-PICK.
+006000     PERFORM RE-ACCEPT-MENU-PICK
+006100         UNTIL MENU-PICK-IS-VALID.
+006200
+006300 DISPLAY-THE-MENU.
+006400     PERFORM CLEAR-SCREEN.
+006450     DISPLAY "OPERATOR: " OPERATOR-ID.
+006500     DISPLAY "    PLEASE SELECT:".
+006600     DISPLAY " ".
+006700     DISPLAY "          1.  ADD RECORDS".
+006800     DISPLAY "          2.  CHANGE A RECORD".
+006900     DISPLAY "          3.  LOOK UP A RECORD".
+007000     DISPLAY "          4.  DELETE A RECORD".
+007100     DISPLAY " ".
+007200     DISPLAY "          0.  EXIT".
+007300     PERFORM SCROLL-LINE 8 TIMES.
+007400
+007500 ACCEPT-MENU-PICK.
+007600     DISPLAY "YOUR CHOICE (0-4)?".
+007700     ACCEPT MENU-PICK.
+007800
+007900 RE-ACCEPT-MENU-PICK.
+008000     DISPLAY "INVALID SELECTION - PLEASE RE-TRY.".
+008100     PERFORM ACCEPT-MENU-PICK.
+008200
+008300 CLEAR-SCREEN.
+008400     PERFORM SCROLL-LINE 25 TIMES.
+008500
+008600 SCROLL-LINE.
+008700     DISPLAY " ".
+008800
+008900 MAINTAIN-THE-FILE.
+009000     PERFORM DO-THE-PICK.
+009100     PERFORM GET-MENU-PICK.
+009200
+009300 DO-THE-PICK.
+009400     IF MENU-PICK = 1
+009500         PERFORM ADD-MODE
+009600     ELSE
+009700     IF MENU-PICK = 2
+009800         PERFORM CHANGE-MODE
+009900     ELSE
+010000     IF MENU-PICK = 3
+010100         PERFORM INQUIRE-MODE
+010200     ELSE
+010300     IF MENU-PICK = 4
+010400         PERFORM DELETE-MODE.
+010500
+010600*---------------------------------
+010700* ADD
+010800*---------------------------------
+010900 ADD-MODE.
+011000     MOVE "ADD" TO THE-MODE.
+011100     PERFORM GET-NEW-VENDOR-TYPE-CODE.
+011200     PERFORM ADD-RECORDS
+011300        UNTIL VENDOR-TYPE-CODE = "ZZ".
+011400
+011500 GET-NEW-VENDOR-TYPE-CODE.
+011600     PERFORM INIT-VENDOR-TYPE-RECORD.
+011700     PERFORM ENTER-VENDOR-TYPE-CODE.
+011800     MOVE "Y" TO RECORD-FOUND.
+011900     PERFORM FIND-NEW-VENDOR-TYPE-RECORD
+012000         UNTIL RECORD-FOUND = "N" OR
+012100               VENDOR-TYPE-CODE = "ZZ".
+012200
+012300 FIND-NEW-VENDOR-TYPE-RECORD.
+012400     PERFORM READ-VENDOR-TYPE-RECORD.
+012500     IF RECORD-FOUND = "Y"
+012600         DISPLAY "RECORD ALREADY ON FILE"
+012700         PERFORM ENTER-VENDOR-TYPE-CODE.
+012800
+012900 ADD-RECORDS.
+013000     PERFORM ENTER-REMAINING-FIELDS.
+013100     PERFORM WRITE-VENDOR-TYPE-RECORD.
+013200     PERFORM GET-NEW-VENDOR-TYPE-CODE.
+013300
+013400 ENTER-REMAINING-FIELDS.
+013500     PERFORM ENTER-VENDOR-TYPE-NAME.
+013600
+013700*---------------------------------
+013800* CHANGE
+013900*---------------------------------
+014000 CHANGE-MODE.
+014100     MOVE "CHANGE" TO THE-MODE.
+014200     PERFORM GET-VENDOR-TYPE-RECORD.
+014300     PERFORM CHANGE-RECORDS
+014400        UNTIL VENDOR-TYPE-CODE = "ZZ".
+014500
+014600 CHANGE-RECORDS.
+014700     PERFORM GET-FIELD-TO-CHANGE.
+014800     PERFORM CHANGE-ONE-FIELD
+014900         UNTIL WHICH-FIELD = ZERO.
+015000
+015100
+015200     PERFORM GET-VENDOR-TYPE-RECORD.
+015300
+015400 GET-FIELD-TO-CHANGE.
+015500     PERFORM DISPLAY-ALL-FIELDS.
+015600     PERFORM ASK-WHICH-FIELD.
+015700
+015800 ASK-WHICH-FIELD.
+015900     PERFORM ACCEPT-WHICH-FIELD.
+016000     PERFORM RE-ACCEPT-WHICH-FIELD
+016100         UNTIL WHICH-FIELD NOT > 1.
+016200
+016300
+016400 ACCEPT-WHICH-FIELD.
+016500     DISPLAY "ENTER THE NUMBER OF THE FIELD".
+016600     DISPLAY "TO CHANGE (1) OR 0 TO EXIT".
+016700     ACCEPT WHICH-FIELD.
+016800
+016900 RE-ACCEPT-WHICH-FIELD.
+017000     DISPLAY "INVALID ENTRY".
+017100     PERFORM ACCEPT-WHICH-FIELD.
+017200
+017300 CHANGE-ONE-FIELD.
+017400     PERFORM CHANGE-THIS-FIELD.
+017500     PERFORM GET-FIELD-TO-CHANGE.
+017600
+017700 CHANGE-THIS-FIELD.
+017800     IF WHICH-FIELD = 1
+017900         PERFORM ENTER-VENDOR-TYPE-NAME.
+018000
+018100     PERFORM REWRITE-VENDOR-TYPE-RECORD.
+018200
+018300*---------------------------------
+018400* INQUIRE
+018500*---------------------------------
+018600 INQUIRE-MODE.
+018700     MOVE "DISPLAY" TO THE-MODE.
+018800     PERFORM GET-VENDOR-TYPE-RECORD.
+018900     PERFORM INQUIRE-RECORDS
+019000        UNTIL VENDOR-TYPE-CODE = "ZZ".
+019100
+019200 INQUIRE-RECORDS.
+019300     PERFORM DISPLAY-ALL-FIELDS.
+019400     PERFORM GET-VENDOR-TYPE-RECORD.
+019500
+019600*---------------------------------
+019700* DELETE
+019800*---------------------------------
+019900 DELETE-MODE.
+020000     MOVE "DELETE" TO THE-MODE.
+020100     PERFORM GET-VENDOR-TYPE-RECORD.
+020200     PERFORM DELETE-RECORDS
+020300        UNTIL VENDOR-TYPE-CODE = "ZZ".
+020400
+020500 DELETE-RECORDS.
+020600     PERFORM DISPLAY-ALL-FIELDS.
+020700
+020800     PERFORM ASK-OK-TO-DELETE
+020900     IF OK-TO-DELETE = "Y"
+021000         PERFORM DELETE-VENDOR-TYPE-RECORD.
+021100
+021200     PERFORM GET-VENDOR-TYPE-RECORD.
+021300
+021400 ASK-OK-TO-DELETE.
+021500     PERFORM ACCEPT-OK-TO-DELETE.
+021600     PERFORM RE-ACCEPT-OK-TO-DELETE
+021700        UNTIL OK-TO-DELETE = "Y" OR "N".
+021800
+021900 ACCEPT-OK-TO-DELETE.
+022000     DISPLAY "DELETE THIS RECORD (Y/N)?".
+022100     ACCEPT OK-TO-DELETE.
+022200     IF OK-TO-DELETE = "y"
+022300         MOVE "Y" TO OK-TO-DELETE.
+022400     IF OK-TO-DELETE = "n"
+022500         MOVE "N" TO OK-TO-DELETE.
+022600
+022700 RE-ACCEPT-OK-TO-DELETE.
+022800     DISPLAY "YOU MUST ENTER YES OR NO".
+022900     PERFORM ACCEPT-OK-TO-DELETE.
+023000
+023100*---------------------------------
+023200* Routines shared by all modes
+023300*---------------------------------
+023400 INIT-VENDOR-TYPE-RECORD.
+023500     MOVE SPACE TO VENDOR-TYPE-RECORD.
+023600
+023700 ENTER-VENDOR-TYPE-CODE.
+023800     PERFORM ACCEPT-VENDOR-TYPE-CODE.
+023900     PERFORM RE-ACCEPT-VENDOR-TYPE-CODE
+024000         UNTIL VENDOR-TYPE-CODE NOT = SPACE.
+024100
+024200 ACCEPT-VENDOR-TYPE-CODE.
+024300     DISPLAY " ".
+024400     DISPLAY "ENTER VENDOR TYPE CODE OF THE TYPE" .
+024500     DISPLAY "TO " THE-MODE
+024600               "(2 UPPER CASE CHARACTERS)".
+024700     DISPLAY "ENTER ZZ TO STOP ENTRY".
+024800     ACCEPT VENDOR-TYPE-CODE.
+024900
+025000     INSPECT VENDOR-TYPE-CODE
+025100       CONVERTING LOWER-ALPHA
+025200       TO         UPPER-ALPHA.
+025300
+025400 RE-ACCEPT-VENDOR-TYPE-CODE.
+025500     DISPLAY "VENDOR TYPE CODE MUST BE ENTERED".
+025600     PERFORM ACCEPT-VENDOR-TYPE-CODE.
+025700
+025800 GET-VENDOR-TYPE-RECORD.
+025900     PERFORM INIT-VENDOR-TYPE-RECORD.
+026000     PERFORM ENTER-VENDOR-TYPE-CODE.
+026100     MOVE "N" TO RECORD-FOUND.
+026200     PERFORM FIND-VENDOR-TYPE-RECORD
+026300         UNTIL RECORD-FOUND = "Y" OR
+026400               VENDOR-TYPE-CODE = "ZZ".
+026500
+026600*---------------------------------
+026700* Routines shared Add and Change
+026800*---------------------------------
+026900 FIND-VENDOR-TYPE-RECORD.
+027000     PERFORM READ-VENDOR-TYPE-RECORD.
+027100     IF RECORD-FOUND = "N"
+027200         DISPLAY "RECORD NOT FOUND"
+027300         PERFORM ENTER-VENDOR-TYPE-CODE.
+027400
+027500 ENTER-VENDOR-TYPE-NAME.
+027600     PERFORM ACCEPT-VENDOR-TYPE-NAME.
+027700     PERFORM RE-ACCEPT-VENDOR-TYPE-NAME
+027800         UNTIL VENDOR-TYPE-NAME NOT = SPACES.
+027900
+028000 ACCEPT-VENDOR-TYPE-NAME.
+028100     DISPLAY "ENTER VENDOR TYPE NAME".
+028200     ACCEPT VENDOR-TYPE-NAME.
+028300
+028400     INSPECT VENDOR-TYPE-NAME
+028500       CONVERTING LOWER-ALPHA
+028600       TO         UPPER-ALPHA.
+028700
+028800 RE-ACCEPT-VENDOR-TYPE-NAME.
+028900     DISPLAY "VENDOR TYPE NAME MUST BE ENTERED".
+029000     PERFORM ACCEPT-VENDOR-TYPE-NAME.
+029100
+029200*---------------------------------
+029300* Routines shared by Change,
+029400* Inquire and Delete
+029500*---------------------------------
+029600 DISPLAY-ALL-FIELDS.
+029700     DISPLAY " ".
+029800     PERFORM DISPLAY-VENDOR-TYPE-CODE.
+029900     PERFORM DISPLAY-VENDOR-TYPE-NAME.
+030000     DISPLAY " ".
+030100
+030200 DISPLAY-VENDOR-TYPE-CODE.
+030300     DISPLAY "   VENDOR TYPE CODE: " VENDOR-TYPE-CODE.
+030400
+030500 DISPLAY-VENDOR-TYPE-NAME.
+030600     DISPLAY "1. VENDOR TYPE NAME: " VENDOR-TYPE-NAME.
+030700
+030800*---------------------------------
+030900* File I-O Routines
+031000*---------------------------------
+031100 READ-VENDOR-TYPE-RECORD.
+031200     MOVE "Y" TO RECORD-FOUND.
+031300     READ VENDOR-TYPE-FILE RECORD
+031400       INVALID KEY
+031500          MOVE "N" TO RECORD-FOUND.
+031600
+031700 WRITE-VENDOR-TYPE-RECORD.
+031800     WRITE VENDOR-TYPE-RECORD
+031900         INVALID KEY
+032000         DISPLAY "RECORD ALREADY ON FILE".
+032100
+032200 REWRITE-VENDOR-TYPE-RECORD.
+032300     REWRITE VENDOR-TYPE-RECORD
+032400         INVALID KEY
+032500         DISPLAY "ERROR REWRITING VENDOR TYPE RECORD".
+032600
+032700 DELETE-VENDOR-TYPE-RECORD.
+032800     DELETE VENDOR-TYPE-FILE RECORD
+032900         INVALID KEY
+033000         DISPLAY "ERROR DELETING VENDOR TYPE RECORD".
+033100
+033200     COPY "PLOPID01.CBL".
