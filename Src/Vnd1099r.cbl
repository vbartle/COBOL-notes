@@ -0,0 +1,250 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. VND1099R.
+000300*---------------------------------
+000400* Year-end 1099 vendor totals.
+000500* Operator enters the 4-digit
+000600* year. Every VOUCHER-FILE
+000700* record paid in that year for
+000800* a vendor with
+000900* VENDOR-1099-FLAG = "Y" is
+001000* pulled, sorted by
+001100* VOUCHER-VENDOR, and totaled
+001200* with a control break per
+001300* vendor.
+001400*---------------------------------
+001500 ENVIRONMENT DIVISION.
+001600 INPUT-OUTPUT SECTION.
+001700 FILE-CONTROL.
+001800
+001900     COPY "SLVOUCH.CBL".
+002000
+002100     COPY "SLVND02.CBL".
+002200
+002300     SELECT WORK-FILE
+002400         ASSIGN TO "WORK"
+002500         ORGANIZATION IS SEQUENTIAL.
+002600
+002700     SELECT SORT-FILE
+002800         ASSIGN TO "SORT".
+002900
+003000     SELECT PRINTER-FILE
+003100         ASSIGN TO PRINTER
+003200         ORGANIZATION IS LINE SEQUENTIAL.
+003300
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600
+003700     COPY "FDVOUCH.CBL".
+003800
+003900     COPY "FDVND04.CBL".
+004000
+004100 SD  SORT-FILE.
+004200 01  SORT-RECORD.
+004300     05  SORT-VOUCHER-VENDOR      PIC 9(5).
+004400     05  SORT-VOUCHER-PAID-AMOUNT PIC S9(6)V99.
+004500
+004600 FD  WORK-FILE
+004700     LABEL RECORDS ARE STANDARD.
+004800 01  WORK-RECORD.
+004900     05  WORK-VOUCHER-VENDOR      PIC 9(5).
+005000     05  WORK-VOUCHER-PAID-AMOUNT PIC S9(6)V99.
+005100
+005200 FD  PRINTER-FILE
+005300     LABEL RECORDS ARE OMITTED.
+005400 01  PRINTER-RECORD              PIC X(80).
+005500
+005600 WORKING-STORAGE SECTION.
+005700
+005750     COPY "WSDATE01.CBL".
+005800 77  VOUCHER-FILE-AT-END         PIC X.
+005900 77  WORK-FILE-AT-END            PIC X.
+006000 77  VENDOR-RECORD-FOUND         PIC X.
+006050 77  VENDOR-1099-MATCH           PIC X.
+006100 77  ENTERED-YEAR                PIC 9(4).
+006200 77  LINE-COUNT                  PIC 999 VALUE ZERO.
+006300 77  PAGE-NUMBER                 PIC 9999 VALUE ZERO.
+006400 77  CURRENT-VENDOR              PIC 9(5).
+006500 77  VENDOR-TOTAL                PIC S9(9)V99 VALUE ZERO.
+006600 77  GRAND-TOTAL                 PIC S9(9)V99 VALUE ZERO.
+006700
+006800 01  DETAIL-LINE.
+006900     05  PRINT-VENDOR-NUMBER     PIC Z(5).
+007000     05  FILLER                  PIC X(2) VALUE SPACE.
+007100     05  PRINT-VENDOR-NAME       PIC X(30).
+007200     05  FILLER                  PIC X(2) VALUE SPACE.
+007300     05  PRINT-VENDOR-TOTAL      PIC ZZZ,ZZ9.99-.
+007400
+007500 01  TOTAL-LINE.
+007600     05  FILLER              PIC X(37) VALUE
+007700         "TOTAL 1099 PAYMENTS FOR THE YEAR:".
+007800     05  PRINT-GRAND-TOTAL   PIC ZZZ,ZZZ,ZZ9.99-.
+007900
+008000 01  COLUMN-LINE.
+008100     05  FILLER         PIC X(6)  VALUE "VENDOR".
+008200     05  FILLER         PIC X(1)  VALUE SPACE.
+008300     05  FILLER         PIC X(30) VALUE "VENDOR NAME".
+008400     05  FILLER         PIC X(2)  VALUE SPACE.
+008500     05  FILLER         PIC X(10) VALUE "TOTAL PAID".
+008600
+008700 01  TITLE-LINE.
+008800     05  FILLER              PIC X(20) VALUE SPACE.
+008900     05  FILLER              PIC X(10) VALUE "1099 YEAR:".
+009000     05  PRINT-YEAR          PIC 9999.
+009100
+009200 PROCEDURE DIVISION.
+009300 PROGRAM-BEGIN.
+009400     PERFORM OPENING-PROCEDURE.
+009500     PERFORM MAIN-PROCESS.
+009600     PERFORM CLOSING-PROCEDURE.
+009700
+009800 PROGRAM-DONE.
+009900     STOP RUN.
+010000
+010100 OPENING-PROCEDURE.
+010200     OPEN INPUT VOUCHER-FILE.
+010300     OPEN INPUT VENDOR-FILE.
+010400     OPEN OUTPUT PRINTER-FILE.
+010500
+010600 CLOSING-PROCEDURE.
+010700     CLOSE VOUCHER-FILE.
+010800     CLOSE VENDOR-FILE.
+010900     CLOSE PRINTER-FILE.
+011000
+011100 MAIN-PROCESS.
+011200     PERFORM ENTER-YEAR.
+011300     IF ENTERED-YEAR NOT = ZEROES
+011400         PERFORM PRINT-1099-REPORT.
+011500
+011600 ENTER-YEAR.
+011700     DISPLAY "ENTER 1099 YEAR (CCYY, 0 TO EXIT)".
+011800     ACCEPT ENTERED-YEAR.
+011900
+012000 PRINT-1099-REPORT.
+012100     PERFORM SORT-1099-VOUCHERS.
+012200     MOVE ZEROES TO LINE-COUNT PAGE-NUMBER GRAND-TOTAL.
+012300     PERFORM START-NEW-PAGE.
+012400     PERFORM PROCESS-ALL-VENDORS
+012500         UNTIL WORK-FILE-AT-END = "Y".
+012600     PERFORM PRINT-REPORT-TOTAL.
+012700     CLOSE WORK-FILE.
+012800
+012900*---------------------------------
+013000* SORT with an input procedure
+013100* that only releases paid,
+013200* 1099-flagged vendor vouchers
+013300* for the requested year.
+013400*---------------------------------
+013500 SORT-1099-VOUCHERS.
+013600     SORT SORT-FILE
+013700         ON ASCENDING KEY SORT-VOUCHER-VENDOR
+013800         INPUT PROCEDURE IS SELECT-1099-VOUCHERS
+013900         GIVING WORK-FILE.
+014000     OPEN INPUT WORK-FILE.
+014100     MOVE "N" TO WORK-FILE-AT-END.
+014200     PERFORM READ-NEXT-WORK-RECORD.
+014300
+014400 SELECT-1099-VOUCHERS.
+014500     MOVE "N" TO VOUCHER-FILE-AT-END.
+014600     PERFORM READ-FIRST-VOUCHER.
+014700     PERFORM RELEASE-ONE-VOUCHER
+014800         UNTIL VOUCHER-FILE-AT-END = "Y".
+014900
+015000 RELEASE-ONE-VOUCHER.
+015050     MOVE "N" TO VENDOR-1099-MATCH.
+015100     IF VOUCHER-PAID-DATE NOT = ZEROES
+015200         MOVE VOUCHER-PAID-DATE TO DATE-CCYYMMDD
+015250         PERFORM CHECK-VENDOR-IS-1099-FLAGGED
+015300         IF DATE-YYYY = ENTERED-YEAR
+015400            AND VENDOR-1099-MATCH = "Y"
+015500             PERFORM RELEASE-SORT-RECORD.
+015600     PERFORM READ-NEXT-VOUCHER.
+015700
+015800 CHECK-VENDOR-IS-1099-FLAGGED.
+015900     MOVE VOUCHER-VENDOR TO VENDOR-NUMBER.
+016000     MOVE "Y" TO VENDOR-RECORD-FOUND.
+016100     READ VENDOR-FILE RECORD
+016200       INVALID KEY
+016300          MOVE "N" TO VENDOR-RECORD-FOUND.
+016400     IF VENDOR-RECORD-FOUND = "Y" AND VENDOR-1099-FLAG = "Y"
+016450         MOVE "Y" TO VENDOR-1099-MATCH.
+016600
+016700 RELEASE-SORT-RECORD.
+016800     MOVE VOUCHER-VENDOR TO SORT-VOUCHER-VENDOR.
+016900     MOVE VOUCHER-PAID-AMOUNT TO SORT-VOUCHER-PAID-AMOUNT.
+017000     RELEASE SORT-RECORD.
+017100
+017200*---------------------------------
+017300* Level 1 control break on vendor.
+017400*---------------------------------
+017500 PROCESS-ALL-VENDORS.
+017600     MOVE WORK-VOUCHER-VENDOR TO CURRENT-VENDOR.
+017700     MOVE ZEROES TO VENDOR-TOTAL.
+017800     PERFORM ACCUMULATE-ONE-VENDOR
+017900         UNTIL WORK-FILE-AT-END = "Y"
+018000            OR WORK-VOUCHER-VENDOR NOT = CURRENT-VENDOR.
+018100     PERFORM PRINT-VENDOR-TOTAL-LINE.
+018200
+018300 ACCUMULATE-ONE-VENDOR.
+018400     ADD WORK-VOUCHER-PAID-AMOUNT TO VENDOR-TOTAL.
+018500     PERFORM READ-NEXT-WORK-RECORD.
+018600
+018700 PRINT-VENDOR-TOTAL-LINE.
+018800     IF LINE-COUNT > 55
+018900         PERFORM START-NEW-PAGE.
+019000     MOVE SPACE TO DETAIL-LINE.
+019100     MOVE CURRENT-VENDOR TO PRINT-VENDOR-NUMBER VENDOR-NUMBER.
+019200     MOVE "Y" TO VENDOR-RECORD-FOUND.
+019300     READ VENDOR-FILE RECORD
+019400       INVALID KEY
+019500          MOVE "N" TO VENDOR-RECORD-FOUND.
+019600     IF VENDOR-RECORD-FOUND = "N"
+019700         MOVE "***NOT FOUND***" TO PRINT-VENDOR-NAME
+019800     ELSE
+019900         MOVE VENDOR-NAME TO PRINT-VENDOR-NAME.
+020000     MOVE VENDOR-TOTAL TO PRINT-VENDOR-TOTAL.
+020100     MOVE DETAIL-LINE TO PRINTER-RECORD.
+020200     PERFORM WRITE-TO-PRINTER.
+020300     ADD VENDOR-TOTAL TO GRAND-TOTAL.
+020400
+020500 PRINT-REPORT-TOTAL.
+020600     MOVE SPACE TO PRINTER-RECORD.
+020700     PERFORM WRITE-TO-PRINTER.
+020800     MOVE GRAND-TOTAL TO PRINT-GRAND-TOTAL.
+020900     MOVE TOTAL-LINE TO PRINTER-RECORD.
+021000     PERFORM WRITE-TO-PRINTER.
+021100
+021200 START-NEW-PAGE.
+021300     ADD 1 TO PAGE-NUMBER.
+021400     MOVE ZEROES TO LINE-COUNT.
+021500     MOVE ENTERED-YEAR TO PRINT-YEAR.
+021600     MOVE TITLE-LINE TO PRINTER-RECORD.
+021700     PERFORM WRITE-TO-PRINTER.
+021800     MOVE SPACE TO PRINTER-RECORD.
+021900     PERFORM WRITE-TO-PRINTER.
+022000     MOVE COLUMN-LINE TO PRINTER-RECORD.
+022100     PERFORM WRITE-TO-PRINTER.
+022200     MOVE SPACE TO PRINTER-RECORD.
+022300     PERFORM WRITE-TO-PRINTER.
+022400
+022500 WRITE-TO-PRINTER.
+022600     WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+022700     ADD 1 TO LINE-COUNT.
+022800
+022900*---------------------------------
+023000* File I-O routines.
+023100*---------------------------------
+023200 READ-FIRST-VOUCHER.
+023300     MOVE ZEROES TO VOUCHER-NUMBER.
+023400     START VOUCHER-FILE
+023500        KEY NOT < VOUCHER-NUMBER
+023600         INVALID KEY MOVE "Y" TO VOUCHER-FILE-AT-END.
+023700     IF VOUCHER-FILE-AT-END NOT = "Y"
+023800         PERFORM READ-NEXT-VOUCHER.
+023900
+024000 READ-NEXT-VOUCHER.
+024100     READ VOUCHER-FILE NEXT RECORD
+024200         AT END MOVE "Y" TO VOUCHER-FILE-AT-END.
+024300
+024400 READ-NEXT-WORK-RECORD.
+024500     READ WORK-FILE
+024600         AT END MOVE "Y" TO WORK-FILE-AT-END.
