@@ -0,0 +1,294 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. VCHDED01.
+000300*---------------------------------
+000400* Voucher deductible/non-
+000500* deductible summary report,
+000600* for tax/expense coding.
+000700* Operator enters the 4-digit
+000800* year. Every VOUCHER-FILE
+000900* record dated in that year is
+001000* pulled and sorted first by
+001100* VOUCHER-DEDUCTIBLE ("Y" ahead
+001200* of "N") and then by
+001300* VOUCHER-VENDOR, with a
+001400* section header and vendor
+001500* control break under each,
+001600* the same two-level shape as
+001700* VND1099R's single vendor
+001800* break.
+001900*---------------------------------
+002000 ENVIRONMENT DIVISION.
+002100 INPUT-OUTPUT SECTION.
+002200 FILE-CONTROL.
+002300
+002400     COPY "SLVOUCH.CBL".
+002500
+002600     COPY "SLVND02.CBL".
+002700
+002800     SELECT WORK-FILE
+002900         ASSIGN TO "WORK"
+003000         ORGANIZATION IS SEQUENTIAL.
+003100
+003200     SELECT SORT-FILE
+003300         ASSIGN TO "SORT".
+003400
+003500     SELECT PRINTER-FILE
+003600         ASSIGN TO PRINTER
+003700         ORGANIZATION IS LINE SEQUENTIAL.
+003800
+003900 DATA DIVISION.
+004000 FILE SECTION.
+004100
+004200     COPY "FDVOUCH.CBL".
+004300
+004400     COPY "FDVND04.CBL".
+004500
+004600 SD  SORT-FILE.
+004700 01  SORT-RECORD.
+004800     05  SORT-DEDUCTIBLE          PIC X.
+004900     05  SORT-VOUCHER-VENDOR      PIC 9(5).
+005000     05  SORT-VOUCHER-AMOUNT      PIC S9(6)V99.
+005100
+005200 FD  WORK-FILE
+005300     LABEL RECORDS ARE STANDARD.
+005400 01  WORK-RECORD.
+005500     05  WORK-DEDUCTIBLE          PIC X.
+005600     05  WORK-VOUCHER-VENDOR      PIC 9(5).
+005700     05  WORK-VOUCHER-AMOUNT      PIC S9(6)V99.
+005800
+005900 FD  PRINTER-FILE
+006000     LABEL RECORDS ARE OMITTED.
+006100 01  PRINTER-RECORD              PIC X(80).
+006200
+006300 WORKING-STORAGE SECTION.
+006400
+006450     COPY "WSDATE01.CBL".
+006500 77  VOUCHER-FILE-AT-END         PIC X.
+006600 77  WORK-FILE-AT-END            PIC X.
+006700 77  VENDOR-RECORD-FOUND         PIC X.
+006800 77  ENTERED-YEAR                PIC 9(4).
+006900 77  LINE-COUNT                  PIC 999 VALUE ZERO.
+007000 77  PAGE-NUMBER                 PIC 9999 VALUE ZERO.
+007100 77  CURRENT-DEDUCTIBLE          PIC X.
+007200 77  CURRENT-VENDOR              PIC 9(5).
+007300 77  VENDOR-TOTAL                PIC S9(9)V99 VALUE ZERO.
+007400 77  DEDUCTIBLE-TOTAL            PIC S9(9)V99 VALUE ZERO.
+007500 77  NON-DEDUCTIBLE-TOTAL        PIC S9(9)V99 VALUE ZERO.
+007600 77  GRAND-TOTAL                 PIC S9(9)V99 VALUE ZERO.
+007700
+007800 01  SECTION-LINE.
+007900     05  FILLER                  PIC X(20) VALUE SPACE.
+008000     05  PRINT-SECTION-NAME      PIC X(20).
+008100
+008200 01  DETAIL-LINE.
+008300     05  PRINT-VENDOR-NUMBER     PIC Z(5).
+008400     05  FILLER                  PIC X(2) VALUE SPACE.
+008500     05  PRINT-VENDOR-NAME       PIC X(30).
+008600     05  FILLER                  PIC X(2) VALUE SPACE.
+008700     05  PRINT-VENDOR-TOTAL      PIC ZZZ,ZZ9.99-.
+008800
+008900 01  SECTION-TOTAL-LINE.
+009000     05  FILLER              PIC X(20) VALUE SPACE.
+009100     05  PRINT-SECTION-TOTAL-NAME PIC X(17) VALUE SPACE.
+009200     05  PRINT-SECTION-TOTAL   PIC ZZZ,ZZZ,ZZ9.99-.
+009300
+009400 01  GRAND-TOTAL-LINE.
+009500     05  FILLER              PIC X(20) VALUE
+009600         "TOTAL ALL VOUCHERS:".
+009700     05  PRINT-GRAND-TOTAL   PIC ZZZ,ZZZ,ZZ9.99-.
+009800
+009900 01  COLUMN-LINE.
+010000     05  FILLER         PIC X(6)  VALUE "VENDOR".
+010100     05  FILLER         PIC X(1)  VALUE SPACE.
+010200     05  FILLER         PIC X(30) VALUE "VENDOR NAME".
+010300     05  FILLER         PIC X(2)  VALUE SPACE.
+010400     05  FILLER         PIC X(10) VALUE "AMOUNT".
+010500
+010600 01  TITLE-LINE.
+010700     05  FILLER              PIC X(20) VALUE SPACE.
+010800     05  FILLER              PIC X(30) VALUE
+010900         "VOUCHER DEDUCTIBLE SUMMARY - ".
+011000     05  PRINT-YEAR          PIC 9999.
+011100
+011200 PROCEDURE DIVISION.
+011300 PROGRAM-BEGIN.
+011400     PERFORM OPENING-PROCEDURE.
+011500     PERFORM MAIN-PROCESS.
+011600     PERFORM CLOSING-PROCEDURE.
+011700
+011800 PROGRAM-DONE.
+011900     STOP RUN.
+012000
+012100 OPENING-PROCEDURE.
+012200     OPEN INPUT VOUCHER-FILE.
+012300     OPEN INPUT VENDOR-FILE.
+012400     OPEN OUTPUT PRINTER-FILE.
+012500
+012600 CLOSING-PROCEDURE.
+012700     CLOSE VOUCHER-FILE.
+012800     CLOSE VENDOR-FILE.
+012900     CLOSE PRINTER-FILE.
+013000
+013100 MAIN-PROCESS.
+013200     PERFORM ENTER-YEAR.
+013300     IF ENTERED-YEAR NOT = ZEROES
+013400         PERFORM PRINT-DEDUCTIBLE-REPORT.
+013500
+013600 ENTER-YEAR.
+013700     DISPLAY "ENTER VOUCHER YEAR (CCYY, 0 TO EXIT)".
+013800     ACCEPT ENTERED-YEAR.
+013900
+014000 PRINT-DEDUCTIBLE-REPORT.
+014100     PERFORM SORT-YEAR-VOUCHERS.
+014200     MOVE ZEROES TO LINE-COUNT PAGE-NUMBER.
+014300     MOVE ZEROES TO DEDUCTIBLE-TOTAL NON-DEDUCTIBLE-TOTAL
+014400         GRAND-TOTAL.
+014500     PERFORM START-NEW-PAGE.
+014600     PERFORM PROCESS-ALL-SECTIONS
+014700         UNTIL WORK-FILE-AT-END = "Y".
+014800     PERFORM PRINT-REPORT-TOTAL.
+014900     CLOSE WORK-FILE.
+015000
+015100*---------------------------------
+015200* SORT with an input procedure
+015300* that only releases vouchers
+015400* dated in the requested year.
+015500*---------------------------------
+015600 SORT-YEAR-VOUCHERS.
+015700     SORT SORT-FILE
+015800         ON DESCENDING KEY SORT-DEDUCTIBLE
+015900         ON ASCENDING KEY SORT-VOUCHER-VENDOR
+016000         INPUT PROCEDURE IS SELECT-YEAR-VOUCHERS
+016100         GIVING WORK-FILE.
+016200     OPEN INPUT WORK-FILE.
+016300     MOVE "N" TO WORK-FILE-AT-END.
+016400     PERFORM READ-NEXT-WORK-RECORD.
+016500
+016600 SELECT-YEAR-VOUCHERS.
+016700     MOVE "N" TO VOUCHER-FILE-AT-END.
+016800     PERFORM READ-FIRST-VOUCHER.
+016900     PERFORM RELEASE-ONE-VOUCHER
+017000         UNTIL VOUCHER-FILE-AT-END = "Y".
+017100
+017200 RELEASE-ONE-VOUCHER.
+017300     MOVE VOUCHER-DATE TO DATE-CCYYMMDD.
+017400     IF DATE-YYYY = ENTERED-YEAR
+017500         PERFORM RELEASE-SORT-RECORD.
+017600     PERFORM READ-NEXT-VOUCHER.
+017700
+017800 RELEASE-SORT-RECORD.
+017900     MOVE VOUCHER-DEDUCTIBLE TO SORT-DEDUCTIBLE.
+018000     MOVE VOUCHER-VENDOR TO SORT-VOUCHER-VENDOR.
+018100     MOVE VOUCHER-AMOUNT TO SORT-VOUCHER-AMOUNT.
+018200     RELEASE SORT-RECORD.
+018300
+018400*---------------------------------
+018500* Level 1 control break on the
+018600* deductible flag, level 2 on
+018700* vendor within it.
+018800*---------------------------------
+018900 PROCESS-ALL-SECTIONS.
+019000     MOVE WORK-DEDUCTIBLE TO CURRENT-DEDUCTIBLE.
+019100     PERFORM PRINT-SECTION-HEADER.
+019200     PERFORM PROCESS-ALL-VENDORS
+019300         UNTIL WORK-FILE-AT-END = "Y"
+019400            OR WORK-DEDUCTIBLE NOT = CURRENT-DEDUCTIBLE.
+019500     PERFORM PRINT-SECTION-TOTAL-LINE.
+019600
+019700 PROCESS-ALL-VENDORS.
+019800     MOVE WORK-VOUCHER-VENDOR TO CURRENT-VENDOR.
+019900     MOVE ZEROES TO VENDOR-TOTAL.
+020000     PERFORM ACCUMULATE-ONE-VENDOR
+020100         UNTIL WORK-FILE-AT-END = "Y"
+020200            OR WORK-DEDUCTIBLE NOT = CURRENT-DEDUCTIBLE
+020300            OR WORK-VOUCHER-VENDOR NOT = CURRENT-VENDOR.
+020400     PERFORM PRINT-VENDOR-TOTAL-LINE.
+020500
+020600 ACCUMULATE-ONE-VENDOR.
+020700     ADD WORK-VOUCHER-AMOUNT TO VENDOR-TOTAL.
+020800     PERFORM READ-NEXT-WORK-RECORD.
+020900
+021000 PRINT-SECTION-HEADER.
+021100     IF LINE-COUNT > 52
+021200         PERFORM START-NEW-PAGE.
+021300     MOVE SPACE TO SECTION-LINE.
+021400     IF CURRENT-DEDUCTIBLE = "Y"
+021500         MOVE "DEDUCTIBLE VOUCHERS" TO PRINT-SECTION-NAME
+021600     ELSE
+021700         MOVE "NON-DEDUCTIBLE VOUCHERS" TO PRINT-SECTION-NAME.
+021800     MOVE SECTION-LINE TO PRINTER-RECORD.
+021900     PERFORM WRITE-TO-PRINTER.
+022000     MOVE COLUMN-LINE TO PRINTER-RECORD.
+022100     PERFORM WRITE-TO-PRINTER.
+022200
+022300 PRINT-VENDOR-TOTAL-LINE.
+022400     IF LINE-COUNT > 55
+022500         PERFORM START-NEW-PAGE.
+022600     MOVE SPACE TO DETAIL-LINE.
+022700     MOVE CURRENT-VENDOR TO PRINT-VENDOR-NUMBER VENDOR-NUMBER.
+022800     MOVE "Y" TO VENDOR-RECORD-FOUND.
+022900     READ VENDOR-FILE RECORD
+023000       INVALID KEY
+023100          MOVE "N" TO VENDOR-RECORD-FOUND.
+023200     IF VENDOR-RECORD-FOUND = "N"
+023300         MOVE "***NOT FOUND***" TO PRINT-VENDOR-NAME
+023400     ELSE
+023500         MOVE VENDOR-NAME TO PRINT-VENDOR-NAME.
+023600     MOVE VENDOR-TOTAL TO PRINT-VENDOR-TOTAL.
+023700     MOVE DETAIL-LINE TO PRINTER-RECORD.
+023800     PERFORM WRITE-TO-PRINTER.
+023900     IF CURRENT-DEDUCTIBLE = "Y"
+024000         ADD VENDOR-TOTAL TO DEDUCTIBLE-TOTAL
+024100     ELSE
+024200         ADD VENDOR-TOTAL TO NON-DEDUCTIBLE-TOTAL.
+024300     ADD VENDOR-TOTAL TO GRAND-TOTAL.
+024400
+024500 PRINT-SECTION-TOTAL-LINE.
+024600     MOVE SPACE TO SECTION-TOTAL-LINE.
+024700     IF CURRENT-DEDUCTIBLE = "Y"
+024800         MOVE "DEDUCTIBLE TOTAL:" TO PRINT-SECTION-TOTAL-NAME
+024900         MOVE DEDUCTIBLE-TOTAL TO PRINT-SECTION-TOTAL
+025000     ELSE
+025100         MOVE "NON-DEDUCTIBLE TOT:" TO PRINT-SECTION-TOTAL-NAME
+025200         MOVE NON-DEDUCTIBLE-TOTAL TO PRINT-SECTION-TOTAL.
+025300     MOVE SECTION-TOTAL-LINE TO PRINTER-RECORD.
+025400     PERFORM WRITE-TO-PRINTER.
+025500     MOVE SPACE TO PRINTER-RECORD.
+025600     PERFORM WRITE-TO-PRINTER.
+025700
+025800 PRINT-REPORT-TOTAL.
+025900     MOVE GRAND-TOTAL TO PRINT-GRAND-TOTAL.
+026000     MOVE GRAND-TOTAL-LINE TO PRINTER-RECORD.
+026100     PERFORM WRITE-TO-PRINTER.
+026200
+026300 START-NEW-PAGE.
+026400     ADD 1 TO PAGE-NUMBER.
+026500     MOVE ZEROES TO LINE-COUNT.
+026600     MOVE ENTERED-YEAR TO PRINT-YEAR.
+026700     MOVE TITLE-LINE TO PRINTER-RECORD.
+026800     PERFORM WRITE-TO-PRINTER.
+026900     MOVE SPACE TO PRINTER-RECORD.
+027000     PERFORM WRITE-TO-PRINTER.
+027100
+027200 WRITE-TO-PRINTER.
+027300     WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+027400     ADD 1 TO LINE-COUNT.
+027500
+027600*---------------------------------
+027700* File I-O routines.
+027800*---------------------------------
+027900 READ-FIRST-VOUCHER.
+028000     MOVE ZEROES TO VOUCHER-NUMBER.
+028100     START VOUCHER-FILE
+028200        KEY NOT < VOUCHER-NUMBER
+028300         INVALID KEY MOVE "Y" TO VOUCHER-FILE-AT-END.
+028400     IF VOUCHER-FILE-AT-END NOT = "Y"
+028500         PERFORM READ-NEXT-VOUCHER.
+028600
+028700 READ-NEXT-VOUCHER.
+028800     READ VOUCHER-FILE NEXT RECORD
+028900         AT END MOVE "Y" TO VOUCHER-FILE-AT-END.
+029000
+029100 READ-NEXT-WORK-RECORD.
+029200     READ WORK-FILE
+029300         AT END MOVE "Y" TO WORK-FILE-AT-END.
