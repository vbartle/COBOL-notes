@@ -0,0 +1,11 @@
+000100*---------------------------------
+000200* FDVTYP1.CBL
+000300* Primary Key - VENDOR-TYPE-CODE
+000400* NAME is required
+000500* NAME and CODE should be upper case
+000600*---------------------------------
+000700 FD  VENDOR-TYPE-FILE
+000800     LABEL RECORDS ARE STANDARD.
+000900 01  VENDOR-TYPE-RECORD.
+001000     05  VENDOR-TYPE-CODE         PIC X(2).
+001100     05  VENDOR-TYPE-NAME         PIC X(20).
