@@ -0,0 +1,10 @@
+000100*---------------------------------
+000200* SLBILL01.CBL
+000300* SELECT clause for BILL-FILE.
+000400* Primary Key - BILL-NUMBER
+000500*---------------------------------
+000600     SELECT BILL-FILE
+000700         ASSIGN TO "BILL"
+000800         ORGANIZATION IS INDEXED
+000900         RECORD KEY IS BILL-NUMBER
+001000         ACCESS MODE IS DYNAMIC.
