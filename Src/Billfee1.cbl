@@ -0,0 +1,288 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. BILLFEE1.
+000300*---------------------------------
+000400* Late-fee / finance-charge
+000500* calculator for overdue bills.
+000600* Scans every BILL-FILE record
+000700* still unpaid (BILL-PAID =
+000800* ZEROES) and past due
+000900* (BILL-DUE before today) that
+001000* has a non-zero BILL-LATE-FEE-
+001100* PERCENT on file.
+001200*
+001300* The fee is recomputed fresh
+001400* every run from BILL-AMOUNT
+001500* and the whole number of 30
+001600* day periods the bill is past
+001700* due - it is not accumulated
+001800* run over run - so re-running
+001900* BILLFEE1 after a bill's due
+002000* date moves further out does
+002100* not double charge it.
+002200*
+002300* BILL-LATE-FEE-AMOUNT and
+002400* BILL-LATE-FEE-DATE are
+002500* REWRITTEN to BILL-FILE, and
+002600* every bill charged a fee is
+002700* listed on the exception
+002800* report, along with a grand
+002900* total of fees charged.
+003000*
+003100* VENDOR-NAME is looked up the
+003200* same way VCHAGE01's VOUCHER-
+003300* VENDOR-ON-FILE does.
+003400*---------------------------------
+003500 ENVIRONMENT DIVISION.
+003600 INPUT-OUTPUT SECTION.
+003700 FILE-CONTROL.
+003800
+003900     COPY "SLBILL01.CBL".
+004000
+004100     COPY "SLVND02.CBL".
+004200
+004300     SELECT PRINTER-FILE
+004400         ASSIGN TO PRINTER
+004500         ORGANIZATION IS LINE SEQUENTIAL.
+004600
+004700 DATA DIVISION.
+004800 FILE SECTION.
+004900
+005000     COPY "FDBILL01.CBL".
+005100
+005200     COPY "FDVND04.CBL".
+005300
+005400 FD  PRINTER-FILE
+005500     LABEL RECORDS ARE OMITTED.
+005600 01  PRINTER-RECORD              PIC X(80).
+005700
+005800 WORKING-STORAGE SECTION.
+005900
+006000 77  FILE-AT-END                 PIC X.
+006100 77  VENDOR-RECORD-FOUND         PIC X.
+006200 77  LINE-COUNT                  PIC 999 VALUE ZERO.
+006300 77  PAGE-NUMBER                 PIC 99999 VALUE ZERO.
+006400 77  MAXIMUM-LINES               PIC 999 VALUE 55.
+006500
+006600 77  TODAY-INTEGER               PIC S9(9) COMP.
+006700 77  DUE-INTEGER                 PIC S9(9) COMP.
+006800 77  DAYS-PAST-DUE               PIC S9(9) COMP.
+006900 77  PERIODS-PAST-DUE            PIC S9(9) COMP.
+007000
+007100 77  BILL-COUNT                  PIC 9(6) VALUE ZERO.
+007200 77  FEE-COUNT                   PIC 9(6) VALUE ZERO.
+007300 77  TOTAL-FEES-CHARGED          PIC S9(9)V99 VALUE ZERO.
+007400
+007500 01  DETAIL-LINE.
+007600     05  PRINT-BILL-NUMBER       PIC Z(6).
+007700     05  FILLER                  PIC X     VALUE SPACE.
+007800     05  PRINT-VENDOR-NUMBER     PIC Z(5).
+007900     05  FILLER                  PIC X     VALUE SPACE.
+008000     05  PRINT-VENDOR-NAME       PIC X(25).
+008100     05  FILLER                  PIC X     VALUE SPACE.
+008200     05  PRINT-DUE-DATE          PIC Z9/99/9999.
+008300     05  FILLER                  PIC X     VALUE SPACE.
+008400     05  PRINT-DAYS-PAST-DUE     PIC ZZZ9.
+008500     05  FILLER                  PIC X     VALUE SPACE.
+008600     05  PRINT-FEE-AMOUNT        PIC ZZZ,ZZ9.99-.
+008700
+008800 01  TOTAL-LINE.
+008900     05  FILLER                  PIC X(20) VALUE SPACE.
+009000     05  FILLER                  PIC X(20) VALUE
+009100         "TOTAL LATE FEES:".
+009200     05  PRINT-GRAND-TOTAL       PIC ZZZ,ZZZ,ZZ9.99-.
+009300
+009400 01  COUNT-LINE.
+009500     05  FILLER                  PIC X(20) VALUE SPACE.
+009600     05  FILLER                  PIC X(20) VALUE
+009700         "BILLS EXAMINED:".
+009800     05  PRINT-BILL-COUNT        PIC ZZZ,ZZ9.
+009900
+010000 01  FEE-COUNT-LINE.
+010100     05  FILLER                  PIC X(20) VALUE SPACE.
+010200     05  FILLER                  PIC X(20) VALUE
+010300         "BILLS CHARGED A FEE:".
+010400     05  PRINT-FEE-COUNT         PIC ZZZ,ZZ9.
+010500
+010600 01  COLUMN-LINE.
+010700     05  FILLER         PIC X(6)  VALUE "BILL".
+010800     05  FILLER         PIC X(2)  VALUE SPACE.
+010900     05  FILLER         PIC X(6)  VALUE "VENDOR".
+011000     05  FILLER         PIC X(2)  VALUE SPACE.
+011100     05  FILLER         PIC X(25) VALUE "VENDOR NAME".
+011200     05  FILLER         PIC X(2)  VALUE SPACE.
+011300     05  FILLER         PIC X(10) VALUE "DUE DATE".
+011400     05  FILLER         PIC X(2)  VALUE SPACE.
+011500     05  FILLER         PIC X(9)  VALUE "DAYS PAST".
+011600     05  FILLER         PIC X(2)  VALUE SPACE.
+011700     05  FILLER         PIC X(12) VALUE "LATE FEE".
+011800
+011900 01  TITLE-LINE.
+012000     05  FILLER              PIC X(15) VALUE SPACE.
+012100     05  FILLER              PIC X(28)
+012200         VALUE "BILL LATE FEE REPORT".
+012300     05  FILLER              PIC X(12) VALUE SPACE.
+012400     05  FILLER              PIC X(5) VALUE "PAGE:".
+012500     05  FILLER              PIC X(1) VALUE SPACE.
+012600     05  PRINT-PAGE-NUMBER PIC ZZZZ9.
+012700
+012800     COPY "WSDATE01.CBL".
+012900
+013000 PROCEDURE DIVISION.
+013100 PROGRAM-BEGIN.
+013200     PERFORM OPENING-PROCEDURE.
+013300     PERFORM START-NEW-PAGE.
+013400
+013500     PERFORM READ-FIRST-RECORD.
+013600     IF FILE-AT-END = "Y"
+013700         MOVE "NO RECORDS FOUND" TO PRINTER-RECORD
+013800         PERFORM WRITE-TO-PRINTER
+013900     ELSE
+014000         PERFORM PROCESS-ONE-BILL
+014100             UNTIL FILE-AT-END = "Y".
+014200
+014300     PERFORM PRINT-REPORT-SUMMARY.
+014400     PERFORM CLOSING-PROCEDURE.
+014500
+014600 PROGRAM-DONE.
+014700     STOP RUN.
+014800
+014900 OPENING-PROCEDURE.
+015000     OPEN I-O BILL-FILE.
+015100     OPEN I-O VENDOR-FILE.
+015200     OPEN OUTPUT PRINTER-FILE.
+015300
+015400     PERFORM GET-TODAYS-DATE.
+015500     COMPUTE TODAY-INTEGER =
+015600         FUNCTION INTEGER-OF-DATE(DATE-CCYYMMDD).
+015700
+015800 CLOSING-PROCEDURE.
+015900     CLOSE BILL-FILE.
+016000     CLOSE VENDOR-FILE.
+016100     PERFORM END-LAST-PAGE.
+016200     CLOSE PRINTER-FILE.
+016300
+016400 PROCESS-ONE-BILL.
+016500     ADD 1 TO BILL-COUNT.
+016600     IF BILL-PAID = ZEROES
+016700         AND BILL-LATE-FEE-PERCENT NOT = ZEROES
+016800         PERFORM CHECK-BILL-FOR-LATE-FEE.
+016900     PERFORM READ-NEXT-RECORD.
+017000
+017100*---------------------------------
+017200* Only bills already overdue by
+017300* at least one whole 30 day
+017400* period are charged a fee.
+017500*---------------------------------
+017600 CHECK-BILL-FOR-LATE-FEE.
+017700     COMPUTE DUE-INTEGER = FUNCTION INTEGER-OF-DATE(BILL-DUE).
+017800     COMPUTE DAYS-PAST-DUE = TODAY-INTEGER - DUE-INTEGER.
+017900     IF DAYS-PAST-DUE > 0
+018000         DIVIDE DAYS-PAST-DUE BY 30
+018100             GIVING PERIODS-PAST-DUE
+018200         IF PERIODS-PAST-DUE > 0
+018300             PERFORM CHARGE-LATE-FEE.
+018400
+018500 CHARGE-LATE-FEE.
+018600     COMPUTE BILL-LATE-FEE-AMOUNT ROUNDED =
+018700         BILL-AMOUNT * BILL-LATE-FEE-PERCENT / 100
+018800             * PERIODS-PAST-DUE.
+018900     MOVE DATE-CCYYMMDD TO BILL-LATE-FEE-DATE.
+019000     REWRITE BILL-RECORD.
+019100     ADD 1 TO FEE-COUNT.
+019200     ADD BILL-LATE-FEE-AMOUNT TO TOTAL-FEES-CHARGED.
+019300     PERFORM PRINT-THE-RECORD.
+019400
+019500 PRINT-THE-RECORD.
+019600     IF LINE-COUNT > MAXIMUM-LINES
+019700         PERFORM START-NEXT-PAGE.
+019800     MOVE SPACE TO DETAIL-LINE.
+019900     MOVE BILL-NUMBER TO PRINT-BILL-NUMBER.
+020000     MOVE BILL-VENDOR TO PRINT-VENDOR-NUMBER.
+020100
+020200     PERFORM BILL-VENDOR-ON-FILE.
+020300     IF VENDOR-RECORD-FOUND = "N"
+020400         MOVE "***Not Found***" TO PRINT-VENDOR-NAME
+020500     ELSE
+020600         MOVE VENDOR-NAME TO PRINT-VENDOR-NAME.
+020700
+020800     MOVE BILL-DUE TO DATE-CCYYMMDD.
+020900     PERFORM FORMAT-THE-DATE.
+021000     MOVE FORMATTED-DATE TO PRINT-DUE-DATE.
+021100     MOVE DAYS-PAST-DUE TO PRINT-DAYS-PAST-DUE.
+021200     MOVE BILL-LATE-FEE-AMOUNT TO PRINT-FEE-AMOUNT.
+021300
+021400     MOVE DETAIL-LINE TO PRINTER-RECORD.
+021500     PERFORM WRITE-TO-PRINTER.
+021600
+021700 BILL-VENDOR-ON-FILE.
+021800     MOVE BILL-VENDOR TO VENDOR-NUMBER.
+021900     MOVE "Y" TO VENDOR-RECORD-FOUND.
+022000     READ VENDOR-FILE RECORD
+022100       INVALID KEY
+022200          MOVE "N" TO VENDOR-RECORD-FOUND.
+022300
+022400 PRINT-REPORT-SUMMARY.
+022500     IF LINE-COUNT > MAXIMUM-LINES - 4
+022600         PERFORM START-NEXT-PAGE.
+022700     PERFORM LINE-FEED.
+022800     MOVE BILL-COUNT TO PRINT-BILL-COUNT.
+022900     MOVE COUNT-LINE TO PRINTER-RECORD.
+023000     PERFORM WRITE-TO-PRINTER.
+023100     MOVE FEE-COUNT TO PRINT-FEE-COUNT.
+023200     MOVE FEE-COUNT-LINE TO PRINTER-RECORD.
+023300     PERFORM WRITE-TO-PRINTER.
+023400     MOVE TOTAL-FEES-CHARGED TO PRINT-GRAND-TOTAL.
+023500     MOVE TOTAL-LINE TO PRINTER-RECORD.
+023600     PERFORM WRITE-TO-PRINTER.
+023700
+023800*---------------------------------
+023900* File I-O routines.
+024000*---------------------------------
+024100 READ-FIRST-RECORD.
+024200     MOVE "N" TO FILE-AT-END.
+024300     MOVE ZEROES TO BILL-NUMBER.
+024400     START BILL-FILE
+024500        KEY NOT < BILL-NUMBER
+024600         INVALID KEY MOVE "Y" TO FILE-AT-END.
+024700
+024800     IF FILE-AT-END NOT = "Y"
+024900         PERFORM READ-NEXT-RECORD.
+025000
+025100 READ-NEXT-RECORD.
+025200     READ BILL-FILE NEXT RECORD
+025300         AT END MOVE "Y" TO FILE-AT-END.
+025400
+025500*---------------------------------
+025600* Printing routines.
+025700*---------------------------------
+025800 WRITE-TO-PRINTER.
+025900     WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+026000     ADD 1 TO LINE-COUNT.
+026100
+026200 LINE-FEED.
+026300     MOVE SPACE TO PRINTER-RECORD.
+026400     PERFORM WRITE-TO-PRINTER.
+026500
+026600 START-NEXT-PAGE.
+026700     PERFORM END-LAST-PAGE.
+026800     PERFORM START-NEW-PAGE.
+026900
+027000 START-NEW-PAGE.
+027100     ADD 1 TO PAGE-NUMBER.
+027200     MOVE PAGE-NUMBER TO PRINT-PAGE-NUMBER.
+027300     MOVE TITLE-LINE TO PRINTER-RECORD.
+027400     PERFORM WRITE-TO-PRINTER.
+027500     PERFORM LINE-FEED.
+027600     MOVE COLUMN-LINE TO PRINTER-RECORD.
+027700     PERFORM WRITE-TO-PRINTER.
+027800     PERFORM LINE-FEED.
+027900
+028000 END-LAST-PAGE.
+028100     PERFORM FORM-FEED.
+028200     MOVE ZERO TO LINE-COUNT.
+028300
+028400 FORM-FEED.
+028500     MOVE SPACE TO PRINTER-RECORD.
+028600     WRITE PRINTER-RECORD BEFORE ADVANCING PAGE.
+028700
+028800     COPY "PLDATE01.CBL".
