@@ -0,0 +1,12 @@
+000100*---------------------------------
+000200* Shared operator ID field. Set
+000300* once at start-up by PLOPID01.CBL
+000400* and held for the rest of the
+000500* run so maintenance programs can
+000600* stamp what they add or change
+000700* with who made the change.
+000800*---------------------------------
+000900
+001000 77  OPERATOR-ID              PIC X(5).
+001100 77  OPERATOR-ID-IS-OK        PIC X.
+001200
