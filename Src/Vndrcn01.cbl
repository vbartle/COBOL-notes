@@ -0,0 +1,239 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. VNDRCN01.
+000300*---------------------------------
+000400* Bill-to-voucher reconciliation
+000500* report. Scans every BILL-FILE
+000600* record and reports any of the
+000700* following discrepancies:
+000800*   NOT YET VOUCHERED - the bill
+000900*     has no BILL-VOUCHER yet.
+001000*   VOUCHER NOT ON FILE - the
+001100*     voucher BILL-VOUCHER
+001200*     points to is missing.
+001300*   AMOUNT MISMATCH - the bill
+001400*     and voucher amounts do
+001500*     not agree.
+001600*   PAID ON VOUCHER, NOT ON BILL
+001700*     - the voucher shows paid
+001800*     but BILL-PAID is still
+001900*     ZEROES.
+002000*   PAID ON BILL, NOT ON VOUCHER
+002100*     - the reverse.
+002200* Bills that match cleanly are
+002300* not listed, only counted.
+002400*---------------------------------
+002500 ENVIRONMENT DIVISION.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800
+002900     COPY "SLBILL01.CBL".
+003000
+003100     COPY "SLVOUCH.CBL".
+003200
+003300     SELECT PRINTER-FILE
+003400         ASSIGN TO PRINTER
+003500         ORGANIZATION IS LINE SEQUENTIAL.
+003600
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003900
+004000     COPY "FDBILL01.CBL".
+004100
+004200     COPY "FDVOUCH.CBL".
+004300
+004400 FD  PRINTER-FILE
+004500     LABEL RECORDS ARE OMITTED.
+004600 01  PRINTER-RECORD              PIC X(80).
+004700
+004800 WORKING-STORAGE SECTION.
+004900
+005000 77  BILL-FILE-AT-END            PIC X.
+005100 77  VOUCHER-RECORD-FOUND        PIC X.
+005200 77  LINE-COUNT                  PIC 999 VALUE ZERO.
+005300 77  PAGE-NUMBER                 PIC 9999 VALUE ZERO.
+005400 77  MAXIMUM-LINES               PIC 999 VALUE 55.
+005500 77  BILL-COUNT                  PIC 9(6) VALUE ZERO.
+005600 77  DISCREPANCY-COUNT           PIC 9(6) VALUE ZERO.
+005700 77  DISCREPANCY-MESSAGE         PIC X(30).
+005800 77  AN-AMOUNT-FIELD             PIC ZZZ,ZZ9.99-.
+005900
+006000 01  DETAIL-LINE.
+006100     05  PRINT-BILL-NUMBER       PIC Z(5).
+006200     05  FILLER                  PIC X(2) VALUE SPACE.
+006300     05  PRINT-BILL-VENDOR       PIC Z(5).
+006400     05  FILLER                  PIC X(2) VALUE SPACE.
+006500     05  PRINT-BILL-AMOUNT       PIC ZZZ,ZZ9.99-.
+006600     05  FILLER                  PIC X(2) VALUE SPACE.
+006700     05  PRINT-DISCREPANCY       PIC X(30).
+006800
+006900 01  COLUMN-LINE.
+007000     05  FILLER         PIC X(4)  VALUE "BILL".
+007100     05  FILLER         PIC X(3)  VALUE SPACE.
+007200     05  FILLER         PIC X(6)  VALUE "VENDOR".
+007300     05  FILLER         PIC X(2)  VALUE SPACE.
+007400     05  FILLER         PIC X(10) VALUE "AMOUNT".
+007500     05  FILLER         PIC X(2)  VALUE SPACE.
+007600     05  FILLER         PIC X(30) VALUE "DISCREPANCY".
+007700
+007800 01  TITLE-LINE.
+007900     05  FILLER              PIC X(15) VALUE SPACE.
+008000     05  FILLER              PIC X(35)
+008100         VALUE "BILL/VOUCHER RECONCILIATION REPORT".
+008200     05  FILLER              PIC X(5) VALUE SPACE.
+008300     05  FILLER              PIC X(5) VALUE "PAGE:".
+008400     05  FILLER              PIC X(1) VALUE SPACE.
+008500     05  PRINT-PAGE-NUMBER   PIC ZZZ9.
+008600
+008700 01  COUNT-LINE.
+008800     05  FILLER              PIC X(20) VALUE SPACE.
+008900     05  FILLER              PIC X(20) VALUE
+009000         "BILLS EXAMINED:".
+009100     05  PRINT-BILL-COUNT    PIC ZZZ,ZZ9.
+009200
+009300 01  DISCREPANCY-COUNT-LINE.
+009400     05  FILLER              PIC X(20) VALUE SPACE.
+009500     05  FILLER              PIC X(20) VALUE
+009600         "DISCREPANCIES FOUND:".
+009700     05  PRINT-DISCREPANCY-COUNT PIC ZZZ,ZZ9.
+009800
+009900 PROCEDURE DIVISION.
+010000 PROGRAM-BEGIN.
+010100     PERFORM OPENING-PROCEDURE.
+010200     PERFORM MAIN-PROCESS.
+010300     PERFORM CLOSING-PROCEDURE.
+010400
+010500 PROGRAM-DONE.
+010600     STOP RUN.
+010700
+010800 OPENING-PROCEDURE.
+010900     OPEN INPUT BILL-FILE.
+011000     OPEN INPUT VOUCHER-FILE.
+011100     OPEN OUTPUT PRINTER-FILE.
+011200     PERFORM START-NEW-PAGE.
+011300
+011400 CLOSING-PROCEDURE.
+011500     CLOSE BILL-FILE.
+011600     CLOSE VOUCHER-FILE.
+011700     PERFORM PRINT-REPORT-SUMMARY.
+011800     PERFORM END-LAST-PAGE.
+011900     CLOSE PRINTER-FILE.
+012000
+012100 MAIN-PROCESS.
+012200     PERFORM READ-FIRST-BILL-RECORD.
+012300     PERFORM PROCESS-ONE-BILL-RECORD
+012400         UNTIL BILL-FILE-AT-END = "Y".
+012500
+012600 PROCESS-ONE-BILL-RECORD.
+012700     ADD 1 TO BILL-COUNT.
+012800     PERFORM CHECK-ONE-BILL.
+012900     PERFORM READ-NEXT-BILL-RECORD.
+013000
+013100*---------------------------------
+013200* Check a single bill against its
+013300* voucher, if any, and print a
+013400* row only when something does
+013500* not reconcile.
+013600*---------------------------------
+013700 CHECK-ONE-BILL.
+013800     MOVE SPACE TO DISCREPANCY-MESSAGE.
+013900     IF BILL-VOUCHER = ZERO
+014000         MOVE "NOT YET VOUCHERED" TO DISCREPANCY-MESSAGE
+014100     ELSE
+014200         PERFORM CHECK-BILL-AGAINST-VOUCHER.
+014300
+014400     IF DISCREPANCY-MESSAGE NOT = SPACE
+014500         PERFORM PRINT-ONE-DISCREPANCY.
+014600
+014700 CHECK-BILL-AGAINST-VOUCHER.
+014800     MOVE BILL-VOUCHER TO VOUCHER-NUMBER.
+014900     MOVE "Y" TO VOUCHER-RECORD-FOUND.
+015000     READ VOUCHER-FILE RECORD
+015100       INVALID KEY
+015200          MOVE "N" TO VOUCHER-RECORD-FOUND.
+015300
+015400     IF VOUCHER-RECORD-FOUND = "N"
+015500         MOVE "VOUCHER NOT ON FILE" TO DISCREPANCY-MESSAGE
+015600     ELSE
+015700         IF BILL-AMOUNT NOT = VOUCHER-AMOUNT
+015800             MOVE "AMOUNT MISMATCH" TO DISCREPANCY-MESSAGE
+015900         ELSE
+016000             IF VOUCHER-PAID-DATE NOT = ZEROES
+016100                AND BILL-PAID = ZEROES
+016200                 MOVE "PAID ON VOUCHER, NOT ON BILL"
+016300                     TO DISCREPANCY-MESSAGE
+016400             ELSE
+016500                 IF VOUCHER-PAID-DATE = ZEROES
+016600                    AND BILL-PAID NOT = ZEROES
+016700                     MOVE "PAID ON BILL, NOT ON VOUCHER"
+016800                         TO DISCREPANCY-MESSAGE.
+016900
+017000 PRINT-ONE-DISCREPANCY.
+017100     ADD 1 TO DISCREPANCY-COUNT.
+017200     IF LINE-COUNT > MAXIMUM-LINES
+017300         PERFORM START-NEXT-PAGE.
+017400     MOVE SPACE TO DETAIL-LINE.
+017500     MOVE BILL-NUMBER TO PRINT-BILL-NUMBER.
+017600     MOVE BILL-VENDOR TO PRINT-BILL-VENDOR.
+017700     MOVE BILL-AMOUNT TO PRINT-BILL-AMOUNT.
+017800     MOVE DISCREPANCY-MESSAGE TO PRINT-DISCREPANCY.
+017900     MOVE DETAIL-LINE TO PRINTER-RECORD.
+018000     PERFORM WRITE-TO-PRINTER.
+018100
+018200 PRINT-REPORT-SUMMARY.
+018300     MOVE SPACE TO PRINTER-RECORD.
+018400     PERFORM WRITE-TO-PRINTER.
+018500     MOVE BILL-COUNT TO PRINT-BILL-COUNT.
+018600     MOVE COUNT-LINE TO PRINTER-RECORD.
+018700     PERFORM WRITE-TO-PRINTER.
+018800     MOVE DISCREPANCY-COUNT TO PRINT-DISCREPANCY-COUNT.
+018900     MOVE DISCREPANCY-COUNT-LINE TO PRINTER-RECORD.
+019000     PERFORM WRITE-TO-PRINTER.
+019100
+019200*---------------------------------
+019300* Printing routines.
+019400*---------------------------------
+019500 WRITE-TO-PRINTER.
+019600     WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+019700     ADD 1 TO LINE-COUNT.
+019800
+019900 START-NEXT-PAGE.
+020000     PERFORM END-LAST-PAGE.
+020100     PERFORM START-NEW-PAGE.
+020200
+020300 START-NEW-PAGE.
+020400     ADD 1 TO PAGE-NUMBER.
+020500     MOVE PAGE-NUMBER TO PRINT-PAGE-NUMBER.
+020600     MOVE TITLE-LINE TO PRINTER-RECORD.
+020700     PERFORM WRITE-TO-PRINTER.
+020800     MOVE SPACE TO PRINTER-RECORD.
+020900     PERFORM WRITE-TO-PRINTER.
+021000     MOVE COLUMN-LINE TO PRINTER-RECORD.
+021100     PERFORM WRITE-TO-PRINTER.
+021200     MOVE SPACE TO PRINTER-RECORD.
+021300     PERFORM WRITE-TO-PRINTER.
+021400
+021500 END-LAST-PAGE.
+021600     IF PAGE-NUMBER > 0
+021700         PERFORM FORM-FEED.
+021800     MOVE ZERO TO LINE-COUNT.
+021900
+022000 FORM-FEED.
+022100     MOVE SPACE TO PRINTER-RECORD.
+022200     WRITE PRINTER-RECORD BEFORE ADVANCING PAGE.
+022300
+022400*---------------------------------
+022500* File I-O routines.
+022600*---------------------------------
+022700 READ-FIRST-BILL-RECORD.
+022800     MOVE ZEROES TO BILL-NUMBER.
+022900     START BILL-FILE KEY NOT < BILL-NUMBER
+023000         INVALID KEY
+023100         MOVE "Y" TO BILL-FILE-AT-END.
+023200     IF BILL-FILE-AT-END NOT = "Y"
+023300         PERFORM READ-NEXT-BILL-RECORD.
+023400
+023500 READ-NEXT-BILL-RECORD.
+023600     MOVE "N" TO BILL-FILE-AT-END.
+023700     READ BILL-FILE NEXT RECORD
+023800         AT END
+023900         MOVE "Y" TO BILL-FILE-AT-END.
