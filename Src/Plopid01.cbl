@@ -0,0 +1,29 @@
+000100*---------------------------------
+000200* Prompts once for the operator's
+000300* ID at start-up and leaves it in
+000400* OPERATOR-ID (see WSOPID01.CBL)
+000500* for the rest of the run. The
+000600* calling program must also
+000700* COPY "WSCASE01.CBL". for the
+000800* upper-case conversion table.
+000900*---------------------------------
+001000
+001100 GET-OPERATOR-ID.
+001200     MOVE "N" TO OPERATOR-ID-IS-OK.
+001300     PERFORM ACCEPT-OPERATOR-ID.
+001400     PERFORM RE-ACCEPT-OPERATOR-ID
+001500         UNTIL OPERATOR-ID-IS-OK = "Y".
+001600     DISPLAY "OPERATOR: " OPERATOR-ID.
+001700
+001800 ACCEPT-OPERATOR-ID.
+001900     DISPLAY "ENTER YOUR OPERATOR ID".
+002000     ACCEPT OPERATOR-ID.
+002100     INSPECT OPERATOR-ID
+002200         CONVERTING LOWER-ALPHA TO UPPER-ALPHA.
+002300     IF OPERATOR-ID NOT = SPACE
+002400         MOVE "Y" TO OPERATOR-ID-IS-OK.
+002500
+002600 RE-ACCEPT-OPERATOR-ID.
+002700     DISPLAY "OPERATOR ID CANNOT BE BLANK - PLEASE RE-TRY.".
+002800     PERFORM ACCEPT-OPERATOR-ID.
+002900
