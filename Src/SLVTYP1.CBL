@@ -0,0 +1,10 @@
+000100*---------------------------------
+000200* SLVTYP1.CBL
+000300* SELECT clause for VENDOR-TYPE-FILE.
+000400* Primary Key - VENDOR-TYPE-CODE
+000500*---------------------------------
+000600     SELECT VENDOR-TYPE-FILE
+000700         ASSIGN TO "VNDTYPE"
+000800         ORGANIZATION IS INDEXED
+000900         RECORD KEY IS VENDOR-TYPE-CODE
+001000         ACCESS MODE IS DYNAMIC.
