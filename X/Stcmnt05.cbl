@@ -11,11 +11,15 @@
 001100 FILE-CONTROL.
 001200
 001300     COPY "SLSTATE.CBL".
+001350
+001360     COPY "SLSTAUD.CBL".
 001400
 001500 DATA DIVISION.
 001600 FILE SECTION.
 001700
 001800     COPY "FDSTATE.CBL".
+001850
+001860     COPY "FDSTAUD.CBL".
 001900
 002000 WORKING-STORAGE SECTION.
 002100
@@ -35,10 +39,22 @@
 003500     05  FOOTER-2-FIELD           PIC X(39) VALUE SPACE.
 003600
 003700     COPY "WSCASE01.CBL".
+003750
+003760     COPY "WSOPID01.CBL".
+003770
+003780     COPY "WSDATE01.CBL".
+003790
+003792 77  BEFORE-STATE-NAME            PIC X(20).
+003793 77  BEFORE-STATE-COUNTRY-CODE    PIC X(2).
+003794 77  AUDIT-FIELD-NAME-WORK        PIC X(15).
+003796 77  AUDIT-BEFORE-VALUE-WORK      PIC X(20).
+003798 77  AUDIT-AFTER-VALUE-WORK       PIC X(20).
 003800
 003900 SCREEN SECTION.
 004000 01  MENU-SCREEN.
 004100     05  BLANK SCREEN.
+004150     05  LINE  4 COLUMN 30 VALUE "OPERATOR: ".
+004160     05  LINE  4 COLUMN 40 PIC X(5) FROM OPERATOR-ID.
 004200     05  LINE  2 COLUMN 30 VALUE "STATE CODE MAINTENANCE".
 004300     05  LINE  6 COLUMN 20 VALUE "PLEASE SELECT:".
 004400     05  LINE  8 COLUMN 25 VALUE "1. ADD RECORDS".
@@ -64,6 +80,8 @@
 006400     05  LINE  8 COLUMN 40 PIC XX FROM STATE-CODE.
 006500     05  LINE 10 COLUMN 20 VALUE "STATE NAME: ".
 006600     05  LINE 10 COLUMN 40 PIC X(20) USING STATE-NAME.
+006650     05  LINE 12 COLUMN 20 VALUE "COUNTRY (US/CA): ".
+006660     05  LINE 12 COLUMN 40 PIC XX USING STATE-COUNTRY-CODE.
 006700     05  LINE 22 COLUMN  1 PIC X(79) FROM FOOTER-FIELD.
 006800     05  LINE 23 COLUMN  1 PIC X(40) FROM CONTINUE-MESSAGE.
 006900     05  LINE 23 COLUMN 41 PIC X USING OK-TO-CONTINUE.
@@ -75,6 +93,8 @@
 007500     05  LINE  8 COLUMN 40 PIC XX FROM STATE-CODE.
 007600     05  LINE 10 COLUMN 20 VALUE "STATE NAME: ".
 007700     05  LINE 10 COLUMN 40 PIC X(20) FROM STATE-NAME.
+007750     05  LINE 12 COLUMN 20 VALUE "COUNTRY (US/CA): ".
+007760     05  LINE 12 COLUMN 40 PIC XX FROM STATE-COUNTRY-CODE.
 007800     05  LINE 23 COLUMN  1 PIC X(40) FROM CONTINUE-MESSAGE.
 007900     05  LINE 23 COLUMN 41 PIC X USING OK-TO-CONTINUE.
 008000     05  LINE 24 COLUMN  1 PIC X(79) FROM ERROR-MESSAGE.
@@ -82,6 +102,7 @@
 008200 PROCEDURE DIVISION.
 008300 PROGRAM-BEGIN.
 008400     PERFORM OPENING-PROCEDURE.
+008450     PERFORM GET-OPERATOR-ID.
 008500     PERFORM MAIN-PROCESS.
 008600     PERFORM CLOSING-PROCEDURE.
 008700
@@ -93,9 +114,11 @@
 009300
 009400 OPENING-PROCEDURE.
 009500     OPEN I-O STATE-FILE.
+009550     OPEN EXTEND STATE-AUDIT-FILE.
 009600
 009700 CLOSING-PROCEDURE.
 009800     CLOSE STATE-FILE.
+009850     CLOSE STATE-AUDIT-FILE.
 009900
 010000 MAIN-PROCESS.
 010100     PERFORM GET-MENU-PICK.
@@ -187,6 +210,7 @@
 018700     MOVE "CONTINUE WITH ADDITIONS (Y/N)?"
 018800         TO CONTINUE-MESSAGE.
 018900     MOVE "Y" TO OK-TO-CONTINUE.
+018950     MOVE "US" TO STATE-COUNTRY-CODE.
 019000
 019100*---------------------------------
 019200* CHANGE
@@ -203,9 +227,12 @@
 020300
 020400 CHANGE-RECORDS.
 020500     PERFORM INITIALIZE-TO-CHANGE-FIELDS.
+020550     MOVE STATE-NAME TO BEFORE-STATE-NAME.
+020560     MOVE STATE-COUNTRY-CODE TO BEFORE-STATE-COUNTRY-CODE.
 020600     PERFORM ENTER-REMAINING-FIELDS.
 020700     IF OK-TO-CONTINUE = "Y"
-020800         PERFORM REWRITE-STATE-RECORD.
+020800         PERFORM REWRITE-STATE-RECORD
+020850         PERFORM LOG-STATE-CHANGES.
 020900     PERFORM GET-EXISTING-RECORD.
 021000
 021100 INITIALIZE-TO-CHANGE-FIELDS.
@@ -313,6 +340,8 @@
 031300 EDIT-CHECK-FIELDS.
 031400     MOVE "N" TO SCREEN-ERROR.
 031500     PERFORM EDIT-CHECK-STATE-NAME.
+031550     IF SCREEN-ERROR = "N"
+031560         PERFORM EDIT-CHECK-STATE-COUNTRY-CODE.
 031600
 031700 EDIT-CHECK-STATE-NAME.
 031800     INSPECT STATE-NAME
@@ -323,6 +352,17 @@
 032300         MOVE "Y" TO SCREEN-ERROR
 032400         MOVE "STATE NAME MUST BE ENTERED"
 032500            TO ERROR-MESSAGE.
+032550
+032560 EDIT-CHECK-STATE-COUNTRY-CODE.
+032570     INSPECT STATE-COUNTRY-CODE
+032580         CONVERTING LOWER-ALPHA
+032590         TO         UPPER-ALPHA.
+032600
+032610     IF STATE-COUNTRY-CODE NOT = "US"
+032620        AND STATE-COUNTRY-CODE NOT = "CA"
+032630         MOVE "Y" TO SCREEN-ERROR
+032640         MOVE "COUNTRY MUST BE US OR CA"
+032650            TO ERROR-MESSAGE.
 032600
 032700*---------------------------------
 032800* Routines shared by Change,
@@ -357,8 +397,35 @@
 035700      CONVERTING LOWER-ALPHA TO UPPER-ALPHA.
 035800
 035900*---------------------------------
-036000* File I-O Routines
-036100*---------------------------------
+035920* Field-level change log,
+035940* written whenever CHANGE-MODE
+035960* actually rewrites a record
+035980*---------------------------------
+036000 LOG-STATE-CHANGES.
+036020     IF STATE-NAME NOT = BEFORE-STATE-NAME
+036040         MOVE "STATE-NAME" TO AUDIT-FIELD-NAME-WORK
+036060         MOVE BEFORE-STATE-NAME TO AUDIT-BEFORE-VALUE-WORK
+036080         MOVE STATE-NAME TO AUDIT-AFTER-VALUE-WORK
+036090         PERFORM WRITE-ONE-CHANGE-LOG-RECORD.
+036091     IF STATE-COUNTRY-CODE NOT = BEFORE-STATE-COUNTRY-CODE
+036092         MOVE "COUNTRY-CODE" TO AUDIT-FIELD-NAME-WORK
+036093         MOVE BEFORE-STATE-COUNTRY-CODE TO AUDIT-BEFORE-VALUE-WORK
+036094         MOVE STATE-COUNTRY-CODE TO AUDIT-AFTER-VALUE-WORK
+036095         PERFORM WRITE-ONE-CHANGE-LOG-RECORD.
+036095
+036100 WRITE-ONE-CHANGE-LOG-RECORD.
+036105     PERFORM GET-TODAYS-DATE.
+036110     MOVE DATE-CCYYMMDD TO AUDIT-DATE.
+036115     MOVE OPERATOR-ID TO AUDIT-OPERATOR-ID.
+036120     MOVE STATE-CODE TO AUDIT-STATE-CODE.
+036125     MOVE AUDIT-FIELD-NAME-WORK TO AUDIT-FIELD-NAME.
+036130     MOVE AUDIT-BEFORE-VALUE-WORK TO AUDIT-BEFORE-VALUE.
+036135     MOVE AUDIT-AFTER-VALUE-WORK TO AUDIT-AFTER-VALUE.
+036140     WRITE STATE-AUDIT-RECORD.
+036145
+036150*---------------------------------
+036160* File I-O Routines
+036170*---------------------------------
 036200 WRITE-STATE-RECORD.
 036300     WRITE STATE-RECORD
 036400         INVALID KEY
@@ -393,3 +460,7 @@
 039300     CALL "STCRPT02".
 039400     PERFORM OPENING-PROCEDURE.
 039500
+039600     COPY "PLOPID01.CBL".
+039700
+039800     COPY "PLDATE01.CBL".
+
