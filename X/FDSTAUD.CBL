@@ -0,0 +1,19 @@
+000100*---------------------------------
+000200* FDSTAUD.CBL
+000300* Field-level change log written
+000400* by STCMNT05 whenever an operator
+000500* changes an existing STATE-FILE
+000600* record. Sequential, append
+000700* only - one record per changed
+000800* field, showing who changed it
+000900* and its before/after values.
+001000*---------------------------------
+001100 FD  STATE-AUDIT-FILE
+001200     LABEL RECORDS ARE STANDARD.
+001300 01  STATE-AUDIT-RECORD.
+001400     05  AUDIT-DATE               PIC 9(8).
+001500     05  AUDIT-OPERATOR-ID        PIC X(5).
+001600     05  AUDIT-STATE-CODE         PIC XX.
+001700     05  AUDIT-FIELD-NAME         PIC X(15).
+001800     05  AUDIT-BEFORE-VALUE       PIC X(20).
+001900     05  AUDIT-AFTER-VALUE        PIC X(20).
