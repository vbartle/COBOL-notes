@@ -0,0 +1,8 @@
+000100*---------------------------------
+000200* SLSTAUD.CBL
+000300* SELECT clause for
+000400* STATE-AUDIT-FILE.
+000500*---------------------------------
+000600     SELECT STATE-AUDIT-FILE
+000700         ASSIGN TO "STAUDIT"
+000800         ORGANIZATION IS SEQUENTIAL.
