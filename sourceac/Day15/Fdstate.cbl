@@ -3,10 +3,17 @@
 000300* Primary Key - STATE-CODE
 000400* NAME is required
 000500* NAME and CODE should be upper case
+000550* STATE-COUNTRY-CODE is "US" or
+000560*   "CA" - STATE-CODE doubles as
+000570*   the two-letter province code
+000580*   for Canadian vendors, so this
+000590*   flags which country a given
+000595*   STATE-CODE belongs to.
 000600*---------------------------------
 000700 FD  STATE-FILE
 000800     LABEL RECORDS ARE STANDARD.
 000900 01  STATE-RECORD.
 001000     05  STATE-CODE               PIC X(2).
 001100     05  STATE-NAME               PIC X(20).
+001150     05  STATE-COUNTRY-CODE       PIC X(2).
 001200
