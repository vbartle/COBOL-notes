@@ -0,0 +1,10 @@
+000100*---------------------------------
+000200* SLSTATE.CBL
+000300* SELECT clause for STATE-FILE.
+000400* Primary Key - STATE-CODE
+000500*---------------------------------
+000600     SELECT STATE-FILE
+000700         ASSIGN TO "STATE"
+000800         ORGANIZATION IS INDEXED
+000900         RECORD KEY IS STATE-CODE
+001000         ACCESS MODE IS DYNAMIC.
