@@ -25,14 +25,16 @@
 002500 77  RECORD-FOUND                 PIC X.
 002600 77  WHICH-FIELD                  PIC 9.
 002700
-002800
+002800     COPY "WSCASE01.CBL".
 002900
+002950     COPY "WSOPID01.CBL".
 003000
 003100
 003200
 003300 PROCEDURE DIVISION.
 003400 PROGRAM-BEGIN.
 003500     PERFORM OPENING-PROCEDURE.
+003550     PERFORM GET-OPERATOR-ID.
 003600     PERFORM MAIN-PROCESS.
 003700     PERFORM CLOSING-PROCEDURE.
 003800
@@ -62,6 +64,7 @@
 006200
 006300 DISPLAY-THE-MENU.
 006400     PERFORM CLEAR-SCREEN.
+006450     DISPLAY "OPERATOR: " OPERATOR-ID.
 006500     DISPLAY "    PLEASE SELECT:".
 006600     DISPLAY " ".
 006700     DISPLAY "          1.  ADD RECORDS".
@@ -337,3 +340,5 @@
 033700         INVALID KEY
 033800         DISPLAY "ERROR DELETING STATE RECORD".
 033900
+034000     COPY "PLOPID01.CBL".
+
