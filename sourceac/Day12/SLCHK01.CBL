@@ -0,0 +1,11 @@
+000100*---------------------------------
+000200* SLCHK01.CBL
+000300* SELECT clause for CHECK-FILE.
+000400* Primary Key - CHECK-KEY
+000500*   (CHECK-ACCOUNT + CHECK-NUMBER)
+000600*---------------------------------
+000700     SELECT CHECK-FILE
+000800         ASSIGN TO "CHECK"
+000900         ORGANIZATION IS INDEXED
+001000         RECORD KEY IS CHECK-KEY
+001100         ACCESS MODE IS DYNAMIC.
