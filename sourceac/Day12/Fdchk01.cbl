@@ -21,6 +21,19 @@
 002100*   is not a regular vendor, but
 002200*   CHECK-REFERENCE should be
 002300*   filled in with payee.
+002310* CHECK-CLEARED-DATE is the date
+002320*   (CCYYMMDD) CHECK-CLEARED was
+002330*   set to "Y", set by CHKCLR01.
+002340* CHECK-VOIDED = "Y" once the
+002350*   check has been voided by
+002360*   CHKVOID1, with CHECK-VOIDED-
+002370*   DATE stamped. A voided check
+002380*   may not also be marked
+002390*   cleared. CHKVOID1 optionally
+002400*   reissues the voucher the
+002410*   check paid, so it can be
+002420*   picked up by the next check
+002430*   run.
 002400*---------------------------------
 002500 FD  CHECK-FILE
 002600     LABEL RECORDS ARE STANDARD.
@@ -33,4 +46,7 @@
 003300     05  CHECK-VENDOR             PIC 9(5).
 003400     05  CHECK-REFERENCE          PIC X(30).
 003500     05  CHECK-CLEARED            PIC X.
+003510     05  CHECK-CLEARED-DATE       PIC 9(8).
+003520     05  CHECK-VOIDED             PIC X.
+003530     05  CHECK-VOIDED-DATE        PIC 9(8).
 003600
