@@ -0,0 +1,218 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. CHKCLR01.
+000300*---------------------------------
+000400* Check clearance.
+000500* User enters CHECK-ACCOUNT and
+000600* CHECK-NUMBER, the check details
+000700* are displayed, and the operator
+000800* may flip CHECK-CLEARED to "Y"
+000900* with today's date stamped into
+001000* CHECK-CLEARED-DATE - this is
+001100* the only program that is
+001200* allowed to touch CHECK-FILE
+001300* after a check has been written.
+001400*---------------------------------
+001500 ENVIRONMENT DIVISION.
+001600 INPUT-OUTPUT SECTION.
+001700 FILE-CONTROL.
+001800
+001900     COPY "SLCHK01.CBL".
+002000
+002100     COPY "SLVND02.CBL".
+002200
+002300 DATA DIVISION.
+002400 FILE SECTION.
+002500
+002600     COPY "FDCHK01.CBL".
+002700
+002800     COPY "FDVND04.CBL".
+002900
+003000 WORKING-STORAGE SECTION.
+003100
+003200 77  CHECK-RECORD-FOUND           PIC X.
+003300 77  VENDOR-RECORD-FOUND          PIC X.
+003400 77  OK-TO-PROCESS                PIC X.
+003500 77  AN-AMOUNT-FIELD              PIC ZZZ,ZZ9.99-.
+003600 77  PROCESS-MESSAGE              PIC X(79) VALUE SPACE.
+003700
+003800     COPY "WSDATE01.CBL".
+003900
+004000     COPY "WSCASE01.CBL".
+004100
+004200 PROCEDURE DIVISION.
+004300 PROGRAM-BEGIN.
+004400     PERFORM OPENING-PROCEDURE.
+004500     PERFORM MAIN-PROCESS.
+004600     PERFORM CLOSING-PROCEDURE.
+004700
+004800 PROGRAM-EXIT.
+004900     EXIT PROGRAM.
+005000
+005100 PROGRAM-DONE.
+005200     STOP RUN.
+005300
+005400 OPENING-PROCEDURE.
+005500     OPEN I-O CHECK-FILE.
+005600     OPEN I-O VENDOR-FILE.
+005700
+005800 CLOSING-PROCEDURE.
+005900     CLOSE CHECK-FILE.
+006000     CLOSE VENDOR-FILE.
+006100
+006200 MAIN-PROCESS.
+006300     PERFORM GET-EXISTING-RECORD.
+006400     PERFORM CHANGE-RECORDS
+006500        UNTIL CHECK-ACCOUNT = ZEROES.
+006600
+006700 CHANGE-RECORDS.
+006800     PERFORM DISPLAY-ALL-FIELDS.
+006900     IF CHECK-CLEARED = "Y"
+007000         DISPLAY "THIS CHECK IS ALREADY MARKED CLEARED"
+007100     ELSE
+007150     IF CHECK-VOIDED = "Y"
+007160         DISPLAY "THIS CHECK HAS BEEN VOIDED"
+007170     ELSE
+007200         PERFORM CHANGE-TO-CLEARED.
+007300
+007400     PERFORM GET-EXISTING-RECORD.
+007500
+007600*---------------------------------
+007700* Ask if the check should be
+007800* marked cleared, and if so, set
+007900* CHECK-CLEARED to "Y" and stamp
+008000* today's date.
+008100*---------------------------------
+008200 CHANGE-TO-CLEARED.
+008300     PERFORM ASK-OK-TO-CLEAR.
+008400     IF OK-TO-PROCESS = "Y"
+008500         PERFORM MARK-CHECK-CLEARED.
+008600
+008700 ASK-OK-TO-CLEAR.
+008800     MOVE "MARK THIS CHECK CLEARED (Y/N)?"
+008900         TO PROCESS-MESSAGE.
+009000     PERFORM ASK-OK-TO-PROCESS.
+009100
+009200 MARK-CHECK-CLEARED.
+009300     MOVE "Y" TO CHECK-CLEARED.
+009400     PERFORM GET-TODAYS-DATE.
+009500     MOVE DATE-CCYYMMDD TO CHECK-CLEARED-DATE.
+009600     PERFORM REWRITE-CHECK-RECORD.
+009700     DISPLAY "CHECK HAS BEEN MARKED CLEARED".
+009800
+009900 ASK-OK-TO-PROCESS.
+010000     PERFORM ACCEPT-OK-TO-PROCESS.
+010100     PERFORM RE-ACCEPT-OK-TO-PROCESS
+010200        UNTIL OK-TO-PROCESS = "Y" OR "N".
+010300
+010400 ACCEPT-OK-TO-PROCESS.
+010500     DISPLAY PROCESS-MESSAGE.
+010600     ACCEPT OK-TO-PROCESS.
+010700     INSPECT OK-TO-PROCESS
+010800      CONVERTING LOWER-ALPHA TO UPPER-ALPHA.
+010900
+011000 RE-ACCEPT-OK-TO-PROCESS.
+011100     DISPLAY "YOU MUST ENTER YES OR NO".
+011200     PERFORM ACCEPT-OK-TO-PROCESS.
+011300
+011400*---------------------------------
+011500* Standard routines to get a
+011600* check number key and read the
+011700* check record.
+011800*---------------------------------
+011900 GET-EXISTING-RECORD.
+012000     PERFORM ACCEPT-EXISTING-KEY.
+012100     PERFORM RE-ACCEPT-EXISTING-KEY
+012200         UNTIL CHECK-RECORD-FOUND = "Y" OR
+012300               CHECK-ACCOUNT = ZEROES.
+012400
+012500 ACCEPT-EXISTING-KEY.
+012600     PERFORM INIT-CHECK-RECORD.
+012700     PERFORM ENTER-CHECK-ACCOUNT.
+012800     IF CHECK-ACCOUNT NOT = ZEROES
+012900         PERFORM ENTER-CHECK-NUMBER
+013000         PERFORM READ-CHECK-RECORD.
+013100
+013200 RE-ACCEPT-EXISTING-KEY.
+013300     DISPLAY "RECORD NOT FOUND".
+013400     PERFORM ACCEPT-EXISTING-KEY.
+013500
+013600 ENTER-CHECK-ACCOUNT.
+013700     DISPLAY "ENTER CHECK ACCOUNT (0 TO EXIT)".
+013800     ACCEPT CHECK-ACCOUNT.
+013900
+014000 ENTER-CHECK-NUMBER.
+014100     DISPLAY "ENTER CHECK NUMBER".
+014200     ACCEPT CHECK-NUMBER.
+014300
+014400*---------------------------------
+014500* Standard routines to display
+014600* check fields.
+014700*---------------------------------
+014800 DISPLAY-ALL-FIELDS.
+014900     DISPLAY " ".
+015000     PERFORM DISPLAY-CHECK-ACCOUNT.
+015100     PERFORM DISPLAY-CHECK-NUMBER.
+015200     PERFORM DISPLAY-CHECK-AMOUNT.
+015300     PERFORM DISPLAY-CHECK-INVOICE.
+015400     PERFORM DISPLAY-CHECK-VENDOR.
+015500     PERFORM DISPLAY-CHECK-REFERENCE.
+015600     PERFORM DISPLAY-CHECK-CLEARED.
+015700     DISPLAY " ".
+015800
+015900 DISPLAY-CHECK-ACCOUNT.
+016000     DISPLAY "   CHECK ACCOUNT: " CHECK-ACCOUNT.
+016100
+016200 DISPLAY-CHECK-NUMBER.
+016300     DISPLAY "   CHECK NUMBER: " CHECK-NUMBER.
+016400
+016500 DISPLAY-CHECK-AMOUNT.
+016600     MOVE CHECK-AMOUNT TO AN-AMOUNT-FIELD.
+016700     DISPLAY "   AMOUNT: " AN-AMOUNT-FIELD.
+016800
+016900 DISPLAY-CHECK-INVOICE.
+017000     DISPLAY "   INVOICE: " CHECK-INVOICE.
+017100
+017200 DISPLAY-CHECK-VENDOR.
+017300     PERFORM CHECK-VENDOR-ON-FILE.
+017400     IF VENDOR-RECORD-FOUND = "N"
+017500         MOVE "**Not found or general check**" TO VENDOR-NAME.
+017600     DISPLAY "   VENDOR: " CHECK-VENDOR " " VENDOR-NAME.
+017700
+017800 DISPLAY-CHECK-REFERENCE.
+017900     DISPLAY "   REFERENCE: " CHECK-REFERENCE.
+018000
+018100 DISPLAY-CHECK-CLEARED.
+018200     MOVE CHECK-CLEARED-DATE TO DATE-CCYYMMDD.
+018300     PERFORM FORMAT-THE-DATE.
+018400     DISPLAY "   CLEARED: " CHECK-CLEARED
+018500             "  CLEARED DATE: " FORMATTED-DATE.
+018600
+018700*---------------------------------
+018800* File activity Routines
+018900*---------------------------------
+019000 INIT-CHECK-RECORD.
+019100     MOVE ZEROES TO CHECK-ACCOUNT
+019200                    CHECK-NUMBER.
+019300
+019400 READ-CHECK-RECORD.
+019500     MOVE "Y" TO CHECK-RECORD-FOUND.
+019600     READ CHECK-FILE RECORD
+019700       INVALID KEY
+019800          MOVE "N" TO CHECK-RECORD-FOUND.
+019900
+020000 REWRITE-CHECK-RECORD.
+020100     REWRITE CHECK-RECORD
+020200         INVALID KEY
+020300         DISPLAY "ERROR REWRITING CHECK RECORD".
+020400
+020500 CHECK-VENDOR-ON-FILE.
+020600     MOVE CHECK-VENDOR TO VENDOR-NUMBER.
+020700     MOVE "Y" TO VENDOR-RECORD-FOUND.
+020800     IF CHECK-VENDOR = ZEROES
+020900         MOVE "N" TO VENDOR-RECORD-FOUND
+021000     ELSE
+021100         READ VENDOR-FILE RECORD
+021200           INVALID KEY
+021300              MOVE "N" TO VENDOR-RECORD-FOUND.
+021400
+021500     COPY "PLDATE01.CBL".
