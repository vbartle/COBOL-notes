@@ -0,0 +1,339 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. CHKVOID1.
+000300*---------------------------------
+000400* Check void and reissue.
+000500* User enters CHECK-ACCOUNT and
+000600* CHECK-NUMBER, the check details
+000700* are displayed, and the operator
+000800* may flip CHECK-VOIDED to "Y"
+000900* with today's date stamped into
+001000* CHECK-VOIDED-DATE. A check
+001100* already marked cleared or
+001200* already voided may not be
+001300* voided again.
+001400* After voiding, the operator may
+001500* also ask to reissue the
+001600* voucher the check paid - the
+001700* matching VOUCHER-FILE record
+001800* (found by VOUCHER-CHECK-NO and
+001900* VOUCHER-VENDOR) is reopened,
+002000* the same way VOUCHER-PAID-DATE,
+002100* VOUCHER-PAID-AMOUNT and
+002200* VOUCHER-CHECK-NO looked before
+002300* CHKRUN01/VCHPAY01 paid it, so
+002400* the next check run picks it up
+002500* again.
+002600*---------------------------------
+002700 ENVIRONMENT DIVISION.
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000
+003100     COPY "SLCHK01.CBL".
+003200
+003300     COPY "SLVOUCH.CBL".
+003400
+003500     COPY "SLVND02.CBL".
+003550
+003560     COPY "SLVCHAUD.CBL".
+003600
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003900
+004000     COPY "FDCHK01.CBL".
+004100
+004200     COPY "FDVOUCH.CBL".
+004300
+004400     COPY "FDVND04.CBL".
+004450
+004460     COPY "FDVCHAUD.CBL".
+004500
+004600 WORKING-STORAGE SECTION.
+004700
+004800 77  CHECK-RECORD-FOUND           PIC X.
+004900 77  VOUCHER-RECORD-FOUND         PIC X.
+005000 77  VOUCHER-FILE-AT-END          PIC X.
+005100 77  VENDOR-RECORD-FOUND          PIC X.
+005200 77  OK-TO-PROCESS                PIC X.
+005300 77  AN-AMOUNT-FIELD              PIC ZZZ,ZZ9.99-.
+005400 77  PROCESS-MESSAGE              PIC X(79) VALUE SPACE.
+005450 77  REOPEN-REASON                PIC X(40).
+005500
+005600     COPY "WSDATE01.CBL".
+005700
+005800     COPY "WSCASE01.CBL".
+005900
+006000 PROCEDURE DIVISION.
+006100 PROGRAM-BEGIN.
+006200     PERFORM OPENING-PROCEDURE.
+006300     PERFORM MAIN-PROCESS.
+006400     PERFORM CLOSING-PROCEDURE.
+006500
+006600 PROGRAM-DONE.
+006700     STOP RUN.
+006800
+006900 OPENING-PROCEDURE.
+007000     OPEN I-O CHECK-FILE.
+007100     OPEN I-O VOUCHER-FILE.
+007200     OPEN I-O VENDOR-FILE.
+007250     OPEN EXTEND VOUCHER-AUDIT-FILE.
+007300
+007400 CLOSING-PROCEDURE.
+007500     CLOSE CHECK-FILE.
+007600     CLOSE VOUCHER-FILE.
+007700     CLOSE VENDOR-FILE.
+007750     CLOSE VOUCHER-AUDIT-FILE.
+007800
+007900 MAIN-PROCESS.
+008000     PERFORM GET-EXISTING-RECORD.
+008100     PERFORM CHANGE-RECORDS
+008200        UNTIL CHECK-ACCOUNT = ZEROES.
+008300
+008400 CHANGE-RECORDS.
+008500     PERFORM DISPLAY-ALL-FIELDS.
+008600     IF CHECK-CLEARED = "Y"
+008700         DISPLAY "THIS CHECK IS ALREADY MARKED CLEARED"
+008800     ELSE
+008900     IF CHECK-VOIDED = "Y"
+009000         DISPLAY "THIS CHECK IS ALREADY VOIDED"
+009100     ELSE
+009200         PERFORM CHANGE-TO-VOIDED.
+009300
+009400     PERFORM GET-EXISTING-RECORD.
+009500
+009600*---------------------------------
+009700* Ask if the check should be
+009800* voided, and if so, set
+009900* CHECK-VOIDED to "Y" and stamp
+010000* today's date, then offer to
+010100* reissue the voucher it paid.
+010200*---------------------------------
+010300 CHANGE-TO-VOIDED.
+010400     PERFORM ASK-OK-TO-VOID.
+010500     IF OK-TO-PROCESS = "Y"
+010600         PERFORM MARK-CHECK-VOIDED
+010700         PERFORM ASK-OK-TO-REISSUE
+010800         IF OK-TO-PROCESS = "Y"
+010900             PERFORM REISSUE-VOUCHER-FOR-CHECK.
+011000
+011100 ASK-OK-TO-VOID.
+011200     MOVE "VOID THIS CHECK (Y/N)?"
+011300         TO PROCESS-MESSAGE.
+011400     PERFORM ASK-OK-TO-PROCESS.
+011500
+011600 MARK-CHECK-VOIDED.
+011700     MOVE "Y" TO CHECK-VOIDED.
+011800     PERFORM GET-TODAYS-DATE.
+011900     MOVE DATE-CCYYMMDD TO CHECK-VOIDED-DATE.
+012000     PERFORM REWRITE-CHECK-RECORD.
+012100     DISPLAY "CHECK HAS BEEN VOIDED".
+012200
+012300 ASK-OK-TO-REISSUE.
+012400     MOVE "REISSUE THE VOUCHER THIS CHECK PAID (Y/N)?"
+012500         TO PROCESS-MESSAGE.
+012600     PERFORM ASK-OK-TO-PROCESS.
+012700
+012800*---------------------------------
+012900* Reopens the VOUCHER-FILE record
+013000* this check paid so it can be
+013100* selected by the next check run,
+013200* the reverse of CHKRUN01's
+013300* MARK-VOUCHER-PAID.
+013400*---------------------------------
+013500 REISSUE-VOUCHER-FOR-CHECK.
+013600     PERFORM FIND-VOUCHER-FOR-CHECK.
+013700     IF VOUCHER-RECORD-FOUND = "Y"
+013710         PERFORM ENTER-REOPEN-REASON
+013720         MOVE ZEROES TO VOUCHER-PAID-DATE
+013900                        VOUCHER-PAID-AMOUNT
+014000                        VOUCHER-CHECK-NO
+014100         MOVE "N" TO VOUCHER-SELECTED
+014200         PERFORM REWRITE-VOUCHER-RECORD
+014210         PERFORM WRITE-REOPEN-AUDIT-RECORD
+014300         DISPLAY "VOUCHER " VOUCHER-NUMBER
+014400             " REOPENED FOR PAYMENT"
+014500     ELSE
+014600         DISPLAY "VOUCHER FOR THIS CHECK NOT FOUND - "
+014700             "REISSUE THE VOUCHER MANUALLY".
+014710
+014720*---------------------------------
+014730* Every re-open is logged to
+014740* VOUCHER-AUDIT-FILE with the
+014750* reason the operator gave -
+014760* required, may not be blank.
+014770*---------------------------------
+014780 ENTER-REOPEN-REASON.
+014790     PERFORM ACCEPT-REOPEN-REASON.
+014800     PERFORM RE-ACCEPT-REOPEN-REASON
+014810         UNTIL REOPEN-REASON NOT = SPACES.
+014820
+014830 ACCEPT-REOPEN-REASON.
+014840     DISPLAY "ENTER REASON FOR RE-OPENING THIS VOUCHER".
+014850     ACCEPT REOPEN-REASON.
+014860
+014870 RE-ACCEPT-REOPEN-REASON.
+014880     DISPLAY "A REASON MUST BE ENTERED".
+014890     PERFORM ACCEPT-REOPEN-REASON.
+014900
+014910 WRITE-REOPEN-AUDIT-RECORD.
+014920     PERFORM GET-TODAYS-DATE.
+014930     MOVE DATE-CCYYMMDD    TO AUDIT-DATE.
+014940     MOVE VOUCHER-NUMBER   TO AUDIT-VOUCHER-NUMBER.
+014950     MOVE VOUCHER-VENDOR   TO AUDIT-VOUCHER-VENDOR.
+014960     MOVE "RE-OPEN"        TO AUDIT-ACTION.
+014970     MOVE REOPEN-REASON    TO AUDIT-REASON.
+014980     WRITE VOUCHER-AUDIT-RECORD.
+014800
+014900 FIND-VOUCHER-FOR-CHECK.
+015000     MOVE "N" TO VOUCHER-FILE-AT-END.
+015100     MOVE "N" TO VOUCHER-RECORD-FOUND.
+015200     MOVE ZEROES TO VOUCHER-NUMBER.
+015300     START VOUCHER-FILE
+015400        KEY NOT < VOUCHER-NUMBER
+015500         INVALID KEY MOVE "Y" TO VOUCHER-FILE-AT-END.
+015600     IF VOUCHER-FILE-AT-END NOT = "Y"
+015700         PERFORM READ-NEXT-VOUCHER.
+015800     PERFORM SCAN-FOR-MATCHING-VOUCHER
+015900         UNTIL VOUCHER-FILE-AT-END = "Y"
+016000            OR VOUCHER-RECORD-FOUND = "Y".
+016100
+016200 SCAN-FOR-MATCHING-VOUCHER.
+016300     IF VOUCHER-CHECK-NO = CHECK-NUMBER
+016400        AND VOUCHER-VENDOR = CHECK-VENDOR
+016500        AND VOUCHER-PAID-DATE NOT = ZEROES
+016600         MOVE "Y" TO VOUCHER-RECORD-FOUND
+016700     ELSE
+016800         PERFORM READ-NEXT-VOUCHER.
+016900
+017000 ASK-OK-TO-PROCESS.
+017100     PERFORM ACCEPT-OK-TO-PROCESS.
+017200     PERFORM RE-ACCEPT-OK-TO-PROCESS
+017300        UNTIL OK-TO-PROCESS = "Y" OR "N".
+017400
+017500 ACCEPT-OK-TO-PROCESS.
+017600     DISPLAY PROCESS-MESSAGE.
+017700     ACCEPT OK-TO-PROCESS.
+017800     INSPECT OK-TO-PROCESS
+017900      CONVERTING LOWER-ALPHA TO UPPER-ALPHA.
+018000
+018100 RE-ACCEPT-OK-TO-PROCESS.
+018200     DISPLAY "YOU MUST ENTER YES OR NO".
+018300     PERFORM ACCEPT-OK-TO-PROCESS.
+018400
+018500*---------------------------------
+018600* Standard routines to get a
+018700* check number key and read the
+018800* check record.
+018900*---------------------------------
+019000 GET-EXISTING-RECORD.
+019100     PERFORM ACCEPT-EXISTING-KEY.
+019200     PERFORM RE-ACCEPT-EXISTING-KEY
+019300         UNTIL CHECK-RECORD-FOUND = "Y" OR
+019400               CHECK-ACCOUNT = ZEROES.
+019500
+019600 ACCEPT-EXISTING-KEY.
+019700     PERFORM INIT-CHECK-RECORD.
+019800     PERFORM ENTER-CHECK-ACCOUNT.
+019900     IF CHECK-ACCOUNT NOT = ZEROES
+020000         PERFORM ENTER-CHECK-NUMBER
+020100         PERFORM READ-CHECK-RECORD.
+020200
+020300 RE-ACCEPT-EXISTING-KEY.
+020400     DISPLAY "RECORD NOT FOUND".
+020500     PERFORM ACCEPT-EXISTING-KEY.
+020600
+020700 ENTER-CHECK-ACCOUNT.
+020800     DISPLAY "ENTER CHECK ACCOUNT (0 TO EXIT)".
+020900     ACCEPT CHECK-ACCOUNT.
+021000
+021100 ENTER-CHECK-NUMBER.
+021200     DISPLAY "ENTER CHECK NUMBER".
+021300     ACCEPT CHECK-NUMBER.
+021400
+021500*---------------------------------
+021600* Standard routines to display
+021700* check fields.
+021800*---------------------------------
+021900 DISPLAY-ALL-FIELDS.
+022000     DISPLAY " ".
+022100     PERFORM DISPLAY-CHECK-ACCOUNT.
+022200     PERFORM DISPLAY-CHECK-NUMBER.
+022300     PERFORM DISPLAY-CHECK-AMOUNT.
+022400     PERFORM DISPLAY-CHECK-INVOICE.
+022500     PERFORM DISPLAY-CHECK-VENDOR.
+022600     PERFORM DISPLAY-CHECK-REFERENCE.
+022700     PERFORM DISPLAY-CHECK-CLEARED.
+022800     PERFORM DISPLAY-CHECK-VOIDED.
+022900     DISPLAY " ".
+023000
+023100 DISPLAY-CHECK-ACCOUNT.
+023200     DISPLAY "   CHECK ACCOUNT: " CHECK-ACCOUNT.
+023300
+023400 DISPLAY-CHECK-NUMBER.
+023500     DISPLAY "   CHECK NUMBER: " CHECK-NUMBER.
+023600
+023700 DISPLAY-CHECK-AMOUNT.
+023800     MOVE CHECK-AMOUNT TO AN-AMOUNT-FIELD.
+023900     DISPLAY "   AMOUNT: " AN-AMOUNT-FIELD.
+024000
+024100 DISPLAY-CHECK-INVOICE.
+024200     DISPLAY "   INVOICE: " CHECK-INVOICE.
+024300
+024400 DISPLAY-CHECK-VENDOR.
+024500     PERFORM CHECK-VENDOR-ON-FILE.
+024600     IF VENDOR-RECORD-FOUND = "N"
+024700         MOVE "**Not found or general check**" TO VENDOR-NAME.
+024800     DISPLAY "   VENDOR: " CHECK-VENDOR " " VENDOR-NAME.
+024900
+025000 DISPLAY-CHECK-REFERENCE.
+025100     DISPLAY "   REFERENCE: " CHECK-REFERENCE.
+025200
+025300 DISPLAY-CHECK-CLEARED.
+025400     MOVE CHECK-CLEARED-DATE TO DATE-CCYYMMDD.
+025500     PERFORM FORMAT-THE-DATE.
+025600     DISPLAY "   CLEARED: " CHECK-CLEARED
+025700             "  CLEARED DATE: " FORMATTED-DATE.
+025800
+025900 DISPLAY-CHECK-VOIDED.
+026000     MOVE CHECK-VOIDED-DATE TO DATE-CCYYMMDD.
+026100     PERFORM FORMAT-THE-DATE.
+026200     DISPLAY "   VOIDED: " CHECK-VOIDED
+026300             "  VOIDED DATE: " FORMATTED-DATE.
+026400
+026500*---------------------------------
+026600* File activity Routines
+026700*---------------------------------
+026800 INIT-CHECK-RECORD.
+026900     MOVE ZEROES TO CHECK-ACCOUNT
+027000                    CHECK-NUMBER.
+027100
+027200 READ-CHECK-RECORD.
+027300     MOVE "Y" TO CHECK-RECORD-FOUND.
+027400     READ CHECK-FILE RECORD
+027500       INVALID KEY
+027600          MOVE "N" TO CHECK-RECORD-FOUND.
+027700
+027800 REWRITE-CHECK-RECORD.
+027900     REWRITE CHECK-RECORD
+028000         INVALID KEY
+028100         DISPLAY "ERROR REWRITING CHECK RECORD".
+028200
+028300 READ-NEXT-VOUCHER.
+028400     READ VOUCHER-FILE NEXT RECORD
+028500         AT END MOVE "Y" TO VOUCHER-FILE-AT-END.
+028600
+028700 REWRITE-VOUCHER-RECORD.
+028800     REWRITE VOUCHER-RECORD
+028900         INVALID KEY
+029000         DISPLAY "ERROR REWRITING VOUCHER RECORD".
+029100
+029200 CHECK-VENDOR-ON-FILE.
+029300     MOVE CHECK-VENDOR TO VENDOR-NUMBER.
+029400     MOVE "Y" TO VENDOR-RECORD-FOUND.
+029500     IF CHECK-VENDOR = ZEROES
+029600         MOVE "N" TO VENDOR-RECORD-FOUND
+029700     ELSE
+029800         READ VENDOR-FILE RECORD
+029900           INVALID KEY
+030000              MOVE "N" TO VENDOR-RECORD-FOUND.
+030100
+030200     COPY "PLDATE01.CBL".
