@@ -0,0 +1,157 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. STCRPT02.
+000300*--------------------------------
+000400* Report on the State Code File
+000500* in STATE-CODE order, columns
+000600* CODE/NAME/COUNTRY, with a total
+000650* count of states on file at the
+000660* end.
+000800* Called from STCMNT04/STCMNT05's
+000900* PRINT menu option.
+001000*--------------------------------
+001100 ENVIRONMENT DIVISION.
+001200 INPUT-OUTPUT SECTION.
+001300 FILE-CONTROL.
+001400
+001500     COPY "SLSTATE.CBL".
+001600
+001700     SELECT PRINTER-FILE
+001800         ASSIGN TO PRINTER
+001900         ORGANIZATION IS LINE SEQUENTIAL.
+002000
+002100 DATA DIVISION.
+002200 FILE SECTION.
+002300
+002400     COPY "FDSTATE.CBL".
+002500
+002600 FD  PRINTER-FILE
+002700     LABEL RECORDS ARE OMITTED.
+002800 01  PRINTER-RECORD             PIC X(80).
+002900
+003000 WORKING-STORAGE SECTION.
+003100
+003200 01  DETAIL-LINE.
+003300     05  PRINT-CODE        PIC XX.
+003400     05  FILLER            PIC X(4) VALUE SPACE.
+003500     05  PRINT-NAME        PIC X(20).
+003550     05  FILLER            PIC X(4) VALUE SPACE.
+003560     05  PRINT-COUNTRY     PIC XX.
+003600
+003700 01  COLUMN-LINE.
+003800     05  FILLER         PIC X(2)  VALUE "CD".
+003900     05  FILLER         PIC X(4)  VALUE SPACE.
+004000     05  FILLER         PIC X(10) VALUE "STATE NAME".
+004050     05  FILLER         PIC X(14) VALUE SPACE.
+004060     05  FILLER         PIC X(2)  VALUE "CO".
+004100
+004200 01  TITLE-LINE.
+004300     05  FILLER              PIC X(20) VALUE SPACE.
+004400     05  FILLER              PIC X(16)
+004500         VALUE "STATE CODE LIST".
+004600     05  FILLER              PIC X(19) VALUE SPACE.
+004700     05  FILLER              PIC X(5) VALUE "PAGE:".
+004800     05  FILLER              PIC X(1) VALUE SPACE.
+004900     05  PRINT-PAGE-NUMBER PIC ZZZZ9.
+005000
+005100 01  TOTAL-LINE.
+005200     05  FILLER              PIC X(4) VALUE SPACE.
+005300     05  FILLER              PIC X(22)
+005400         VALUE "TOTAL STATES ON FILE: ".
+005500     05  PRINT-TOTAL-STATES   PIC ZZZZ9.
+005600
+005700 77  FILE-AT-END             PIC X.
+005800 77  LINE-COUNT              PIC 999 VALUE ZERO.
+005900 77  PAGE-NUMBER             PIC 99999 VALUE ZERO.
+006000 77  MAXIMUM-LINES           PIC 999 VALUE 55.
+006100 77  STATE-COUNT             PIC 9(5) VALUE ZERO.
+006200
+006300 PROCEDURE DIVISION.
+006400 PROGRAM-BEGIN.
+006500
+006600     PERFORM OPENING-PROCEDURE.
+006700     MOVE ZEROES TO LINE-COUNT
+006800                    PAGE-NUMBER
+006900                    STATE-COUNT.
+007000
+007100     PERFORM START-NEW-PAGE.
+007200
+007300     MOVE "N" TO FILE-AT-END.
+007400     PERFORM READ-NEXT-RECORD.
+007500     IF FILE-AT-END = "Y"
+007600         MOVE "NO RECORDS FOUND" TO PRINTER-RECORD
+007700         PERFORM WRITE-TO-PRINTER
+007800     ELSE
+007900         PERFORM PRINT-STATE-FIELDS
+008000             UNTIL FILE-AT-END = "Y".
+008100
+008200     PERFORM PRINT-TOTAL-LINE.
+008300
+008400     PERFORM CLOSING-PROCEDURE.
+008500
+008600 PROGRAM-DONE.
+008700     STOP RUN.
+008800
+008900 OPENING-PROCEDURE.
+009000     OPEN INPUT STATE-FILE.
+009100     OPEN OUTPUT PRINTER-FILE.
+009200
+009300 CLOSING-PROCEDURE.
+009400     CLOSE STATE-FILE.
+009500     PERFORM END-LAST-PAGE.
+009600     CLOSE PRINTER-FILE.
+009700
+009800 PRINT-STATE-FIELDS.
+009900     IF LINE-COUNT > MAXIMUM-LINES
+010000         PERFORM START-NEXT-PAGE.
+010100     PERFORM PRINT-THE-RECORD.
+010200     ADD 1 TO STATE-COUNT.
+010300     PERFORM READ-NEXT-RECORD.
+010400
+010500 PRINT-THE-RECORD.
+010600     MOVE SPACE TO DETAIL-LINE.
+010700     MOVE STATE-CODE TO PRINT-CODE.
+010800     MOVE STATE-NAME TO PRINT-NAME.
+010850     MOVE STATE-COUNTRY-CODE TO PRINT-COUNTRY.
+010900     MOVE DETAIL-LINE TO PRINTER-RECORD.
+011000     PERFORM WRITE-TO-PRINTER.
+011100
+011200 PRINT-TOTAL-LINE.
+011300     MOVE SPACE TO TOTAL-LINE.
+011400     MOVE STATE-COUNT TO PRINT-TOTAL-STATES.
+011500     PERFORM LINE-FEED.
+011600     MOVE TOTAL-LINE TO PRINTER-RECORD.
+011700     PERFORM WRITE-TO-PRINTER.
+011800
+011900 READ-NEXT-RECORD.
+012000     READ STATE-FILE NEXT RECORD
+012100         AT END MOVE "Y" TO FILE-AT-END.
+012200
+012300 WRITE-TO-PRINTER.
+012400     WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+012500     ADD 1 TO LINE-COUNT.
+012600
+012700 LINE-FEED.
+012800     MOVE SPACE TO PRINTER-RECORD.
+012900     PERFORM WRITE-TO-PRINTER.
+013000
+013100 START-NEXT-PAGE.
+013200     PERFORM END-LAST-PAGE.
+013300     PERFORM START-NEW-PAGE.
+013400
+013500 START-NEW-PAGE.
+013600     ADD 1 TO PAGE-NUMBER.
+013700     MOVE PAGE-NUMBER TO PRINT-PAGE-NUMBER.
+013800     MOVE TITLE-LINE TO PRINTER-RECORD.
+013900     PERFORM WRITE-TO-PRINTER.
+014000     PERFORM LINE-FEED.
+014100     MOVE COLUMN-LINE TO PRINTER-RECORD.
+014200     PERFORM WRITE-TO-PRINTER.
+014300     PERFORM LINE-FEED.
+014400
+014500 END-LAST-PAGE.
+014600     PERFORM FORM-FEED.
+014700     MOVE ZERO TO LINE-COUNT.
+014800
+014900 FORM-FEED.
+015000     MOVE SPACE TO PRINTER-RECORD.
+015100     WRITE PRINTER-RECORD BEFORE ADVANCING PAGE.
