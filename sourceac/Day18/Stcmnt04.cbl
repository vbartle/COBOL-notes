@@ -27,10 +27,13 @@
 002700 77  WHICH-FIELD                  PIC 9.
 002800
 002900     COPY "WSCASE01.CBL".
+002950
+002960     COPY "WSOPID01.CBL".
 003000
 003100 PROCEDURE DIVISION.
 003200 PROGRAM-BEGIN.
 003300     PERFORM OPENING-PROCEDURE.
+003350     PERFORM GET-OPERATOR-ID.
 003400     PERFORM MAIN-PROCESS.
 003500     PERFORM CLOSING-PROCEDURE.
 003600
@@ -63,6 +66,7 @@
 006300
 006400 DISPLAY-THE-MENU.
 006500     PERFORM CLEAR-SCREEN.
+006550     DISPLAY "OPERATOR: " OPERATOR-ID.
 006600     DISPLAY "    PLEASE SELECT:".
 006700     DISPLAY " ".
 006800     DISPLAY "          1.  ADD RECORDS".
@@ -351,3 +355,5 @@
 035100         INVALID KEY
 035200         DISPLAY "ERROR DELETING STATE RECORD".
 035300
+035400     COPY "PLOPID01.CBL".
+
