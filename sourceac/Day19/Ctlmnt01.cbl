@@ -18,17 +18,24 @@
 001800
 001900 WORKING-STORAGE SECTION.
 002000
+002050     COPY "WSCASE01.CBL".
+002060
+002070     COPY "WSOPID01.CBL".
+002080
 002100 77  MENU-PICK                    PIC 9.
-002200     88  MENU-PICK-IS-VALID       VALUES 0 THRU 2.
+002200     88  MENU-PICK-IS-VALID       VALUES 0 THRU 3.
 002300
 002400 77  THE-MODE                     PIC X(7).
 002500 77  RECORD-FOUND                 PIC X.
 002600 77  WHICH-FIELD                  PIC 9.
+002650 77  BANK-SLOT                    PIC 99.
+002660     88  BANK-SLOT-IS-VALID       VALUES 0 THRU 10.
 002700 77  A-DUMMY                      PIC X.
 002800
 002900 PROCEDURE DIVISION.
 003000 PROGRAM-BEGIN.
 003100     PERFORM OPENING-PROCEDURE.
+003150     PERFORM GET-OPERATOR-ID.
 003200     PERFORM MAIN-PROCESS.
 003300     PERFORM CLOSING-PROCEDURE.
 003400
@@ -65,12 +72,13 @@
 006500     DISPLAY " ".
 006600     DISPLAY "        1.  CHANGE  CONTROL INFORMATION".
 006700     DISPLAY "        2.  DISPLAY CONTROL INFORMATION".
+006750     DISPLAY "        3.  MAINTAIN BANK ACCOUNTS".
 006800     DISPLAY " ".
 006900     DISPLAY "        0.  EXIT".
 007000     PERFORM SCROLL-LINE 8 TIMES.
 007100
 007200 ACCEPT-MENU-PICK.
-007300     DISPLAY "YOUR CHOICE (0-2)?".
+007300     DISPLAY "YOUR CHOICE (0-3)?".
 007400     ACCEPT MENU-PICK.
 007500
 007600 RE-ACCEPT-MENU-PICK.
@@ -92,7 +100,10 @@
 009200         PERFORM CHANGE-MODE
 009300     ELSE
 009400     IF MENU-PICK = 2
-009500         PERFORM INQUIRE-MODE.
+009500         PERFORM INQUIRE-MODE
+009550     ELSE
+009560     IF MENU-PICK = 3
+009570         PERFORM MAINTAIN-BANK-ACCOUNTS-MODE.
 009600
 009700*---------------------------------
 009800* CHANGE
@@ -114,14 +125,22 @@
 011400     PERFORM ASK-WHICH-FIELD.
 011500
 011600 ASK-WHICH-FIELD.
-011700     MOVE 1 TO WHICH-FIELD.
+011700     DISPLAY "WHICH FIELD (1-3, 0 TO QUIT)?".
+011750     ACCEPT WHICH-FIELD.
 011800
 011900 CHANGE-ONE-FIELD.
-012000     PERFORM CHANGE-THIS-FIELD.
+012000     IF WHICH-FIELD NOT = ZERO
+012050         PERFORM CHANGE-THIS-FIELD.
 012100
 012200 CHANGE-THIS-FIELD.
 012300     IF WHICH-FIELD = 1
-012400         PERFORM ENTER-CONTROL-LAST-VOUCHER.
+012400         PERFORM ENTER-CONTROL-LAST-VOUCHER
+012410     ELSE
+012420     IF WHICH-FIELD = 2
+012430         PERFORM ENTER-CONTROL-LAST-CHECK-NUMBER
+012440     ELSE
+012450     IF WHICH-FIELD = 3
+012460         PERFORM ENTER-CONTROL-LAST-BILL.
 012500
 012600     PERFORM REWRITE-CONTROL-RECORD.
 012700
@@ -142,7 +161,74 @@
 014200     DISPLAY " ".
 014300     DISPLAY "PRESS ENTER TO CONTINUE".
 014400     ACCEPT A-DUMMY.
-014500
+014450
+014460*---------------------------------
+014470* MAINTAIN BANK ACCOUNTS - each of
+014471*   the 10 CONTROL-BANK-ACCOUNTS
+014472*   slots holds one bank account
+014473*   and the last check number
+014474*   CHKRUN01 used for it, so
+014475*   multiple check accounts don't
+014476*   share one counter.
+014477*---------------------------------
+014480 MAINTAIN-BANK-ACCOUNTS-MODE.
+014481     PERFORM GET-CONTROL-RECORD.
+014482     IF RECORD-FOUND = "Y"
+014483         PERFORM MAINTAIN-BANK-ACCOUNTS.
+014484
+014485 MAINTAIN-BANK-ACCOUNTS.
+014486     PERFORM DISPLAY-BANK-ACCOUNTS.
+014487     PERFORM ASK-BANK-SLOT.
+014488     PERFORM CHANGE-BANK-SLOT
+014489         UNTIL BANK-SLOT = ZERO.
+014490
+014491 DISPLAY-BANK-ACCOUNTS.
+014492     DISPLAY " ".
+014493     DISPLAY "BANK ACCOUNTS ON FILE:".
+014494     PERFORM DISPLAY-ONE-BANK-ACCOUNT
+014495         VARYING CONTROL-BANK-INDEX FROM 1 BY 1
+014496          UNTIL CONTROL-BANK-INDEX > 10.
+014497     DISPLAY " ".
+014498
+014499 DISPLAY-ONE-BANK-ACCOUNT.
+014500     IF CONTROL-BANK-ACCOUNT(CONTROL-BANK-INDEX) NOT = ZEROES
+014501         DISPLAY CONTROL-BANK-INDEX " ACCOUNT: "
+014502             CONTROL-BANK-ACCOUNT(CONTROL-BANK-INDEX)
+014503             " LAST CHECK: "
+014504             CONTROL-BANK-LAST-CHECK(CONTROL-BANK-INDEX).
+014505
+014506 ASK-BANK-SLOT.
+014507     DISPLAY "WHICH SLOT (1-10, 0 TO QUIT)?".
+014508     ACCEPT BANK-SLOT.
+014509     PERFORM RE-ASK-BANK-SLOT
+014510         UNTIL BANK-SLOT-IS-VALID.
+014511
+014512 RE-ASK-BANK-SLOT.
+014513     DISPLAY "INVALID SLOT - PLEASE RE-TRY.".
+014514     DISPLAY "WHICH SLOT (1-10, 0 TO QUIT)?".
+014515     ACCEPT BANK-SLOT.
+014516
+014517 CHANGE-BANK-SLOT.
+014518     SET CONTROL-BANK-INDEX TO BANK-SLOT.
+014519     PERFORM ENTER-BANK-ACCOUNT.
+014520     PERFORM ENTER-BANK-LAST-CHECK.
+014521     PERFORM REWRITE-CONTROL-RECORD.
+014522     PERFORM DISPLAY-BANK-ACCOUNTS.
+014523     PERFORM ASK-BANK-SLOT.
+014524
+014525 ENTER-BANK-ACCOUNT.
+014526     DISPLAY "ENTER BANK ACCOUNT NUMBER (0 TO CLEAR SLOT)".
+014527     ACCEPT CONTROL-BANK-ACCOUNT(CONTROL-BANK-INDEX).
+014528
+014529 ENTER-BANK-LAST-CHECK.
+014530     IF CONTROL-BANK-ACCOUNT(CONTROL-BANK-INDEX) = ZEROES
+014531         MOVE ZEROES
+014532             TO CONTROL-BANK-LAST-CHECK(CONTROL-BANK-INDEX)
+014533     ELSE
+014534         DISPLAY
+014535           "ENTER LAST CHECK NUMBER USED FOR THIS ACCOUNT"
+014536         ACCEPT CONTROL-BANK-LAST-CHECK(CONTROL-BANK-INDEX).
+014537
 014600*---------------------------------
 014700* Routines for Change
 014800*---------------------------------
@@ -152,6 +238,14 @@
 015200 ACCEPT-CONTROL-LAST-VOUCHER.
 015300     DISPLAY "ENTER LAST VOUCHER NUMBER".
 015400     ACCEPT CONTROL-LAST-VOUCHER.
+015450
+015460 ENTER-CONTROL-LAST-CHECK-NUMBER.
+015470     DISPLAY "ENTER LAST CHECK NUMBER".
+015480     ACCEPT CONTROL-LAST-CHECK-NUMBER.
+015490
+015492 ENTER-CONTROL-LAST-BILL.
+015494     DISPLAY "ENTER LAST BILL NUMBER".
+015496     ACCEPT CONTROL-LAST-BILL.
 015500
 015600*---------------------------------
 015700* Routines shared by Change and Inquire
@@ -178,11 +272,21 @@
 017800 DISPLAY-ALL-FIELDS.
 017900     DISPLAY " ".
 018000     PERFORM DISPLAY-CONTROL-LAST-VOUCHER.
+018050     PERFORM DISPLAY-CONTROL-LAST-CHECK-NUMBER.
+018060     PERFORM DISPLAY-CONTROL-LAST-BILL.
 018100     DISPLAY " ".
 018200
 018300 DISPLAY-CONTROL-LAST-VOUCHER.
 018400     DISPLAY "1. LAST VOUCHER NUMBER: "
 018500                 CONTROL-LAST-VOUCHER.
+018550
+018560 DISPLAY-CONTROL-LAST-CHECK-NUMBER.
+018570     DISPLAY "2. LAST CHECK NUMBER: "
+018580                 CONTROL-LAST-CHECK-NUMBER.
+018590
+018592 DISPLAY-CONTROL-LAST-BILL.
+018594     DISPLAY "3. LAST BILL NUMBER: "
+018596                 CONTROL-LAST-BILL.
 018600
 018700*---------------------------------
 018800* File I-O Routines
@@ -206,3 +310,5 @@
 020600         INVALID KEY
 020700         DISPLAY "ERROR REWRITING CONTROL RECORD".
 020800
+020900     COPY "PLOPID01.CBL".
+
