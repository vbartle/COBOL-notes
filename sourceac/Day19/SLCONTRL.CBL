@@ -0,0 +1,10 @@
+000100*---------------------------------
+000200* SLCONTRL.CBL
+000300* SELECT clause for CONTROL-FILE.
+000400* Primary Key - CONTROL-KEY
+000500*---------------------------------
+000600     SELECT CONTROL-FILE
+000700         ASSIGN TO "CONTROL"
+000800         ORGANIZATION IS INDEXED
+000900         RECORD KEY IS CONTROL-KEY
+001000         ACCESS MODE IS DYNAMIC.
