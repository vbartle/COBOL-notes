@@ -0,0 +1,64 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. CTLBLD01.
+000300*---------------------------------
+000400* Create the bills system control
+000500* file. Writes the single
+000600* CONTROL-KEY = 1 record that
+000700* CTLMNT01 expects to find
+000800* already on file.
+000900*---------------------------------
+001000 ENVIRONMENT DIVISION.
+001100 INPUT-OUTPUT SECTION.
+001200 FILE-CONTROL.
+001300
+001400     COPY "SLCONTRL.CBL".
+001500
+001600 DATA DIVISION.
+001700 FILE SECTION.
+001800
+001900     COPY "FDCONTRL.CBL".
+002000
+002100 WORKING-STORAGE SECTION.
+002200
+002300 77  A-DUMMY                      PIC X.
+002400
+002500 PROCEDURE DIVISION.
+002600 PROGRAM-BEGIN.
+002700     PERFORM OPENING-PROCEDURE.
+002800     PERFORM BUILD-CONTROL-RECORD.
+002900     PERFORM CLOSING-PROCEDURE.
+003000
+003100 PROGRAM-DONE.
+003200     ACCEPT OMITTED. STOP RUN.
+003300
+003400 OPENING-PROCEDURE.
+003500     OPEN OUTPUT CONTROL-FILE.
+003600
+003700 CLOSING-PROCEDURE.
+003800     CLOSE CONTROL-FILE.
+003900
+004000 BUILD-CONTROL-RECORD.
+004100     MOVE ZEROES TO CONTROL-RECORD.
+004200     MOVE 1 TO CONTROL-KEY.
+004300     PERFORM ENTER-CONTROL-LAST-VOUCHER.
+004350     PERFORM ENTER-CONTROL-LAST-CHECK-NUMBER.
+004380     PERFORM ENTER-CONTROL-LAST-BILL.
+004400     PERFORM WRITE-CONTROL-RECORD.
+004500
+004600 ENTER-CONTROL-LAST-VOUCHER.
+004700     DISPLAY "ENTER STARTING LAST VOUCHER NUMBER (OR 0)".
+004800     ACCEPT CONTROL-LAST-VOUCHER.
+004850
+004860 ENTER-CONTROL-LAST-CHECK-NUMBER.
+004870     DISPLAY "ENTER STARTING LAST CHECK NUMBER (OR 0)".
+004880     ACCEPT CONTROL-LAST-CHECK-NUMBER.
+004890
+004892 ENTER-CONTROL-LAST-BILL.
+004894     DISPLAY "ENTER STARTING LAST BILL NUMBER (OR 0)".
+004896     ACCEPT CONTROL-LAST-BILL.
+004900
+005000 WRITE-CONTROL-RECORD.
+005100     WRITE CONTROL-RECORD
+005200         INVALID KEY
+005300         DISPLAY "ERROR WRITING CONTROL RECORD".
+005400
\ No newline at end of file
