@@ -0,0 +1,182 @@
+005100*---------------------------------
+005200* PLDATE01.CBL
+005300* Procedure library paired with
+005400* WSDATE01.CBL. Century is always
+005500* carried as a real 4 digit year
+005600* in DATE-CCYYMMDD/DATE-YYYY - no
+005700* 2 digit year window guessing.
+005800*---------------------------------
+005900*---------------------------------
+006000* USAGE:
+006100*  MOVE "Y" (OR "N") TO ZERO-DATE-IS-OK. (optional)
+006200*  MOVE prompt TO DATE-PROMPT.           (optional)
+006300*  MOVE message TO DATE-ERROR-MESSAGE    (optional)
+006400*  PERFORM GET-A-DATE
+006500* RETURNS:
+006600*   DATE-IS-OK (ZERO OR VALID)
+006700*   DATE-IS-VALID (VALID)
+006800*   DATE-IS-INVALID (BAD DATE )
+006900*
+007000*   IF DATE IS VALID IT IS IN
+007100*      DATE-CCYYMMDD AND
+007200*      DATE-MMDDCCYY AND
+007300*      FORMATTED-DATE (formatted)
+007400*---------------------------------
+007500 GET-A-DATE.
+007600     PERFORM ACCEPT-A-DATE.
+007700     PERFORM RE-ACCEPT-A-DATE
+007800         UNTIL DATE-IS-OK.
+007900
+008000 ACCEPT-A-DATE.
+008100     IF DATE-PROMPT = SPACE
+008200         DISPLAY "ENTER A DATE (MM/DD/CCYY)"
+008300     ELSE
+008400         DISPLAY DATE-PROMPT.
+008500
+008600     ACCEPT FORMATTED-DATE.
+008700
+008800     PERFORM EDIT-CHECK-DATE.
+008900
+009000 RE-ACCEPT-A-DATE.
+009100     IF DATE-ERROR-MESSAGE = SPACE
+009200         DISPLAY "INVALID DATE"
+009300     ELSE
+009400         DISPLAY DATE-ERROR-MESSAGE.
+009500
+009600     PERFORM ACCEPT-A-DATE.
+009700
+009800 EDIT-CHECK-DATE.
+009900     PERFORM EDIT-DATE.
+010000     PERFORM CHECK-DATE.
+010100     MOVE DATE-MMDDCCYY TO FORMATTED-DATE.
+010200
+010300 EDIT-DATE.
+010400     MOVE FORMATTED-DATE TO DATE-MMDDCCYY.
+010500     PERFORM CONVERT-TO-CCYYMMDD.
+010600
+010700*---------------------------------
+010800* USAGE:
+010900*  MOVE date(ccyymmdd) TO DATE-CCYYMMDD.
+011000*  PERFORM CONVERT-TO-MMDDCCYY.
+011100*
+011200* RETURNS:
+011300*  DATE-MMDDCCYY.
+011400*---------------------------------
+011500 CONVERT-TO-MMDDCCYY.
+011600     COMPUTE DATE-MMDDCCYY =
+011700             DATE-CCYYMMDD * 10000.0001.
+011800
+011900*---------------------------------
+012000* USAGE:
+012100*  MOVE date(mmddccyy) TO DATE-MMDDCCYY.
+012200*  PERFORM CONVERT-TO-CCYYMMDD.
+012300*
+012400* RETURNS:
+012500*  DATE-CCYYMMDD.
+012600*---------------------------------
+012700 CONVERT-TO-CCYYMMDD.
+012800     COMPUTE DATE-CCYYMMDD =
+012900             DATE-MMDDCCYY * 10000.0001.
+013000
+013100*---------------------------------
+013200* USAGE:
+013300*   MOVE date(ccyymmdd) TO DATE-CCYYMMDD.
+013400*   MOVE "Y" (OR "N") TO ZERO-DATE-IS-OK.
+013500*   PERFORM CHECK-DATE.
+013600*
+013700* RETURNS:
+013800*   DATE-IS-OK      (ZERO OR VALID)
+013900*   DATE-IS-VALID   (VALID)
+014000*   DATE-IS-INVALID (BAD DATE )
+014100*
+014200* Assume that the date is good, then
+014300* test the date in the following
+014400* steps. The routine stops if any
+014500* of these conditions is true,
+014600* and sets the valid date flag.
+014700* Condition 1 returns the valid date
+014800* flag set to "0" if ZERO-DATE-IS-OK
+014900* is "Y", otherwise it sets the
+015000* valid date flag to "N".
+015100* 1.  Is the date zeroes
+015200* 2.  Month > 12 or < 1
+015300* 3.  Day < 1 or  > 31
+015400* 4.  Day > 30 and
+015500*     Month = 2 (February)  or
+015600*             4 (April)     or
+015700*             6 (June)      or
+015800*             9 (September) or
+015900*            11 (November)
+016000*     Day > 29 and
+016100*     Month = 2 (February)
+016200* 5.  Day = 29 and
+016300*     Month = 2 and
+016400*     Not a leap year
+016500* ( A leap year is any year evenly
+016600*   divisible by 400 or by 4
+016700*   but not by 100 ).
+016800*---------------------------------
+016900 CHECK-DATE.
+017000     MOVE "Y" TO VALID-DATE-FLAG.
+017100     IF DATE-CCYYMMDD = ZEROES
+017200         IF ZERO-DATE-IS-OK = "Y"
+017300             MOVE "0" TO VALID-DATE-FLAG
+017400         ELSE
+017500             MOVE "N" TO VALID-DATE-FLAG
+017600     ELSE
+017700     IF DATE-MM < 1 OR DATE-MM > 12
+017800         MOVE "N" TO VALID-DATE-FLAG
+017900     ELSE
+018000     IF DATE-DD < 1 OR DATE-DD > 31
+018100         MOVE "N" TO VALID-DATE-FLAG
+018200     ELSE
+018300     IF (DATE-DD > 30) AND
+018400        (DATE-MM = 2 OR 4 OR 6 OR 9 OR 11)
+018500         MOVE "N" TO VALID-DATE-FLAG
+018600     ELSE
+018700     IF DATE-DD > 29 AND DATE-MM = 2
+018800         MOVE "N" TO VALID-DATE-FLAG
+018900     ELSE
+019000     IF DATE-DD = 29 AND DATE-MM = 2
+019100         DIVIDE DATE-YYYY BY 400 GIVING DATE-QUOTIENT
+019200                REMAINDER DATE-REMAINDER
+019300         IF DATE-REMAINDER = 0
+019400             MOVE "Y" TO VALID-DATE-FLAG
+019500         ELSE
+019600             DIVIDE DATE-YYYY BY 100 GIVING DATE-QUOTIENT
+019700                    REMAINDER DATE-REMAINDER
+019800             IF DATE-REMAINDER = 0
+019900                 MOVE "N" TO VALID-DATE-FLAG
+020000             ELSE
+020100                 DIVIDE DATE-YYYY BY 4 GIVING DATE-QUOTIENT
+020200                        REMAINDER DATE-REMAINDER
+020300                 IF DATE-REMAINDER = 0
+020400                     MOVE "Y" TO VALID-DATE-FLAG
+020500                 ELSE
+020600                     MOVE "N" TO VALID-DATE-FLAG.
+020700
+020800*---------------------------------
+020900* USAGE:
+021000*  MOVE date(ccyymmdd) TO DATE-CCYYMMDD.
+021100*  PERFORM FORMAT-THE-DATE.
+021200*
+021300* RETURNS:
+021400*  FORMATTED-DATE
+021500*  DATE-MMDDCCYY.
+021600*---------------------------------
+021700 FORMAT-THE-DATE.
+021800     PERFORM CONVERT-TO-MMDDCCYY.
+021900     MOVE DATE-MMDDCCYY TO FORMATTED-DATE.
+022000
+022100*---------------------------------
+022200* USAGE:
+022300*  PERFORM GET-TODAYS-DATE.
+022400*
+022500* RETURNS:
+022600*  DATE-CCYYMMDD set to the actual
+022700*  4 digit year system date - no
+022800*  2 digit year/century window
+022900*  guessing.
+023000*---------------------------------
+023100 GET-TODAYS-DATE.
+023200     MOVE FUNCTION CURRENT-DATE(1:8) TO DATE-CCYYMMDD.
