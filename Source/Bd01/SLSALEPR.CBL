@@ -0,0 +1,8 @@
+000100*---------------------------------
+000200* SLSALEPR.CBL
+000300* SELECT clause for
+000400* PRIOR-SALES-FILE.
+000500*---------------------------------
+000600     SELECT PRIOR-SALES-FILE
+000700         ASSIGN TO "SALESPRI"
+000800         ORGANIZATION IS SEQUENTIAL.
