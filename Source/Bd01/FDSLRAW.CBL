@@ -0,0 +1,17 @@
+000100*---------------------------------
+000200* FDSLRAW.CBL
+000300* Incoming, unvalidated daily
+000400* sales feed, same layout as
+000500* SALES-RECORD (FDSALES.CBL).
+000600* Read and validated by
+000700* SLSLOAD01 before being
+000800* written to SALES-FILE.
+000900*---------------------------------
+001000 FD  RAW-SALES-FILE
+001100     LABEL RECORDS ARE STANDARD.
+001200 01  RAW-SALES-RECORD.
+001300     05  RAW-SALES-STORE          PIC 9(2).
+001400     05  RAW-SALES-DIVISION       PIC 9(2).
+001500     05  RAW-SALES-DEPARTMENT     PIC 9(2).
+001600     05  RAW-SALES-CATEGORY       PIC 9(2).
+001700     05  RAW-SALES-AMOUNT         PIC S9(6)V99.
