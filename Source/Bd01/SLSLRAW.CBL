@@ -0,0 +1,7 @@
+000100*---------------------------------
+000200* SLSLRAW.CBL
+000300* SELECT clause for RAW-SALES-FILE.
+000400*---------------------------------
+000500     SELECT RAW-SALES-FILE
+000600         ASSIGN TO "RAWSALES"
+000700         ORGANIZATION IS SEQUENTIAL.
