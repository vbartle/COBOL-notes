@@ -0,0 +1,17 @@
+000100*---------------------------------
+000200* FDCKPT01.CBL
+000300* Checkpoint records written by
+000400* SLSRPT04 after every store
+000500* control break, so a crashed
+000600* or interrupted report run can
+000700* be restarted without redoing
+000800* the stores it had already
+000900* finished and printed.
+001000*---------------------------------
+001100 FD  CHECKPOINT-FILE
+001200     LABEL RECORDS ARE STANDARD.
+001300 01  CHECKPOINT-RECORD.
+001400     05  CHECKPOINT-STORE         PIC 99.
+001500     05  CHECKPOINT-RECORD-COUNT  PIC 9(4).
+001600     05  CHECKPOINT-GRAND-TOTAL   PIC S9(6)V99.
+001700     05  CHECKPOINT-PAGE-NUMBER   PIC 9999.
