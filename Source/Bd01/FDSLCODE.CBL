@@ -0,0 +1,22 @@
+000100*---------------------------------
+000200* FDSLCODE.CBL
+000300* Primary Key - SALES-CODE-KEY
+000400* (SALES-CODE-TYPE + SALES-CODE-
+000500* NUMBER)
+000600* Holds the division,
+000700* department and category codes
+000800* that used to be hard-coded
+000900* tables inside SLSRPT04 and
+001000* SLSLOAD1. Maintained by
+001100* SLCDMNT1.
+001200*---------------------------------
+001300 FD  SALES-CODE-FILE
+001400     LABEL RECORDS ARE STANDARD.
+001500 01  SALES-CODE-RECORD.
+001600     05  SALES-CODE-KEY.
+001700         10  SALES-CODE-TYPE      PIC 9.
+001800             88  CODE-TYPE-DIVISION    VALUE 1.
+001900             88  CODE-TYPE-DEPARTMENT  VALUE 2.
+002000             88  CODE-TYPE-CATEGORY    VALUE 3.
+002100         10  SALES-CODE-NUMBER    PIC 99.
+002200     05  SALES-CODE-NAME          PIC X(15).
