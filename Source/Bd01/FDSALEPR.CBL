@@ -0,0 +1,19 @@
+000100*---------------------------------
+000200* FDSALEPR.CBL
+000300* Prior-period sales file, same
+000400* layout as FDSALES.CBL. Used by
+000500* SLSRPT04's year-over-year /
+000600* prior-period comparison. An
+000700* operator saves off a copy of a
+000800* previous period's SALES-FILE
+000900* under this name before running
+001000* the next period's report.
+001100*---------------------------------
+001200 FD  PRIOR-SALES-FILE
+001300     LABEL RECORDS ARE STANDARD.
+001400 01  PRIOR-SALES-RECORD.
+001500     05  PRIOR-SALES-STORE        PIC 9(2).
+001600     05  PRIOR-SALES-DIVISION     PIC 9(2).
+001700     05  PRIOR-SALES-DEPARTMENT   PIC 9(2).
+001800     05  PRIOR-SALES-CATEGORY     PIC 9(2).
+001900     05  PRIOR-SALES-AMOUNT       PIC S9(6)V99.
