@@ -0,0 +1,8 @@
+000100*---------------------------------
+000200* SLCKPT01.CBL
+000300* SELECT clause for
+000400* CHECKPOINT-FILE.
+000500*---------------------------------
+000600     SELECT CHECKPOINT-FILE
+000700         ASSIGN TO "CHECKPT"
+000800         ORGANIZATION IS SEQUENTIAL.
