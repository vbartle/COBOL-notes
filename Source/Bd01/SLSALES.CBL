@@ -0,0 +1,9 @@
+000100*---------------------------------
+000200* SLSALES.CBL
+000300* SELECT clause for SALES-FILE.
+000400* Temporary daily sales file,
+000500* sequential, no keys.
+000600*---------------------------------
+000700     SELECT SALES-FILE
+000800         ASSIGN TO "SALES"
+000900         ORGANIZATION IS SEQUENTIAL.
