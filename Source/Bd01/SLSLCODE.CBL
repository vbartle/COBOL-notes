@@ -0,0 +1,11 @@
+000100*---------------------------------
+000200* SLSLCODE.CBL
+000300* SELECT clause for
+000400* SALES-CODE-FILE.
+000500* Primary Key - SALES-CODE-KEY
+000600*---------------------------------
+000700     SELECT SALES-CODE-FILE
+000800         ASSIGN TO "SLSCODE"
+000900         ORGANIZATION IS INDEXED
+001000         RECORD KEY IS SALES-CODE-KEY
+001100         ACCESS MODE IS DYNAMIC.
