@@ -6,10 +6,37 @@
 000600* used voucher number.
 000700* This is a single record file
 000800* CONTROL-KEY always = 1.
-000900*---------------------------------
+000850* CONTROL-LAST-CHECK-NUMBER is
+000860*   the last check number used
+000870*   by the check-run program
+000880*   CHKRUN01, across all check
+000890*   accounts.
+000895* CONTROL-LAST-BILL is the last
+000896*   bill number used by the bill
+000897*   maintenance program BILLMNT01.
+000901* CONTROL-BANK-ACCOUNTS tracks the
+000902*   last check number used per
+000903*   bank account, so accounts
+000904*   don't share one counter.
+000905*   CONTROL-BANK-ACCOUNT = ZEROES
+000906*   marks an unused slot. Slots
+000907*   are filled in by CTLMNT01 as
+000908*   CHKRUN01 uses new accounts.
+000909*   CONTROL-LAST-CHECK-NUMBER is
+000910*   kept as the high-water mark
+000911*   across all accounts, for
+000912*   reports that don't care which
+000913*   account a check came from.
+000914*---------------------------------
 001000 FD  CONTROL-FILE
 001100     LABEL RECORDS ARE STANDARD.
 001200 01  CONTROL-RECORD.
 001300     05  CONTROL-KEY              PIC 9.
-001400     05  CONTROL-LAST-VOUCHER     PIC 9(5).
+001400     05  CONTROL-LAST-VOUCHER     PIC 9(7).
+001450     05  CONTROL-LAST-CHECK-NUMBER PIC 9(6).
+001470     05  CONTROL-LAST-BILL        PIC 9(6).
+001480     05  CONTROL-BANK-ACCOUNTS OCCURS 10 TIMES
+001485             INDEXED BY CONTROL-BANK-INDEX.
+001490         10  CONTROL-BANK-ACCOUNT     PIC 9(10).
+001495         10  CONTROL-BANK-LAST-CHECK  PIC 9(6).
 001500
