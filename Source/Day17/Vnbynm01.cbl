@@ -16,6 +16,10 @@
 001600         ASSIGN TO PRINTER
 001700         ORGANIZATION IS LINE SEQUENTIAL.
 001800
+001850     SELECT CSV-FILE
+001860         ASSIGN TO "VNBYNM01"
+001870         ORGANIZATION IS LINE SEQUENTIAL.
+001880
 001900 DATA DIVISION.
 002000 FILE SECTION.
 002100
@@ -26,6 +30,10 @@
 002600 FD  PRINTER-FILE
 002700     LABEL RECORDS ARE OMITTED.
 002800 01  PRINTER-RECORD             PIC X(80).
+002850
+002860 FD  CSV-FILE
+002870     LABEL RECORDS ARE OMITTED.
+002880 01  CSV-RECORD                 PIC X(160).
 002900
 003000 WORKING-STORAGE SECTION.
 003100
@@ -67,6 +75,33 @@
 006700 77  LINE-COUNT              PIC 999 VALUE ZERO.
 006800 77  PAGE-NUMBER             PIC 99999 VALUE ZERO.
 006900 77  MAXIMUM-LINES           PIC 999 VALUE 55.
+006950 77  EXPORT-TO-CSV           PIC X.
+006951 77  FILTER-BY-VENDOR-TYPE   PIC X.
+006952 77  SELECTED-VENDOR-TYPE    PIC X(2).
+
+006960     COPY "WSCASE01.CBL".
+
+007050*---------------------------------
+007060* Comma-delimited export line -
+007070* see GET-EXPORT-TO-CSV and
+007080* WRITE-CSV-RECORD.
+007090*---------------------------------
+007100 01  CSV-DETAIL-LINE.
+007110     05  CSV-NUMBER          PIC 9(5).
+007120     05  FILLER              PIC X VALUE ",".
+007130     05  CSV-NAME            PIC X(30).
+007140     05  FILLER              PIC X VALUE ",".
+007150     05  CSV-ADDRESS-1       PIC X(30).
+007160     05  FILLER              PIC X VALUE ",".
+007170     05  CSV-CITY            PIC X(20).
+007180     05  FILLER              PIC X VALUE ",".
+007190     05  CSV-STATE           PIC X(2).
+007200     05  FILLER              PIC X VALUE ",".
+007210     05  CSV-ZIP             PIC X(10).
+007220     05  FILLER              PIC X VALUE ",".
+007230     05  CSV-CONTACT         PIC X(30).
+007240     05  FILLER              PIC X VALUE ",".
+007250     05  CSV-PHONE           PIC X(15).
 007000
 007100 01  TABLE-STATE-RECORD OCCURS 50 TIMES
 007200      INDEXED BY STATE-INDEX.
@@ -76,6 +111,8 @@
 007600 PROCEDURE DIVISION.
 007700 PROGRAM-BEGIN.
 007800
+007810     PERFORM GET-EXPORT-TO-CSV.
+007820     PERFORM GET-VENDOR-TYPE-FILTER.
 007900     PERFORM OPENING-PROCEDURE.
 008000     MOVE ZEROES TO LINE-COUNT
 008100                    PAGE-NUMBER.
@@ -104,7 +141,60 @@
 010400     CLOSE STATE-FILE.
 010500
 010600     OPEN OUTPUT PRINTER-FILE.
+010610     IF EXPORT-TO-CSV = "Y"
+010620         OPEN OUTPUT CSV-FILE.
 010700
+
+010710*---------------------------------
+010720* CSV export - see FDVND04.CBL for
+010730* field descriptions.
+010740*---------------------------------
+010750 GET-EXPORT-TO-CSV.
+010760     PERFORM ACCEPT-EXPORT-TO-CSV.
+010770     PERFORM RE-ACCEPT-EXPORT-TO-CSV
+010780         UNTIL EXPORT-TO-CSV = "Y" OR "N".
+
+010790 ACCEPT-EXPORT-TO-CSV.
+010800     DISPLAY "EXPORT VENDOR LIST TO CSV (Y/N)?".
+010810     ACCEPT EXPORT-TO-CSV.
+010820     INSPECT EXPORT-TO-CSV
+010830       CONVERTING LOWER-ALPHA
+010840       TO         UPPER-ALPHA.
+
+010850 RE-ACCEPT-EXPORT-TO-CSV.
+010860     DISPLAY "YOU MUST ENTER YES OR NO".
+010870     PERFORM ACCEPT-EXPORT-TO-CSV.
+
+010871*---------------------------------
+010872* Print-by-type option - limits
+010873* the report to one VENDOR-TYPE
+010874* code, blank prints all vendors.
+010875*---------------------------------
+010876 GET-VENDOR-TYPE-FILTER.
+010877     PERFORM ACCEPT-VENDOR-TYPE-FILTER.
+010878     PERFORM RE-ACCEPT-VENDOR-TYPE-FILTER
+010879         UNTIL FILTER-BY-VENDOR-TYPE = "Y" OR "N".
+010880     IF FILTER-BY-VENDOR-TYPE = "Y"
+010881         PERFORM ACCEPT-SELECTED-VENDOR-TYPE.
+
+010882 ACCEPT-VENDOR-TYPE-FILTER.
+010883     DISPLAY "PRINT ONLY ONE VENDOR TYPE (Y/N)?".
+010884     ACCEPT FILTER-BY-VENDOR-TYPE.
+010885     INSPECT FILTER-BY-VENDOR-TYPE
+010886       CONVERTING LOWER-ALPHA
+010887       TO         UPPER-ALPHA.
+
+010888 RE-ACCEPT-VENDOR-TYPE-FILTER.
+010889     DISPLAY "YOU MUST ENTER YES OR NO".
+010890     PERFORM ACCEPT-VENDOR-TYPE-FILTER.
+
+010891 ACCEPT-SELECTED-VENDOR-TYPE.
+010892     DISPLAY "ENTER VENDOR TYPE CODE TO PRINT".
+010893     ACCEPT SELECTED-VENDOR-TYPE.
+010894     INSPECT SELECTED-VENDOR-TYPE
+010895       CONVERTING LOWER-ALPHA
+010896       TO         UPPER-ALPHA.
+
 010800 LOAD-STATE-TABLE.
 010900     PERFORM CLEAR-TABLE.
 011000     SET STATE-INDEX TO 1.
@@ -136,12 +226,31 @@
 013600     CLOSE VENDOR-FILE.
 013700     PERFORM END-LAST-PAGE.
 013800     CLOSE PRINTER-FILE.
+013810     IF EXPORT-TO-CSV = "Y"
+013820         CLOSE CSV-FILE.
 013900
+
+013910 WRITE-CSV-RECORD.
+013920     MOVE SPACE TO CSV-DETAIL-LINE.
+013930     MOVE VENDOR-NUMBER    TO CSV-NUMBER.
+013940     MOVE VENDOR-NAME      TO CSV-NAME.
+013950     MOVE VENDOR-ADDRESS-1 TO CSV-ADDRESS-1.
+013960     MOVE VENDOR-CITY      TO CSV-CITY.
+013970     MOVE VENDOR-STATE     TO CSV-STATE.
+013980     MOVE VENDOR-ZIP       TO CSV-ZIP.
+013990     MOVE VENDOR-CONTACT   TO CSV-CONTACT.
+014000     MOVE VENDOR-PHONE     TO CSV-PHONE.
+014010     MOVE CSV-DETAIL-LINE  TO CSV-RECORD.
+014020     WRITE CSV-RECORD.
+
 014000 PRINT-VENDOR-FIELDS.
 014100     IF LINE-COUNT > MAXIMUM-LINES
 014200         PERFORM START-NEXT-PAGE.
 014300     PERFORM PRINT-THE-RECORD.
+014310     IF EXPORT-TO-CSV = "Y"
+014320         PERFORM WRITE-CSV-RECORD.
 014400     PERFORM READ-NEXT-RECORD.
+014410     PERFORM SKIP-NON-MATCHING-VENDORS.
 014500
 014600 PRINT-THE-RECORD.
 014700     PERFORM PRINT-LINE-1.
@@ -203,11 +312,18 @@
 020300         INVALID KEY MOVE "Y" TO FILE-AT-END.
 020400
 020500     IF FILE-AT-END NOT = "Y"
-020600         PERFORM READ-NEXT-RECORD.
+020600         PERFORM READ-NEXT-RECORD
+020650         PERFORM SKIP-NON-MATCHING-VENDORS.
 020700
 020800 READ-NEXT-RECORD.
 020900     READ VENDOR-FILE NEXT RECORD
 021000         AT END MOVE "Y" TO FILE-AT-END.
+
+021010 SKIP-NON-MATCHING-VENDORS.
+021020     PERFORM READ-NEXT-RECORD
+021030         UNTIL FILE-AT-END = "Y"
+021040            OR FILTER-BY-VENDOR-TYPE NOT = "Y"
+021050            OR VENDOR-TYPE = SELECTED-VENDOR-TYPE.
 021100
 021200 WRITE-TO-PRINTER.
 021300     WRITE PRINTER-RECORD BEFORE ADVANCING 1.
