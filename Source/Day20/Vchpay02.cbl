@@ -0,0 +1,545 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. VCHPAY02.
+000300*---------------------------------
+000400* Full-screen equivalent of
+000500* VCHPAY01. Change only. Uses
+000600* full screen IO the same way
+000700* STCMNT05 does.
+000800* User can request a voucher.
+000900* If the voucher is already paid,
+001000* the user is asked if they
+001100* would like to clear the payment
+001200* and reopen the voucher.
+001300* If the voucher is not paid,
+001400* the user is required to enter
+001500* a payment date, amount and check
+001600* number.
+001700* Only maintains PAID-DATE
+001800* CHECK-NO and PAID-AMOUNT.
+001900*---------------------------------
+002000 ENVIRONMENT DIVISION.
+002100 INPUT-OUTPUT SECTION.
+002200 FILE-CONTROL.
+002300
+002400     COPY "SLVND02.CBL".
+002500
+002600     COPY "SLVOUCH.CBL".
+002700
+002800     COPY "SLCONTRL.CBL".
+002900
+003000     COPY "SLVCHAUD.CBL".
+003100
+003200 DATA DIVISION.
+003300 FILE SECTION.
+003400
+003500     COPY "FDVND04.CBL".
+003600
+003700     COPY "FDVOUCH.CBL".
+003800
+003900     COPY "FDCONTRL.CBL".
+004000
+004100     COPY "FDVCHAUD.CBL".
+004200
+004300 WORKING-STORAGE SECTION.
+004400
+004500 77  OK-TO-PROCESS                PIC X.
+004600 77  NEW-VOUCHER                  PIC X.
+004700
+004800 77  VOUCHER-RECORD-FOUND         PIC X.
+004900 77  VENDOR-RECORD-FOUND          PIC X.
+005000 77  CONTROL-RECORD-FOUND         PIC X.
+005100 77  VOUCHER-NUMBER-FIELD         PIC Z(7).
+005200 77  AN-AMOUNT-FIELD              PIC ZZZ,ZZ9.99-.
+005300
+005400 77  PROCESS-MESSAGE              PIC X(60) VALUE SPACE.
+005500
+005600 77  SAVE-VOUCHER-RECORD          PIC X(147).
+005700 77  SAVE-SPLIT-FROM-NUMBER       PIC 9(7).
+005800 77  REOPEN-REASON                PIC X(40).
+005900
+006000 77  SCREEN-ERROR                 PIC X.
+006100 77  ERROR-MESSAGE                PIC X(79) VALUE SPACE.
+006200
+006300 77  CONTINUE-MESSAGE             PIC X(40) VALUE SPACE.
+006400
+006500 01  FOOTER-FIELD                 PIC X(79) VALUE SPACE.
+006600
+006700 77  INVOICE-DATE-DISPLAY         PIC Z9/99/9999.
+006800 77  DUE-DATE-DISPLAY             PIC Z9/99/9999.
+006900 77  PAID-DATE-DISPLAY            PIC Z9/99/9999.
+007000
+007100     COPY "WSDATE01.CBL".
+007200
+007300     COPY "WSCASE01.CBL".
+007400
+007500     COPY "WSOPID01.CBL".
+007600
+007700 SCREEN SECTION.
+007800 01  KEY-SCREEN.
+007900     05  BLANK SCREEN.
+008000     05  LINE  2 COLUMN 22 VALUE "VOUCHER PAYMENT - FULL SCREEN".
+008100     05  LINE  4 COLUMN 30 VALUE "OPERATOR: ".
+008200     05  LINE  4 COLUMN 40 PIC X(5) FROM OPERATOR-ID.
+008300     05  LINE  8 COLUMN 20 VALUE "VOUCHER NUMBER:".
+008400     05  LINE  8 COLUMN 40 PIC 9(7) USING VOUCHER-NUMBER.
+008500     05  LINE 20 COLUMN 20 VALUE "ENTER 0 TO QUIT".
+008600     05  LINE 22 COLUMN  1 PIC X(79) FROM FOOTER-FIELD.
+008700     05  LINE 24 COLUMN  1 PIC X(79) FROM ERROR-MESSAGE.
+008800
+008900 01  DISPLAY-SCREEN.
+009000     05  BLANK SCREEN.
+009100     05  LINE  2 COLUMN 30 VALUE "VOUCHER DETAIL".
+009200     05  LINE  4 COLUMN 30 VALUE "OPERATOR: ".
+009300     05  LINE  4 COLUMN 40 PIC X(5) FROM OPERATOR-ID.
+009400     05  LINE  6 COLUMN  5 VALUE "VOUCHER:".
+009500     05  LINE  6 COLUMN 15 PIC 9(7) FROM VOUCHER-NUMBER.
+009600     05  LINE  6 COLUMN 30 VALUE "SPLIT FROM:".
+009700     05  LINE  6 COLUMN 42 PIC 9(7) FROM VOUCHER-SPLIT-FROM.
+009800     05  LINE  7 COLUMN  5 VALUE "VENDOR:".
+009900     05  LINE  7 COLUMN 15 PIC 9(5) FROM VOUCHER-VENDOR.
+010000     05  LINE  7 COLUMN 22 PIC X(30) FROM VENDOR-NAME.
+010100     05  LINE  8 COLUMN  5 VALUE "INVOICE:".
+010200     05  LINE  8 COLUMN 15 PIC X(15) FROM VOUCHER-INVOICE.
+010300     05  LINE  9 COLUMN  5 VALUE "FOR:".
+010400     05  LINE  9 COLUMN 15 PIC X(30) FROM VOUCHER-FOR.
+010500     05  LINE 10 COLUMN  5 VALUE "AMOUNT:".
+010600     05  LINE 10 COLUMN 15 PIC ZZZ,ZZ9.99- FROM VOUCHER-AMOUNT.
+010700     05  LINE 11 COLUMN  5 VALUE "INVOICE DATE:".
+010800     05  LINE 11 COLUMN 20 PIC Z9/99/9999
+010810         FROM INVOICE-DATE-DISPLAY.
+010900     05  LINE 11 COLUMN 35 VALUE "DUE DATE:".
+011000     05  LINE 11 COLUMN 45 PIC Z9/99/9999 FROM DUE-DATE-DISPLAY.
+011100     05  LINE 12 COLUMN  5 VALUE "DEDUCTIBLE:".
+011200     05  LINE 12 COLUMN 17 PIC X FROM VOUCHER-DEDUCTIBLE.
+011300     05  LINE 12 COLUMN 25 VALUE "APPROVAL:".
+011400     05  LINE 12 COLUMN 35 PIC 9
+011410         FROM VOUCHER-APPROVAL-LEVELS-DONE.
+011500     05  LINE 12 COLUMN 37 VALUE "OF".
+011600     05  LINE 12 COLUMN 40 PIC 9
+011610         FROM VOUCHER-APPROVAL-LEVELS-REQUIRED.
+011700     05  LINE 13 COLUMN  5 VALUE "SELECTED FOR PAYMENT:".
+011800     05  LINE 13 COLUMN 28 PIC X FROM VOUCHER-SELECTED.
+011900     05  LINE 15 COLUMN  5 VALUE "PAID ON:".
+012000     05  LINE 15 COLUMN 15 PIC Z9/99/9999 FROM PAID-DATE-DISPLAY.
+012100     05  LINE 15 COLUMN 30 VALUE "PAID:".
+012200     05  LINE 15 COLUMN 37 PIC ZZZ,ZZ9.99-
+012210         FROM VOUCHER-PAID-AMOUNT.
+012300     05  LINE 15 COLUMN 55 VALUE "CHECK:".
+012400     05  LINE 15 COLUMN 62 PIC 9(6) FROM VOUCHER-CHECK-NO.
+012500     05  LINE 22 COLUMN  1 PIC X(79) FROM FOOTER-FIELD.
+012600     05  LINE 23 COLUMN  1 PIC X(40) FROM CONTINUE-MESSAGE.
+012700     05  LINE 23 COLUMN 41 PIC X USING OK-TO-PROCESS.
+012800     05  LINE 24 COLUMN  1 PIC X(79) FROM ERROR-MESSAGE.
+012900
+013000 01  CONFIRM-SCREEN.
+013100     05  BLANK SCREEN.
+013200     05  LINE  4 COLUMN 30 VALUE "OPERATOR: ".
+013300     05  LINE  4 COLUMN 40 PIC X(5) FROM OPERATOR-ID.
+013400     05  LINE 12 COLUMN  5 PIC X(60) FROM PROCESS-MESSAGE.
+013500     05  LINE 14 COLUMN  5 VALUE "ENTER Y OR N:".
+013600     05  LINE 14 COLUMN 20 PIC X USING OK-TO-PROCESS.
+013700     05  LINE 22 COLUMN  1 PIC X(79) FROM FOOTER-FIELD.
+013800     05  LINE 24 COLUMN  1 PIC X(79) FROM ERROR-MESSAGE.
+013900
+014000 01  PAYMENT-SCREEN.
+014100     05  BLANK SCREEN.
+014200     05  LINE  2 COLUMN 20 VALUE "ENTER PAYMENT/CHECK NUMBER".
+014300     05  LINE  4 COLUMN 30 VALUE "OPERATOR: ".
+014400     05  LINE  4 COLUMN 40 PIC X(5) FROM OPERATOR-ID.
+014500     05  LINE  8 COLUMN  5 VALUE "VOUCHER AMOUNT:".
+014600     05  LINE  8 COLUMN 25 PIC ZZZ,ZZ9.99- FROM VOUCHER-AMOUNT.
+014700     05  LINE 10 COLUMN  5 VALUE "AMOUNT PAID:".
+014800     05  LINE 10 COLUMN 25 PIC ZZZ,ZZ9.99- USING AN-AMOUNT-FIELD.
+014900     05  LINE 12 COLUMN  5 VALUE "CHECK NUMBER (0 = CASH):".
+015000     05  LINE 12 COLUMN 32 PIC 9(6) USING VOUCHER-CHECK-NO.
+015100     05  LINE 22 COLUMN  1 PIC X(79) FROM FOOTER-FIELD.
+015200     05  LINE 24 COLUMN  1 PIC X(79) FROM ERROR-MESSAGE.
+015300
+015400 01  REOPEN-SCREEN.
+015500     05  BLANK SCREEN.
+015600     05  LINE  2 COLUMN 25 VALUE "RE-OPEN THIS VOUCHER".
+015700     05  LINE  4 COLUMN 30 VALUE "OPERATOR: ".
+015800     05  LINE  4 COLUMN 40 PIC X(5) FROM OPERATOR-ID.
+015900     05  LINE  8 COLUMN  5 VALUE "REASON FOR RE-OPENING:".
+016000     05  LINE  8 COLUMN 30 PIC X(40) USING REOPEN-REASON.
+016100     05  LINE 22 COLUMN  1 PIC X(79) FROM FOOTER-FIELD.
+016200     05  LINE 24 COLUMN  1 PIC X(79) FROM ERROR-MESSAGE.
+016300
+016400 PROCEDURE DIVISION.
+016500 PROGRAM-BEGIN.
+016600     PERFORM OPENING-PROCEDURE.
+016700     PERFORM GET-OPERATOR-ID.
+016800     PERFORM MAIN-PROCESS.
+016900     PERFORM CLOSING-PROCEDURE.
+017000
+017100 PROGRAM-EXIT.
+017200     EXIT PROGRAM.
+017300
+017400 PROGRAM-DONE.
+017500     STOP RUN.
+017600
+017700 OPENING-PROCEDURE.
+017800     OPEN I-O VOUCHER-FILE.
+017900     OPEN I-O VENDOR-FILE.
+018000     OPEN I-O CONTROL-FILE.
+018100     OPEN EXTEND VOUCHER-AUDIT-FILE.
+018200
+018300 CLOSING-PROCEDURE.
+018400     CLOSE VOUCHER-FILE.
+018500     CLOSE VENDOR-FILE.
+018600     CLOSE CONTROL-FILE.
+018700     CLOSE VOUCHER-AUDIT-FILE.
+018800
+018900 MAIN-PROCESS.
+019000     PERFORM CHANGE-MODE.
+019100
+019200*---------------------------------
+019300* CHANGE
+019400*---------------------------------
+019500 CHANGE-MODE.
+019600     PERFORM GET-EXISTING-RECORD.
+019700     PERFORM CHANGE-RECORDS
+019800        UNTIL VOUCHER-NUMBER = ZEROES.
+019900
+020000 GET-EXISTING-RECORD.
+020100     PERFORM INIT-VOUCHER-RECORD.
+020200     PERFORM ACCEPT-EXISTING-KEY.
+020300     PERFORM RE-ACCEPT-EXISTING-KEY
+020400         UNTIL VOUCHER-RECORD-FOUND = "Y" OR
+020500               VOUCHER-NUMBER = ZEROES.
+020600
+020700 ACCEPT-EXISTING-KEY.
+020800     MOVE "ENTER VOUCHER NUMBER TO PROCESS" TO FOOTER-FIELD.
+020900     DISPLAY KEY-SCREEN.
+021000     ACCEPT KEY-SCREEN.
+021100     MOVE SPACE TO ERROR-MESSAGE.
+021200     IF VOUCHER-NUMBER NOT = ZEROES
+021300         PERFORM READ-VOUCHER-RECORD.
+021400
+021500 RE-ACCEPT-EXISTING-KEY.
+021600     MOVE "RECORD NOT FOUND" TO ERROR-MESSAGE.
+021700     PERFORM ACCEPT-EXISTING-KEY.
+021800
+021900 CHANGE-RECORDS.
+022000     PERFORM DISPLAY-VOUCHER-SCREEN.
+022100     IF VOUCHER-PAID-DATE = ZEROES
+022200         PERFORM CHANGE-TO-PAID
+022300     ELSE
+022400         PERFORM CHANGE-TO-UNPAID.
+022500
+022600     PERFORM GET-EXISTING-RECORD.
+022700
+022800 DISPLAY-VOUCHER-SCREEN.
+022900     PERFORM VOUCHER-VENDOR-ON-FILE.
+023000     IF VENDOR-RECORD-FOUND = "N"
+023100         MOVE "**NOT FOUND**" TO VENDOR-NAME.
+023200     PERFORM BUILD-DISPLAY-DATES.
+023300     MOVE "PRESS ENTER TO CONTINUE" TO CONTINUE-MESSAGE.
+023400     MOVE SPACE TO OK-TO-PROCESS.
+023500     MOVE SPACE TO FOOTER-FIELD.
+023600     DISPLAY DISPLAY-SCREEN.
+023700     ACCEPT DISPLAY-SCREEN.
+023800     MOVE SPACE TO ERROR-MESSAGE.
+023900
+024000 BUILD-DISPLAY-DATES.
+024100     MOVE VOUCHER-DATE TO DATE-CCYYMMDD.
+024200     PERFORM FORMAT-THE-DATE.
+024300     MOVE FORMATTED-DATE TO INVOICE-DATE-DISPLAY.
+024400     MOVE VOUCHER-DUE TO DATE-CCYYMMDD.
+024500     PERFORM FORMAT-THE-DATE.
+024600     MOVE FORMATTED-DATE TO DUE-DATE-DISPLAY.
+024700     MOVE VOUCHER-PAID-DATE TO DATE-CCYYMMDD.
+024800     PERFORM FORMAT-THE-DATE.
+024900     MOVE FORMATTED-DATE TO PAID-DATE-DISPLAY.
+025000
+025100*---------------------------------
+025200* Ask if the user wants to pay this
+025300* voucher and if so:
+025400* Change the voucher to paid status
+025500* by getting PAID-DATE, PAID-AMOUNT
+025600* and CHECK-NO.
+025700*---------------------------------
+025800 CHANGE-TO-PAID.
+025900     IF VOUCHER-APPROVAL-LEVELS-DONE
+026000         < VOUCHER-APPROVAL-LEVELS-REQUIRED
+026100         DISPLAY "THIS VOUCHER IS ON APPROVAL HOLD -"
+026200         DISPLAY "RUN VCHAPR01 BEFORE PAYING IT"
+026300     ELSE
+026400         PERFORM ASK-OK-TO-PAY
+026500         IF OK-TO-PROCESS = "Y"
+026600             PERFORM CHANGE-ALL-FIELDS.
+026700
+026800 ASK-OK-TO-PAY.
+026900     MOVE "PROCESS THIS VOUCHER AS PAID?" TO PROCESS-MESSAGE.
+027000     PERFORM ASK-OK-TO-PROCESS.
+027100
+027200 CHANGE-ALL-FIELDS.
+027300     PERFORM ENTER-VOUCHER-PAID-DATE.
+027400     PERFORM ENTER-VOUCHER-PAYMENT-AND-CHECK.
+027500     PERFORM REWRITE-VOUCHER-RECORD.
+027600
+027700     IF NEW-VOUCHER = "Y"
+027800         PERFORM GENERATE-NEW-VOUCHER.
+027900
+028000*---------------------------------
+028100* Ask if the user wants to re-open
+028200* this voucher and if so:
+028300* Move zeroes to PAID-DATE,
+028400* PAID-AMOUNT and CHECK-NO.
+028500*---------------------------------
+028600 CHANGE-TO-UNPAID.
+028700     PERFORM ASK-OK-TO-OPEN.
+028800     IF OK-TO-PROCESS = "Y"
+028900         PERFORM ENTER-REOPEN-REASON
+029000         PERFORM CLEAR-PAID-AND-REWRITE
+029100         PERFORM WRITE-REOPEN-AUDIT-RECORD
+029200         DISPLAY "VOUCHER HAS BEEN RE OPENED".
+029300
+029400 CLEAR-PAID-AND-REWRITE.
+029500     PERFORM CLEAR-PAID-FIELDS.
+029600     PERFORM REWRITE-VOUCHER-RECORD.
+029700
+029800*---------------------------------
+029900* Every re-open is logged to
+030000* VOUCHER-AUDIT-FILE with the
+030100* reason the operator gave -
+030200* required, may not be blank.
+030300*---------------------------------
+030400 ENTER-REOPEN-REASON.
+030500     MOVE SPACE TO REOPEN-REASON.
+030600     PERFORM DISPLAY-ACCEPT-REOPEN.
+030700     PERFORM DISPLAY-ACCEPT-REOPEN
+030800         UNTIL REOPEN-REASON NOT = SPACES.
+030900
+031000 DISPLAY-ACCEPT-REOPEN.
+031100     DISPLAY REOPEN-SCREEN.
+031200     ACCEPT REOPEN-SCREEN.
+031300     MOVE SPACE TO ERROR-MESSAGE.
+031400     IF REOPEN-REASON = SPACES
+031500         MOVE "A REASON MUST BE ENTERED" TO ERROR-MESSAGE.
+031600
+031700 WRITE-REOPEN-AUDIT-RECORD.
+031800     PERFORM GET-TODAYS-DATE.
+031900     MOVE DATE-CCYYMMDD    TO AUDIT-DATE.
+032000     MOVE VOUCHER-NUMBER   TO AUDIT-VOUCHER-NUMBER.
+032100     MOVE VOUCHER-VENDOR   TO AUDIT-VOUCHER-VENDOR.
+032200     MOVE "RE-OPEN"        TO AUDIT-ACTION.
+032300     MOVE REOPEN-REASON    TO AUDIT-REASON.
+032400     WRITE VOUCHER-AUDIT-RECORD.
+032500
+032600 CLEAR-PAID-FIELDS.
+032700     MOVE ZEROES TO VOUCHER-PAID-DATE
+032800                    VOUCHER-PAID-AMOUNT
+032900                    VOUCHER-CHECK-NO.
+033000
+033100 ASK-OK-TO-OPEN.
+033200     MOVE "RE-OPEN THIS VOUCHER?" TO PROCESS-MESSAGE.
+033300     PERFORM ASK-OK-TO-PROCESS.
+033400
+033500*---------------------------------
+033600* This routine is used by both
+033700* ASK-OK-TO-PAY which is part of
+033800* the CHANGE-TO-PAID logic,
+033900* ASK-OK-TO-OPEN which is part
+034000* of the CHANGE-TO-UNPAID logic,
+034100* and ASK-NEW-VOUCHER.
+034200*---------------------------------
+034300 ASK-OK-TO-PROCESS.
+034400     PERFORM DISPLAY-ACCEPT-CONFIRM.
+034500     PERFORM DISPLAY-ACCEPT-CONFIRM
+034600        UNTIL OK-TO-PROCESS = "Y" OR "N".
+034700
+034800 DISPLAY-ACCEPT-CONFIRM.
+034900     DISPLAY CONFIRM-SCREEN.
+035000     ACCEPT CONFIRM-SCREEN.
+035100     MOVE SPACE TO ERROR-MESSAGE.
+035200     INSPECT OK-TO-PROCESS
+035300      CONVERTING LOWER-ALPHA TO UPPER-ALPHA.
+035400     IF OK-TO-PROCESS NOT = "Y" AND NOT = "N"
+035500         MOVE "YOU MUST ENTER Y OR N" TO ERROR-MESSAGE.
+035600
+035700*---------------------------------
+035800* Field entry routines.
+035900*---------------------------------
+036000 ENTER-VOUCHER-PAID-DATE.
+036100     MOVE "N" TO ZERO-DATE-IS-OK.
+036200     MOVE "ENTER PAID DATE(MM/DD/CCYY)?"
+036300            TO DATE-PROMPT.
+036400     MOVE "A VALID PAID DATE IS REQUIRED"
+036500            TO DATE-ERROR-MESSAGE.
+036600     PERFORM GET-A-DATE.
+036700     MOVE DATE-CCYYMMDD TO VOUCHER-PAID-DATE.
+036800
+036900*---------------------------------
+037000* Amount paid and check number are
+037100* entered together on one screen.
+037200* If the amount paid is less than
+037300* the voucher amount, the user
+037400* is asked if a new voucher should
+037500* be generated for the balance.
+037600* This allows for partial payments.
+037700*---------------------------------
+037800 ENTER-VOUCHER-PAYMENT-AND-CHECK.
+037900     MOVE "N" TO NEW-VOUCHER.
+038000     MOVE ZEROES TO AN-AMOUNT-FIELD.
+038100     MOVE ZEROES TO VOUCHER-CHECK-NO.
+038200     PERFORM DISPLAY-ACCEPT-PAYMENT.
+038300     PERFORM DISPLAY-ACCEPT-PAYMENT
+038400         UNTIL SCREEN-ERROR = "N".
+038500
+038600     MOVE AN-AMOUNT-FIELD TO VOUCHER-PAID-AMOUNT.
+038700     IF VOUCHER-PAID-AMOUNT < VOUCHER-AMOUNT
+038800         PERFORM ASK-NEW-VOUCHER.
+038900
+039000 DISPLAY-ACCEPT-PAYMENT.
+039100     DISPLAY PAYMENT-SCREEN.
+039200     ACCEPT PAYMENT-SCREEN.
+039300     MOVE SPACE TO ERROR-MESSAGE.
+039400     PERFORM EDIT-CHECK-PAYMENT.
+039500
+039600 EDIT-CHECK-PAYMENT.
+039700     MOVE "N" TO SCREEN-ERROR.
+039800     IF AN-AMOUNT-FIELD = ZEROES OR
+039900        AN-AMOUNT-FIELD > VOUCHER-AMOUNT
+040000         MOVE "Y" TO SCREEN-ERROR
+040100         MOVE "PAYMENT MUST BE > 0, NOT MORE THAN VOUCHER AMOUNT"
+040200            TO ERROR-MESSAGE.
+040700
+040800 ASK-NEW-VOUCHER.
+040900     MOVE "GENERATE A NEW VOUCHER FOR THE BALANCE?"
+041000         TO PROCESS-MESSAGE.
+041100     PERFORM ASK-OK-TO-PROCESS.
+041200     MOVE OK-TO-PROCESS TO NEW-VOUCHER.
+041300
+041400*---------------------------------
+041500* A new voucher is generated by
+041600* 1. Saving the existing voucher
+041700*    record.
+041800* 2. Locating a new voucher number
+041900*    that is not in use by using
+042000*    the control file and attempting
+042100*    to read a voucher with the
+042200*    number offered by the control
+042300*    file.
+042400* 3. Restoring the saved voucher record
+042500*    but using the new voucher number.
+042600* 4. Setting the new voucher amount
+042700*    to the original amount minus
+042800*    the amount paid.
+042900* 5. Resetting the paid date,
+043000*    paid amount and check number
+043100* 6. Setting the selected flag to "N".
+043200* 7. Writing this new record.
+043300*---------------------------------
+043400 GENERATE-NEW-VOUCHER.
+043500     MOVE VOUCHER-NUMBER TO SAVE-SPLIT-FROM-NUMBER.
+043600     MOVE VOUCHER-RECORD TO SAVE-VOUCHER-RECORD.
+043700     PERFORM GET-NEW-RECORD-KEY.
+043800     PERFORM CREATE-NEW-VOUCHER-RECORD.
+043900     PERFORM DISPLAY-NEW-VOUCHER.
+044000
+044100 CREATE-NEW-VOUCHER-RECORD.
+044200     MOVE SAVE-VOUCHER-RECORD TO VOUCHER-RECORD.
+044300     MOVE CONTROL-LAST-VOUCHER TO VOUCHER-NUMBER.
+044400     MOVE SAVE-SPLIT-FROM-NUMBER TO VOUCHER-SPLIT-FROM.
+044500     SUBTRACT VOUCHER-PAID-AMOUNT FROM VOUCHER-AMOUNT.
+044600     PERFORM SET-APPROVAL-LEVELS-REQUIRED.
+044700     MOVE "N" TO VOUCHER-SELECTED.
+044800     PERFORM CLEAR-PAID-FIELDS.
+044900     PERFORM WRITE-VOUCHER-RECORD.
+045000
+045100 DISPLAY-NEW-VOUCHER.
+045200     MOVE VOUCHER-NUMBER TO VOUCHER-NUMBER-FIELD.
+045300     MOVE VOUCHER-AMOUNT TO AN-AMOUNT-FIELD.
+045400     DISPLAY "VOUCHER " VOUCHER-NUMBER-FIELD
+045500             " CREATED FOR " AN-AMOUNT-FIELD.
+045600
+045700*---------------------------------
+045800* Standard change mode routines to
+045900* get a voucher number, read the
+046000* voucher record.
+046100*---------------------------------
+046200 GET-NEW-RECORD-KEY.
+046300     PERFORM ACCEPT-NEW-RECORD-KEY.
+046400     PERFORM RE-ACCEPT-NEW-RECORD-KEY
+046500         UNTIL VOUCHER-RECORD-FOUND = "N".
+046600
+046700 ACCEPT-NEW-RECORD-KEY.
+046800     PERFORM INIT-VOUCHER-RECORD.
+046900     PERFORM RETRIEVE-NEXT-VOUCHER-NUMBER.
+047000     PERFORM READ-VOUCHER-RECORD.
+047100
+047200 RE-ACCEPT-NEW-RECORD-KEY.
+047300     PERFORM ACCEPT-NEW-RECORD-KEY.
+047400
+047500 RETRIEVE-NEXT-VOUCHER-NUMBER.
+047600     PERFORM READ-CONTROL-RECORD.
+047700     ADD 1 TO CONTROL-LAST-VOUCHER.
+047800     MOVE CONTROL-LAST-VOUCHER TO VOUCHER-NUMBER.
+047900     PERFORM REWRITE-CONTROL-RECORD.
+048000
+048100*---------------------------------
+048200* File activity Routines
+048300*---------------------------------
+048400 INIT-VOUCHER-RECORD.
+048500     MOVE SPACE TO VOUCHER-INVOICE
+048600                   VOUCHER-FOR
+048700                   VOUCHER-DEDUCTIBLE
+048800                   VOUCHER-SELECTED.
+048900     MOVE ZEROES TO VOUCHER-NUMBER
+049000                    VOUCHER-VENDOR
+049100                    VOUCHER-AMOUNT
+049200                    VOUCHER-DATE
+049300                    VOUCHER-DUE
+049400                    VOUCHER-PAID-AMOUNT
+049500                    VOUCHER-PAID-DATE
+049600                    VOUCHER-SPLIT-FROM
+049700                    VOUCHER-CHECK-NO.
+049800
+049900 READ-VOUCHER-RECORD.
+050000     MOVE "Y" TO VOUCHER-RECORD-FOUND.
+050100     READ VOUCHER-FILE RECORD
+050200       INVALID KEY
+050300          MOVE "N" TO VOUCHER-RECORD-FOUND.
+050400
+050500 WRITE-VOUCHER-RECORD.
+050600     WRITE VOUCHER-RECORD
+050700         INVALID KEY
+050800         DISPLAY "RECORD ALREADY ON FILE".
+050900
+051000 REWRITE-VOUCHER-RECORD.
+051100     REWRITE VOUCHER-RECORD
+051200         INVALID KEY
+051300         DISPLAY "ERROR REWRITING VENDOR RECORD".
+051400
+051500 VOUCHER-VENDOR-ON-FILE.
+051600     MOVE VOUCHER-VENDOR TO VENDOR-NUMBER.
+051700     PERFORM READ-VENDOR-RECORD.
+051800
+051900 READ-VENDOR-RECORD.
+052000     MOVE "Y" TO VENDOR-RECORD-FOUND.
+052100     READ VENDOR-FILE RECORD
+052200       INVALID KEY
+052300          MOVE "N" TO VENDOR-RECORD-FOUND.
+052400
+052500 READ-CONTROL-RECORD.
+052600     MOVE 1 TO CONTROL-KEY.
+052700     MOVE "Y" TO CONTROL-RECORD-FOUND.
+052800     READ CONTROL-FILE RECORD
+052900         INVALID KEY
+053000          MOVE "N" TO CONTROL-RECORD-FOUND
+053100          DISPLAY "CONTROL FILE IS INVALID".
+053200
+053300 REWRITE-CONTROL-RECORD.
+053400     REWRITE CONTROL-RECORD
+053500         INVALID KEY
+053600         DISPLAY "ERROR REWRITING CONTROL RECORD".
+053700
+053800*---------------------------------
+053900* General utility routines
+054000*---------------------------------
+054100     COPY "PLDATE01.CBL".
+054200
+054300     COPY "PLVCHAPR.CBL".
+054400
+054500     COPY "PLOPID01.CBL".
