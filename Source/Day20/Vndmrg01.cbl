@@ -0,0 +1,266 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. VNDMRG01.
+000300*---------------------------------
+000400* Vendor merge/renumber utility.
+000500* The operator enters a FROM
+000600* vendor number (the duplicate
+000700* or defunct vendor being
+000800* retired) and a TO vendor
+000900* number (the vendor that
+001000* should be used going
+001100* forward). Both must already
+001200* be on VENDOR-FILE.
+001300* Every VOUCHER-FILE record and
+001400* every CHECK-FILE record that
+001500* points at the FROM vendor is
+001600* rewritten to point at the TO
+001700* vendor instead. The operator
+001800* is then asked whether to
+001900* delete the FROM vendor record,
+002000* now that nothing references
+002100* it.
+002200*---------------------------------
+002300 ENVIRONMENT DIVISION.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600
+002700     COPY "SLVND02.CBL".
+002800
+002900     COPY "SLVOUCH.CBL".
+003000
+003100     COPY "SLCHK01.CBL".
+003200
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500
+003600     COPY "FDVND04.CBL".
+003700
+003800     COPY "FDVOUCH.CBL".
+003900
+004000     COPY "FDCHK01.CBL".
+004100
+004200 WORKING-STORAGE SECTION.
+004300
+004350 77  VENDOR-RECORD-FOUND         PIC X.
+004400 77  FROM-VENDOR-NUMBER          PIC 9(5).
+004500 77  TO-VENDOR-NUMBER            PIC 9(5).
+004600 77  FROM-VENDOR-FOUND           PIC X.
+004700 77  TO-VENDOR-FOUND             PIC X.
+004800 77  OK-TO-PROCESS               PIC X.
+004900 77  PROCESS-MESSAGE             PIC X(79) VALUE SPACE.
+005000 77  VOUCHER-FILE-AT-END         PIC X.
+005100 77  CHECK-FILE-AT-END           PIC X.
+005200 77  VOUCHERS-MERGED-COUNT       PIC 9(5) VALUE ZERO.
+005300 77  CHECKS-MERGED-COUNT         PIC 9(5) VALUE ZERO.
+005400
+005500     COPY "WSCASE01.CBL".
+005550
+005560     COPY "WSOPID01.CBL".
+005600
+005700 PROCEDURE DIVISION.
+005800 PROGRAM-BEGIN.
+005900     PERFORM OPENING-PROCEDURE.
+005950     PERFORM GET-OPERATOR-ID.
+006000     PERFORM MAIN-PROCESS.
+006100     PERFORM CLOSING-PROCEDURE.
+006200
+006300 PROGRAM-DONE.
+006400     STOP RUN.
+006500
+006600 OPENING-PROCEDURE.
+006700     OPEN I-O VENDOR-FILE.
+006800     OPEN I-O VOUCHER-FILE.
+006900     OPEN I-O CHECK-FILE.
+007000
+007100 CLOSING-PROCEDURE.
+007200     CLOSE VENDOR-FILE.
+007300     CLOSE VOUCHER-FILE.
+007400     CLOSE CHECK-FILE.
+007500
+007600 MAIN-PROCESS.
+007700     PERFORM ENTER-FROM-VENDOR.
+007800     PERFORM MERGE-ONE-PAIR
+007900         UNTIL FROM-VENDOR-NUMBER = ZEROES.
+008000
+008100 MERGE-ONE-PAIR.
+008200     PERFORM ENTER-TO-VENDOR.
+008300     PERFORM ASK-OK-TO-MERGE.
+008400     IF OK-TO-PROCESS = "Y"
+008500         PERFORM DO-THE-MERGE.
+008600     PERFORM ENTER-FROM-VENDOR.
+008700
+008800*---------------------------------
+008900* Entry routines.
+009000*---------------------------------
+009100 ENTER-FROM-VENDOR.
+009200     PERFORM ACCEPT-FROM-VENDOR.
+009300     PERFORM RE-ACCEPT-FROM-VENDOR
+009400         UNTIL FROM-VENDOR-FOUND = "Y" OR
+009500               FROM-VENDOR-NUMBER = ZEROES.
+009600
+009700 ACCEPT-FROM-VENDOR.
+009800     DISPLAY "ENTER FROM VENDOR NUMBER - THE VENDOR TO".
+009900     DISPLAY "RETIRE (0 TO EXIT)".
+010000     ACCEPT FROM-VENDOR-NUMBER.
+010100     IF FROM-VENDOR-NUMBER NOT = ZEROES
+010200         MOVE FROM-VENDOR-NUMBER TO VENDOR-NUMBER
+010300         PERFORM READ-VENDOR-RECORD
+010400         MOVE VENDOR-RECORD-FOUND TO FROM-VENDOR-FOUND
+010500         IF FROM-VENDOR-FOUND = "Y"
+010600             DISPLAY "   VENDOR: " VENDOR-NAME.
+010700
+010800 RE-ACCEPT-FROM-VENDOR.
+010900     DISPLAY "VENDOR NOT FOUND".
+011000     PERFORM ACCEPT-FROM-VENDOR.
+011100
+011200 ENTER-TO-VENDOR.
+011300     PERFORM ACCEPT-TO-VENDOR.
+011400     PERFORM RE-ACCEPT-TO-VENDOR
+011500         UNTIL TO-VENDOR-FOUND = "Y".
+011600
+011700 ACCEPT-TO-VENDOR.
+011800     DISPLAY "ENTER TO VENDOR NUMBER - THE VENDOR TO".
+011900     DISPLAY "KEEP USING".
+012000     ACCEPT TO-VENDOR-NUMBER.
+012100     MOVE "N" TO TO-VENDOR-FOUND.
+012200     IF TO-VENDOR-NUMBER = FROM-VENDOR-NUMBER
+012300         DISPLAY "TO VENDOR MUST BE DIFFERENT FROM THE"
+012310         DISPLAY "FROM VENDOR"
+012400     ELSE
+012500         MOVE TO-VENDOR-NUMBER TO VENDOR-NUMBER
+012600         PERFORM READ-VENDOR-RECORD
+012700         MOVE VENDOR-RECORD-FOUND TO TO-VENDOR-FOUND
+012800         IF TO-VENDOR-FOUND = "Y"
+012900             DISPLAY "   VENDOR: " VENDOR-NAME.
+013000
+013100 RE-ACCEPT-TO-VENDOR.
+013200     DISPLAY "VENDOR NOT FOUND OR INVALID".
+013300     PERFORM ACCEPT-TO-VENDOR.
+013400
+013500 ASK-OK-TO-MERGE.
+013600     DISPLAY "MERGE VENDOR " FROM-VENDOR-NUMBER
+013700             " INTO VENDOR " TO-VENDOR-NUMBER " (Y/N)?".
+013800     MOVE "MERGE VENDOR (Y/N)?" TO PROCESS-MESSAGE.
+013900     PERFORM ASK-OK-TO-PROCESS.
+014000
+014100*---------------------------------
+014200* Repoint every VOUCHER-FILE and
+014300* CHECK-FILE record from the FROM
+014400* vendor to the TO vendor, then
+014500* offer to delete the FROM
+014600* vendor record.
+014700*---------------------------------
+014800 DO-THE-MERGE.
+014900     MOVE ZERO TO VOUCHERS-MERGED-COUNT CHECKS-MERGED-COUNT.
+015000     PERFORM MERGE-ALL-VOUCHERS.
+015100     PERFORM MERGE-ALL-CHECKS.
+015200     DISPLAY VOUCHERS-MERGED-COUNT " VOUCHER(S) REPOINTED".
+015300     DISPLAY CHECKS-MERGED-COUNT " CHECK(S) REPOINTED".
+015400     PERFORM ASK-OK-TO-DELETE-FROM-VENDOR.
+015500     IF OK-TO-PROCESS = "Y"
+015600         PERFORM DELETE-FROM-VENDOR-RECORD.
+015700
+015800 MERGE-ALL-VOUCHERS.
+015900     MOVE "N" TO VOUCHER-FILE-AT-END.
+016000     PERFORM READ-FIRST-VOUCHER.
+016100     PERFORM MERGE-ONE-VOUCHER
+016200         UNTIL VOUCHER-FILE-AT-END = "Y".
+016300
+016400 MERGE-ONE-VOUCHER.
+016500     IF VOUCHER-VENDOR = FROM-VENDOR-NUMBER
+016600         MOVE TO-VENDOR-NUMBER TO VOUCHER-VENDOR
+016700         PERFORM REWRITE-VOUCHER-RECORD
+016800         ADD 1 TO VOUCHERS-MERGED-COUNT.
+016900     PERFORM READ-NEXT-VOUCHER.
+017000
+017100 MERGE-ALL-CHECKS.
+017200     MOVE "N" TO CHECK-FILE-AT-END.
+017300     PERFORM READ-FIRST-CHECK.
+017400     PERFORM MERGE-ONE-CHECK
+017500         UNTIL CHECK-FILE-AT-END = "Y".
+017600
+017700 MERGE-ONE-CHECK.
+017800     IF CHECK-VENDOR = FROM-VENDOR-NUMBER
+017900         MOVE TO-VENDOR-NUMBER TO CHECK-VENDOR
+018000         PERFORM REWRITE-CHECK-RECORD
+018100         ADD 1 TO CHECKS-MERGED-COUNT.
+018200     PERFORM READ-NEXT-CHECK.
+018300
+018400 ASK-OK-TO-DELETE-FROM-VENDOR.
+018500     MOVE "DELETE THE OLD VENDOR RECORD (Y/N)?"
+018600         TO PROCESS-MESSAGE.
+018700     PERFORM ASK-OK-TO-PROCESS.
+018800
+018900 DELETE-FROM-VENDOR-RECORD.
+019000     MOVE FROM-VENDOR-NUMBER TO VENDOR-NUMBER.
+019100     DELETE VENDOR-FILE RECORD
+019200         INVALID KEY
+019300         DISPLAY "ERROR DELETING VENDOR RECORD".
+019400
+019500*---------------------------------
+019600* Confirmation-loop idiom shared
+019700* with the other vendor/voucher
+019800* programs.
+019900*---------------------------------
+020000 ASK-OK-TO-PROCESS.
+020100     PERFORM ACCEPT-OK-TO-PROCESS.
+020200     PERFORM RE-ACCEPT-OK-TO-PROCESS
+020300        UNTIL OK-TO-PROCESS = "Y" OR "N".
+020400
+020500 ACCEPT-OK-TO-PROCESS.
+020600     DISPLAY PROCESS-MESSAGE.
+020700     ACCEPT OK-TO-PROCESS.
+020800     INSPECT OK-TO-PROCESS
+020900      CONVERTING LOWER-ALPHA TO UPPER-ALPHA.
+021000
+021100 RE-ACCEPT-OK-TO-PROCESS.
+021200     DISPLAY "YOU MUST ENTER YES OR NO".
+021300     PERFORM ACCEPT-OK-TO-PROCESS.
+021400
+021500*---------------------------------
+021600* File I-O routines.
+021700*---------------------------------
+021800 READ-VENDOR-RECORD.
+021900     MOVE "Y" TO VENDOR-RECORD-FOUND.
+022000     READ VENDOR-FILE RECORD
+022100       INVALID KEY
+022200          MOVE "N" TO VENDOR-RECORD-FOUND.
+022300
+022400 READ-FIRST-VOUCHER.
+022500     MOVE ZEROES TO VOUCHER-NUMBER.
+022600     START VOUCHER-FILE
+022700        KEY NOT < VOUCHER-NUMBER
+022800         INVALID KEY MOVE "Y" TO VOUCHER-FILE-AT-END.
+022900     IF VOUCHER-FILE-AT-END NOT = "Y"
+023000         PERFORM READ-NEXT-VOUCHER.
+023100
+023200 READ-NEXT-VOUCHER.
+023300     READ VOUCHER-FILE NEXT RECORD
+023400         AT END MOVE "Y" TO VOUCHER-FILE-AT-END.
+023500
+023600 REWRITE-VOUCHER-RECORD.
+023700     REWRITE VOUCHER-RECORD
+023800         INVALID KEY
+023900         DISPLAY "ERROR REWRITING VOUCHER RECORD".
+024000
+024100 READ-FIRST-CHECK.
+024200     MOVE LOW-VALUES TO CHECK-KEY.
+024300     START CHECK-FILE
+024400        KEY NOT < CHECK-KEY
+024500         INVALID KEY MOVE "Y" TO CHECK-FILE-AT-END.
+024600     IF CHECK-FILE-AT-END NOT = "Y"
+024700         PERFORM READ-NEXT-CHECK.
+024800
+024900 READ-NEXT-CHECK.
+025000     READ CHECK-FILE NEXT RECORD
+025100         AT END MOVE "Y" TO CHECK-FILE-AT-END.
+025200
+025300 REWRITE-CHECK-RECORD.
+025400     REWRITE CHECK-RECORD
+025500         INVALID KEY
+025600         DISPLAY "ERROR REWRITING CHECK RECORD".
+025700
+025800*---------------------------------
+025900* General utility routines
+026000*---------------------------------
+026100     COPY "PLOPID01.CBL".
