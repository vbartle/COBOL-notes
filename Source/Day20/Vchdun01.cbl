@@ -0,0 +1,392 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. VCHDUN01.
+000300*---------------------------------
+000400* Combined AP aging and vendor
+000500* dunning-response report.
+000600* Sorts every unpaid VOUCHER-FILE
+000700* record by vendor (the same
+000800* SORT INPUT PROCEDURE idiom
+000900* VND1099R/VNDRNK01 use), then
+001000* for each vendor buckets its
+001100* outstanding vouchers the same
+001200* way VCHAGE01 does: CURRENT,
+001300* 1-30, 31-60, 61-90, OVER 90
+001400* DAYS PAST DUE. Any vendor with
+001500* a balance in a past-due bucket
+001600* also gets its VENDOR-CONTACT
+001700* and VENDOR-PHONE printed, so
+001800* AP has what it needs to follow
+001900* up (the dunning-response part
+002000* of the report).
+002100*---------------------------------
+002200 ENVIRONMENT DIVISION.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500
+002600     COPY "SLVOUCH.CBL".
+002700
+002800     COPY "SLVND02.CBL".
+002900
+003000     SELECT WORK-FILE
+003100         ASSIGN TO "WORK"
+003200         ORGANIZATION IS SEQUENTIAL.
+003300
+003400     SELECT SORT-FILE
+003500         ASSIGN TO "SORT".
+003600
+003700     SELECT PRINTER-FILE
+003800         ASSIGN TO PRINTER
+003900         ORGANIZATION IS LINE SEQUENTIAL.
+004000
+004100 DATA DIVISION.
+004200 FILE SECTION.
+004300
+004400     COPY "FDVOUCH.CBL".
+004500
+004600     COPY "FDVND04.CBL".
+004700
+004800 SD  SORT-FILE.
+004900 01  SORT-RECORD.
+005000     05  SORT-VOUCHER-VENDOR      PIC 9(5).
+005100     05  SORT-VOUCHER-DUE         PIC 9(8).
+005200     05  SORT-VOUCHER-AMOUNT      PIC S9(6)V99.
+005300
+005400 FD  WORK-FILE.
+005500 01  WORK-RECORD.
+005600     05  WORK-VOUCHER-VENDOR      PIC 9(5).
+005700     05  WORK-VOUCHER-DUE         PIC 9(8).
+005800     05  WORK-VOUCHER-AMOUNT      PIC S9(6)V99.
+005900
+006000 FD  PRINTER-FILE
+006100     LABEL RECORDS ARE OMITTED.
+006200 01  PRINTER-RECORD              PIC X(90).
+006300
+006400 WORKING-STORAGE SECTION.
+006500
+006600 77  VOUCHER-FILE-AT-END         PIC X.
+006700 77  WORK-FILE-AT-END            PIC X.
+006800 77  VENDOR-RECORD-FOUND         PIC X.
+006900 77  LINE-COUNT                  PIC 999 VALUE ZERO.
+007000 77  PAGE-NUMBER                 PIC 99999 VALUE ZERO.
+007100 77  MAXIMUM-LINES               PIC 999 VALUE 55.
+007200
+007300 77  TODAY-INTEGER               PIC S9(9) COMP.
+007400 77  DUE-INTEGER                 PIC S9(9) COMP.
+007500 77  DAYS-PAST-DUE               PIC S9(9) COMP.
+007600 77  BUCKET-NUMBER               PIC 9.
+007700
+007800 77  CURRENT-VENDOR              PIC 9(5).
+007900
+008000 01  VENDOR-BUCKET-TOTALS.
+008100     05  V-TOTAL-CURRENT         PIC S9(9)V99.
+008200     05  V-TOTAL-1-30            PIC S9(9)V99.
+008300     05  V-TOTAL-31-60           PIC S9(9)V99.
+008400     05  V-TOTAL-61-90           PIC S9(9)V99.
+008500     05  V-TOTAL-OVER-90         PIC S9(9)V99.
+008600     05  V-TOTAL-VENDOR          PIC S9(9)V99.
+008700
+008800 01  GRAND-TOTALS.
+008900     05  GRAND-CURRENT           PIC S9(9)V99 VALUE ZERO.
+009000     05  GRAND-1-30              PIC S9(9)V99 VALUE ZERO.
+009100     05  GRAND-31-60             PIC S9(9)V99 VALUE ZERO.
+009200     05  GRAND-61-90             PIC S9(9)V99 VALUE ZERO.
+009300     05  GRAND-OVER-90           PIC S9(9)V99 VALUE ZERO.
+009400     05  GRAND-EXPOSURE          PIC S9(9)V99 VALUE ZERO.
+009500
+009600 01  VENDOR-LINE.
+009700     05  PRINT-VENDOR-NUMBER     PIC Z(5).
+009800     05  FILLER                  PIC X     VALUE SPACE.
+009900     05  PRINT-VENDOR-NAME       PIC X(25).
+010000     05  FILLER                  PIC X     VALUE SPACE.
+010100     05  PRINT-V-CURRENT         PIC ZZZ,ZZ9.99-.
+010200     05  FILLER                  PIC X     VALUE SPACE.
+010300     05  PRINT-V-1-30            PIC ZZZ,ZZ9.99-.
+010400     05  FILLER                  PIC X     VALUE SPACE.
+010500     05  PRINT-V-31-60           PIC ZZZ,ZZ9.99-.
+010600     05  FILLER                  PIC X     VALUE SPACE.
+010700     05  PRINT-V-61-90           PIC ZZZ,ZZ9.99-.
+010800     05  FILLER                  PIC X     VALUE SPACE.
+010900     05  PRINT-V-OVER-90         PIC ZZZ,ZZ9.99-.
+011000     05  FILLER                  PIC X     VALUE SPACE.
+011100     05  PRINT-V-TOTAL           PIC ZZZ,ZZ9.99-.
+011200
+011300 01  CONTACT-LINE.
+011400     05  FILLER                  PIC X(10) VALUE SPACE.
+011500     05  FILLER                  PIC X(10) VALUE "CONTACT: ".
+011600     05  PRINT-VENDOR-CONTACT    PIC X(30).
+011700     05  FILLER                  PIC X(3)  VALUE SPACE.
+011800     05  FILLER                  PIC X(7) VALUE "PHONE: ".
+011900     05  PRINT-VENDOR-PHONE      PIC X(15).
+012000
+012100 01  TOTAL-LINE.
+012200     05  FILLER                  PIC X(31) VALUE SPACE.
+012300     05  PRINT-G-CURRENT         PIC ZZZ,ZZ9.99-.
+012400     05  FILLER                  PIC X     VALUE SPACE.
+012500     05  PRINT-G-1-30            PIC ZZZ,ZZ9.99-.
+012600     05  FILLER                  PIC X     VALUE SPACE.
+012700     05  PRINT-G-31-60           PIC ZZZ,ZZ9.99-.
+012800     05  FILLER                  PIC X     VALUE SPACE.
+012900     05  PRINT-G-61-90           PIC ZZZ,ZZ9.99-.
+013000     05  FILLER                  PIC X     VALUE SPACE.
+013100     05  PRINT-G-OVER-90         PIC ZZZ,ZZ9.99-.
+013200     05  FILLER                  PIC X     VALUE SPACE.
+013300     05  PRINT-G-EXPOSURE        PIC ZZZ,ZZ9.99-.
+013400
+013500 01  COLUMN-LINE.
+013600     05  FILLER         PIC X(6)  VALUE "VENDOR".
+013700     05  FILLER         PIC X(1) VALUE SPACE.
+013800     05  FILLER         PIC X(25) VALUE "VENDOR NAME".
+013900     05  FILLER         PIC X(1) VALUE SPACE.
+014000     05  FILLER         PIC X(11) VALUE "CURRENT".
+014100     05  FILLER         PIC X(1) VALUE SPACE.
+014200     05  FILLER         PIC X(11) VALUE "1-30".
+014300     05  FILLER         PIC X(1) VALUE SPACE.
+014400     05  FILLER         PIC X(11) VALUE "31-60".
+014500     05  FILLER         PIC X(1) VALUE SPACE.
+014600     05  FILLER         PIC X(11) VALUE "61-90".
+014700     05  FILLER         PIC X(1) VALUE SPACE.
+014800     05  FILLER         PIC X(11) VALUE "OVER 90".
+014900     05  FILLER         PIC X(1) VALUE SPACE.
+015000     05  FILLER         PIC X(11) VALUE "VENDOR TOTL".
+015100
+015200 01  TITLE-LINE.
+015300     05  FILLER              PIC X(20) VALUE SPACE.
+015400     05  FILLER              PIC X(30)
+015500         VALUE "AP AGING / DUNNING REPORT".
+015600     05  FILLER              PIC X(15) VALUE SPACE.
+015700     05  FILLER              PIC X(5) VALUE "PAGE:".
+015800     05  FILLER              PIC X(1) VALUE SPACE.
+015900     05  PRINT-PAGE-NUMBER PIC ZZZZ9.
+016000
+016100     COPY "WSDATE01.CBL".
+016200
+016300 PROCEDURE DIVISION.
+016400 PROGRAM-BEGIN.
+016500     PERFORM OPENING-PROCEDURE.
+016600     MOVE ZEROES TO LINE-COUNT
+016700                    PAGE-NUMBER.
+016800
+016900     PERFORM START-NEW-PAGE.
+017000
+017100     PERFORM SORT-VOUCHERS-BY-VENDOR.
+017200
+017300     OPEN INPUT WORK-FILE.
+017400     MOVE "N" TO WORK-FILE-AT-END.
+017500     PERFORM READ-NEXT-WORK-RECORD.
+017600
+017700     IF WORK-FILE-AT-END = "Y"
+017800         MOVE "NO RECORDS FOUND" TO PRINTER-RECORD
+017900         PERFORM WRITE-TO-PRINTER
+018000     ELSE
+018100         PERFORM PROCESS-ALL-VENDORS
+018200             UNTIL WORK-FILE-AT-END = "Y".
+018300
+018400     CLOSE WORK-FILE.
+018500     PERFORM PRINT-GRAND-TOTALS.
+018600     PERFORM CLOSING-PROCEDURE.
+018700
+018800 PROGRAM-DONE.
+018900     STOP RUN.
+019000
+019100 OPENING-PROCEDURE.
+019200     OPEN INPUT VOUCHER-FILE.
+019300     OPEN I-O VENDOR-FILE.
+019400     OPEN OUTPUT PRINTER-FILE.
+019500
+019600     PERFORM GET-TODAYS-DATE.
+019700     COMPUTE TODAY-INTEGER =
+019800         FUNCTION INTEGER-OF-DATE(DATE-CCYYMMDD).
+019900
+020000 CLOSING-PROCEDURE.
+020100     CLOSE VOUCHER-FILE.
+020200     CLOSE VENDOR-FILE.
+020300     PERFORM END-LAST-PAGE.
+020400     CLOSE PRINTER-FILE.
+020500
+020600*---------------------------------
+020700* SORT unpaid vouchers by vendor
+020800*---------------------------------
+020900 SORT-VOUCHERS-BY-VENDOR.
+021000     SORT SORT-FILE
+021100         ON ASCENDING KEY SORT-VOUCHER-VENDOR
+021200         INPUT PROCEDURE IS SELECT-UNPAID-VOUCHERS
+021300         GIVING WORK-FILE.
+021400
+021500 SELECT-UNPAID-VOUCHERS.
+021600     MOVE "N" TO VOUCHER-FILE-AT-END.
+021700     PERFORM READ-FIRST-VOUCHER.
+021800     PERFORM RELEASE-ONE-VOUCHER
+021900         UNTIL VOUCHER-FILE-AT-END = "Y".
+022000
+022100 RELEASE-ONE-VOUCHER.
+022200     IF VOUCHER-PAID-DATE = ZEROES
+022300         MOVE VOUCHER-VENDOR TO SORT-VOUCHER-VENDOR
+022400         MOVE VOUCHER-DUE    TO SORT-VOUCHER-DUE
+022500         MOVE VOUCHER-AMOUNT TO SORT-VOUCHER-AMOUNT
+022600         RELEASE SORT-RECORD.
+022700     PERFORM READ-NEXT-VOUCHER.
+022800
+022900*---------------------------------
+023000* Control break by vendor
+023100*---------------------------------
+023200 PROCESS-ALL-VENDORS.
+023300     MOVE WORK-VOUCHER-VENDOR TO CURRENT-VENDOR.
+023400     MOVE ZEROES TO VENDOR-BUCKET-TOTALS.
+023500     PERFORM ACCUMULATE-ONE-VENDOR
+023600         UNTIL WORK-FILE-AT-END = "Y"
+023700            OR WORK-VOUCHER-VENDOR NOT = CURRENT-VENDOR.
+023800     PERFORM PRINT-ONE-VENDOR.
+023900
+024000 ACCUMULATE-ONE-VENDOR.
+024100     PERFORM COMPUTE-BUCKET.
+024200     PERFORM ADD-TO-VENDOR-BUCKET.
+024300     PERFORM READ-NEXT-WORK-RECORD.
+024400
+024500 COMPUTE-BUCKET.
+024600     COMPUTE DUE-INTEGER =
+024700         FUNCTION INTEGER-OF-DATE(WORK-VOUCHER-DUE).
+024800     COMPUTE DAYS-PAST-DUE = TODAY-INTEGER - DUE-INTEGER.
+024900
+025000     IF DAYS-PAST-DUE NOT > 0
+025100         MOVE 1 TO BUCKET-NUMBER
+025200     ELSE
+025300     IF DAYS-PAST-DUE NOT > 30
+025400         MOVE 2 TO BUCKET-NUMBER
+025500     ELSE
+025600     IF DAYS-PAST-DUE NOT > 60
+025700         MOVE 3 TO BUCKET-NUMBER
+025800     ELSE
+025900     IF DAYS-PAST-DUE NOT > 90
+026000         MOVE 4 TO BUCKET-NUMBER
+026100     ELSE
+026200         MOVE 5 TO BUCKET-NUMBER.
+026300
+026400 ADD-TO-VENDOR-BUCKET.
+026500     ADD WORK-VOUCHER-AMOUNT TO V-TOTAL-VENDOR.
+026600     IF BUCKET-NUMBER = 1
+026700         ADD WORK-VOUCHER-AMOUNT TO V-TOTAL-CURRENT
+026800     ELSE
+026900     IF BUCKET-NUMBER = 2
+027000         ADD WORK-VOUCHER-AMOUNT TO V-TOTAL-1-30
+027100     ELSE
+027200     IF BUCKET-NUMBER = 3
+027300         ADD WORK-VOUCHER-AMOUNT TO V-TOTAL-31-60
+027400     ELSE
+027500     IF BUCKET-NUMBER = 4
+027600         ADD WORK-VOUCHER-AMOUNT TO V-TOTAL-61-90
+027700     ELSE
+027800         ADD WORK-VOUCHER-AMOUNT TO V-TOTAL-OVER-90.
+027900
+028000 PRINT-ONE-VENDOR.
+028100     IF LINE-COUNT > MAXIMUM-LINES
+028200         PERFORM START-NEXT-PAGE.
+028300
+028400     ADD V-TOTAL-CURRENT TO GRAND-CURRENT.
+028500     ADD V-TOTAL-1-30    TO GRAND-1-30.
+028600     ADD V-TOTAL-31-60   TO GRAND-31-60.
+028700     ADD V-TOTAL-61-90   TO GRAND-61-90.
+028800     ADD V-TOTAL-OVER-90 TO GRAND-OVER-90.
+028900     ADD V-TOTAL-VENDOR  TO GRAND-EXPOSURE.
+029000
+029100     MOVE SPACE TO VENDOR-LINE.
+029200     MOVE CURRENT-VENDOR TO PRINT-VENDOR-NUMBER VENDOR-NUMBER.
+029300     MOVE "Y" TO VENDOR-RECORD-FOUND.
+029400     READ VENDOR-FILE RECORD
+029500       INVALID KEY
+029600          MOVE "N" TO VENDOR-RECORD-FOUND.
+029700
+029800     IF VENDOR-RECORD-FOUND = "N"
+029900         MOVE "***Not Found***" TO PRINT-VENDOR-NAME
+030000     ELSE
+030100         MOVE VENDOR-NAME TO PRINT-VENDOR-NAME.
+030200
+030300     MOVE V-TOTAL-CURRENT TO PRINT-V-CURRENT.
+030400     MOVE V-TOTAL-1-30    TO PRINT-V-1-30.
+030500     MOVE V-TOTAL-31-60   TO PRINT-V-31-60.
+030600     MOVE V-TOTAL-61-90   TO PRINT-V-61-90.
+030700     MOVE V-TOTAL-OVER-90 TO PRINT-V-OVER-90.
+030800     MOVE V-TOTAL-VENDOR  TO PRINT-V-TOTAL.
+030900
+031000     MOVE VENDOR-LINE TO PRINTER-RECORD.
+031100     PERFORM WRITE-TO-PRINTER.
+031200
+031300     IF VENDOR-RECORD-FOUND = "Y"
+031400        AND (V-TOTAL-1-30 NOT = ZERO
+031500          OR V-TOTAL-31-60 NOT = ZERO
+031600          OR V-TOTAL-61-90 NOT = ZERO
+031700          OR V-TOTAL-OVER-90 NOT = ZERO)
+031800         PERFORM PRINT-CONTACT-LINE.
+031900
+032000 PRINT-CONTACT-LINE.
+032100     MOVE SPACE TO CONTACT-LINE.
+032200     MOVE VENDOR-CONTACT TO PRINT-VENDOR-CONTACT.
+032300     MOVE VENDOR-PHONE TO PRINT-VENDOR-PHONE.
+032400     MOVE CONTACT-LINE TO PRINTER-RECORD.
+032500     PERFORM WRITE-TO-PRINTER.
+032600
+032700 PRINT-GRAND-TOTALS.
+032800     IF LINE-COUNT > MAXIMUM-LINES - 4
+032900         PERFORM START-NEXT-PAGE.
+033000     PERFORM LINE-FEED.
+033100     MOVE SPACE TO TOTAL-LINE.
+033200     MOVE GRAND-CURRENT  TO PRINT-G-CURRENT.
+033300     MOVE GRAND-1-30     TO PRINT-G-1-30.
+033400     MOVE GRAND-31-60    TO PRINT-G-31-60.
+033500     MOVE GRAND-61-90    TO PRINT-G-61-90.
+033600     MOVE GRAND-OVER-90  TO PRINT-G-OVER-90.
+033700     MOVE GRAND-EXPOSURE TO PRINT-G-EXPOSURE.
+033800     MOVE TOTAL-LINE TO PRINTER-RECORD.
+033900     PERFORM WRITE-TO-PRINTER.
+034000
+034100*---------------------------------
+034200* File I-O and pagination
+034300*---------------------------------
+034400 READ-FIRST-VOUCHER.
+034500     MOVE "N" TO VOUCHER-FILE-AT-END.
+034600     MOVE ZEROES TO VOUCHER-NUMBER.
+034700     START VOUCHER-FILE
+034800        KEY NOT < VOUCHER-NUMBER
+034900         INVALID KEY MOVE "Y" TO VOUCHER-FILE-AT-END.
+035000
+035100     IF VOUCHER-FILE-AT-END NOT = "Y"
+035200         PERFORM READ-NEXT-VOUCHER.
+035300
+035400 READ-NEXT-VOUCHER.
+035500     READ VOUCHER-FILE NEXT RECORD
+035600         AT END MOVE "Y" TO VOUCHER-FILE-AT-END.
+035700
+035800 READ-NEXT-WORK-RECORD.
+035900     READ WORK-FILE
+036000         AT END MOVE "Y" TO WORK-FILE-AT-END.
+036100
+036200 WRITE-TO-PRINTER.
+036300     WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+036400     ADD 1 TO LINE-COUNT.
+036500
+036600 LINE-FEED.
+036700     MOVE SPACE TO PRINTER-RECORD.
+036800     PERFORM WRITE-TO-PRINTER.
+036900
+037000 START-NEXT-PAGE.
+037100     PERFORM END-LAST-PAGE.
+037200     PERFORM START-NEW-PAGE.
+037300
+037400 START-NEW-PAGE.
+037500     ADD 1 TO PAGE-NUMBER.
+037600     MOVE PAGE-NUMBER TO PRINT-PAGE-NUMBER.
+037700     MOVE TITLE-LINE TO PRINTER-RECORD.
+037800     PERFORM WRITE-TO-PRINTER.
+037900     PERFORM LINE-FEED.
+038000     MOVE COLUMN-LINE TO PRINTER-RECORD.
+038100     PERFORM WRITE-TO-PRINTER.
+038200     PERFORM LINE-FEED.
+038300
+038400 END-LAST-PAGE.
+038500     PERFORM FORM-FEED.
+038600     MOVE ZERO TO LINE-COUNT.
+038700
+038800 FORM-FEED.
+038900     MOVE SPACE TO PRINTER-RECORD.
+039000     WRITE PRINTER-RECORD BEFORE ADVANCING PAGE.
+039100
+039200     COPY "PLDATE01.CBL".
