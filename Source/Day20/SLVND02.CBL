@@ -0,0 +1,15 @@
+000100*---------------------------------
+000200* SLVND02.CBL
+000300* SELECT clause for VENDOR-FILE.
+000400* Primary Key - VENDOR-NUMBER
+000500* Alternate - VENDOR-NAME with
+000600*   duplicates, used for name
+000700*   order reports and look-ups.
+000800*---------------------------------
+000900     SELECT VENDOR-FILE
+001000         ASSIGN TO "VENDOR"
+001100         ORGANIZATION IS INDEXED
+001200         RECORD KEY IS VENDOR-NUMBER
+001300         ALTERNATE RECORD KEY IS VENDOR-NAME
+001400             WITH DUPLICATES
+001500         ACCESS MODE IS DYNAMIC.
