@@ -0,0 +1,9 @@
+000100*---------------------------------
+000200* WSVND01.CBL
+000300* Working storage fields for
+000400* PLVND01.CBL's vendor-number-
+000500* by-name lookup.
+000600*---------------------------------
+000700 77  VENDOR-NAME-SEARCH     PIC X(30).
+000800 77  VENDOR-LOOKUP-FOUND    PIC X.
+000900 77  VENDOR-LOOKUP-AT-END   PIC X.
