@@ -0,0 +1,288 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. VCHTKL01.
+000300*---------------------------------
+000400* Voucher due-date tickler.
+000500* Operator enters a number of
+000600* days to look ahead. Every
+000700* unpaid VOUCHER-FILE record
+000800* (VOUCHER-PAID-DATE = ZEROES)
+000900* whose VOUCHER-DUE falls
+001000* between today and that many
+001100* days from now is listed in
+001200* due-date order, so vouchers
+001300* coming due can be worked
+001400* before VCHAGE01 would show
+001500* them as past due. Uses the
+001600* same SORT/INPUT PROCEDURE/
+001700* GIVING WORK-FILE idiom as
+001800* VND1099R and VCHDED01.
+001900*---------------------------------
+002000 ENVIRONMENT DIVISION.
+002100 INPUT-OUTPUT SECTION.
+002200 FILE-CONTROL.
+002300
+002400     COPY "SLVOUCH.CBL".
+002500
+002600     COPY "SLVND02.CBL".
+002700
+002800     SELECT WORK-FILE
+002900         ASSIGN TO "WORK"
+003000         ORGANIZATION IS SEQUENTIAL.
+003100
+003200     SELECT SORT-FILE
+003300         ASSIGN TO "SORT".
+003400
+003500     SELECT PRINTER-FILE
+003600         ASSIGN TO PRINTER
+003700         ORGANIZATION IS LINE SEQUENTIAL.
+003800
+003900 DATA DIVISION.
+004000 FILE SECTION.
+004100
+004200     COPY "FDVOUCH.CBL".
+004300
+004400     COPY "FDVND04.CBL".
+004500
+004600 SD  SORT-FILE.
+004700 01  SORT-RECORD.
+004800     05  SORT-DUE-DATE            PIC 9(8).
+004900     05  SORT-VOUCHER-NUMBER      PIC 9(7).
+005000     05  SORT-VOUCHER-VENDOR      PIC 9(5).
+005100     05  SORT-VOUCHER-AMOUNT      PIC S9(6)V99.
+005200
+005300 FD  WORK-FILE
+005400     LABEL RECORDS ARE STANDARD.
+005500 01  WORK-RECORD.
+005600     05  WORK-DUE-DATE            PIC 9(8).
+005700     05  WORK-VOUCHER-NUMBER      PIC 9(7).
+005800     05  WORK-VOUCHER-VENDOR      PIC 9(5).
+005900     05  WORK-VOUCHER-AMOUNT      PIC S9(6)V99.
+006000
+006100 FD  PRINTER-FILE
+006200     LABEL RECORDS ARE OMITTED.
+006300 01  PRINTER-RECORD              PIC X(80).
+006400
+006500 WORKING-STORAGE SECTION.
+006600
+006700 77  VOUCHER-FILE-AT-END         PIC X.
+006800 77  WORK-FILE-AT-END            PIC X.
+006900 77  VENDOR-RECORD-FOUND         PIC X.
+007000 77  ENTERED-DAYS                PIC 9(4).
+007100 77  LINE-COUNT                  PIC 999 VALUE ZERO.
+007200 77  PAGE-NUMBER                 PIC 9999 VALUE ZERO.
+007300 77  MAXIMUM-LINES               PIC 999 VALUE 55.
+007400 77  TODAY-INTEGER               PIC S9(9) COMP.
+007500 77  DUE-INTEGER                 PIC S9(9) COMP.
+007600 77  DAYS-UNTIL-DUE              PIC S9(9) COMP.
+007700 77  GRAND-TOTAL                 PIC S9(9)V99 VALUE ZERO.
+007800
+007900 01  DETAIL-LINE.
+008000     05  PRINT-DUE-DATE          PIC Z9/99/9999.
+008100     05  FILLER                  PIC X     VALUE SPACE.
+008200     05  PRINT-VOUCHER-NUMBER    PIC Z(7).
+008300     05  FILLER                  PIC X     VALUE SPACE.
+008400     05  PRINT-VENDOR-NUMBER     PIC Z(5).
+008500     05  FILLER                  PIC X     VALUE SPACE.
+008600     05  PRINT-VENDOR-NAME       PIC X(25).
+008700     05  FILLER                  PIC X     VALUE SPACE.
+008800     05  PRINT-AMOUNT            PIC ZZZ,ZZ9.99-.
+008900
+009000 01  TOTAL-LINE.
+009100     05  FILLER                  PIC X(20) VALUE SPACE.
+009200     05  FILLER                  PIC X(20) VALUE
+009300         "TOTAL DUE IN WINDOW:".
+009400     05  PRINT-GRAND-TOTAL       PIC ZZZ,ZZZ,ZZ9.99-.
+009500
+009600 01  COLUMN-LINE.
+009700     05  FILLER         PIC X(8)  VALUE "DUE DATE".
+009800     05  FILLER         PIC X(3)  VALUE SPACE.
+009900     05  FILLER         PIC X(7)  VALUE "VOUCHER".
+010000     05  FILLER         PIC X(2)  VALUE SPACE.
+010100     05  FILLER         PIC X(6)  VALUE "VENDOR".
+010200     05  FILLER         PIC X(2)  VALUE SPACE.
+010300     05  FILLER         PIC X(25) VALUE "VENDOR NAME".
+010400     05  FILLER         PIC X(3)  VALUE SPACE.
+010500     05  FILLER         PIC X(10) VALUE "AMOUNT".
+010600
+010700 01  TITLE-LINE.
+010800     05  FILLER              PIC X(20) VALUE SPACE.
+010900     05  FILLER              PIC X(24)
+011000         VALUE "VOUCHER DUE-DATE TICKLER".
+011100     05  FILLER              PIC X(12) VALUE SPACE.
+011200     05  FILLER              PIC X(5) VALUE "PAGE:".
+011300     05  FILLER              PIC X(1) VALUE SPACE.
+011400     05  PRINT-PAGE-NUMBER   PIC ZZZ9.
+011500
+011600     COPY "WSDATE01.CBL".
+011700
+011800 PROCEDURE DIVISION.
+011900 PROGRAM-BEGIN.
+012000     PERFORM OPENING-PROCEDURE.
+012100     PERFORM MAIN-PROCESS.
+012200     PERFORM CLOSING-PROCEDURE.
+012300
+012400 PROGRAM-DONE.
+012500     STOP RUN.
+012600
+012700 OPENING-PROCEDURE.
+012800     OPEN INPUT VOUCHER-FILE.
+012900     OPEN INPUT VENDOR-FILE.
+013000     OPEN OUTPUT PRINTER-FILE.
+013100
+013200     PERFORM GET-TODAYS-DATE.
+013300     COMPUTE TODAY-INTEGER =
+013400         FUNCTION INTEGER-OF-DATE(DATE-CCYYMMDD).
+013500
+013600 CLOSING-PROCEDURE.
+013700     CLOSE VOUCHER-FILE.
+013800     CLOSE VENDOR-FILE.
+013900     CLOSE PRINTER-FILE.
+014000
+014100 MAIN-PROCESS.
+014200     PERFORM ENTER-DAYS-AHEAD.
+014300     IF ENTERED-DAYS NOT = ZEROES
+014400         PERFORM PRINT-TICKLER-REPORT.
+014500
+014600 ENTER-DAYS-AHEAD.
+014700     DISPLAY "REMIND ON VOUCHERS DUE WITHIN HOW".
+014800     DISPLAY "MANY DAYS (0 TO EXIT)?".
+014900     ACCEPT ENTERED-DAYS.
+015000
+015100 PRINT-TICKLER-REPORT.
+015200     PERFORM SORT-TICKLER-VOUCHERS.
+015300     MOVE ZEROES TO LINE-COUNT PAGE-NUMBER GRAND-TOTAL.
+015400     PERFORM START-NEW-PAGE.
+015500     IF WORK-FILE-AT-END = "Y"
+015600         MOVE "NO VOUCHERS DUE IN THAT WINDOW" TO PRINTER-RECORD
+015700         PERFORM WRITE-TO-PRINTER
+015800     ELSE
+015900         PERFORM PROCESS-ALL-WORK-RECORDS
+016000             UNTIL WORK-FILE-AT-END = "Y".
+016100     PERFORM PRINT-REPORT-TOTAL.
+016200     CLOSE WORK-FILE.
+016300
+016400*---------------------------------
+016500* SORT with an input procedure
+016600* that only releases unpaid
+016700* vouchers due within the
+016800* operator's window, ordered by
+016900* due date.
+017000*---------------------------------
+017100 SORT-TICKLER-VOUCHERS.
+017200     SORT SORT-FILE
+017300         ON ASCENDING KEY SORT-DUE-DATE
+017400         INPUT PROCEDURE IS SELECT-TICKLER-VOUCHERS
+017500         GIVING WORK-FILE.
+017600     OPEN INPUT WORK-FILE.
+017700     MOVE "N" TO WORK-FILE-AT-END.
+017800     PERFORM READ-NEXT-WORK-RECORD.
+017900
+018000 SELECT-TICKLER-VOUCHERS.
+018100     MOVE "N" TO VOUCHER-FILE-AT-END.
+018200     PERFORM READ-FIRST-VOUCHER.
+018300     PERFORM RELEASE-ONE-VOUCHER
+018400         UNTIL VOUCHER-FILE-AT-END = "Y".
+018500
+018600 RELEASE-ONE-VOUCHER.
+018700     IF VOUCHER-PAID-DATE = ZEROES
+018800         COMPUTE DUE-INTEGER =
+018900             FUNCTION INTEGER-OF-DATE(VOUCHER-DUE)
+019000         COMPUTE DAYS-UNTIL-DUE = DUE-INTEGER - TODAY-INTEGER
+019100         IF DAYS-UNTIL-DUE NOT < 0
+019200            AND DAYS-UNTIL-DUE NOT > ENTERED-DAYS
+019300             PERFORM RELEASE-SORT-RECORD.
+019400     PERFORM READ-NEXT-VOUCHER.
+019500
+019600 RELEASE-SORT-RECORD.
+019700     MOVE VOUCHER-DUE    TO SORT-DUE-DATE.
+019800     MOVE VOUCHER-NUMBER TO SORT-VOUCHER-NUMBER.
+019900     MOVE VOUCHER-VENDOR TO SORT-VOUCHER-VENDOR.
+020000     MOVE VOUCHER-AMOUNT TO SORT-VOUCHER-AMOUNT.
+020100     RELEASE SORT-RECORD.
+020200
+020300 PROCESS-ALL-WORK-RECORDS.
+020400     IF LINE-COUNT > MAXIMUM-LINES
+020500         PERFORM START-NEXT-PAGE.
+020600     PERFORM PRINT-THE-RECORD.
+020700     ADD WORK-VOUCHER-AMOUNT TO GRAND-TOTAL.
+020800     PERFORM READ-NEXT-WORK-RECORD.
+020900
+021000 PRINT-THE-RECORD.
+021100     MOVE SPACE TO DETAIL-LINE.
+021200     MOVE WORK-DUE-DATE TO DATE-CCYYMMDD.
+021300     PERFORM FORMAT-THE-DATE.
+021400     MOVE FORMATTED-DATE TO PRINT-DUE-DATE.
+021500     MOVE WORK-VOUCHER-NUMBER TO PRINT-VOUCHER-NUMBER.
+021600     MOVE WORK-VOUCHER-VENDOR TO PRINT-VENDOR-NUMBER.
+021650     MOVE WORK-VOUCHER-VENDOR TO VENDOR-NUMBER.
+021700
+021800     MOVE "Y" TO VENDOR-RECORD-FOUND.
+021900     READ VENDOR-FILE RECORD
+022000       INVALID KEY
+022100          MOVE "N" TO VENDOR-RECORD-FOUND.
+022200     IF VENDOR-RECORD-FOUND = "N"
+022300         MOVE "***NOT FOUND***" TO PRINT-VENDOR-NAME
+022400     ELSE
+022500         MOVE VENDOR-NAME TO PRINT-VENDOR-NAME.
+022600
+022700     MOVE WORK-VOUCHER-AMOUNT TO PRINT-AMOUNT.
+022800     MOVE DETAIL-LINE TO PRINTER-RECORD.
+022900     PERFORM WRITE-TO-PRINTER.
+023000
+023100 PRINT-REPORT-TOTAL.
+023200     MOVE SPACE TO PRINTER-RECORD.
+023300     PERFORM WRITE-TO-PRINTER.
+023400     MOVE GRAND-TOTAL TO PRINT-GRAND-TOTAL.
+023500     MOVE TOTAL-LINE TO PRINTER-RECORD.
+023600     PERFORM WRITE-TO-PRINTER.
+023700
+023800*---------------------------------
+023900* File I-O routines.
+024000*---------------------------------
+024100 READ-FIRST-VOUCHER.
+024200     MOVE ZEROES TO VOUCHER-NUMBER.
+024300     START VOUCHER-FILE
+024400        KEY NOT < VOUCHER-NUMBER
+024500         INVALID KEY MOVE "Y" TO VOUCHER-FILE-AT-END.
+024600     IF VOUCHER-FILE-AT-END NOT = "Y"
+024700         PERFORM READ-NEXT-VOUCHER.
+024800
+024900 READ-NEXT-VOUCHER.
+025000     READ VOUCHER-FILE NEXT RECORD
+025100         AT END MOVE "Y" TO VOUCHER-FILE-AT-END.
+025200
+025300 READ-NEXT-WORK-RECORD.
+025400     READ WORK-FILE
+025500         AT END MOVE "Y" TO WORK-FILE-AT-END.
+025600
+025700 WRITE-TO-PRINTER.
+025800     WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+025900     ADD 1 TO LINE-COUNT.
+026000
+026100 LINE-FEED.
+026200     MOVE SPACE TO PRINTER-RECORD.
+026300     PERFORM WRITE-TO-PRINTER.
+026400
+026500 START-NEXT-PAGE.
+026600     PERFORM END-LAST-PAGE.
+026700     PERFORM START-NEW-PAGE.
+026800
+026900 START-NEW-PAGE.
+027000     ADD 1 TO PAGE-NUMBER.
+027100     MOVE PAGE-NUMBER TO PRINT-PAGE-NUMBER.
+027200     MOVE TITLE-LINE TO PRINTER-RECORD.
+027300     PERFORM WRITE-TO-PRINTER.
+027400     PERFORM LINE-FEED.
+027500     MOVE COLUMN-LINE TO PRINTER-RECORD.
+027600     PERFORM WRITE-TO-PRINTER.
+027700     PERFORM LINE-FEED.
+027800
+027900 END-LAST-PAGE.
+028000     PERFORM FORM-FEED.
+028100     MOVE ZERO TO LINE-COUNT.
+028200
+028300 FORM-FEED.
+028400     MOVE SPACE TO PRINTER-RECORD.
+028500     WRITE PRINTER-RECORD BEFORE ADVANCING PAGE.
+028600
+028700     COPY "PLDATE01.CBL".
