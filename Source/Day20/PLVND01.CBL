@@ -0,0 +1,60 @@
+000100*---------------------------------
+000200* PLVND01.CBL
+000300* Shared "look up vendor number
+000400* by name" routine, reachable
+000500* from voucher/check entry
+000600* programs so the operator does
+000700* not have to already know the
+000800* vendor number.
+000900* The calling program must
+001000* already have VENDOR-FILE
+001100* (FDVND04.CBL/SLVND02.CBL,
+001200* which carries the VENDOR-NAME
+001300* alternate key) open for INPUT
+001400* or I-O, and must have COPY'd
+001500* WSVND01.CBL into WORKING-
+001600* STORAGE SECTION.
+001700* PERFORM LOOKUP-VENDOR-BY-NAME.
+001800* On return VENDOR-LOOKUP-FOUND
+001900* is "Y" and VENDOR-NUMBER/
+002000* VENDOR-RECORD hold the chosen
+002100* vendor, or VENDOR-LOOKUP-FOUND
+002200* is "N".
+002300*---------------------------------
+002400 LOOKUP-VENDOR-BY-NAME.
+002500     DISPLAY "ENTER VENDOR NAME (OR START OF IT)".
+002600     ACCEPT VENDOR-NAME-SEARCH.
+002700     INSPECT VENDOR-NAME-SEARCH
+002800      CONVERTING LOWER-ALPHA TO UPPER-ALPHA.
+002900
+003000     MOVE VENDOR-NAME-SEARCH TO VENDOR-NAME.
+003100     MOVE "N" TO VENDOR-LOOKUP-FOUND.
+003200     MOVE "N" TO VENDOR-LOOKUP-AT-END.
+003300     START VENDOR-FILE
+003400         KEY NOT < VENDOR-NAME
+003500         INVALID KEY MOVE "Y" TO VENDOR-LOOKUP-AT-END.
+003600
+003700     IF VENDOR-LOOKUP-AT-END NOT = "Y"
+003800         PERFORM READ-VENDOR-BY-NAME-RECORD.
+003900
+004000     PERFORM SHOW-ONE-VENDOR-MATCH
+004100         UNTIL VENDOR-LOOKUP-AT-END = "Y"
+004200            OR VENDOR-LOOKUP-FOUND = "Y".
+004300
+004400 READ-VENDOR-BY-NAME-RECORD.
+004500     READ VENDOR-FILE NEXT RECORD
+004600         AT END MOVE "Y" TO VENDOR-LOOKUP-AT-END.
+004700
+004800 SHOW-ONE-VENDOR-MATCH.
+004900     IF VENDOR-NAME(1:LENGTH OF VENDOR-NAME-SEARCH)
+005000         NOT = VENDOR-NAME-SEARCH
+005100         MOVE "Y" TO VENDOR-LOOKUP-AT-END
+005200     ELSE
+005300         DISPLAY "   " VENDOR-NUMBER " " VENDOR-NAME
+005400         DISPLAY "IS THIS THE VENDOR (Y/N)?"
+005500         ACCEPT VENDOR-LOOKUP-FOUND
+005600         INSPECT VENDOR-LOOKUP-FOUND
+005700          CONVERTING LOWER-ALPHA TO UPPER-ALPHA
+005800         IF VENDOR-LOOKUP-FOUND NOT = "Y"
+005900             MOVE "N" TO VENDOR-LOOKUP-FOUND
+006000             PERFORM READ-VENDOR-BY-NAME-RECORD.
