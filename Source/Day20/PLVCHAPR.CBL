@@ -0,0 +1,29 @@
+000100*---------------------------------
+000200* PLVCHAPR.CBL
+000300* Shared routine that decides how
+000400* many levels of approval a
+000500* voucher needs before CHKRUN01
+000600* may select it for payment,
+000700* based on VOUCHER-AMOUNT.
+000800*   under  $500.00  - 0 levels
+000900*   $500.00-$4999.99 - 1 level
+001000*   $5,000.00 and up - 2 levels
+001100* The calling program must
+001200* already have VOUCHER-AMOUNT
+001300* populated and FDVOUCH.CBL
+001400* copied into the FILE SECTION.
+001500* PERFORM SET-APPROVAL-LEVELS-
+001600* REQUIRED. On return VOUCHER-
+001700* APPROVAL-LEVELS-REQUIRED is
+001800* set; VOUCHER-APPROVAL-LEVELS-
+001900* DONE is reset to zero.
+002000*---------------------------------
+002100 SET-APPROVAL-LEVELS-REQUIRED.
+002200     MOVE ZERO TO VOUCHER-APPROVAL-LEVELS-DONE.
+002300     IF VOUCHER-AMOUNT NOT < 5000.00
+002400         MOVE 2 TO VOUCHER-APPROVAL-LEVELS-REQUIRED
+002500     ELSE
+002600         IF VOUCHER-AMOUNT NOT < 500.00
+002700             MOVE 1 TO VOUCHER-APPROVAL-LEVELS-REQUIRED
+002800         ELSE
+002900             MOVE ZERO TO VOUCHER-APPROVAL-LEVELS-REQUIRED.
