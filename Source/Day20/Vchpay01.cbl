@@ -24,6 +24,8 @@
 002400
 002500     COPY "SLCONTRL.CBL".
 002600
+002650     COPY "SLVCHAUD.CBL".
+
 002700 DATA DIVISION.
 002800 FILE SECTION.
 002900
@@ -32,6 +34,8 @@
 003200     COPY "FDVOUCH.CBL".
 003300
 003400     COPY "FDCONTRL.CBL".
+
+003450     COPY "FDVCHAUD.CBL".
 003500
 003600 WORKING-STORAGE SECTION.
 003700
@@ -43,21 +47,26 @@
 004300 77  VOUCHER-RECORD-FOUND         PIC X.
 004400 77  VENDOR-RECORD-FOUND          PIC X.
 004500 77  CONTROL-RECORD-FOUND         PIC X.
-004600 77  VOUCHER-NUMBER-FIELD         PIC Z(5).
+004600 77  VOUCHER-NUMBER-FIELD         PIC Z(7).
 004700 77  AN-AMOUNT-FIELD              PIC ZZZ,ZZ9.99-.
 004800 77  CHECK-NO-FIELD               PIC Z(6).
 004900
 005000 77  PROCESS-MESSAGE              PIC X(79) VALUE SPACE.
 005100
-005200 77  SAVE-VOUCHER-RECORD          PIC X(103).
+005200 77  SAVE-VOUCHER-RECORD          PIC X(147).
+005250 77  SAVE-SPLIT-FROM-NUMBER       PIC 9(7).
+005260 77  REOPEN-REASON                PIC X(40).
 005300
 005400     COPY "WSDATE01.CBL".
 005500
 005600     COPY "WSCASE01.CBL".
+005650
+005660     COPY "WSOPID01.CBL".
 005700
 005800 PROCEDURE DIVISION.
 005900 PROGRAM-BEGIN.
 006000     PERFORM OPENING-PROCEDURE.
+006050     PERFORM GET-OPERATOR-ID.
 006100     PERFORM MAIN-PROCESS.
 006200     PERFORM CLOSING-PROCEDURE.
 006300
@@ -71,11 +80,13 @@
 007100     OPEN I-O VOUCHER-FILE.
 007200     OPEN I-O VENDOR-FILE.
 007300     OPEN I-O CONTROL-FILE.
+007350     OPEN EXTEND VOUCHER-AUDIT-FILE.
 007400
 007500 CLOSING-PROCEDURE.
 007600     CLOSE VOUCHER-FILE.
 007700     CLOSE VENDOR-FILE.
 007800     CLOSE CONTROL-FILE.
+007850     CLOSE VOUCHER-AUDIT-FILE.
 007900
 008000 MAIN-PROCESS.
 008100     PERFORM CHANGE-MODE.
@@ -105,9 +116,14 @@
 010500* and CHECK-NO.
 010600*---------------------------------
 010700 CHANGE-TO-PAID.
-010800     PERFORM ASK-OK-TO-PAY.
-010900     IF OK-TO-PROCESS = "Y"
-011000         PERFORM CHANGE-ALL-FIELDS.
+010710     IF VOUCHER-APPROVAL-LEVELS-DONE
+010720         < VOUCHER-APPROVAL-LEVELS-REQUIRED
+010730         DISPLAY "THIS VOUCHER IS ON APPROVAL HOLD -"
+010740         DISPLAY "RUN VCHAPR01 BEFORE PAYING IT"
+010750     ELSE
+010800         PERFORM ASK-OK-TO-PAY
+010900         IF OK-TO-PROCESS = "Y"
+011000             PERFORM CHANGE-ALL-FIELDS.
 011100
 011200 ASK-OK-TO-PAY.
 011300     MOVE "PROCESS THIS VOUCHER AS PAID (Y/N)?"
@@ -141,12 +157,42 @@
 014100 CHANGE-TO-UNPAID.
 014200     PERFORM ASK-OK-TO-OPEN.
 014300     IF OK-TO-PROCESS = "Y"
+014310         PERFORM ENTER-REOPEN-REASON
 014400         PERFORM CLEAR-PAID-AND-REWRITE
+014410         PERFORM WRITE-REOPEN-AUDIT-RECORD
 014500         DISPLAY "VOUCHER HAS BEEN RE OPENED".
 014600
 014700 CLEAR-PAID-AND-REWRITE.
 014800     PERFORM CLEAR-PAID-FIELDS.
 014900     PERFORM REWRITE-VOUCHER-RECORD.
+
+014910*---------------------------------
+014920* Every re-open is logged to
+014930* VOUCHER-AUDIT-FILE with the
+014940* reason the operator gave -
+014950* required, may not be blank.
+014960*---------------------------------
+014970 ENTER-REOPEN-REASON.
+014980     PERFORM ACCEPT-REOPEN-REASON.
+014990     PERFORM RE-ACCEPT-REOPEN-REASON
+014991         UNTIL REOPEN-REASON NOT = SPACES.
+
+014992 ACCEPT-REOPEN-REASON.
+014993     DISPLAY "ENTER REASON FOR RE-OPENING THIS VOUCHER".
+014994     ACCEPT REOPEN-REASON.
+
+014995 RE-ACCEPT-REOPEN-REASON.
+014996     DISPLAY "A REASON MUST BE ENTERED".
+014997     PERFORM ACCEPT-REOPEN-REASON.
+
+014998 WRITE-REOPEN-AUDIT-RECORD.
+014999     PERFORM GET-TODAYS-DATE.
+015001     MOVE DATE-CCYYMMDD    TO AUDIT-DATE.
+015002     MOVE VOUCHER-NUMBER   TO AUDIT-VOUCHER-NUMBER.
+015003     MOVE VOUCHER-VENDOR   TO AUDIT-VOUCHER-VENDOR.
+015004     MOVE "RE-OPEN"        TO AUDIT-ACTION.
+015005     MOVE REOPEN-REASON    TO AUDIT-REASON.
+015006     WRITE VOUCHER-AUDIT-RECORD.
 015000
 015100 CLEAR-PAID-FIELDS.
 015200     MOVE ZEROES TO VOUCHER-PAID-DATE
@@ -300,7 +346,8 @@
 030000* 7. Writing this new record.
 030100*---------------------------------
 030200 GENERATE-NEW-VOUCHER.
-030300     MOVE VOUCHER-RECORD TO SAVE-VOUCHER-RECORD.
+030300     MOVE VOUCHER-NUMBER TO SAVE-SPLIT-FROM-NUMBER.
+030310     MOVE VOUCHER-RECORD TO SAVE-VOUCHER-RECORD.
 030400     PERFORM GET-NEW-RECORD-KEY.
 030500     PERFORM CREATE-NEW-VOUCHER-RECORD.
 030600     PERFORM DISPLAY-NEW-VOUCHER.
@@ -308,7 +355,9 @@
 030800 CREATE-NEW-VOUCHER-RECORD.
 030900     MOVE SAVE-VOUCHER-RECORD TO VOUCHER-RECORD.
 031000     MOVE CONTROL-LAST-VOUCHER TO VOUCHER-NUMBER.
+031050     MOVE SAVE-SPLIT-FROM-NUMBER TO VOUCHER-SPLIT-FROM.
 031100     SUBTRACT VOUCHER-PAID-AMOUNT FROM VOUCHER-AMOUNT.
+031150     PERFORM SET-APPROVAL-LEVELS-REQUIRED.
 031200     MOVE "N" TO VOUCHER-SELECTED.
 031300     PERFORM CLEAR-PAID-FIELDS.
 031400     PERFORM WRITE-VOUCHER-RECORD.
@@ -373,6 +422,7 @@
 037300 DISPLAY-ALL-FIELDS.
 037400     DISPLAY " ".
 037500     PERFORM DISPLAY-VOUCHER-NUMBER.
+037550     PERFORM DISPLAY-VOUCHER-SPLIT-FROM.
 037600     PERFORM DISPLAY-VOUCHER-VENDOR.
 037700     PERFORM DISPLAY-VOUCHER-INVOICE.
 037800     PERFORM DISPLAY-VOUCHER-FOR.
@@ -380,6 +430,7 @@
 038000     PERFORM DISPLAY-VOUCHER-DATE.
 038100     PERFORM DISPLAY-VOUCHER-DUE.
 038200     PERFORM DISPLAY-VOUCHER-DEDUCTIBLE.
+038250     PERFORM DISPLAY-VOUCHER-APPROVAL.
 038300     PERFORM DISPLAY-VOUCHER-SELECTED.
 038400     PERFORM DISPLAY-VOUCHER-PAID-DATE.
 038500     PERFORM DISPLAY-VOUCHER-PAID-AMOUNT.
@@ -388,6 +439,10 @@
 038800
 038900 DISPLAY-VOUCHER-NUMBER.
 039000     DISPLAY "   VOUCHER NUMBER: " VOUCHER-NUMBER.
+039050
+039060 DISPLAY-VOUCHER-SPLIT-FROM.
+039070     IF VOUCHER-SPLIT-FROM NOT = ZEROES
+039080         DISPLAY "   SPLIT FROM VOUCHER: " VOUCHER-SPLIT-FROM.
 039100
 039200 DISPLAY-VOUCHER-VENDOR.
 039300     PERFORM VOUCHER-VENDOR-ON-FILE.
@@ -419,6 +474,11 @@
 041900
 042000 DISPLAY-VOUCHER-DEDUCTIBLE.
 042100     DISPLAY "   DEDUCTIBLE: " VOUCHER-DEDUCTIBLE.
+
+042150 DISPLAY-VOUCHER-APPROVAL.
+042160     DISPLAY "   APPROVAL: " VOUCHER-APPROVAL-LEVELS-DONE
+042170             " OF " VOUCHER-APPROVAL-LEVELS-REQUIRED
+042180             " LEVEL(S) DONE".
 042200
 042300 DISPLAY-VOUCHER-SELECTED.
 042400     DISPLAY "   SELECTED FOR PAYMENT: " VOUCHER-SELECTED.
@@ -450,6 +510,7 @@
 045000                    VOUCHER-DUE
 045100                    VOUCHER-PAID-AMOUNT
 045200                    VOUCHER-PAID-DATE
+045250                    VOUCHER-SPLIT-FROM
 045300                    VOUCHER-CHECK-NO.
 045400
 045500 READ-VOUCHER-RECORD.
@@ -503,4 +564,8 @@
 050300* General utility routines
 050400*---------------------------------
 050500     COPY "PLDATE01.CBL".
+050550
+050560     COPY "PLVCHAPR.CBL".
+050570
+050580     COPY "PLOPID01.CBL".
 050600
