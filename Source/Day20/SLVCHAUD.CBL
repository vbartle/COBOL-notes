@@ -0,0 +1,8 @@
+000100*---------------------------------
+000200* SLVCHAUD.CBL
+000300* SELECT clause for
+000400* VOUCHER-AUDIT-FILE.
+000500*---------------------------------
+000600     SELECT VOUCHER-AUDIT-FILE
+000700         ASSIGN TO "VCHAUDIT"
+000800         ORGANIZATION IS SEQUENTIAL.
