@@ -0,0 +1,300 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. VCHFCS01.
+000300*---------------------------------
+000400* Cash requirements forecast.
+000500* Reads every VOUCHER-FILE
+000600* record where VOUCHER-PAID-DATE
+000700* is still ZEROES (unpaid) and
+000800* buckets it by how far
+000900* VOUCHER-DUE is from today:
+001000*   PAST DUE, 1-7, 8-14,
+001100*   15-30, OVER 30 DAYS.
+001200* Same date-integer arithmetic
+001300* and bucket-total layout as
+001400* VCHAGE01, just forward-looking
+001500* instead of backward.
+001600*---------------------------------
+001700 ENVIRONMENT DIVISION.
+001800 INPUT-OUTPUT SECTION.
+001900 FILE-CONTROL.
+002000
+002100     COPY "SLVOUCH.CBL".
+002200
+002300     COPY "SLVND02.CBL".
+002400
+002500     SELECT PRINTER-FILE
+002600         ASSIGN TO PRINTER
+002700         ORGANIZATION IS LINE SEQUENTIAL.
+002800
+002900 DATA DIVISION.
+003000 FILE SECTION.
+003100
+003200     COPY "FDVOUCH.CBL".
+003300
+003400     COPY "FDVND04.CBL".
+003500
+003600 FD  PRINTER-FILE
+003700     LABEL RECORDS ARE OMITTED.
+003800 01  PRINTER-RECORD              PIC X(80).
+003900
+004000 WORKING-STORAGE SECTION.
+004100
+004200 77  FILE-AT-END                 PIC X.
+004300 77  VENDOR-RECORD-FOUND         PIC X.
+004400 77  LINE-COUNT                  PIC 999 VALUE ZERO.
+004500 77  PAGE-NUMBER                 PIC 99999 VALUE ZERO.
+004600 77  MAXIMUM-LINES               PIC 999 VALUE 55.
+004700
+004800 77  TODAY-INTEGER               PIC S9(9) COMP.
+004900 77  DUE-INTEGER                 PIC S9(9) COMP.
+005000 77  DAYS-UNTIL-DUE              PIC S9(9) COMP.
+005100 77  BUCKET-NUMBER               PIC 9.
+005200 77  BUCKET-LABEL-WORK           PIC X(13).
+005300 77  BUCKET-AMOUNT-WORK          PIC S9(9)V99.
+005400
+005500 01  FORECAST-TOTALS.
+005600     05  TOTAL-PAST-DUE          PIC S9(9)V99 VALUE ZERO.
+005700     05  TOTAL-1-7               PIC S9(9)V99 VALUE ZERO.
+005800     05  TOTAL-8-14              PIC S9(9)V99 VALUE ZERO.
+005900     05  TOTAL-15-30             PIC S9(9)V99 VALUE ZERO.
+006000     05  TOTAL-OVER-30           PIC S9(9)V99 VALUE ZERO.
+006100     05  TOTAL-REQUIREMENTS      PIC S9(9)V99 VALUE ZERO.
+006200
+006300 01  DETAIL-LINE.
+006400     05  PRINT-VOUCHER-NUMBER    PIC Z(7).
+006500     05  FILLER                  PIC X     VALUE SPACE.
+006600     05  PRINT-VENDOR-NUMBER     PIC Z(5).
+006700     05  FILLER                  PIC X     VALUE SPACE.
+006800     05  PRINT-VENDOR-NAME       PIC X(25).
+006900     05  FILLER                  PIC X     VALUE SPACE.
+007000     05  PRINT-DUE-DATE          PIC Z9/99/9999.
+007100     05  FILLER                  PIC X     VALUE SPACE.
+007200     05  PRINT-AMOUNT            PIC ZZZ,ZZ9.99-.
+007300     05  FILLER                  PIC X     VALUE SPACE.
+007400     05  PRINT-BUCKET            PIC X(13).
+007500
+007600 01  TOTAL-LINE.
+007700     05  FILLER                  PIC X(20) VALUE SPACE.
+007800     05  FILLER                  PIC X(20) VALUE
+007900         "TOTAL CASH REQUIRED:".
+008000     05  PRINT-GRAND-TOTAL       PIC ZZZ,ZZZ,ZZ9.99-.
+008100
+008200 01  BUCKET-TOTAL-LINE.
+008300     05  PRINT-BUCKET-LABEL      PIC X(20).
+008400     05  PRINT-BUCKET-TOTAL      PIC ZZZ,ZZZ,ZZ9.99-.
+008500
+008600 01  COLUMN-LINE.
+008700     05  FILLER         PIC X(7)  VALUE "VOUCHER".
+008800     05  FILLER         PIC X(5) VALUE SPACE.
+008900     05  FILLER         PIC X(6) VALUE "VENDOR".
+009000     05  FILLER         PIC X(2) VALUE SPACE.
+009100     05  FILLER         PIC X(25) VALUE "VENDOR NAME".
+009200     05  FILLER         PIC X(3) VALUE SPACE.
+009300     05  FILLER         PIC X(10) VALUE "DUE DATE".
+009400     05  FILLER         PIC X(4) VALUE SPACE.
+009500     05  FILLER         PIC X(10) VALUE "AMOUNT".
+009600     05  FILLER         PIC X(4) VALUE SPACE.
+009700     05  FILLER         PIC X(13) VALUE "BUCKET".
+009800
+009900 01  TITLE-LINE.
+010000     05  FILLER              PIC X(15) VALUE SPACE.
+010100     05  FILLER              PIC X(28)
+010200         VALUE "CASH REQUIREMENTS FORECAST".
+010300     05  FILLER              PIC X(12) VALUE SPACE.
+010400     05  FILLER              PIC X(5) VALUE "PAGE:".
+010500     05  FILLER              PIC X(1) VALUE SPACE.
+010600     05  PRINT-PAGE-NUMBER PIC ZZZZ9.
+010700
+010800     COPY "WSDATE01.CBL".
+010900
+011000 PROCEDURE DIVISION.
+011100 PROGRAM-BEGIN.
+011200     PERFORM OPENING-PROCEDURE.
+011300     MOVE ZEROES TO LINE-COUNT
+011400                    PAGE-NUMBER.
+011500
+011600     PERFORM START-NEW-PAGE.
+011700
+011800     MOVE "N" TO FILE-AT-END.
+011900     PERFORM READ-FIRST-RECORD.
+012000     IF FILE-AT-END = "Y"
+012100         MOVE "NO RECORDS FOUND" TO PRINTER-RECORD
+012200         PERFORM WRITE-TO-PRINTER
+012300     ELSE
+012400         PERFORM PROCESS-ONE-VOUCHER
+012500             UNTIL FILE-AT-END = "Y".
+012600
+012700     PERFORM PRINT-BUCKET-TOTALS.
+012800     PERFORM CLOSING-PROCEDURE.
+012900
+013000 PROGRAM-DONE.
+013100     STOP RUN.
+013200
+013300 OPENING-PROCEDURE.
+013400     OPEN I-O VOUCHER-FILE.
+013500     OPEN I-O VENDOR-FILE.
+013600     OPEN OUTPUT PRINTER-FILE.
+013700
+013800     PERFORM GET-TODAYS-DATE.
+013900     COMPUTE TODAY-INTEGER =
+014000         FUNCTION INTEGER-OF-DATE(DATE-CCYYMMDD).
+014100
+014200 CLOSING-PROCEDURE.
+014300     CLOSE VOUCHER-FILE.
+014400     CLOSE VENDOR-FILE.
+014500     PERFORM END-LAST-PAGE.
+014600     CLOSE PRINTER-FILE.
+014700
+014800 PROCESS-ONE-VOUCHER.
+014900     IF VOUCHER-PAID-DATE = ZEROES
+015000         PERFORM BUCKET-AND-PRINT-VOUCHER.
+015100     PERFORM READ-NEXT-RECORD.
+015200
+015300 BUCKET-AND-PRINT-VOUCHER.
+015400     IF LINE-COUNT > MAXIMUM-LINES
+015500         PERFORM START-NEXT-PAGE.
+015600     PERFORM COMPUTE-BUCKET.
+015700     PERFORM ACCUMULATE-BUCKET-TOTAL.
+015800     PERFORM PRINT-THE-RECORD.
+015900
+016000 COMPUTE-BUCKET.
+016100     COMPUTE DUE-INTEGER = FUNCTION INTEGER-OF-DATE(VOUCHER-DUE).
+016200     COMPUTE DAYS-UNTIL-DUE = DUE-INTEGER - TODAY-INTEGER.
+016300
+016400     IF DAYS-UNTIL-DUE < 0
+016500         MOVE 1 TO BUCKET-NUMBER
+016600         MOVE "PAST DUE" TO PRINT-BUCKET
+016700     ELSE
+016800     IF DAYS-UNTIL-DUE NOT > 7
+016900         MOVE 2 TO BUCKET-NUMBER
+017000         MOVE "1-7 DAYS" TO PRINT-BUCKET
+017100     ELSE
+017200     IF DAYS-UNTIL-DUE NOT > 14
+017300         MOVE 3 TO BUCKET-NUMBER
+017400         MOVE "8-14 DAYS" TO PRINT-BUCKET
+017500     ELSE
+017600     IF DAYS-UNTIL-DUE NOT > 30
+017700         MOVE 4 TO BUCKET-NUMBER
+017800         MOVE "15-30 DAYS" TO PRINT-BUCKET
+017900     ELSE
+018000         MOVE 5 TO BUCKET-NUMBER
+018100         MOVE "OVER 30 DAYS" TO PRINT-BUCKET.
+018200
+018300 ACCUMULATE-BUCKET-TOTAL.
+018400     ADD VOUCHER-AMOUNT TO TOTAL-REQUIREMENTS.
+018500     IF BUCKET-NUMBER = 1
+018600         ADD VOUCHER-AMOUNT TO TOTAL-PAST-DUE
+018700     ELSE
+018800     IF BUCKET-NUMBER = 2
+018900         ADD VOUCHER-AMOUNT TO TOTAL-1-7
+019000     ELSE
+019100     IF BUCKET-NUMBER = 3
+019200         ADD VOUCHER-AMOUNT TO TOTAL-8-14
+019300     ELSE
+019400     IF BUCKET-NUMBER = 4
+019500         ADD VOUCHER-AMOUNT TO TOTAL-15-30
+019600     ELSE
+019700         ADD VOUCHER-AMOUNT TO TOTAL-OVER-30.
+019800
+019900 PRINT-THE-RECORD.
+020000     MOVE SPACE TO DETAIL-LINE.
+020100     MOVE VOUCHER-NUMBER TO PRINT-VOUCHER-NUMBER.
+020200     MOVE VOUCHER-VENDOR TO PRINT-VENDOR-NUMBER.
+020300
+020400     PERFORM VOUCHER-VENDOR-ON-FILE.
+020500     IF VENDOR-RECORD-FOUND = "N"
+020600         MOVE "***Not Found***" TO PRINT-VENDOR-NAME
+020700     ELSE
+020800         MOVE VENDOR-NAME TO PRINT-VENDOR-NAME.
+020900
+021000     MOVE VOUCHER-DUE TO DATE-CCYYMMDD.
+021100     PERFORM FORMAT-THE-DATE.
+021200     MOVE FORMATTED-DATE TO PRINT-DUE-DATE.
+021300     MOVE VOUCHER-AMOUNT TO PRINT-AMOUNT.
+021400
+021500     MOVE DETAIL-LINE TO PRINTER-RECORD.
+021600     PERFORM WRITE-TO-PRINTER.
+021700
+021800 VOUCHER-VENDOR-ON-FILE.
+021900     MOVE VOUCHER-VENDOR TO VENDOR-NUMBER.
+022000     MOVE "Y" TO VENDOR-RECORD-FOUND.
+022100     READ VENDOR-FILE RECORD
+022200       INVALID KEY
+022300          MOVE "N" TO VENDOR-RECORD-FOUND.
+022400
+022500 PRINT-BUCKET-TOTALS.
+022600     IF LINE-COUNT > MAXIMUM-LINES - 8
+022700         PERFORM START-NEXT-PAGE.
+022800     PERFORM LINE-FEED.
+022900     MOVE "PAST DUE     " TO BUCKET-LABEL-WORK.
+023000     MOVE TOTAL-PAST-DUE TO BUCKET-AMOUNT-WORK.
+023100     PERFORM PRINT-ONE-BUCKET-TOTAL.
+023200     MOVE "1-7 DAYS     " TO BUCKET-LABEL-WORK.
+023300     MOVE TOTAL-1-7 TO BUCKET-AMOUNT-WORK.
+023400     PERFORM PRINT-ONE-BUCKET-TOTAL.
+023500     MOVE "8-14 DAYS    " TO BUCKET-LABEL-WORK.
+023600     MOVE TOTAL-8-14 TO BUCKET-AMOUNT-WORK.
+023700     PERFORM PRINT-ONE-BUCKET-TOTAL.
+023800     MOVE "15-30 DAYS   " TO BUCKET-LABEL-WORK.
+023900     MOVE TOTAL-15-30 TO BUCKET-AMOUNT-WORK.
+024000     PERFORM PRINT-ONE-BUCKET-TOTAL.
+024100     MOVE "OVER 30 DAYS " TO BUCKET-LABEL-WORK.
+024200     MOVE TOTAL-OVER-30 TO BUCKET-AMOUNT-WORK.
+024300     PERFORM PRINT-ONE-BUCKET-TOTAL.
+024400     PERFORM LINE-FEED.
+024500     MOVE TOTAL-REQUIREMENTS TO PRINT-GRAND-TOTAL.
+024600     MOVE TOTAL-LINE TO PRINTER-RECORD.
+024700     PERFORM WRITE-TO-PRINTER.
+024800
+024900 PRINT-ONE-BUCKET-TOTAL.
+025000     MOVE SPACE TO BUCKET-TOTAL-LINE.
+025100     MOVE BUCKET-LABEL-WORK TO PRINT-BUCKET-LABEL.
+025200     MOVE BUCKET-AMOUNT-WORK TO PRINT-BUCKET-TOTAL.
+025300     MOVE BUCKET-TOTAL-LINE TO PRINTER-RECORD.
+025400     PERFORM WRITE-TO-PRINTER.
+025500
+025600 READ-FIRST-RECORD.
+025700     MOVE "N" TO FILE-AT-END.
+025800     MOVE ZEROES TO VOUCHER-NUMBER.
+025900     START VOUCHER-FILE
+026000        KEY NOT < VOUCHER-NUMBER
+026100         INVALID KEY MOVE "Y" TO FILE-AT-END.
+026200
+026300     IF FILE-AT-END NOT = "Y"
+026400         PERFORM READ-NEXT-RECORD.
+026500
+026600 READ-NEXT-RECORD.
+026700     READ VOUCHER-FILE NEXT RECORD
+026800         AT END MOVE "Y" TO FILE-AT-END.
+026900
+027000 WRITE-TO-PRINTER.
+027100     WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+027200     ADD 1 TO LINE-COUNT.
+027300
+027400 LINE-FEED.
+027500     MOVE SPACE TO PRINTER-RECORD.
+027600     PERFORM WRITE-TO-PRINTER.
+027700
+027800 START-NEXT-PAGE.
+027900     PERFORM END-LAST-PAGE.
+028000     PERFORM START-NEW-PAGE.
+028100
+028200 START-NEW-PAGE.
+028300     ADD 1 TO PAGE-NUMBER.
+028400     MOVE PAGE-NUMBER TO PRINT-PAGE-NUMBER.
+028500     MOVE TITLE-LINE TO PRINTER-RECORD.
+028600     PERFORM WRITE-TO-PRINTER.
+028700     PERFORM LINE-FEED.
+028800     MOVE COLUMN-LINE TO PRINTER-RECORD.
+028900     PERFORM WRITE-TO-PRINTER.
+029000     PERFORM LINE-FEED.
+029100
+029200 END-LAST-PAGE.
+029300     PERFORM FORM-FEED.
+029400     MOVE ZERO TO LINE-COUNT.
+029500
+029600 FORM-FEED.
+029700     MOVE SPACE TO PRINTER-RECORD.
+029800     WRITE PRINTER-RECORD BEFORE ADVANCING PAGE.
+029900
+030000     COPY "PLDATE01.CBL".
