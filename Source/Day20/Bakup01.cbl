@@ -0,0 +1,433 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. BAKUP01.
+000120*---------------------------------
+000130* Nightly full-file backup/export
+000140* job. Copies every indexed
+000150* accounts payable master file
+000160* (VOUCHER, VENDOR, CONTROL,
+000170* BILL, CHECK, STATE) out to a
+000180* flat sequential .BAK export
+000190* file, for offline backup/
+000200* recovery. Intended to run as a
+000210* scheduled batch job (nightly,
+000220* after the day's processing).
+000230* Each xxx-BACKUP-RECORD is a
+000240* flat PIC X(n) the exact byte
+000250* length of the matching FDxxx
+000260* record - keep n in sync with
+000270* that copybook or the export
+000280* will silently truncate (this
+000290* is the same trap that bit
+000300* VCHPAY01/02's own SAVE-
+000310* VOUCHER-RECORD).
+000320*---------------------------------
+000330 ENVIRONMENT DIVISION.
+000340 INPUT-OUTPUT SECTION.
+000350 FILE-CONTROL.
+
+000370     COPY "SLVOUCH.CBL".
+
+000390     COPY "SLVND02.CBL".
+
+000410     COPY "SLCONTRL.CBL".
+
+000430     COPY "SLBILL01.CBL".
+
+000450     COPY "SLCHK01.CBL".
+
+000470     COPY "SLSTATE.CBL".
+
+000490     SELECT VOUCHER-BACKUP-FILE
+000500         ASSIGN TO "VOUCHER.BAK"
+000510         ORGANIZATION IS LINE SEQUENTIAL.
+
+000530     SELECT VENDOR-BACKUP-FILE
+000540         ASSIGN TO "VENDOR.BAK"
+000550         ORGANIZATION IS LINE SEQUENTIAL.
+
+000570     SELECT CONTROL-BACKUP-FILE
+000580         ASSIGN TO "CONTROL.BAK"
+000590         ORGANIZATION IS LINE SEQUENTIAL.
+
+000610     SELECT BILL-BACKUP-FILE
+000620         ASSIGN TO "BILL.BAK"
+000630         ORGANIZATION IS LINE SEQUENTIAL.
+
+000650     SELECT CHECK-BACKUP-FILE
+000660         ASSIGN TO "CHECK.BAK"
+000670         ORGANIZATION IS LINE SEQUENTIAL.
+
+000690     SELECT STATE-BACKUP-FILE
+000700         ASSIGN TO "STATE.BAK"
+000710         ORGANIZATION IS LINE SEQUENTIAL.
+
+000730     SELECT PRINTER-FILE
+000740         ASSIGN TO PRINTER
+000750         ORGANIZATION IS LINE SEQUENTIAL.
+
+000770 DATA DIVISION.
+000780 FILE SECTION.
+
+000800     COPY "FDVOUCH.CBL".
+
+000820     COPY "FDVND04.CBL".
+
+000840     COPY "FDCONTRL.CBL".
+
+000860     COPY "FDBILL01.CBL".
+
+000880     COPY "FDCHK01.CBL".
+
+000900     COPY "FDSTATE.CBL".
+
+000920 FD  VOUCHER-BACKUP-FILE
+000930     LABEL RECORDS ARE STANDARD.
+000940 01  VOUCHER-BACKUP-RECORD        PIC X(147).
+
+000960 FD  VENDOR-BACKUP-FILE
+000970     LABEL RECORDS ARE STANDARD.
+000980 01  VENDOR-BACKUP-RECORD        PIC X(188).
+
+001000 FD  CONTROL-BACKUP-FILE
+001010     LABEL RECORDS ARE STANDARD.
+001020 01  CONTROL-BACKUP-RECORD        PIC X(180).
+
+001040 FD  BILL-BACKUP-FILE
+001050     LABEL RECORDS ARE STANDARD.
+001060 01  BILL-BACKUP-RECORD        PIC X(115).
+
+001080 FD  CHECK-BACKUP-FILE
+001090     LABEL RECORDS ARE STANDARD.
+001100 01  CHECK-BACKUP-RECORD        PIC X(92).
+
+001120 FD  STATE-BACKUP-FILE
+001130     LABEL RECORDS ARE STANDARD.
+001140 01  STATE-BACKUP-RECORD        PIC X(24).
+
+001160 FD  PRINTER-FILE
+001170     LABEL RECORDS ARE OMITTED.
+001180 01  PRINTER-RECORD              PIC X(80).
+
+001200 WORKING-STORAGE SECTION.
+
+001220 77  FILE-AT-END                 PIC X.
+001230 77  LINE-COUNT                  PIC 999 VALUE ZERO.
+001240 77  PAGE-NUMBER                 PIC 9999 VALUE ZERO.
+001250 77  MAXIMUM-LINES               PIC 999 VALUE 55.
+
+001270 77  VOUCHER-BACKUP-COUNT         PIC 9(6) VALUE ZERO.
+001280 77  VENDOR-BACKUP-COUNT         PIC 9(6) VALUE ZERO.
+001290 77  CONTROL-BACKUP-COUNT         PIC 9(6) VALUE ZERO.
+001300 77  BILL-BACKUP-COUNT         PIC 9(6) VALUE ZERO.
+001310 77  CHECK-BACKUP-COUNT         PIC 9(6) VALUE ZERO.
+001320 77  STATE-BACKUP-COUNT         PIC 9(6) VALUE ZERO.
+
+001340 01  TITLE-LINE.
+001350     05  FILLER              PIC X(20) VALUE SPACE.
+001360     05  FILLER              PIC X(27)
+001370         VALUE "NIGHTLY MASTER FILE BACKUP".
+001380     05  FILLER              PIC X(6) VALUE SPACE.
+001390     05  FILLER              PIC X(5) VALUE "PAGE:".
+001400     05  FILLER              PIC X(1) VALUE SPACE.
+001410     05  PRINT-PAGE-NUMBER   PIC ZZZ9.
+
+001430 01  COLUMN-LINE.
+001440     05  FILLER         PIC X(20) VALUE "MASTER FILE".
+001450     05  FILLER         PIC X(18) VALUE "RECORDS BACKED UP".
+
+001470 01  SUMMARY-LINE.
+001480     05  PRINT-FILE-NAME     PIC X(20).
+001490     05  PRINT-BACKUP-COUNT  PIC ZZZ,ZZ9.
+
+001510     COPY "WSDATE01.CBL".
+
+001530     COPY "WSCASE01.CBL".
+
+001550     COPY "WSOPID01.CBL".
+
+001570 PROCEDURE DIVISION.
+001580 PROGRAM-BEGIN.
+001590     PERFORM OPENING-PROCEDURE.
+001600     PERFORM GET-OPERATOR-ID.
+001610     PERFORM BACKUP-VOUCHER-FILE.
+001620     PERFORM BACKUP-VENDOR-FILE.
+001630     PERFORM BACKUP-CONTROL-FILE.
+001640     PERFORM BACKUP-BILL-FILE.
+001650     PERFORM BACKUP-CHECK-FILE.
+001660     PERFORM BACKUP-STATE-FILE.
+001670     PERFORM PRINT-BACKUP-SUMMARY.
+001680     PERFORM CLOSING-PROCEDURE.
+
+001700 PROGRAM-DONE.
+001710     STOP RUN.
+
+001730 OPENING-PROCEDURE.
+001740     PERFORM GET-TODAYS-DATE.
+001750     OPEN OUTPUT PRINTER-FILE.
+001760     PERFORM START-NEW-PAGE.
+
+001780 CLOSING-PROCEDURE.
+001790     PERFORM END-LAST-PAGE.
+001800     CLOSE PRINTER-FILE.
+
+001820*---------------------------------
+001830* Backs up VOUCHER-FILE.
+001840*---------------------------------
+001850 BACKUP-VOUCHER-FILE.
+001860     OPEN INPUT VOUCHER-FILE.
+001870     OPEN OUTPUT VOUCHER-BACKUP-FILE.
+001880     PERFORM READ-FIRST-VOUCHER-RECORD.
+001890     PERFORM COPY-ONE-VOUCHER-RECORD
+001900         UNTIL FILE-AT-END = "Y".
+001910     CLOSE VOUCHER-FILE.
+001920     CLOSE VOUCHER-BACKUP-FILE.
+
+001940 COPY-ONE-VOUCHER-RECORD.
+001950     MOVE VOUCHER-RECORD TO VOUCHER-BACKUP-RECORD.
+001960     WRITE VOUCHER-BACKUP-RECORD.
+001970     ADD 1 TO VOUCHER-BACKUP-COUNT.
+001980     PERFORM READ-NEXT-VOUCHER-RECORD.
+
+002000 READ-FIRST-VOUCHER-RECORD.
+002010     MOVE LOW-VALUES TO VOUCHER-NUMBER.
+002020     MOVE "N" TO FILE-AT-END.
+002030     START VOUCHER-FILE KEY NOT < VOUCHER-NUMBER
+002040         INVALID KEY
+002050         MOVE "Y" TO FILE-AT-END.
+002060     IF FILE-AT-END NOT = "Y"
+002070         PERFORM READ-NEXT-VOUCHER-RECORD.
+
+002090 READ-NEXT-VOUCHER-RECORD.
+002100     READ VOUCHER-FILE NEXT RECORD
+002110         AT END
+002120         MOVE "Y" TO FILE-AT-END.
+
+002140*---------------------------------
+002150* Backs up VENDOR-FILE.
+002160*---------------------------------
+002170 BACKUP-VENDOR-FILE.
+002180     OPEN INPUT VENDOR-FILE.
+002190     OPEN OUTPUT VENDOR-BACKUP-FILE.
+002200     PERFORM READ-FIRST-VENDOR-RECORD.
+002210     PERFORM COPY-ONE-VENDOR-RECORD
+002220         UNTIL FILE-AT-END = "Y".
+002230     CLOSE VENDOR-FILE.
+002240     CLOSE VENDOR-BACKUP-FILE.
+
+002260 COPY-ONE-VENDOR-RECORD.
+002270     MOVE VENDOR-RECORD TO VENDOR-BACKUP-RECORD.
+002280     WRITE VENDOR-BACKUP-RECORD.
+002290     ADD 1 TO VENDOR-BACKUP-COUNT.
+002300     PERFORM READ-NEXT-VENDOR-RECORD.
+
+002320 READ-FIRST-VENDOR-RECORD.
+002330     MOVE LOW-VALUES TO VENDOR-NUMBER.
+002340     MOVE "N" TO FILE-AT-END.
+002350     START VENDOR-FILE KEY NOT < VENDOR-NUMBER
+002360         INVALID KEY
+002370         MOVE "Y" TO FILE-AT-END.
+002380     IF FILE-AT-END NOT = "Y"
+002390         PERFORM READ-NEXT-VENDOR-RECORD.
+
+002410 READ-NEXT-VENDOR-RECORD.
+002420     READ VENDOR-FILE NEXT RECORD
+002430         AT END
+002440         MOVE "Y" TO FILE-AT-END.
+
+002460*---------------------------------
+002470* Backs up CONTROL-FILE.
+002480*---------------------------------
+002490 BACKUP-CONTROL-FILE.
+002500     OPEN INPUT CONTROL-FILE.
+002510     OPEN OUTPUT CONTROL-BACKUP-FILE.
+002520     PERFORM READ-FIRST-CONTROL-RECORD.
+002530     PERFORM COPY-ONE-CONTROL-RECORD
+002540         UNTIL FILE-AT-END = "Y".
+002550     CLOSE CONTROL-FILE.
+002560     CLOSE CONTROL-BACKUP-FILE.
+
+002580 COPY-ONE-CONTROL-RECORD.
+002590     MOVE CONTROL-RECORD TO CONTROL-BACKUP-RECORD.
+002600     WRITE CONTROL-BACKUP-RECORD.
+002610     ADD 1 TO CONTROL-BACKUP-COUNT.
+002620     PERFORM READ-NEXT-CONTROL-RECORD.
+
+002640 READ-FIRST-CONTROL-RECORD.
+002650     MOVE LOW-VALUES TO CONTROL-KEY.
+002660     MOVE "N" TO FILE-AT-END.
+002670     START CONTROL-FILE KEY NOT < CONTROL-KEY
+002680         INVALID KEY
+002690         MOVE "Y" TO FILE-AT-END.
+002700     IF FILE-AT-END NOT = "Y"
+002710         PERFORM READ-NEXT-CONTROL-RECORD.
+
+002730 READ-NEXT-CONTROL-RECORD.
+002740     READ CONTROL-FILE NEXT RECORD
+002750         AT END
+002760         MOVE "Y" TO FILE-AT-END.
+
+002780*---------------------------------
+002790* Backs up BILL-FILE.
+002800*---------------------------------
+002810 BACKUP-BILL-FILE.
+002820     OPEN INPUT BILL-FILE.
+002830     OPEN OUTPUT BILL-BACKUP-FILE.
+002840     PERFORM READ-FIRST-BILL-RECORD.
+002850     PERFORM COPY-ONE-BILL-RECORD
+002860         UNTIL FILE-AT-END = "Y".
+002870     CLOSE BILL-FILE.
+002880     CLOSE BILL-BACKUP-FILE.
+
+002900 COPY-ONE-BILL-RECORD.
+002910     MOVE BILL-RECORD TO BILL-BACKUP-RECORD.
+002920     WRITE BILL-BACKUP-RECORD.
+002930     ADD 1 TO BILL-BACKUP-COUNT.
+002940     PERFORM READ-NEXT-BILL-RECORD.
+
+002960 READ-FIRST-BILL-RECORD.
+002970     MOVE LOW-VALUES TO BILL-NUMBER.
+002980     MOVE "N" TO FILE-AT-END.
+002990     START BILL-FILE KEY NOT < BILL-NUMBER
+003000         INVALID KEY
+003010         MOVE "Y" TO FILE-AT-END.
+003020     IF FILE-AT-END NOT = "Y"
+003030         PERFORM READ-NEXT-BILL-RECORD.
+
+003050 READ-NEXT-BILL-RECORD.
+003060     READ BILL-FILE NEXT RECORD
+003070         AT END
+003080         MOVE "Y" TO FILE-AT-END.
+
+003100*---------------------------------
+003110* Backs up CHECK-FILE.
+003120*---------------------------------
+003130 BACKUP-CHECK-FILE.
+003140     OPEN INPUT CHECK-FILE.
+003150     OPEN OUTPUT CHECK-BACKUP-FILE.
+003160     PERFORM READ-FIRST-CHECK-RECORD.
+003170     PERFORM COPY-ONE-CHECK-RECORD
+003180         UNTIL FILE-AT-END = "Y".
+003190     CLOSE CHECK-FILE.
+003200     CLOSE CHECK-BACKUP-FILE.
+
+003220 COPY-ONE-CHECK-RECORD.
+003230     MOVE CHECK-RECORD TO CHECK-BACKUP-RECORD.
+003240     WRITE CHECK-BACKUP-RECORD.
+003250     ADD 1 TO CHECK-BACKUP-COUNT.
+003260     PERFORM READ-NEXT-CHECK-RECORD.
+
+003280 READ-FIRST-CHECK-RECORD.
+003290     MOVE LOW-VALUES TO CHECK-KEY.
+003300     MOVE "N" TO FILE-AT-END.
+003310     START CHECK-FILE KEY NOT < CHECK-KEY
+003320         INVALID KEY
+003330         MOVE "Y" TO FILE-AT-END.
+003340     IF FILE-AT-END NOT = "Y"
+003350         PERFORM READ-NEXT-CHECK-RECORD.
+
+003370 READ-NEXT-CHECK-RECORD.
+003380     READ CHECK-FILE NEXT RECORD
+003390         AT END
+003400         MOVE "Y" TO FILE-AT-END.
+
+003420*---------------------------------
+003430* Backs up STATE-FILE.
+003440*---------------------------------
+003450 BACKUP-STATE-FILE.
+003460     OPEN INPUT STATE-FILE.
+003470     OPEN OUTPUT STATE-BACKUP-FILE.
+003480     PERFORM READ-FIRST-STATE-RECORD.
+003490     PERFORM COPY-ONE-STATE-RECORD
+003500         UNTIL FILE-AT-END = "Y".
+003510     CLOSE STATE-FILE.
+003520     CLOSE STATE-BACKUP-FILE.
+
+003540 COPY-ONE-STATE-RECORD.
+003550     MOVE STATE-RECORD TO STATE-BACKUP-RECORD.
+003560     WRITE STATE-BACKUP-RECORD.
+003570     ADD 1 TO STATE-BACKUP-COUNT.
+003580     PERFORM READ-NEXT-STATE-RECORD.
+
+003600 READ-FIRST-STATE-RECORD.
+003610     MOVE LOW-VALUES TO STATE-CODE.
+003620     MOVE "N" TO FILE-AT-END.
+003630     START STATE-FILE KEY NOT < STATE-CODE
+003640         INVALID KEY
+003650         MOVE "Y" TO FILE-AT-END.
+003660     IF FILE-AT-END NOT = "Y"
+003670         PERFORM READ-NEXT-STATE-RECORD.
+
+003690 READ-NEXT-STATE-RECORD.
+003700     READ STATE-FILE NEXT RECORD
+003710         AT END
+003720         MOVE "Y" TO FILE-AT-END.
+
+003740 PRINT-BACKUP-SUMMARY.
+003750     PERFORM LINE-FEED.
+003760     MOVE SPACE TO SUMMARY-LINE.
+003770     MOVE "VOUCHERS" TO PRINT-FILE-NAME.
+003780     MOVE VOUCHER-BACKUP-COUNT TO PRINT-BACKUP-COUNT.
+003790     MOVE SUMMARY-LINE TO PRINTER-RECORD.
+003800     PERFORM WRITE-TO-PRINTER.
+003810     MOVE SPACE TO SUMMARY-LINE.
+003820     MOVE "VENDORS" TO PRINT-FILE-NAME.
+003830     MOVE VENDOR-BACKUP-COUNT TO PRINT-BACKUP-COUNT.
+003840     MOVE SUMMARY-LINE TO PRINTER-RECORD.
+003850     PERFORM WRITE-TO-PRINTER.
+003860     MOVE SPACE TO SUMMARY-LINE.
+003870     MOVE "CONTROL RECORDS" TO PRINT-FILE-NAME.
+003880     MOVE CONTROL-BACKUP-COUNT TO PRINT-BACKUP-COUNT.
+003890     MOVE SUMMARY-LINE TO PRINTER-RECORD.
+003900     PERFORM WRITE-TO-PRINTER.
+003910     MOVE SPACE TO SUMMARY-LINE.
+003920     MOVE "BILLS" TO PRINT-FILE-NAME.
+003930     MOVE BILL-BACKUP-COUNT TO PRINT-BACKUP-COUNT.
+003940     MOVE SUMMARY-LINE TO PRINTER-RECORD.
+003950     PERFORM WRITE-TO-PRINTER.
+003960     MOVE SPACE TO SUMMARY-LINE.
+003970     MOVE "CHECKS" TO PRINT-FILE-NAME.
+003980     MOVE CHECK-BACKUP-COUNT TO PRINT-BACKUP-COUNT.
+003990     MOVE SUMMARY-LINE TO PRINTER-RECORD.
+004000     PERFORM WRITE-TO-PRINTER.
+004010     MOVE SPACE TO SUMMARY-LINE.
+004020     MOVE "STATES" TO PRINT-FILE-NAME.
+004030     MOVE STATE-BACKUP-COUNT TO PRINT-BACKUP-COUNT.
+004040     MOVE SUMMARY-LINE TO PRINTER-RECORD.
+004050     PERFORM WRITE-TO-PRINTER.
+
+004070*---------------------------------
+004080* Printing routines.
+004090*---------------------------------
+004100 WRITE-TO-PRINTER.
+004110     WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+004120     ADD 1 TO LINE-COUNT.
+
+004140 LINE-FEED.
+004150     MOVE SPACE TO PRINTER-RECORD.
+004160     PERFORM WRITE-TO-PRINTER.
+
+004180 START-NEXT-PAGE.
+004190     PERFORM END-LAST-PAGE.
+004200     PERFORM START-NEW-PAGE.
+
+004220 START-NEW-PAGE.
+004230     ADD 1 TO PAGE-NUMBER.
+004240     MOVE PAGE-NUMBER TO PRINT-PAGE-NUMBER.
+004250     MOVE TITLE-LINE TO PRINTER-RECORD.
+004260     PERFORM WRITE-TO-PRINTER.
+004270     PERFORM LINE-FEED.
+004280     MOVE COLUMN-LINE TO PRINTER-RECORD.
+004290     PERFORM WRITE-TO-PRINTER.
+004300     PERFORM LINE-FEED.
+
+004320 END-LAST-PAGE.
+004330     PERFORM FORM-FEED.
+004340     MOVE ZERO TO LINE-COUNT.
+
+004360 FORM-FEED.
+004370     MOVE SPACE TO PRINTER-RECORD.
+004380     WRITE PRINTER-RECORD BEFORE ADVANCING PAGE.
+
+004400     COPY "PLDATE01.CBL".
+
+004420     COPY "PLOPID01.CBL".
