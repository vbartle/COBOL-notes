@@ -0,0 +1,10 @@
+000100*---------------------------------
+000200* SLVOUCH.CBL
+000300* SELECT clause for VOUCHER-FILE.
+000400* Primary Key - VOUCHER-NUMBER
+000500*---------------------------------
+000600     SELECT VOUCHER-FILE
+000700         ASSIGN TO "VOUCHER"
+000800         ORGANIZATION IS INDEXED
+000900         RECORD KEY IS VOUCHER-NUMBER
+001000         ACCESS MODE IS DYNAMIC.
