@@ -0,0 +1,216 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. VCHAPR01.
+000300*---------------------------------
+000400* Voucher approval.
+000500* The operator enters a voucher
+000600* number. If it is already fully
+000700* approved (or needed no
+000800* approval at all), that is
+000900* reported and nothing changes.
+001000* Otherwise the operator is
+001100* asked to approve the next
+001200* pending level; if they do,
+001300* VOUCHER-APPROVAL-LEVELS-DONE
+001400* is raised by one and the
+001500* approval is logged to
+001600* VOUCHER-AUDIT-FILE, the same
+001700* file VCHPAY01 logs re-opens
+001800* to. CHKRUN01 will not select
+001900* a voucher for payment until
+002000* LEVELS-DONE reaches LEVELS-
+002100* REQUIRED.
+002200*---------------------------------
+002300 ENVIRONMENT DIVISION.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600
+002700     COPY "SLVND02.CBL".
+002800
+002900     COPY "SLVOUCH.CBL".
+003000
+003100     COPY "SLVCHAUD.CBL".
+003200
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500
+003600     COPY "FDVND04.CBL".
+003700
+003800     COPY "FDVOUCH.CBL".
+003900
+004000     COPY "FDVCHAUD.CBL".
+004100
+004200 WORKING-STORAGE SECTION.
+004300
+004400 77  VOUCHER-RECORD-FOUND         PIC X.
+004500 77  VENDOR-RECORD-FOUND          PIC X.
+004600 77  OK-TO-PROCESS                PIC X.
+004650 77  WHICH-LEVEL                  PIC 9.
+004700 77  AN-AMOUNT-FIELD              PIC ZZZ,ZZ9.99-.
+004800 77  PROCESS-MESSAGE              PIC X(79) VALUE SPACE.
+004900
+005000     COPY "WSDATE01.CBL".
+005100
+005200     COPY "WSCASE01.CBL".
+005250
+005260     COPY "WSOPID01.CBL".
+005300
+005400 PROCEDURE DIVISION.
+005500 PROGRAM-BEGIN.
+005600     PERFORM OPENING-PROCEDURE.
+005650     PERFORM GET-OPERATOR-ID.
+005700     PERFORM MAIN-PROCESS.
+005800     PERFORM CLOSING-PROCEDURE.
+005900
+006000 PROGRAM-DONE.
+006100     STOP RUN.
+006200
+006300 OPENING-PROCEDURE.
+006400     OPEN I-O VOUCHER-FILE.
+006500     OPEN INPUT VENDOR-FILE.
+006600     OPEN EXTEND VOUCHER-AUDIT-FILE.
+006700
+006800 CLOSING-PROCEDURE.
+006900     CLOSE VOUCHER-FILE.
+007000     CLOSE VENDOR-FILE.
+007100     CLOSE VOUCHER-AUDIT-FILE.
+007200
+007300 MAIN-PROCESS.
+007400     PERFORM GET-EXISTING-RECORD.
+007500     PERFORM APPROVE-RECORDS
+007600         UNTIL VOUCHER-NUMBER = ZEROES.
+007700
+007800 APPROVE-RECORDS.
+007900     PERFORM DISPLAY-VOUCHER-FIELDS.
+008000     IF VOUCHER-PAID-DATE NOT = ZEROES
+008100         DISPLAY "THIS VOUCHER IS ALREADY PAID"
+008200     ELSE
+008300         IF VOUCHER-APPROVAL-LEVELS-DONE
+008400             NOT < VOUCHER-APPROVAL-LEVELS-REQUIRED
+008500             DISPLAY "THIS VOUCHER NEEDS NO FURTHER APPROVAL"
+008600         ELSE
+008700             PERFORM APPROVE-NEXT-LEVEL.
+008800
+008900     PERFORM GET-EXISTING-RECORD.
+009000
+009100*---------------------------------
+009200* Ask the operator to approve the
+009300* next pending level, and if they
+009400* agree, raise LEVELS-DONE by one,
+009500* rewrite the voucher, and log
+009600* the approval.
+009700*---------------------------------
+009800 APPROVE-NEXT-LEVEL.
+009900     PERFORM ASK-OK-TO-APPROVE.
+010000     IF OK-TO-PROCESS = "Y"
+010100         ADD 1 TO VOUCHER-APPROVAL-LEVELS-DONE
+010200         PERFORM REWRITE-VOUCHER-RECORD
+010300         PERFORM WRITE-APPROVAL-AUDIT-RECORD
+010400         DISPLAY "LEVEL " VOUCHER-APPROVAL-LEVELS-DONE
+010500                 " OF " VOUCHER-APPROVAL-LEVELS-REQUIRED
+010600                 " APPROVED".
+010700
+010800 ASK-OK-TO-APPROVE.
+010900     COMPUTE WHICH-LEVEL = VOUCHER-APPROVAL-LEVELS-DONE + 1.
+011000     DISPLAY "APPROVE LEVEL " WHICH-LEVEL " FOR THIS"
+011100     DISPLAY "VOUCHER (Y/N)?".
+011200     PERFORM ASK-OK-TO-PROCESS.
+011300
+011400 WRITE-APPROVAL-AUDIT-RECORD.
+011500     PERFORM GET-TODAYS-DATE.
+011600     MOVE DATE-CCYYMMDD    TO AUDIT-DATE.
+011700     MOVE VOUCHER-NUMBER   TO AUDIT-VOUCHER-NUMBER.
+011800     MOVE VOUCHER-VENDOR   TO AUDIT-VOUCHER-VENDOR.
+011900     MOVE "APPROVE"        TO AUDIT-ACTION.
+012000     MOVE "LEVEL APPROVED" TO AUDIT-REASON.
+012100     WRITE VOUCHER-AUDIT-RECORD.
+012200
+012300*---------------------------------
+012400* Confirmation-loop idiom shared
+012500* with the other voucher
+012600* programs.
+012700*---------------------------------
+012800 ASK-OK-TO-PROCESS.
+012900     PERFORM ACCEPT-OK-TO-PROCESS.
+013000     PERFORM RE-ACCEPT-OK-TO-PROCESS
+013100        UNTIL OK-TO-PROCESS = "Y" OR "N".
+013200
+013300 ACCEPT-OK-TO-PROCESS.
+013400     ACCEPT OK-TO-PROCESS.
+013500     INSPECT OK-TO-PROCESS
+013600      CONVERTING LOWER-ALPHA TO UPPER-ALPHA.
+013700
+013800 RE-ACCEPT-OK-TO-PROCESS.
+013900     DISPLAY "YOU MUST ENTER YES OR NO".
+014000     PERFORM ACCEPT-OK-TO-PROCESS.
+014100
+014200*---------------------------------
+014300* Standard routines to get a
+014400* voucher number and display its
+014500* fields, matching VCHPAY01.
+014600*---------------------------------
+014700 GET-EXISTING-RECORD.
+014800     PERFORM ACCEPT-EXISTING-KEY.
+014900     PERFORM RE-ACCEPT-EXISTING-KEY
+015000         UNTIL VOUCHER-RECORD-FOUND = "Y" OR
+015100               VOUCHER-NUMBER = ZEROES.
+015200
+015300 ACCEPT-EXISTING-KEY.
+015400     PERFORM INIT-VOUCHER-RECORD.
+015500     PERFORM ENTER-VOUCHER-NUMBER.
+015600     IF VOUCHER-NUMBER NOT = ZEROES
+015700         PERFORM READ-VOUCHER-RECORD.
+015800
+015900 RE-ACCEPT-EXISTING-KEY.
+016000     DISPLAY "RECORD NOT FOUND".
+016100     PERFORM ACCEPT-EXISTING-KEY.
+016200
+016300 ENTER-VOUCHER-NUMBER.
+016400     DISPLAY "ENTER VOUCHER NUMBER TO APPROVE (0 TO EXIT)".
+016500     ACCEPT VOUCHER-NUMBER.
+016600
+016700 DISPLAY-VOUCHER-FIELDS.
+016800     DISPLAY " ".
+016900     DISPLAY "   VOUCHER NUMBER: " VOUCHER-NUMBER.
+017000     PERFORM VOUCHER-VENDOR-ON-FILE.
+017100     IF VENDOR-RECORD-FOUND = "N"
+017200         MOVE "**Not found**" TO VENDOR-NAME.
+017300     DISPLAY "   VENDOR: " VOUCHER-VENDOR " " VENDOR-NAME.
+017400     MOVE VOUCHER-AMOUNT TO AN-AMOUNT-FIELD.
+017500     DISPLAY "   AMOUNT: " AN-AMOUNT-FIELD.
+017600     DISPLAY "   APPROVAL: " VOUCHER-APPROVAL-LEVELS-DONE
+017700             " OF " VOUCHER-APPROVAL-LEVELS-REQUIRED
+017800             " LEVEL(S) DONE".
+017900
+018000*---------------------------------
+018100* File activity routines.
+018200*---------------------------------
+018300 INIT-VOUCHER-RECORD.
+018400     MOVE ZEROES TO VOUCHER-NUMBER.
+018500
+018600 READ-VOUCHER-RECORD.
+018700     MOVE "Y" TO VOUCHER-RECORD-FOUND.
+018800     READ VOUCHER-FILE RECORD
+018900       INVALID KEY
+019000          MOVE "N" TO VOUCHER-RECORD-FOUND.
+019100
+019200 REWRITE-VOUCHER-RECORD.
+019300     REWRITE VOUCHER-RECORD
+019400         INVALID KEY
+019500         DISPLAY "ERROR REWRITING VOUCHER RECORD".
+019600
+019700 VOUCHER-VENDOR-ON-FILE.
+019800     MOVE VOUCHER-VENDOR TO VENDOR-NUMBER.
+019900     PERFORM READ-VENDOR-RECORD.
+020000
+020100 READ-VENDOR-RECORD.
+020200     MOVE "Y" TO VENDOR-RECORD-FOUND.
+020300     READ VENDOR-FILE RECORD
+020400       INVALID KEY
+020500          MOVE "N" TO VENDOR-RECORD-FOUND.
+020600
+020700*---------------------------------
+020800* General utility routines
+020900*---------------------------------
+021000     COPY "PLDATE01.CBL".
+021100
+021200     COPY "PLOPID01.CBL".
