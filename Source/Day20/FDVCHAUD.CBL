@@ -0,0 +1,17 @@
+000100*---------------------------------
+000200* FDVCHAUD.CBL
+000300* Audit trail written by VCHPAY01
+000400* whenever a paid voucher is
+000500* re-opened. Sequential, append
+000600* only - nothing here is ever
+000700* changed or deleted, it is a
+000800* running history.
+000900*---------------------------------
+001000 FD  VOUCHER-AUDIT-FILE
+001100     LABEL RECORDS ARE STANDARD.
+001200 01  VOUCHER-AUDIT-RECORD.
+001300     05  AUDIT-DATE               PIC 9(8).
+001400     05  AUDIT-VOUCHER-NUMBER     PIC 9(7).
+001500     05  AUDIT-VOUCHER-VENDOR     PIC 9(5).
+001600     05  AUDIT-ACTION             PIC X(10).
+001700     05  AUDIT-REASON             PIC X(40).
