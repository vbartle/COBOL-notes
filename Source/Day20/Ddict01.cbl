@@ -0,0 +1,450 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. DDICT01.
+000300*---------------------------------
+000400* Data dictionary / cross reference
+000500* report for the accounts payable
+000600* copybooks (FDVOUCH, FDVND04,
+000700* FDCONTRL, FDBILL01, FDSTATE,
+000800* FDCHK01, FDVCHAUD).
+000900* The field list below is a
+001000* maintained table, not a live
+001100* scan of the copybooks - update
+001200* DICTIONARY-DATA whenever a
+001300* copybook's fields change (see
+001400* req 042's VOUCHER-DISCOUNT-*
+001500* fields for the last update).
+001600*---------------------------------
+001700 ENVIRONMENT DIVISION.
+001800 INPUT-OUTPUT SECTION.
+001900 FILE-CONTROL.
+001901
+001902     SELECT PRINTER-FILE
+001903         ASSIGN TO PRINTER
+001904         ORGANIZATION IS LINE SEQUENTIAL.
+001905
+001906 DATA DIVISION.
+001907 FILE SECTION.
+001908
+001909 FD  PRINTER-FILE
+001910     LABEL RECORDS ARE OMITTED.
+001911 01  PRINTER-RECORD              PIC X(80).
+001912
+001913 WORKING-STORAGE SECTION.
+001914
+001915 77  LINE-COUNT                  PIC 999 VALUE ZERO.
+001916 77  PAGE-NUMBER                 PIC 99999 VALUE ZERO.
+001917 77  MAXIMUM-LINES               PIC 999 VALUE 55.
+001918 77  DICT-INDEX                  PIC 999.
+001919 77  DICT-TOTAL-ENTRIES          PIC 999 VALUE 80.
+001920
+001921 01  DICTIONARY-DATA.
+002000     05 FILLER PIC X(12) VALUE "FDVOUCH.CBL".
+002010     05 FILLER PIC 99 VALUE 01.
+002020     05 FILLER PIC X(33) VALUE "VOUCHER-RECORD".
+002030     05 FILLER PIC X(12) VALUE SPACES.
+002040     05 FILLER PIC X(12) VALUE "FDVOUCH.CBL".
+002050     05 FILLER PIC 99 VALUE 05.
+002060     05 FILLER PIC X(33) VALUE "VOUCHER-NUMBER".
+002070     05 FILLER PIC X(12) VALUE "9(7)".
+002080     05 FILLER PIC X(12) VALUE "FDVOUCH.CBL".
+002090     05 FILLER PIC 99 VALUE 05.
+002100     05 FILLER PIC X(33) VALUE "VOUCHER-VENDOR".
+002110     05 FILLER PIC X(12) VALUE "9(5)".
+002120     05 FILLER PIC X(12) VALUE "FDVOUCH.CBL".
+002130     05 FILLER PIC 99 VALUE 05.
+002140     05 FILLER PIC X(33) VALUE "VOUCHER-INVOICE".
+002150     05 FILLER PIC X(12) VALUE "X(15)".
+002160     05 FILLER PIC X(12) VALUE "FDVOUCH.CBL".
+002170     05 FILLER PIC 99 VALUE 05.
+002180     05 FILLER PIC X(33) VALUE "VOUCHER-FOR".
+002190     05 FILLER PIC X(12) VALUE "X(30)".
+002200     05 FILLER PIC X(12) VALUE "FDVOUCH.CBL".
+002210     05 FILLER PIC 99 VALUE 05.
+002220     05 FILLER PIC X(33) VALUE "VOUCHER-AMOUNT".
+002230     05 FILLER PIC X(12) VALUE "S9(6)V99".
+002240     05 FILLER PIC X(12) VALUE "FDVOUCH.CBL".
+002250     05 FILLER PIC 99 VALUE 05.
+002260     05 FILLER PIC X(33) VALUE "VOUCHER-DATE".
+002270     05 FILLER PIC X(12) VALUE "9(8)".
+002280     05 FILLER PIC X(12) VALUE "FDVOUCH.CBL".
+002290     05 FILLER PIC 99 VALUE 05.
+002300     05 FILLER PIC X(33) VALUE "VOUCHER-DUE".
+002310     05 FILLER PIC X(12) VALUE "9(8)".
+002320     05 FILLER PIC X(12) VALUE "FDVOUCH.CBL".
+002330     05 FILLER PIC 99 VALUE 05.
+002340     05 FILLER PIC X(33) VALUE "VOUCHER-DEDUCTIBLE".
+002350     05 FILLER PIC X(12) VALUE "X".
+002360     05 FILLER PIC X(12) VALUE "FDVOUCH.CBL".
+002370     05 FILLER PIC 99 VALUE 05.
+002380     05 FILLER PIC X(33) VALUE "VOUCHER-SELECTED".
+002390     05 FILLER PIC X(12) VALUE "X".
+002400     05 FILLER PIC X(12) VALUE "FDVOUCH.CBL".
+002410     05 FILLER PIC 99 VALUE 05.
+002420     05 FILLER PIC X(33) VALUE "VOUCHER-PAID-DATE".
+002430     05 FILLER PIC X(12) VALUE "9(8)".
+002440     05 FILLER PIC X(12) VALUE "FDVOUCH.CBL".
+002450     05 FILLER PIC 99 VALUE 05.
+002460     05 FILLER PIC X(33) VALUE "VOUCHER-PAID-AMOUNT".
+002470     05 FILLER PIC X(12) VALUE "S9(6)V99".
+002480     05 FILLER PIC X(12) VALUE "FDVOUCH.CBL".
+002490     05 FILLER PIC 99 VALUE 05.
+002500     05 FILLER PIC X(33) VALUE "VOUCHER-CHECK-NO".
+002510     05 FILLER PIC X(12) VALUE "9(6)".
+002520     05 FILLER PIC X(12) VALUE "FDVOUCH.CBL".
+002530     05 FILLER PIC 99 VALUE 05.
+002540     05 FILLER PIC X(33) VALUE "VOUCHER-SPLIT-FROM".
+002550     05 FILLER PIC X(12) VALUE "9(7)".
+002560     05 FILLER PIC X(12) VALUE "FDVOUCH.CBL".
+002570     05 FILLER PIC 99 VALUE 05.
+002580     05 FILLER PIC X(33) VALUE "VOUCHER-APPROVAL-LEVELS-REQUIRED".
+002590     05 FILLER PIC X(12) VALUE "9".
+002600     05 FILLER PIC X(12) VALUE "FDVOUCH.CBL".
+002610     05 FILLER PIC 99 VALUE 05.
+002620     05 FILLER PIC X(33) VALUE "VOUCHER-APPROVAL-LEVELS-DONE".
+002630     05 FILLER PIC X(12) VALUE "9".
+002640     05 FILLER PIC X(12) VALUE "FDVOUCH.CBL".
+002650     05 FILLER PIC 99 VALUE 05.
+002660     05 FILLER PIC X(33) VALUE "VOUCHER-CURRENCY-CODE".
+002670     05 FILLER PIC X(12) VALUE "X(3)".
+002680     05 FILLER PIC X(12) VALUE "FDVOUCH.CBL".
+002690     05 FILLER PIC 99 VALUE 05.
+002700     05 FILLER PIC X(33) VALUE "VOUCHER-GL-ACCOUNT".
+002710     05 FILLER PIC X(12) VALUE "X(10)".
+002720     05 FILLER PIC X(12) VALUE "FDVOUCH.CBL".
+002730     05 FILLER PIC 99 VALUE 05.
+002740     05 FILLER PIC X(33) VALUE "VOUCHER-DISCOUNT-PERCENT".
+002750     05 FILLER PIC X(12) VALUE "99V99".
+002760     05 FILLER PIC X(12) VALUE "FDVOUCH.CBL".
+002770     05 FILLER PIC 99 VALUE 05.
+002780     05 FILLER PIC X(33) VALUE "VOUCHER-DISCOUNT-DATE".
+002790     05 FILLER PIC X(12) VALUE "9(8)".
+002800     05 FILLER PIC X(12) VALUE "FDVOUCH.CBL".
+002810     05 FILLER PIC 99 VALUE 05.
+002820     05 FILLER PIC X(33) VALUE "VOUCHER-DISCOUNT-AMOUNT".
+002830     05 FILLER PIC X(12) VALUE "S9(6)V99".
+002840     05 FILLER PIC X(12) VALUE "FDVND04.CBL".
+002850     05 FILLER PIC 99 VALUE 01.
+002860     05 FILLER PIC X(33) VALUE "VENDOR-RECORD".
+002870     05 FILLER PIC X(12) VALUE SPACES.
+002880     05 FILLER PIC X(12) VALUE "FDVND04.CBL".
+002890     05 FILLER PIC 99 VALUE 05.
+002900     05 FILLER PIC X(33) VALUE "VENDOR-NUMBER".
+002910     05 FILLER PIC X(12) VALUE "9(5)".
+002920     05 FILLER PIC X(12) VALUE "FDVND04.CBL".
+002930     05 FILLER PIC 99 VALUE 05.
+002940     05 FILLER PIC X(33) VALUE "VENDOR-NAME".
+002950     05 FILLER PIC X(12) VALUE "X(30)".
+002960     05 FILLER PIC X(12) VALUE "FDVND04.CBL".
+002970     05 FILLER PIC 99 VALUE 05.
+002980     05 FILLER PIC X(33) VALUE "VENDOR-ADDRESS-1".
+002990     05 FILLER PIC X(12) VALUE "X(30)".
+003000     05 FILLER PIC X(12) VALUE "FDVND04.CBL".
+003010     05 FILLER PIC 99 VALUE 05.
+003020     05 FILLER PIC X(33) VALUE "VENDOR-ADDRESS-2".
+003030     05 FILLER PIC X(12) VALUE "X(30)".
+003040     05 FILLER PIC X(12) VALUE "FDVND04.CBL".
+003050     05 FILLER PIC 99 VALUE 05.
+003060     05 FILLER PIC X(33) VALUE "VENDOR-CITY".
+003070     05 FILLER PIC X(12) VALUE "X(20)".
+003080     05 FILLER PIC X(12) VALUE "FDVND04.CBL".
+003090     05 FILLER PIC 99 VALUE 05.
+003100     05 FILLER PIC X(33) VALUE "VENDOR-STATE".
+003110     05 FILLER PIC X(12) VALUE "X(2)".
+003120     05 FILLER PIC X(12) VALUE "FDVND04.CBL".
+003130     05 FILLER PIC 99 VALUE 05.
+003140     05 FILLER PIC X(33) VALUE "VENDOR-ZIP".
+003150     05 FILLER PIC X(12) VALUE "X(10)".
+003160     05 FILLER PIC X(12) VALUE "FDVND04.CBL".
+003170     05 FILLER PIC 99 VALUE 05.
+003180     05 FILLER PIC X(33) VALUE "VENDOR-CONTACT".
+003190     05 FILLER PIC X(12) VALUE "X(30)".
+003200     05 FILLER PIC X(12) VALUE "FDVND04.CBL".
+003210     05 FILLER PIC 99 VALUE 05.
+003220     05 FILLER PIC X(33) VALUE "VENDOR-PHONE".
+003230     05 FILLER PIC X(12) VALUE "X(15)".
+003240     05 FILLER PIC X(12) VALUE "FDVND04.CBL".
+003250     05 FILLER PIC 99 VALUE 05.
+003260     05 FILLER PIC X(33) VALUE "VENDOR-1099-FLAG".
+003270     05 FILLER PIC X(12) VALUE "X".
+003280     05 FILLER PIC X(12) VALUE "FDVND04.CBL".
+003290     05 FILLER PIC 99 VALUE 05.
+003300     05 FILLER PIC X(33) VALUE "VENDOR-INACTIVE-FLAG".
+003310     05 FILLER PIC X(12) VALUE "X".
+003320     05 FILLER PIC X(12) VALUE "FDVND04.CBL".
+003330     05 FILLER PIC 99 VALUE 05.
+003340     05 FILLER PIC X(33) VALUE "VENDOR-CURRENCY-CODE".
+003350     05 FILLER PIC X(12) VALUE "X(3)".
+003360     05 FILLER PIC X(12) VALUE "FDVND04.CBL".
+003370     05 FILLER PIC 99 VALUE 05.
+003380     05 FILLER PIC X(33) VALUE "VENDOR-TAX-ID".
+003390     05 FILLER PIC X(12) VALUE "X(9)".
+003400     05 FILLER PIC X(12) VALUE "FDVND04.CBL".
+003401     05 FILLER PIC 99 VALUE 05.
+003402     05 FILLER PIC X(33) VALUE "VENDOR-TYPE".
+003403     05 FILLER PIC X(12) VALUE "X(2)".
+003404     05 FILLER PIC X(12) VALUE "FDVTYP1.CBL".
+003405     05 FILLER PIC 99 VALUE 05.
+003406     05 FILLER PIC X(33) VALUE "VENDOR-TYPE-CODE".
+003407     05 FILLER PIC X(12) VALUE "X(2)".
+003408     05 FILLER PIC X(12) VALUE "FDVTYP1.CBL".
+003409     05 FILLER PIC 99 VALUE 05.
+003419     05 FILLER PIC X(33) VALUE "VENDOR-TYPE-NAME".
+003420     05 FILLER PIC X(12) VALUE "X(20)".
+003421     05 FILLER PIC X(12) VALUE "FDCONTRL.CBL".
+003422     05 FILLER PIC 99 VALUE 01.
+003423     05 FILLER PIC X(33) VALUE "CONTROL-RECORD".
+003430     05 FILLER PIC X(12) VALUE SPACES.
+003440     05 FILLER PIC X(12) VALUE "FDCONTRL.CBL".
+003450     05 FILLER PIC 99 VALUE 05.
+003460     05 FILLER PIC X(33) VALUE "CONTROL-KEY".
+003470     05 FILLER PIC X(12) VALUE "9".
+003480     05 FILLER PIC X(12) VALUE "FDCONTRL.CBL".
+003490     05 FILLER PIC 99 VALUE 05.
+003500     05 FILLER PIC X(33) VALUE "CONTROL-LAST-VOUCHER".
+003510     05 FILLER PIC X(12) VALUE "9(7)".
+003520     05 FILLER PIC X(12) VALUE "FDCONTRL.CBL".
+003530     05 FILLER PIC 99 VALUE 05.
+003540     05 FILLER PIC X(33) VALUE "CONTROL-LAST-CHECK-NUMBER".
+003550     05 FILLER PIC X(12) VALUE "9(6)".
+003560     05 FILLER PIC X(12) VALUE "FDCONTRL.CBL".
+003570     05 FILLER PIC 99 VALUE 05.
+003580     05 FILLER PIC X(33) VALUE "CONTROL-LAST-BILL".
+003590     05 FILLER PIC X(12) VALUE "9(6)".
+003591     05 FILLER PIC X(12) VALUE "FDCONTRL.CBL".
+003592     05 FILLER PIC 99 VALUE 10.
+003593     05 FILLER PIC X(33) VALUE "CONTROL-BANK-ACCOUNT".
+003594     05 FILLER PIC X(12) VALUE "9(10)".
+003595     05 FILLER PIC X(12) VALUE "FDCONTRL.CBL".
+003596     05 FILLER PIC 99 VALUE 10.
+003597     05 FILLER PIC X(33) VALUE "CONTROL-BANK-LAST-CHECK".
+003598     05 FILLER PIC X(12) VALUE "9(6)".
+003600     05 FILLER PIC X(12) VALUE "FDBILL01.CBL".
+003610     05 FILLER PIC 99 VALUE 01.
+003620     05 FILLER PIC X(33) VALUE "BILL-RECORD".
+003630     05 FILLER PIC X(12) VALUE SPACES.
+003640     05 FILLER PIC X(12) VALUE "FDBILL01.CBL".
+003650     05 FILLER PIC 99 VALUE 05.
+003660     05 FILLER PIC X(33) VALUE "BILL-NUMBER".
+003670     05 FILLER PIC X(12) VALUE "9(6)".
+003680     05 FILLER PIC X(12) VALUE "FDBILL01.CBL".
+003690     05 FILLER PIC 99 VALUE 05.
+003700     05 FILLER PIC X(33) VALUE "BILL-DATE".
+003710     05 FILLER PIC X(12) VALUE "9(8)".
+003720     05 FILLER PIC X(12) VALUE "FDBILL01.CBL".
+003730     05 FILLER PIC 99 VALUE 05.
+003740     05 FILLER PIC X(33) VALUE "BILL-DUE".
+003750     05 FILLER PIC X(12) VALUE "9(8)".
+003760     05 FILLER PIC X(12) VALUE "FDBILL01.CBL".
+003770     05 FILLER PIC 99 VALUE 05.
+003780     05 FILLER PIC X(33) VALUE "BILL-AMOUNT".
+003790     05 FILLER PIC X(12) VALUE "S9(6)V99".
+003800     05 FILLER PIC X(12) VALUE "FDBILL01.CBL".
+003810     05 FILLER PIC 99 VALUE 05.
+003820     05 FILLER PIC X(33) VALUE "BILL-INVOICE".
+003830     05 FILLER PIC X(12) VALUE "X(15)".
+003840     05 FILLER PIC X(12) VALUE "FDBILL01.CBL".
+003850     05 FILLER PIC 99 VALUE 05.
+003860     05 FILLER PIC X(33) VALUE "BILL-VENDOR".
+003870     05 FILLER PIC X(12) VALUE "9(5)".
+003880     05 FILLER PIC X(12) VALUE "FDBILL01.CBL".
+003890     05 FILLER PIC 99 VALUE 05.
+003900     05 FILLER PIC X(33) VALUE "BILL-NOTES".
+003910     05 FILLER PIC X(12) VALUE "X(30)".
+003920     05 FILLER PIC X(12) VALUE "FDBILL01.CBL".
+003930     05 FILLER PIC 99 VALUE 05.
+003940     05 FILLER PIC X(33) VALUE "BILL-PAID".
+003950     05 FILLER PIC X(12) VALUE "9(8)".
+003960     05 FILLER PIC X(12) VALUE "FDBILL01.CBL".
+003970     05 FILLER PIC 99 VALUE 05.
+003980     05 FILLER PIC X(33) VALUE "BILL-VOUCHER".
+003990     05 FILLER PIC X(12) VALUE "9(7)".
+003991     05 FILLER PIC X(12) VALUE "FDBILL01.CBL".
+003992     05 FILLER PIC 99 VALUE 05.
+003993     05 FILLER PIC X(33) VALUE "BILL-LATE-FEE-PERCENT".
+003994     05 FILLER PIC X(12) VALUE "99V99".
+003995     05 FILLER PIC X(12) VALUE "FDBILL01.CBL".
+003996     05 FILLER PIC 99 VALUE 05.
+003997     05 FILLER PIC X(33) VALUE "BILL-LATE-FEE-AMOUNT".
+003998     05 FILLER PIC X(12) VALUE "S9(6)V99".
+003999     05 FILLER PIC X(12) VALUE "FDBILL01.CBL".
+004000     05 FILLER PIC 99 VALUE 05.
+004001     05 FILLER PIC X(33) VALUE "BILL-LATE-FEE-DATE".
+004002     05 FILLER PIC X(12) VALUE "9(8)".
+004003     05 FILLER PIC X(12) VALUE "FDSTATE.CBL".
+004004     05 FILLER PIC 99 VALUE 01.
+004020     05 FILLER PIC X(33) VALUE "STATE-RECORD".
+004030     05 FILLER PIC X(12) VALUE SPACES.
+004040     05 FILLER PIC X(12) VALUE "FDSTATE.CBL".
+004050     05 FILLER PIC 99 VALUE 05.
+004060     05 FILLER PIC X(33) VALUE "STATE-CODE".
+004070     05 FILLER PIC X(12) VALUE "X(2)".
+004080     05 FILLER PIC X(12) VALUE "FDSTATE.CBL".
+004090     05 FILLER PIC 99 VALUE 05.
+004100     05 FILLER PIC X(33) VALUE "STATE-NAME".
+004110     05 FILLER PIC X(12) VALUE "X(20)".
+004111     05 FILLER PIC X(12) VALUE "FDSTATE.CBL".
+004112     05 FILLER PIC 99 VALUE 05.
+004113     05 FILLER PIC X(33) VALUE "STATE-COUNTRY-CODE".
+004114     05 FILLER PIC X(12) VALUE "X(2)".
+004120     05 FILLER PIC X(12) VALUE "FDCHK01.CBL".
+004130     05 FILLER PIC 99 VALUE 01.
+004140     05 FILLER PIC X(33) VALUE "CHECK-RECORD".
+004150     05 FILLER PIC X(12) VALUE SPACES.
+004160     05 FILLER PIC X(12) VALUE "FDCHK01.CBL".
+004170     05 FILLER PIC 99 VALUE 05.
+004180     05 FILLER PIC X(33) VALUE "CHECK-KEY".
+004190     05 FILLER PIC X(12) VALUE SPACES.
+004200     05 FILLER PIC X(12) VALUE "FDCHK01.CBL".
+004210     05 FILLER PIC 99 VALUE 10.
+004220     05 FILLER PIC X(33) VALUE "CHECK-ACCOUNT".
+004230     05 FILLER PIC X(12) VALUE "9(10)".
+004240     05 FILLER PIC X(12) VALUE "FDCHK01.CBL".
+004250     05 FILLER PIC 99 VALUE 10.
+004260     05 FILLER PIC X(33) VALUE "CHECK-NUMBER".
+004270     05 FILLER PIC X(12) VALUE "9(6)".
+004280     05 FILLER PIC X(12) VALUE "FDCHK01.CBL".
+004290     05 FILLER PIC 99 VALUE 05.
+004300     05 FILLER PIC X(33) VALUE "CHECK-AMOUNT".
+004310     05 FILLER PIC X(12) VALUE "S9(6)V99".
+004320     05 FILLER PIC X(12) VALUE "FDCHK01.CBL".
+004330     05 FILLER PIC 99 VALUE 05.
+004340     05 FILLER PIC X(33) VALUE "CHECK-INVOICE".
+004350     05 FILLER PIC X(12) VALUE "X(15)".
+004360     05 FILLER PIC X(12) VALUE "FDCHK01.CBL".
+004370     05 FILLER PIC 99 VALUE 05.
+004380     05 FILLER PIC X(33) VALUE "CHECK-VENDOR".
+004390     05 FILLER PIC X(12) VALUE "9(5)".
+004400     05 FILLER PIC X(12) VALUE "FDCHK01.CBL".
+004410     05 FILLER PIC 99 VALUE 05.
+004420     05 FILLER PIC X(33) VALUE "CHECK-REFERENCE".
+004430     05 FILLER PIC X(12) VALUE "X(30)".
+004440     05 FILLER PIC X(12) VALUE "FDCHK01.CBL".
+004450     05 FILLER PIC 99 VALUE 05.
+004460     05 FILLER PIC X(33) VALUE "CHECK-CLEARED".
+004470     05 FILLER PIC X(12) VALUE "X".
+004480     05 FILLER PIC X(12) VALUE "FDCHK01.CBL".
+004490     05 FILLER PIC 99 VALUE 05.
+004500     05 FILLER PIC X(33) VALUE "CHECK-CLEARED-DATE".
+004510     05 FILLER PIC X(12) VALUE "9(8)".
+004520     05 FILLER PIC X(12) VALUE "FDCHK01.CBL".
+004530     05 FILLER PIC 99 VALUE 05.
+004540     05 FILLER PIC X(33) VALUE "CHECK-VOIDED".
+004550     05 FILLER PIC X(12) VALUE "X".
+004560     05 FILLER PIC X(12) VALUE "FDCHK01.CBL".
+004570     05 FILLER PIC 99 VALUE 05.
+004580     05 FILLER PIC X(33) VALUE "CHECK-VOIDED-DATE".
+004590     05 FILLER PIC X(12) VALUE "9(8)".
+004600     05 FILLER PIC X(12) VALUE "FDVCHAUD.CBL".
+004610     05 FILLER PIC 99 VALUE 01.
+004620     05 FILLER PIC X(33) VALUE "VOUCHER-AUDIT-RECORD".
+004630     05 FILLER PIC X(12) VALUE SPACES.
+004640     05 FILLER PIC X(12) VALUE "FDVCHAUD.CBL".
+004650     05 FILLER PIC 99 VALUE 05.
+004660     05 FILLER PIC X(33) VALUE "AUDIT-DATE".
+004670     05 FILLER PIC X(12) VALUE "9(8)".
+004680     05 FILLER PIC X(12) VALUE "FDVCHAUD.CBL".
+004690     05 FILLER PIC 99 VALUE 05.
+004700     05 FILLER PIC X(33) VALUE "AUDIT-VOUCHER-NUMBER".
+004710     05 FILLER PIC X(12) VALUE "9(7)".
+004720     05 FILLER PIC X(12) VALUE "FDVCHAUD.CBL".
+004730     05 FILLER PIC 99 VALUE 05.
+004740     05 FILLER PIC X(33) VALUE "AUDIT-VOUCHER-VENDOR".
+004750     05 FILLER PIC X(12) VALUE "9(5)".
+004760     05 FILLER PIC X(12) VALUE "FDVCHAUD.CBL".
+004770     05 FILLER PIC 99 VALUE 05.
+004780     05 FILLER PIC X(33) VALUE "AUDIT-ACTION".
+004790     05 FILLER PIC X(12) VALUE "X(10)".
+004800     05 FILLER PIC X(12) VALUE "FDVCHAUD.CBL".
+004810     05 FILLER PIC 99 VALUE 05.
+004820     05 FILLER PIC X(33) VALUE "AUDIT-REASON".
+004830     05 FILLER PIC X(12) VALUE "X(40)".
+005000 01  FILLER REDEFINES DICTIONARY-DATA.
+005100     05  DICTIONARY-TABLE OCCURS 80 TIMES.
+005200         10  DICT-COPYBOOK        PIC X(12).
+005300         10  DICT-LEVEL           PIC 99.
+005400         10  DICT-FIELD-NAME      PIC X(33).
+005500         10  DICT-PICTURE         PIC X(12).
+005600
+005700 01  DETAIL-LINE.
+005800     05  PRINT-COPYBOOK          PIC X(13).
+005900     05  PRINT-LEVEL             PIC Z9.
+006000     05  FILLER                  PIC X(3) VALUE SPACE.
+006100     05  PRINT-FIELD-NAME        PIC X(35).
+006200     05  PRINT-PICTURE           PIC X(12).
+006300
+006400 01  TITLE-LINE.
+006500     05  FILLER              PIC X(15) VALUE SPACE.
+006600     05  FILLER              PIC X(38)
+006700         VALUE "DATA DICTIONARY / COPYBOOK X-REFERENCE".
+006800     05  FILLER              PIC X(2) VALUE SPACE.
+006900     05  FILLER              PIC X(5) VALUE "PAGE:".
+007000     05  FILLER              PIC X(1) VALUE SPACE.
+007100     05  PRINT-PAGE-NUMBER PIC ZZZZ9.
+007200
+007300 01  COLUMN-LINE.
+007400     05  FILLER         PIC X(13) VALUE "COPYBOOK".
+007500     05  FILLER         PIC X(3)  VALUE "LV".
+007600     05  FILLER         PIC X(35) VALUE "FIELD NAME".
+007700     05  FILLER         PIC X(12) VALUE "PICTURE".
+007800
+007900 PROCEDURE DIVISION.
+008000 PROGRAM-BEGIN.
+008100     PERFORM OPENING-PROCEDURE.
+008200     PERFORM START-NEW-PAGE.
+008300     PERFORM PRINT-ONE-ENTRY
+008400         VARYING DICT-INDEX FROM 1 BY 1
+008500         UNTIL DICT-INDEX > DICT-TOTAL-ENTRIES.
+008600     PERFORM CLOSING-PROCEDURE.
+008700
+008800 PROGRAM-DONE.
+008900     STOP RUN.
+009000
+009100 OPENING-PROCEDURE.
+009200     OPEN OUTPUT PRINTER-FILE.
+009300     MOVE ZEROES TO LINE-COUNT
+009400                    PAGE-NUMBER.
+009500
+009600 CLOSING-PROCEDURE.
+009700     PERFORM END-LAST-PAGE.
+009800     CLOSE PRINTER-FILE.
+009900
+010000 PRINT-ONE-ENTRY.
+010100     IF LINE-COUNT > MAXIMUM-LINES
+010200         PERFORM START-NEXT-PAGE.
+010300     MOVE SPACE TO DETAIL-LINE.
+010400     MOVE DICT-COPYBOOK(DICT-INDEX) TO PRINT-COPYBOOK.
+010500     MOVE DICT-LEVEL(DICT-INDEX) TO PRINT-LEVEL.
+010600     MOVE DICT-FIELD-NAME(DICT-INDEX) TO PRINT-FIELD-NAME.
+010700     MOVE DICT-PICTURE(DICT-INDEX) TO PRINT-PICTURE.
+010800     MOVE DETAIL-LINE TO PRINTER-RECORD.
+010900     PERFORM WRITE-TO-PRINTER.
+011000
+011100 WRITE-TO-PRINTER.
+011200     WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+011300     ADD 1 TO LINE-COUNT.
+011400
+011500 LINE-FEED.
+011600     MOVE SPACE TO PRINTER-RECORD.
+011700     PERFORM WRITE-TO-PRINTER.
+011800
+011900 START-NEXT-PAGE.
+012000     PERFORM END-LAST-PAGE.
+012100     PERFORM START-NEW-PAGE.
+012200
+012300 START-NEW-PAGE.
+012400     ADD 1 TO PAGE-NUMBER.
+012500     MOVE PAGE-NUMBER TO PRINT-PAGE-NUMBER.
+012600     MOVE TITLE-LINE TO PRINTER-RECORD.
+012700     PERFORM WRITE-TO-PRINTER.
+012800     PERFORM LINE-FEED.
+012900     MOVE COLUMN-LINE TO PRINTER-RECORD.
+013000     PERFORM WRITE-TO-PRINTER.
+013100     PERFORM LINE-FEED.
+013200
+013300 END-LAST-PAGE.
+013400     PERFORM FORM-FEED.
+013500     MOVE ZERO TO LINE-COUNT.
+013600
+013700 FORM-FEED.
+013800     MOVE SPACE TO PRINTER-RECORD.
+013900     WRITE PRINTER-RECORD BEFORE ADVANCING PAGE.
