@@ -0,0 +1,299 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. VCHAGE01.
+000300*---------------------------------
+000400* Voucher aging report.
+000500* Reads every VOUCHER-FILE record
+000600* where VOUCHER-PAID-DATE is
+000700* still ZEROES (unpaid) and
+000800* buckets it by how far
+000900* VOUCHER-DUE is from today:
+001000*   CURRENT, 1-30, 31-60,
+001100*   61-90, OVER 90 DAYS PAST DUE.
+001200* VENDOR-NAME is looked up the
+001300* same way VCHPAY01's
+001400* VOUCHER-VENDOR-ON-FILE does.
+001500*---------------------------------
+001600 ENVIRONMENT DIVISION.
+001700 INPUT-OUTPUT SECTION.
+001800 FILE-CONTROL.
+001900
+002000     COPY "SLVOUCH.CBL".
+002100
+002200     COPY "SLVND02.CBL".
+002300
+002400     SELECT PRINTER-FILE
+002500         ASSIGN TO PRINTER
+002600         ORGANIZATION IS LINE SEQUENTIAL.
+002700
+002800 DATA DIVISION.
+002900 FILE SECTION.
+003000
+003100     COPY "FDVOUCH.CBL".
+003200
+003300     COPY "FDVND04.CBL".
+003400
+003500 FD  PRINTER-FILE
+003600     LABEL RECORDS ARE OMITTED.
+003700 01  PRINTER-RECORD              PIC X(80).
+003800
+003900 WORKING-STORAGE SECTION.
+004000
+004100 77  FILE-AT-END                 PIC X.
+004200 77  VENDOR-RECORD-FOUND         PIC X.
+004300 77  LINE-COUNT                  PIC 999 VALUE ZERO.
+004400 77  PAGE-NUMBER                 PIC 99999 VALUE ZERO.
+004500 77  MAXIMUM-LINES               PIC 999 VALUE 55.
+004600
+004700 77  TODAY-INTEGER               PIC S9(9) COMP.
+004800 77  DUE-INTEGER                 PIC S9(9) COMP.
+004900 77  DAYS-PAST-DUE               PIC S9(9) COMP.
+005000 77  BUCKET-NUMBER                PIC 9.
+005010 77  BUCKET-LABEL-WORK            PIC X(13).
+005020 77  BUCKET-AMOUNT-WORK           PIC S9(9)V99.
+005100
+005200 01  AGING-TOTALS.
+005300     05  TOTAL-CURRENT           PIC S9(9)V99 VALUE ZERO.
+005400     05  TOTAL-1-30              PIC S9(9)V99 VALUE ZERO.
+005500     05  TOTAL-31-60             PIC S9(9)V99 VALUE ZERO.
+005600     05  TOTAL-61-90             PIC S9(9)V99 VALUE ZERO.
+005700     05  TOTAL-OVER-90           PIC S9(9)V99 VALUE ZERO.
+005800     05  TOTAL-EXPOSURE          PIC S9(9)V99 VALUE ZERO.
+005900
+006000 01  DETAIL-LINE.
+006100     05  PRINT-VOUCHER-NUMBER    PIC Z(7).
+006200     05  FILLER                  PIC X     VALUE SPACE.
+006300     05  PRINT-VENDOR-NUMBER     PIC Z(5).
+006400     05  FILLER                  PIC X     VALUE SPACE.
+006500     05  PRINT-VENDOR-NAME       PIC X(25).
+006600     05  FILLER                  PIC X     VALUE SPACE.
+006700     05  PRINT-DUE-DATE          PIC Z9/99/9999.
+006800     05  FILLER                  PIC X     VALUE SPACE.
+006900     05  PRINT-AMOUNT            PIC ZZZ,ZZ9.99-.
+007000     05  FILLER                  PIC X     VALUE SPACE.
+007100     05  PRINT-BUCKET            PIC X(13).
+007200
+007300 01  TOTAL-LINE.
+007400     05  FILLER                  PIC X(20) VALUE SPACE.
+007500     05  FILLER                  PIC X(20) VALUE
+007600         "TOTAL AP EXPOSURE:".
+007700     05  PRINT-GRAND-TOTAL       PIC ZZZ,ZZZ,ZZ9.99-.
+007800
+007900 01  BUCKET-TOTAL-LINE.
+008000     05  PRINT-BUCKET-LABEL      PIC X(20).
+008100     05  PRINT-BUCKET-TOTAL      PIC ZZZ,ZZZ,ZZ9.99-.
+008200
+008300 01  COLUMN-LINE.
+008400     05  FILLER         PIC X(7)  VALUE "VOUCHER".
+008500     05  FILLER         PIC X(5) VALUE SPACE.
+008600     05  FILLER         PIC X(6) VALUE "VENDOR".
+008700     05  FILLER         PIC X(2) VALUE SPACE.
+008800     05  FILLER         PIC X(25) VALUE "VENDOR NAME".
+008900     05  FILLER         PIC X(3) VALUE SPACE.
+009000     05  FILLER         PIC X(10) VALUE "DUE DATE".
+009100     05  FILLER         PIC X(4) VALUE SPACE.
+009200     05  FILLER         PIC X(10) VALUE "AMOUNT".
+009300     05  FILLER         PIC X(4) VALUE SPACE.
+009400     05  FILLER         PIC X(13) VALUE "AGE BUCKET".
+009500
+009600 01  TITLE-LINE.
+009700     05  FILLER              PIC X(20) VALUE SPACE.
+009800     05  FILLER              PIC X(24)
+009900         VALUE "VOUCHER AGING REPORT".
+010000     05  FILLER              PIC X(11) VALUE SPACE.
+010100     05  FILLER              PIC X(5) VALUE "PAGE:".
+010200     05  FILLER              PIC X(1) VALUE SPACE.
+010300     05  PRINT-PAGE-NUMBER PIC ZZZZ9.
+010400
+010500     COPY "WSDATE01.CBL".
+010600
+010700 PROCEDURE DIVISION.
+010800 PROGRAM-BEGIN.
+010900     PERFORM OPENING-PROCEDURE.
+011000     MOVE ZEROES TO LINE-COUNT
+011100                    PAGE-NUMBER.
+011200
+011300     PERFORM START-NEW-PAGE.
+011400
+011500     MOVE "N" TO FILE-AT-END.
+011600     PERFORM READ-FIRST-RECORD.
+011700     IF FILE-AT-END = "Y"
+011800         MOVE "NO RECORDS FOUND" TO PRINTER-RECORD
+011900         PERFORM WRITE-TO-PRINTER
+012000     ELSE
+012100         PERFORM PROCESS-ONE-VOUCHER
+012200             UNTIL FILE-AT-END = "Y".
+012300
+012400     PERFORM PRINT-BUCKET-TOTALS.
+012500     PERFORM CLOSING-PROCEDURE.
+012600
+012700 PROGRAM-DONE.
+012800     STOP RUN.
+012900
+013000 OPENING-PROCEDURE.
+013100     OPEN I-O VOUCHER-FILE.
+013200     OPEN I-O VENDOR-FILE.
+013300     OPEN OUTPUT PRINTER-FILE.
+013400
+013500     PERFORM GET-TODAYS-DATE.
+013600     COMPUTE TODAY-INTEGER =
+013650         FUNCTION INTEGER-OF-DATE(DATE-CCYYMMDD).
+013700
+013800 CLOSING-PROCEDURE.
+013900     CLOSE VOUCHER-FILE.
+014000     CLOSE VENDOR-FILE.
+014100     PERFORM END-LAST-PAGE.
+014200     CLOSE PRINTER-FILE.
+014300
+014400 PROCESS-ONE-VOUCHER.
+014500     IF VOUCHER-PAID-DATE = ZEROES
+014600         PERFORM AGE-AND-PRINT-VOUCHER.
+014700     PERFORM READ-NEXT-RECORD.
+014800
+014900 AGE-AND-PRINT-VOUCHER.
+015000     IF LINE-COUNT > MAXIMUM-LINES
+015100         PERFORM START-NEXT-PAGE.
+015200     PERFORM COMPUTE-BUCKET.
+015300     PERFORM ACCUMULATE-BUCKET-TOTAL.
+015400     PERFORM PRINT-THE-RECORD.
+015500
+015600 COMPUTE-BUCKET.
+015700     COMPUTE DUE-INTEGER = FUNCTION INTEGER-OF-DATE(VOUCHER-DUE).
+015800     COMPUTE DAYS-PAST-DUE = TODAY-INTEGER - DUE-INTEGER.
+015900
+016000     IF DAYS-PAST-DUE NOT > 0
+016100         MOVE 1 TO BUCKET-NUMBER
+016200         MOVE "CURRENT" TO PRINT-BUCKET
+016300     ELSE
+016400     IF DAYS-PAST-DUE NOT > 30
+016500         MOVE 2 TO BUCKET-NUMBER
+016600         MOVE "1-30" TO PRINT-BUCKET
+016700     ELSE
+016800     IF DAYS-PAST-DUE NOT > 60
+016900         MOVE 3 TO BUCKET-NUMBER
+017000         MOVE "31-60" TO PRINT-BUCKET
+017100     ELSE
+017200     IF DAYS-PAST-DUE NOT > 90
+017300         MOVE 4 TO BUCKET-NUMBER
+017400         MOVE "61-90" TO PRINT-BUCKET
+017500     ELSE
+017600         MOVE 5 TO BUCKET-NUMBER
+017700         MOVE "OVER 90" TO PRINT-BUCKET.
+017800
+017900 ACCUMULATE-BUCKET-TOTAL.
+018000     ADD VOUCHER-AMOUNT TO TOTAL-EXPOSURE.
+018100     IF BUCKET-NUMBER = 1
+018200         ADD VOUCHER-AMOUNT TO TOTAL-CURRENT
+018300     ELSE
+018400     IF BUCKET-NUMBER = 2
+018500         ADD VOUCHER-AMOUNT TO TOTAL-1-30
+018600     ELSE
+018700     IF BUCKET-NUMBER = 3
+018800         ADD VOUCHER-AMOUNT TO TOTAL-31-60
+018900     ELSE
+019000     IF BUCKET-NUMBER = 4
+019100         ADD VOUCHER-AMOUNT TO TOTAL-61-90
+019200     ELSE
+019300         ADD VOUCHER-AMOUNT TO TOTAL-OVER-90.
+019400
+019500 PRINT-THE-RECORD.
+019600     MOVE SPACE TO DETAIL-LINE.
+019700     MOVE VOUCHER-NUMBER TO PRINT-VOUCHER-NUMBER.
+019800     MOVE VOUCHER-VENDOR TO PRINT-VENDOR-NUMBER.
+019900
+020000     PERFORM VOUCHER-VENDOR-ON-FILE.
+020100     IF VENDOR-RECORD-FOUND = "N"
+020200         MOVE "***Not Found***" TO PRINT-VENDOR-NAME
+020300     ELSE
+020400         MOVE VENDOR-NAME TO PRINT-VENDOR-NAME.
+020500
+020600     MOVE VOUCHER-DUE TO DATE-CCYYMMDD.
+020700     PERFORM FORMAT-THE-DATE.
+020800     MOVE FORMATTED-DATE TO PRINT-DUE-DATE.
+020900     MOVE VOUCHER-AMOUNT TO PRINT-AMOUNT.
+021000
+021100     MOVE DETAIL-LINE TO PRINTER-RECORD.
+021200     PERFORM WRITE-TO-PRINTER.
+021300
+021400 VOUCHER-VENDOR-ON-FILE.
+021500     MOVE VOUCHER-VENDOR TO VENDOR-NUMBER.
+021600     MOVE "Y" TO VENDOR-RECORD-FOUND.
+021700     READ VENDOR-FILE RECORD
+021800       INVALID KEY
+021900          MOVE "N" TO VENDOR-RECORD-FOUND.
+022000
+022100 PRINT-BUCKET-TOTALS.
+022200     IF LINE-COUNT > MAXIMUM-LINES - 8
+022300         PERFORM START-NEXT-PAGE.
+022400     PERFORM LINE-FEED.
+022500     MOVE "CURRENT      " TO BUCKET-LABEL-WORK.
+022600     MOVE TOTAL-CURRENT TO BUCKET-AMOUNT-WORK.
+022700     PERFORM PRINT-ONE-BUCKET-TOTAL.
+022800     MOVE "1-30 DAYS    " TO BUCKET-LABEL-WORK.
+022900     MOVE TOTAL-1-30 TO BUCKET-AMOUNT-WORK.
+023000     PERFORM PRINT-ONE-BUCKET-TOTAL.
+023100     MOVE "31-60 DAYS   " TO BUCKET-LABEL-WORK.
+023200     MOVE TOTAL-31-60 TO BUCKET-AMOUNT-WORK.
+023300     PERFORM PRINT-ONE-BUCKET-TOTAL.
+023400     MOVE "61-90 DAYS   " TO BUCKET-LABEL-WORK.
+023500     MOVE TOTAL-61-90 TO BUCKET-AMOUNT-WORK.
+023600     PERFORM PRINT-ONE-BUCKET-TOTAL.
+023700     MOVE "OVER 90 DAYS " TO BUCKET-LABEL-WORK.
+023800     MOVE TOTAL-OVER-90 TO BUCKET-AMOUNT-WORK.
+023900     PERFORM PRINT-ONE-BUCKET-TOTAL.
+024000     PERFORM LINE-FEED.
+024100     MOVE TOTAL-EXPOSURE TO PRINT-GRAND-TOTAL.
+024200     MOVE TOTAL-LINE TO PRINTER-RECORD.
+024300     PERFORM WRITE-TO-PRINTER.
+024400
+024500 PRINT-ONE-BUCKET-TOTAL.
+024600     MOVE SPACE TO BUCKET-TOTAL-LINE.
+024700     MOVE BUCKET-LABEL-WORK TO PRINT-BUCKET-LABEL.
+024800     MOVE BUCKET-AMOUNT-WORK TO PRINT-BUCKET-TOTAL.
+024900     MOVE BUCKET-TOTAL-LINE TO PRINTER-RECORD.
+025000     PERFORM WRITE-TO-PRINTER.
+024600
+024700 READ-FIRST-RECORD.
+024800     MOVE "N" TO FILE-AT-END.
+024900     MOVE ZEROES TO VOUCHER-NUMBER.
+025000     START VOUCHER-FILE
+025100        KEY NOT < VOUCHER-NUMBER
+025200         INVALID KEY MOVE "Y" TO FILE-AT-END.
+025300
+025400     IF FILE-AT-END NOT = "Y"
+025500         PERFORM READ-NEXT-RECORD.
+025600
+025700 READ-NEXT-RECORD.
+025800     READ VOUCHER-FILE NEXT RECORD
+025900         AT END MOVE "Y" TO FILE-AT-END.
+026000
+026100 WRITE-TO-PRINTER.
+026200     WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+026300     ADD 1 TO LINE-COUNT.
+026400
+026500 LINE-FEED.
+026600     MOVE SPACE TO PRINTER-RECORD.
+026700     PERFORM WRITE-TO-PRINTER.
+026800
+026900 START-NEXT-PAGE.
+027000     PERFORM END-LAST-PAGE.
+027100     PERFORM START-NEW-PAGE.
+027200
+027300 START-NEW-PAGE.
+027400     ADD 1 TO PAGE-NUMBER.
+027500     MOVE PAGE-NUMBER TO PRINT-PAGE-NUMBER.
+027600     MOVE TITLE-LINE TO PRINTER-RECORD.
+027700     PERFORM WRITE-TO-PRINTER.
+027800     PERFORM LINE-FEED.
+027900     MOVE COLUMN-LINE TO PRINTER-RECORD.
+028000     PERFORM WRITE-TO-PRINTER.
+028100     PERFORM LINE-FEED.
+028200
+028300 END-LAST-PAGE.
+028400     PERFORM FORM-FEED.
+028500     MOVE ZERO TO LINE-COUNT.
+028600
+028700 FORM-FEED.
+028800     MOVE SPACE TO PRINTER-RECORD.
+028900     WRITE PRINTER-RECORD BEFORE ADVANCING PAGE.
+029000
+029100     COPY "PLDATE01.CBL".
