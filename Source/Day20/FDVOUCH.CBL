@@ -0,0 +1,78 @@
+000100*---------------------------------
+000200* FDVOUCH.CBL
+000300* Primary Key - VOUCHER-NUMBER
+000400* VOUCHER-VENDOR points to
+000500*   VENDOR-NUMBER on VENDOR-FILE.
+000600* VOUCHER-DATE and VOUCHER-DUE
+000700*   are dates in CCYYMMDD format.
+000800* VOUCHER-PAID-DATE is ZEROES
+000900*   until the voucher is paid.
+001000* VOUCHER-SELECTED is set to "Y"
+001100*   when a voucher has been picked
+001200*   for the next check run.
+001250* VOUCHER-SPLIT-FROM is ZERO
+001260*   unless this voucher was
+001270*   created by VCHPAY01's
+001280*   GENERATE-NEW-VOUCHER for the
+001290*   unpaid balance of a partial
+001300*   payment, in which case it is
+001310*   the VOUCHER-NUMBER of the
+001320*   voucher it was split from.
+001321* VOUCHER-APPROVAL-LEVELS-REQUIRED
+001322*   is set by VCHNEW01 from the
+001323*   voucher amount (0, 1 or 2
+001324*   levels). VOUCHER-APPROVAL-
+001325*   LEVELS-DONE is raised one at
+001326*   a time by VCHAPR01. CHKRUN01
+001327*   will not select a voucher for
+001328*   payment until LEVELS-DONE is
+001329*   not less than LEVELS-REQUIRED.
+001329* VOUCHER-CURRENCY-CODE is copied
+001329*   from VENDOR-CURRENCY-CODE when
+001329*   the voucher is entered. No
+001329*   conversion is done - the
+001329*   check run pays the vendor in
+001329*   its own currency.
+001329* VOUCHER-GL-ACCOUNT is the
+001329*   general ledger distribution
+001329*   account code the voucher
+001329*   amount is charged to. It is
+001329*   entered by VCHNEW01 and may
+001329*   be changed by BILLMNT01.
+001329* VOUCHER-DISCOUNT-PERCENT/
+001329*   VOUCHER-DISCOUNT-DATE/
+001329*   VOUCHER-DISCOUNT-AMOUNT are
+001329*   an early payment discount
+001329*   (e.g. "2/10 NET 30") entered
+001329*   on VCHNEW01. DISCOUNT-DATE is
+001329*   the last day the discount can
+001329*   be taken; DISCOUNT-AMOUNT is
+001329*   the calculated dollar amount
+001329*   of the discount. All three
+001329*   are zero when no discount is
+001329*   offered.
+001330*---------------------------------
+001400 FD  VOUCHER-FILE
+001500     LABEL RECORDS ARE STANDARD.
+001600 01  VOUCHER-RECORD.
+001700     05  VOUCHER-NUMBER           PIC 9(7).
+001800     05  VOUCHER-VENDOR           PIC 9(5).
+001900     05  VOUCHER-INVOICE          PIC X(15).
+002000     05  VOUCHER-FOR              PIC X(30).
+002100     05  VOUCHER-AMOUNT           PIC S9(6)V99.
+002200     05  VOUCHER-DATE             PIC 9(8).
+002300     05  VOUCHER-DUE              PIC 9(8).
+002400     05  VOUCHER-DEDUCTIBLE       PIC X.
+002500     05  VOUCHER-SELECTED         PIC X.
+002600     05  VOUCHER-PAID-DATE        PIC 9(8).
+002700     05  VOUCHER-PAID-AMOUNT      PIC S9(6)V99.
+002800     05  VOUCHER-CHECK-NO         PIC 9(6).
+002850     05  VOUCHER-SPLIT-FROM       PIC 9(7).
+002860     05  VOUCHER-APPROVAL-LEVELS-REQUIRED PIC 9.
+002870     05  VOUCHER-APPROVAL-LEVELS-DONE     PIC 9.
+002880     05  VOUCHER-CURRENCY-CODE            PIC X(3).
+002890     05  VOUCHER-GL-ACCOUNT               PIC X(10).
+002891     05  VOUCHER-DISCOUNT-PERCENT         PIC 99V99.
+002892     05  VOUCHER-DISCOUNT-DATE            PIC 9(8).
+002893     05  VOUCHER-DISCOUNT-AMOUNT          PIC S9(6)V99.
+002900
