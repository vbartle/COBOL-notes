@@ -0,0 +1,453 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. CHKRUN01.
+000300*---------------------------------
+000400* Batch check run.
+000500* Pass 1 - SELECT: walks
+000600*   VOUCHER-FILE and marks
+000700*   VOUCHER-SELECTED = "Y" on
+000800*   every unpaid voucher whose
+000900*   VOUCHER-DUE is on or before
+001000*   the cutoff date entered by
+001100*   the operator.
+001200* Pass 2 - PAY: after the
+001300*   operator confirms, walks
+001400*   VOUCHER-FILE again, and for
+001500*   every VOUCHER-SELECTED = "Y"
+001600*   voucher writes a CHECK-FILE
+001700*   record (next CHECK-NUMBER
+001800*   from CONTROL-FILE for the
+001900*   check account entered) and
+002000*   marks the voucher paid, the
+002100*   same fields VCHPAY01's
+002200*   CHANGE-TO-PAID sets.
+002300* A check register is printed
+002400* on PRINTER-FILE listing every
+002500* check written.
+002510* A positive-pay export file is
+002520* also written, one line per
+002530* check, for the bank upload.
+002600*---------------------------------
+002700 ENVIRONMENT DIVISION.
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000
+003100     COPY "SLVOUCH.CBL".
+003200
+003300     COPY "SLVND02.CBL".
+003400
+003500     COPY "SLCONTRL.CBL".
+003600
+003700     COPY "SLCHK01.CBL".
+003800
+003900     SELECT PRINTER-FILE
+004000         ASSIGN TO PRINTER
+004100         ORGANIZATION IS LINE SEQUENTIAL.
+004150
+004160     SELECT POSPAY-FILE
+004170         ASSIGN TO "POSPAY"
+004180         ORGANIZATION IS LINE SEQUENTIAL.
+004200
+004300 DATA DIVISION.
+004400 FILE SECTION.
+004500
+004600     COPY "FDVOUCH.CBL".
+004700
+004800     COPY "FDVND04.CBL".
+004900
+005000     COPY "FDCONTRL.CBL".
+005100
+005200     COPY "FDCHK01.CBL".
+005300
+005400 FD  PRINTER-FILE
+005500     LABEL RECORDS ARE OMITTED.
+005600 01  PRINTER-RECORD              PIC X(80).
+005650
+005660 FD  POSPAY-FILE
+005670     LABEL RECORDS ARE OMITTED.
+005680 01  POSPAY-RECORD               PIC X(80).
+005700
+005800 WORKING-STORAGE SECTION.
+005900
+006000 77  FILE-AT-END                 PIC X.
+006100 77  VENDOR-RECORD-FOUND         PIC X.
+006200 77  CONTROL-RECORD-FOUND        PIC X.
+006300 77  OK-TO-PROCESS               PIC X.
+006400 77  AN-AMOUNT-FIELD             PIC ZZZ,ZZ9.99-.
+006500 77  PROCESS-MESSAGE             PIC X(79) VALUE SPACE.
+006600
+006700 77  ENTERED-CHECK-ACCOUNT       PIC 9(10).
+006800 77  CUTOFF-DATE                 PIC 9(8).
+006900 77  VOUCHERS-SELECTED-COUNT     PIC 9(5) VALUE ZERO.
+006950 77  VOUCHERS-ON-HOLD-COUNT      PIC 9(5) VALUE ZERO.
+007000 77  VOUCHERS-SELECTED-TOTAL     PIC S9(9)V99 VALUE ZERO.
+007100 77  CHECKS-WRITTEN-COUNT        PIC 9(5) VALUE ZERO.
+007200 77  CHECKS-WRITTEN-TOTAL        PIC S9(9)V99 VALUE ZERO.
+007210 77  BANK-SLOT-FOUND             PIC X.
+007300
+007400 01  DETAIL-LINE.
+007500     05  PRINT-CHECK-NUMBER      PIC Z(6).
+007600     05  FILLER                  PIC X     VALUE SPACE.
+007700     05  PRINT-VENDOR-NUMBER     PIC Z(5).
+007800     05  FILLER                  PIC X     VALUE SPACE.
+007900     05  PRINT-VENDOR-NAME       PIC X(25).
+008000     05  FILLER                  PIC X     VALUE SPACE.
+008100     05  PRINT-VOUCHER-NUMBER    PIC Z(7).
+008200     05  FILLER                  PIC X     VALUE SPACE.
+008300     05  PRINT-AMOUNT            PIC ZZZ,ZZ9.99-.
+008400
+008500 01  COLUMN-LINE.
+008600     05  FILLER         PIC X(5)  VALUE "CHECK".
+008700     05  FILLER         PIC X(3)  VALUE SPACE.
+008800     05  FILLER         PIC X(6)  VALUE "VENDOR".
+008900     05  FILLER         PIC X(2)  VALUE SPACE.
+009000     05  FILLER         PIC X(25) VALUE "VENDOR NAME".
+009100     05  FILLER         PIC X(1)  VALUE SPACE.
+009200     05  FILLER         PIC X(7)  VALUE "VOUCHER".
+009300     05  FILLER         PIC X(3)  VALUE SPACE.
+009400     05  FILLER         PIC X(10) VALUE "AMOUNT".
+009500
+009600 01  TITLE-LINE.
+009700     05  FILLER              PIC X(20) VALUE SPACE.
+009800     05  FILLER              PIC X(20) VALUE "CHECK REGISTER".
+009900
+010000 01  TOTAL-LINE.
+010100     05  FILLER              PIC X(20) VALUE SPACE.
+010200     05  FILLER              PIC X(21) VALUE
+010300         "TOTAL CHECKS WRITTEN:".
+010400     05  PRINT-GRAND-TOTAL   PIC ZZZ,ZZZ,ZZ9.99-.
+010450
+010460 01  POSPAY-DETAIL-LINE.
+010470     05  POSPAY-ACCOUNT      PIC 9(10).
+010480     05  FILLER              PIC X     VALUE ",".
+010490     05  POSPAY-CHECK-NUMBER PIC 9(6).
+010500     05  FILLER              PIC X     VALUE ",".
+010510     05  POSPAY-ISSUE-DATE   PIC 9(8).
+010520     05  FILLER              PIC X     VALUE ",".
+010530     05  POSPAY-AMOUNT       PIC 9(9)V99.
+010540     05  FILLER              PIC X     VALUE ",".
+010550     05  POSPAY-PAYEE-NAME   PIC X(30).
+010500
+010600     COPY "WSDATE01.CBL".
+010700
+010800     COPY "WSCASE01.CBL".
+010850
+010860     COPY "WSOPID01.CBL".
+010900
+011000 PROCEDURE DIVISION.
+011100 PROGRAM-BEGIN.
+011200     PERFORM OPENING-PROCEDURE.
+011250     PERFORM GET-OPERATOR-ID.
+011300     PERFORM MAIN-PROCESS.
+011400     PERFORM CLOSING-PROCEDURE.
+011500
+011600 PROGRAM-DONE.
+011700     STOP RUN.
+011800
+011900 OPENING-PROCEDURE.
+012000     OPEN I-O VOUCHER-FILE.
+012100     OPEN I-O VENDOR-FILE.
+012200     OPEN I-O CONTROL-FILE.
+012300     OPEN I-O CHECK-FILE.
+012400     OPEN OUTPUT PRINTER-FILE.
+012450     OPEN OUTPUT POSPAY-FILE.
+012500
+012600 CLOSING-PROCEDURE.
+012700     CLOSE VOUCHER-FILE.
+012800     CLOSE VENDOR-FILE.
+012900     CLOSE CONTROL-FILE.
+013000     CLOSE CHECK-FILE.
+013100     CLOSE PRINTER-FILE.
+013150     CLOSE POSPAY-FILE.
+013200
+013300 MAIN-PROCESS.
+013400     PERFORM ENTER-CHECK-ACCOUNT.
+013500     IF ENTERED-CHECK-ACCOUNT NOT = ZEROES
+013600         PERFORM ENTER-CUTOFF-DATE
+013700         PERFORM SELECT-VOUCHERS-FOR-PAYMENT
+013800         PERFORM REPORT-VOUCHERS-SELECTED
+013900         IF VOUCHERS-SELECTED-COUNT NOT = ZERO
+014000             PERFORM ASK-OK-TO-RUN-CHECKS
+014100             IF OK-TO-PROCESS = "Y"
+014200                 PERFORM START-NEW-PAGE
+014300                 PERFORM WRITE-CHECKS-FOR-SELECTED-VOUCHERS
+014400                 PERFORM PRINT-CHECK-RUN-TOTAL
+014500                 PERFORM END-CHECK-REGISTER.
+014600
+014700*---------------------------------
+014800* Entry of check account and the
+014900* voucher-due cutoff date.
+015000*---------------------------------
+015100 ENTER-CHECK-ACCOUNT.
+015200     DISPLAY "ENTER CHECK ACCOUNT TO PAY FROM (0 TO EXIT)".
+015300     ACCEPT ENTERED-CHECK-ACCOUNT.
+015400
+015500 ENTER-CUTOFF-DATE.
+015600     MOVE "ENTER CUTOFF DATE - VOUCHERS DUE ON OR BEFORE"
+015700         TO DATE-PROMPT.
+015800     MOVE "N" TO ZERO-DATE-IS-OK.
+015900     PERFORM GET-A-DATE.
+016000     MOVE DATE-CCYYMMDD TO CUTOFF-DATE.
+016100
+016200*---------------------------------
+016300* Pass 1 - select every unpaid,
+016400* not-yet-selected voucher due
+016500* on or before the cutoff.
+016600*---------------------------------
+016700 SELECT-VOUCHERS-FOR-PAYMENT.
+016800     MOVE "N" TO FILE-AT-END.
+016900     PERFORM READ-FIRST-VOUCHER.
+017000     PERFORM SELECT-ONE-VOUCHER
+017100         UNTIL FILE-AT-END = "Y".
+017200
+017300 SELECT-ONE-VOUCHER.
+017400     IF VOUCHER-PAID-DATE = ZEROES
+017500        AND VOUCHER-SELECTED NOT = "Y"
+017600        AND VOUCHER-DUE NOT > CUTOFF-DATE
+017650         IF VOUCHER-APPROVAL-LEVELS-DONE
+017660             < VOUCHER-APPROVAL-LEVELS-REQUIRED
+017670             ADD 1 TO VOUCHERS-ON-HOLD-COUNT
+017680         ELSE
+017700             MOVE "Y" TO VOUCHER-SELECTED
+017800             PERFORM REWRITE-VOUCHER-RECORD
+017900             ADD 1 TO VOUCHERS-SELECTED-COUNT
+018000             ADD VOUCHER-AMOUNT TO VOUCHERS-SELECTED-TOTAL.
+018100     PERFORM READ-NEXT-VOUCHER.
+018200
+018300 REPORT-VOUCHERS-SELECTED.
+018400     MOVE VOUCHERS-SELECTED-TOTAL TO AN-AMOUNT-FIELD.
+018500     DISPLAY VOUCHERS-SELECTED-COUNT
+018600         " VOUCHER(S) SELECTED FOR PAYMENT, TOTAL "
+018700         AN-AMOUNT-FIELD.
+018750     IF VOUCHERS-ON-HOLD-COUNT NOT = ZERO
+018760         DISPLAY VOUCHERS-ON-HOLD-COUNT
+018770             " VOUCHER(S) SKIPPED - PENDING APPROVAL".
+018800
+018900 ASK-OK-TO-RUN-CHECKS.
+019000     MOVE "WRITE CHECKS FOR THE SELECTED VOUCHERS (Y/N)?"
+019100         TO PROCESS-MESSAGE.
+019200     PERFORM ASK-OK-TO-PROCESS.
+019300
+019400*---------------------------------
+019500* Pass 2 - write a check for
+019600* every selected voucher and
+019700* mark it paid.
+019800*---------------------------------
+019900 WRITE-CHECKS-FOR-SELECTED-VOUCHERS.
+020000     MOVE "N" TO FILE-AT-END.
+020100     PERFORM READ-FIRST-VOUCHER.
+020200     PERFORM PAY-ONE-VOUCHER
+020300         UNTIL FILE-AT-END = "Y".
+020400
+020500 PAY-ONE-VOUCHER.
+020600     IF VOUCHER-PAID-DATE = ZEROES
+020700        AND VOUCHER-SELECTED = "Y"
+020800         PERFORM WRITE-CHECK-FOR-VOUCHER
+020810         IF BANK-SLOT-FOUND = "Y"
+020820             PERFORM MARK-VOUCHER-PAID
+020830             PERFORM PRINT-CHECK-REGISTER-LINE
+020840         ELSE
+020850             DISPLAY "VOUCHER " VOUCHER-NUMBER
+020860                 " NOT PAID - NO BANK ACCOUNT SLOT AVAILABLE".
+021100     PERFORM READ-NEXT-VOUCHER.
+021200
+021300 WRITE-CHECK-FOR-VOUCHER.
+021400     PERFORM RETRIEVE-NEXT-CHECK-NUMBER.
+021410     IF BANK-SLOT-FOUND = "Y"
+021500         MOVE ENTERED-CHECK-ACCOUNT TO CHECK-ACCOUNT
+021600         MOVE CONTROL-LAST-CHECK-NUMBER TO CHECK-NUMBER
+021700         MOVE VOUCHER-AMOUNT TO CHECK-AMOUNT
+021800         MOVE VOUCHER-INVOICE TO CHECK-INVOICE
+021900         MOVE VOUCHER-VENDOR TO CHECK-VENDOR
+022000         MOVE SPACE TO CHECK-REFERENCE
+022100         STRING "VOUCHER " VOUCHER-NUMBER DELIMITED BY SIZE
+022200             INTO CHECK-REFERENCE
+022300         MOVE "N" TO CHECK-CLEARED
+022400         MOVE ZEROES TO CHECK-CLEARED-DATE
+022500         PERFORM WRITE-CHECK-RECORD
+022600         ADD 1 TO CHECKS-WRITTEN-COUNT
+022700         ADD CHECK-AMOUNT TO CHECKS-WRITTEN-TOTAL
+022750         PERFORM VOUCHER-VENDOR-ON-FILE
+022760         PERFORM WRITE-POSPAY-RECORD.
+022800
+022900 RETRIEVE-NEXT-CHECK-NUMBER.
+023000     PERFORM READ-CONTROL-RECORD.
+023030     PERFORM FIND-BANK-ACCOUNT-SLOT.
+023040     IF BANK-SLOT-FOUND = "Y"
+023060         ADD 1 TO CONTROL-BANK-LAST-CHECK(CONTROL-BANK-INDEX)
+023070         MOVE CONTROL-BANK-LAST-CHECK(CONTROL-BANK-INDEX)
+023080             TO CONTROL-LAST-CHECK-NUMBER
+023100         PERFORM REWRITE-CONTROL-RECORD.
+023110
+023120*---------------------------------
+023130* Finds the CONTROL-BANK-ACCOUNTS
+023140*   slot for ENTERED-CHECK-ACCOUNT,
+023150*   claiming the first empty slot
+023160*   the first time an account is
+023170*   used, so each account keeps
+023180*   its own last-check-number
+023190*   counter.
+023195*---------------------------------
+023196 FIND-BANK-ACCOUNT-SLOT.
+023197     MOVE "Y" TO BANK-SLOT-FOUND.
+023197     SET CONTROL-BANK-INDEX TO 1.
+023198     SEARCH CONTROL-BANK-ACCOUNTS
+023199         AT END
+023200         PERFORM CLAIM-BANK-ACCOUNT-SLOT
+023210     WHEN CONTROL-BANK-ACCOUNT(CONTROL-BANK-INDEX)
+023220             = ENTERED-CHECK-ACCOUNT
+023230         CONTINUE.
+023240
+023250 CLAIM-BANK-ACCOUNT-SLOT.
+023255     SET CONTROL-BANK-INDEX TO 1.
+023260     SEARCH CONTROL-BANK-ACCOUNTS
+023265         AT END
+023266         MOVE "N" TO BANK-SLOT-FOUND
+023270         DISPLAY "NO BANK ACCOUNT SLOTS AVAILABLE - "
+023275             "SEE CTLMNT01"
+023280     WHEN CONTROL-BANK-ACCOUNT(CONTROL-BANK-INDEX)
+023285             = ZEROES
+023290         MOVE ENTERED-CHECK-ACCOUNT
+023293             TO CONTROL-BANK-ACCOUNT(CONTROL-BANK-INDEX)
+023296         MOVE ZEROES
+023298             TO CONTROL-BANK-LAST-CHECK(CONTROL-BANK-INDEX).
+023300
+023400 MARK-VOUCHER-PAID.
+023500     PERFORM GET-TODAYS-DATE.
+023600     MOVE DATE-CCYYMMDD TO VOUCHER-PAID-DATE.
+023700     MOVE VOUCHER-AMOUNT TO VOUCHER-PAID-AMOUNT.
+023800     MOVE CHECK-NUMBER TO VOUCHER-CHECK-NO.
+023900     MOVE "N" TO VOUCHER-SELECTED.
+024000     PERFORM REWRITE-VOUCHER-RECORD.
+024100
+024200*---------------------------------
+024300* Confirmation prompt routines,
+024400* same idiom as VCHPAY01.
+024500*---------------------------------
+024600 ASK-OK-TO-PROCESS.
+024700     PERFORM ACCEPT-OK-TO-PROCESS.
+024800     PERFORM RE-ACCEPT-OK-TO-PROCESS
+024900        UNTIL OK-TO-PROCESS = "Y" OR "N".
+025000
+025100 ACCEPT-OK-TO-PROCESS.
+025200     DISPLAY PROCESS-MESSAGE.
+025300     ACCEPT OK-TO-PROCESS.
+025400     INSPECT OK-TO-PROCESS
+025500      CONVERTING LOWER-ALPHA TO UPPER-ALPHA.
+025600
+025700 RE-ACCEPT-OK-TO-PROCESS.
+025800     DISPLAY "YOU MUST ENTER YES OR NO".
+025900     PERFORM ACCEPT-OK-TO-PROCESS.
+026000
+026100*---------------------------------
+026200* Check register print routines.
+026300*---------------------------------
+026400 PRINT-CHECK-REGISTER-LINE.
+026500     MOVE SPACE TO DETAIL-LINE.
+026600     MOVE CHECK-NUMBER TO PRINT-CHECK-NUMBER.
+026700     MOVE VOUCHER-VENDOR TO PRINT-VENDOR-NUMBER.
+026800
+026900     PERFORM VOUCHER-VENDOR-ON-FILE.
+027000     IF VENDOR-RECORD-FOUND = "N"
+027100         MOVE "***Not Found***" TO PRINT-VENDOR-NAME
+027200     ELSE
+027300         MOVE VENDOR-NAME TO PRINT-VENDOR-NAME.
+027400
+027500     MOVE VOUCHER-NUMBER TO PRINT-VOUCHER-NUMBER.
+027600     MOVE CHECK-AMOUNT TO PRINT-AMOUNT.
+027700     MOVE DETAIL-LINE TO PRINTER-RECORD.
+027800     PERFORM WRITE-TO-PRINTER.
+027900
+028000 VOUCHER-VENDOR-ON-FILE.
+028100     MOVE VOUCHER-VENDOR TO VENDOR-NUMBER.
+028200     MOVE "Y" TO VENDOR-RECORD-FOUND.
+028300     READ VENDOR-FILE RECORD
+028400       INVALID KEY
+028500          MOVE "N" TO VENDOR-RECORD-FOUND.
+028610*---------------------------------
+028620* Positive-pay export line -
+028630* one row per check written,
+028640* for the bank upload.
+028650*---------------------------------
+028660 WRITE-POSPAY-RECORD.
+028670     PERFORM GET-TODAYS-DATE.
+028680     MOVE SPACE TO POSPAY-DETAIL-LINE.
+028690     MOVE ENTERED-CHECK-ACCOUNT TO POSPAY-ACCOUNT.
+028700     MOVE CHECK-NUMBER TO POSPAY-CHECK-NUMBER.
+028710     MOVE DATE-CCYYMMDD TO POSPAY-ISSUE-DATE.
+028720     MOVE CHECK-AMOUNT TO POSPAY-AMOUNT.
+028730     IF VENDOR-RECORD-FOUND = "N"
+028740         MOVE "***NOT FOUND***" TO POSPAY-PAYEE-NAME
+028750     ELSE
+028760         MOVE VENDOR-NAME TO POSPAY-PAYEE-NAME.
+028770     MOVE POSPAY-DETAIL-LINE TO POSPAY-RECORD.
+028780     WRITE POSPAY-RECORD.
+028600
+028700 PRINT-CHECK-RUN-TOTAL.
+028800     MOVE SPACE TO PRINTER-RECORD.
+028900     PERFORM WRITE-TO-PRINTER.
+029000     MOVE CHECKS-WRITTEN-TOTAL TO PRINT-GRAND-TOTAL.
+029100     MOVE TOTAL-LINE TO PRINTER-RECORD.
+029200     PERFORM WRITE-TO-PRINTER.
+029300     MOVE CHECKS-WRITTEN-COUNT TO AN-AMOUNT-FIELD.
+029400     DISPLAY CHECKS-WRITTEN-COUNT " CHECK(S) WRITTEN".
+029500
+029600 START-NEW-PAGE.
+029700     MOVE TITLE-LINE TO PRINTER-RECORD.
+029800     PERFORM WRITE-TO-PRINTER.
+029900     MOVE SPACE TO PRINTER-RECORD.
+030000     PERFORM WRITE-TO-PRINTER.
+030100     MOVE COLUMN-LINE TO PRINTER-RECORD.
+030200     PERFORM WRITE-TO-PRINTER.
+030300     MOVE SPACE TO PRINTER-RECORD.
+030400     PERFORM WRITE-TO-PRINTER.
+030500
+030600 END-CHECK-REGISTER.
+030700     MOVE SPACE TO PRINTER-RECORD.
+030800     WRITE PRINTER-RECORD BEFORE ADVANCING PAGE.
+030900
+031000 WRITE-TO-PRINTER.
+031100     WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+031200
+031300*---------------------------------
+031400* File I-O routines.
+031500*---------------------------------
+031600 READ-FIRST-VOUCHER.
+031700     MOVE "N" TO FILE-AT-END.
+031800     MOVE ZEROES TO VOUCHER-NUMBER.
+031900     START VOUCHER-FILE
+032000        KEY NOT < VOUCHER-NUMBER
+032100         INVALID KEY MOVE "Y" TO FILE-AT-END.
+032200
+032300     IF FILE-AT-END NOT = "Y"
+032400         PERFORM READ-NEXT-VOUCHER.
+032500
+032600 READ-NEXT-VOUCHER.
+032700     READ VOUCHER-FILE NEXT RECORD
+032800         AT END MOVE "Y" TO FILE-AT-END.
+032900
+033000 REWRITE-VOUCHER-RECORD.
+033100     REWRITE VOUCHER-RECORD
+033200         INVALID KEY
+033300         DISPLAY "ERROR REWRITING VOUCHER RECORD".
+034000
+034100 WRITE-CHECK-RECORD.
+034200     WRITE CHECK-RECORD
+034300         INVALID KEY
+034400         DISPLAY "ERROR WRITING CHECK RECORD".
+034500
+034600 READ-CONTROL-RECORD.
+034700     MOVE 1 TO CONTROL-KEY.
+034800     MOVE "Y" TO CONTROL-RECORD-FOUND.
+034900     READ CONTROL-FILE RECORD
+035000         INVALID KEY
+035100          MOVE "N" TO CONTROL-RECORD-FOUND
+035200          DISPLAY "CONTROL FILE IS INVALID".
+035300
+035400 REWRITE-CONTROL-RECORD.
+035500     REWRITE CONTROL-RECORD
+035600         INVALID KEY
+035700         DISPLAY "ERROR REWRITING CONTROL RECORD".
+035800
+035900     COPY "PLDATE01.CBL".
+036000
+036100     COPY "PLOPID01.CBL".
