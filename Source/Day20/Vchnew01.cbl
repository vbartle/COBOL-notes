@@ -0,0 +1,424 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. VCHNEW01.
+000300*---------------------------------
+000400* Add new vouchers.
+000500* The vendor number is validated
+000600* against VENDOR-FILE.
+000700* Before a voucher is written,
+000800* VOUCHER-VENDOR and
+000900* VOUCHER-INVOICE are checked
+001000* against every voucher already
+001100* on file for that vendor. If a
+001200* match is found the operator is
+001300* warned and must confirm before
+001400* the duplicate is written
+001500* anyway (a legitimate re-bill
+001600* can share an invoice number).
+001700*---------------------------------
+001800 ENVIRONMENT DIVISION.
+001900 INPUT-OUTPUT SECTION.
+002000 FILE-CONTROL.
+002100
+002200     COPY "SLVND02.CBL".
+002300
+002400     COPY "SLVOUCH.CBL".
+002500
+002600     COPY "SLCONTRL.CBL".
+002700
+002800 DATA DIVISION.
+002900 FILE SECTION.
+003000
+003100     COPY "FDVND04.CBL".
+003200
+003300     COPY "FDVOUCH.CBL".
+003400
+003500     COPY "FDCONTRL.CBL".
+003600
+003700 WORKING-STORAGE SECTION.
+003800
+003900 77  VOUCHER-RECORD-FOUND         PIC X.
+004000 77  VENDOR-RECORD-FOUND          PIC X.
+004100 77  CONTROL-RECORD-FOUND         PIC X.
+004200 77  VOUCHER-FILE-AT-END          PIC X.
+004300 77  DUPLICATE-INVOICE-FOUND      PIC X.
+004400 77  OK-TO-PROCESS                PIC X.
+004500 77  VOUCHER-NUMBER-FIELD         PIC Z(7).
+004600 77  AN-AMOUNT-FIELD              PIC ZZZ,ZZ9.99-.
+004650 77  DISCOUNT-PERCENT-FIELD       PIC 99V99.
+004660 77  DISCOUNT-DAYS                PIC 999.
+004670 77  DISCOUNT-DATE-INTEGER        PIC S9(9) COMP.
+004680 77  NEW-VOUCHER-NUMBER-HOLD      PIC 9(7).
+004700 77  PROCESS-MESSAGE              PIC X(79) VALUE SPACE.
+004800
+004810     COPY "WSVND01.CBL".
+004820
+004850 01  SCAN-VOUCHER-RECORD.
+004860     05  SCAN-VOUCHER-NUMBER      PIC 9(7).
+004870     05  SCAN-VOUCHER-VENDOR      PIC 9(5).
+004880     05  SCAN-VOUCHER-INVOICE     PIC X(15).
+004890     05  FILLER                   PIC X(83).
+004900
+004910     COPY "WSDATE01.CBL".
+005000
+005100     COPY "WSCASE01.CBL".
+005150
+005160     COPY "WSOPID01.CBL".
+005200
+005300 PROCEDURE DIVISION.
+005400 PROGRAM-BEGIN.
+005500     PERFORM OPENING-PROCEDURE.
+005550     PERFORM GET-OPERATOR-ID.
+005600     PERFORM MAIN-PROCESS.
+005700     PERFORM CLOSING-PROCEDURE.
+005800
+005900 PROGRAM-DONE.
+006000     STOP RUN.
+006100
+006200 OPENING-PROCEDURE.
+006300     OPEN I-O VOUCHER-FILE.
+006400     OPEN I-O VENDOR-FILE.
+006500     OPEN I-O CONTROL-FILE.
+006600
+006700 CLOSING-PROCEDURE.
+006800     CLOSE VOUCHER-FILE.
+006900     CLOSE VENDOR-FILE.
+007000     CLOSE CONTROL-FILE.
+007100
+007200 MAIN-PROCESS.
+007300     PERFORM ADD-MODE.
+007400
+007500*---------------------------------
+007600* ADD
+007700*---------------------------------
+007800 ADD-MODE.
+007900     PERFORM GET-NEW-VOUCHER-NUMBER.
+008000     PERFORM ADD-RECORDS
+008100        UNTIL VOUCHER-NUMBER = ZEROES.
+008200
+008300 GET-NEW-VOUCHER-NUMBER.
+008400     PERFORM INIT-VOUCHER-RECORD.
+008500     PERFORM ASK-ADD-ANOTHER.
+008600     IF OK-TO-PROCESS = "Y"
+008700         PERFORM RETRIEVE-NEXT-VOUCHER-NUMBER
+008800     ELSE
+008900         MOVE ZEROES TO VOUCHER-NUMBER.
+009000
+009100 ASK-ADD-ANOTHER.
+009200     MOVE "ADD A VOUCHER (Y/N)?" TO PROCESS-MESSAGE.
+009300     PERFORM ASK-OK-TO-PROCESS.
+009400
+009500 RETRIEVE-NEXT-VOUCHER-NUMBER.
+009600     PERFORM READ-CONTROL-RECORD.
+009700     ADD 1 TO CONTROL-LAST-VOUCHER.
+009800     MOVE CONTROL-LAST-VOUCHER TO VOUCHER-NUMBER.
+009900     PERFORM REWRITE-CONTROL-RECORD.
+010000
+010100 ADD-RECORDS.
+010200     PERFORM ENTER-REMAINING-FIELDS.
+010300     PERFORM CHECK-FOR-DUPLICATE-INVOICE.
+010400     PERFORM ASK-WRITE-THE-VOUCHER.
+010500     IF OK-TO-PROCESS = "Y"
+010600         PERFORM WRITE-VOUCHER-RECORD
+010700         PERFORM DISPLAY-NEW-VOUCHER-NUMBER
+010800     ELSE
+010900         PERFORM UNDO-VOUCHER-NUMBER.
+011000
+011100     PERFORM GET-NEW-VOUCHER-NUMBER.
+011200
+011300 ENTER-REMAINING-FIELDS.
+011400     PERFORM ENTER-VOUCHER-VENDOR.
+011500     PERFORM ENTER-VOUCHER-INVOICE.
+011600     PERFORM ENTER-VOUCHER-FOR.
+011700     PERFORM ENTER-VOUCHER-AMOUNT.
+011800     PERFORM ENTER-VOUCHER-DATE.
+011900     PERFORM ENTER-VOUCHER-DUE.
+012000     PERFORM ENTER-VOUCHER-DEDUCTIBLE.
+012040     PERFORM ENTER-VOUCHER-GL-ACCOUNT.
+012045     PERFORM ENTER-VOUCHER-DISCOUNT-TERMS.
+012050     PERFORM SET-APPROVAL-LEVELS-REQUIRED.
+012100     MOVE "N" TO VOUCHER-SELECTED.
+012200
+012300*---------------------------------
+012400* Undoes RETRIEVE-NEXT-VOUCHER-
+012500* NUMBER's reservation of the
+012600* control file's next voucher
+012700* number when the operator backs
+012800* out of a voucher instead of
+012900* writing it, so the number can
+013000* still be reused the next time
+013100* GET-NEW-VOUCHER-NUMBER runs.
+013200*---------------------------------
+013300 UNDO-VOUCHER-NUMBER.
+013400     PERFORM READ-CONTROL-RECORD.
+013500     SUBTRACT 1 FROM CONTROL-LAST-VOUCHER.
+013600     PERFORM REWRITE-CONTROL-RECORD.
+013700
+013800 ASK-WRITE-THE-VOUCHER.
+013900     IF DUPLICATE-INVOICE-FOUND = "Y"
+014000         MOVE "WRITE THIS VOUCHER ANYWAY (Y/N)?"
+014100             TO PROCESS-MESSAGE
+014200     ELSE
+014300         MOVE "WRITE THIS VOUCHER (Y/N)?" TO PROCESS-MESSAGE.
+014400     PERFORM ASK-OK-TO-PROCESS.
+014800
+014900 DISPLAY-NEW-VOUCHER-NUMBER.
+015000     MOVE VOUCHER-NUMBER TO VOUCHER-NUMBER-FIELD.
+015100     DISPLAY "VOUCHER " VOUCHER-NUMBER-FIELD " ADDED".
+015200
+015300*---------------------------------
+015400* Confirmation-loop idiom shared
+015500* by every yes/no prompt in this
+015600* program.
+015700*---------------------------------
+015800 ASK-OK-TO-PROCESS.
+015900     PERFORM ACCEPT-OK-TO-PROCESS.
+016000     PERFORM RE-ACCEPT-OK-TO-PROCESS
+016100        UNTIL OK-TO-PROCESS = "Y" OR "N".
+016200
+016300 ACCEPT-OK-TO-PROCESS.
+016400     DISPLAY PROCESS-MESSAGE.
+016500     ACCEPT OK-TO-PROCESS.
+016600     INSPECT OK-TO-PROCESS
+016700      CONVERTING LOWER-ALPHA TO UPPER-ALPHA.
+016800
+016900 RE-ACCEPT-OK-TO-PROCESS.
+017000     DISPLAY "YOU MUST ENTER YES OR NO".
+017100     PERFORM ACCEPT-OK-TO-PROCESS.
+017200
+017300*---------------------------------
+017400* Field entry routines.
+017500*---------------------------------
+017600 ENTER-VOUCHER-VENDOR.
+017700     PERFORM ACCEPT-VOUCHER-VENDOR.
+017800     PERFORM RE-ACCEPT-VOUCHER-VENDOR
+017900         UNTIL VENDOR-RECORD-FOUND = "Y".
+018000
+018100 ACCEPT-VOUCHER-VENDOR.
+018200     DISPLAY "ENTER VENDOR NUMBER (0 TO LOOK UP BY NAME)".
+018300     ACCEPT VOUCHER-VENDOR.
+018400     IF VOUCHER-VENDOR = ZEROES
+018410         PERFORM LOOKUP-VENDOR-BY-NAME
+018420         MOVE VENDOR-LOOKUP-FOUND TO VENDOR-RECORD-FOUND
+018430         IF VENDOR-RECORD-FOUND = "Y"
+018440             MOVE VENDOR-NUMBER TO VOUCHER-VENDOR
+018450     ELSE
+018460         PERFORM VOUCHER-VENDOR-ON-FILE.
+018500     IF VENDOR-RECORD-FOUND = "Y"
+018510         MOVE VENDOR-CURRENCY-CODE TO VOUCHER-CURRENCY-CODE
+018600         DISPLAY "   VENDOR: " VENDOR-NAME
+018610         DISPLAY "   CURRENCY: " VOUCHER-CURRENCY-CODE.
+018700
+018800 RE-ACCEPT-VOUCHER-VENDOR.
+018900     DISPLAY "VENDOR NOT FOUND".
+019000     PERFORM ACCEPT-VOUCHER-VENDOR.
+019100
+019200 ENTER-VOUCHER-INVOICE.
+019300     DISPLAY "ENTER INVOICE NUMBER".
+019400     ACCEPT VOUCHER-INVOICE.
+019500     INSPECT VOUCHER-INVOICE
+019600      CONVERTING LOWER-ALPHA TO UPPER-ALPHA.
+019700
+019800 ENTER-VOUCHER-FOR.
+019900     DISPLAY "ENTER DESCRIPTION".
+020000     ACCEPT VOUCHER-FOR.
+020100
+020200 ENTER-VOUCHER-AMOUNT.
+020300     PERFORM ACCEPT-VOUCHER-AMOUNT.
+020400     PERFORM RE-ACCEPT-VOUCHER-AMOUNT
+020500         UNTIL VOUCHER-AMOUNT NOT = ZEROES.
+020600
+020700 ACCEPT-VOUCHER-AMOUNT.
+020800     DISPLAY "ENTER AMOUNT".
+020900     ACCEPT AN-AMOUNT-FIELD.
+021000     MOVE AN-AMOUNT-FIELD TO VOUCHER-AMOUNT.
+021100
+021200 RE-ACCEPT-VOUCHER-AMOUNT.
+021300     DISPLAY "A NON-ZERO AMOUNT IS REQUIRED".
+021400     PERFORM ACCEPT-VOUCHER-AMOUNT.
+021500
+021600 ENTER-VOUCHER-DATE.
+021700     MOVE "Y" TO ZERO-DATE-IS-OK.
+021800     MOVE "ENTER INVOICE DATE(MM/DD/CCYY)?"
+021900            TO DATE-PROMPT.
+022000     MOVE "A VALID INVOICE DATE IS REQUIRED"
+022100            TO DATE-ERROR-MESSAGE.
+022200     PERFORM GET-A-DATE.
+022300     MOVE DATE-CCYYMMDD TO VOUCHER-DATE.
+022400
+022500 ENTER-VOUCHER-DUE.
+022600     MOVE "Y" TO ZERO-DATE-IS-OK.
+022700     MOVE "ENTER DUE DATE(MM/DD/CCYY)?"
+022800            TO DATE-PROMPT.
+022900     MOVE "A VALID DUE DATE IS REQUIRED"
+023000            TO DATE-ERROR-MESSAGE.
+023100     PERFORM GET-A-DATE.
+023200     MOVE DATE-CCYYMMDD TO VOUCHER-DUE.
+023300
+023400 ENTER-VOUCHER-DEDUCTIBLE.
+023500     PERFORM ACCEPT-VOUCHER-DEDUCTIBLE.
+023600     PERFORM RE-ACCEPT-VOUCHER-DEDUCTIBLE
+023700         UNTIL VOUCHER-DEDUCTIBLE = "Y" OR "N".
+023800
+023900 ACCEPT-VOUCHER-DEDUCTIBLE.
+024000     DISPLAY "IS THIS A DEDUCTIBLE EXPENSE (Y/N)?".
+024100     ACCEPT VOUCHER-DEDUCTIBLE.
+024200     INSPECT VOUCHER-DEDUCTIBLE
+024300      CONVERTING LOWER-ALPHA TO UPPER-ALPHA.
+024400
+024500 RE-ACCEPT-VOUCHER-DEDUCTIBLE.
+024600     DISPLAY "YOU MUST ENTER YES OR NO".
+024700     PERFORM ACCEPT-VOUCHER-DEDUCTIBLE.
+024800
+024810 ENTER-VOUCHER-GL-ACCOUNT.
+024820     DISPLAY "ENTER GL DISTRIBUTION ACCOUNT CODE".
+024830     ACCEPT VOUCHER-GL-ACCOUNT.
+024840     INSPECT VOUCHER-GL-ACCOUNT
+024850      CONVERTING LOWER-ALPHA TO UPPER-ALPHA.
+024860
+024862*---------------------------------
+024864* Early payment discount terms
+024866* (e.g. "2/10 NET 30"). Entering
+024868* 0 for the percent means no
+024870* discount is offered.
+024872*---------------------------------
+024874 ENTER-VOUCHER-DISCOUNT-TERMS.
+024876     MOVE ZEROES TO VOUCHER-DISCOUNT-PERCENT
+024878                    VOUCHER-DISCOUNT-DATE
+024880                    VOUCHER-DISCOUNT-AMOUNT.
+024882     PERFORM ACCEPT-DISCOUNT-PERCENT.
+024884     IF VOUCHER-DISCOUNT-PERCENT NOT = ZEROES
+024886         PERFORM ENTER-DISCOUNT-DAYS
+024888         PERFORM CALCULATE-DISCOUNT
+024890         PERFORM DISPLAY-DISCOUNT-TERMS.
+024892
+024894 ACCEPT-DISCOUNT-PERCENT.
+024896     DISPLAY "ENTER EARLY PAYMENT DISCOUNT PERCENT (0 IF NONE)".
+024898     ACCEPT DISCOUNT-PERCENT-FIELD.
+024900     MOVE DISCOUNT-PERCENT-FIELD TO VOUCHER-DISCOUNT-PERCENT.
+024902
+024904 ENTER-DISCOUNT-DAYS.
+024906     PERFORM ACCEPT-DISCOUNT-DAYS.
+024908     PERFORM RE-ACCEPT-DISCOUNT-DAYS
+024910         UNTIL DISCOUNT-DAYS NOT = ZEROES.
+024912
+024914 ACCEPT-DISCOUNT-DAYS.
+024916     DISPLAY "ENTER DISCOUNT DAYS FROM INVOICE DATE".
+024918     ACCEPT DISCOUNT-DAYS.
+024920
+024922 RE-ACCEPT-DISCOUNT-DAYS.
+024924     DISPLAY "A NON-ZERO NUMBER OF DAYS IS REQUIRED".
+024926     PERFORM ACCEPT-DISCOUNT-DAYS.
+024928
+024930 CALCULATE-DISCOUNT.
+024932     COMPUTE DISCOUNT-DATE-INTEGER =
+024934         FUNCTION INTEGER-OF-DATE(VOUCHER-DATE) + DISCOUNT-DAYS.
+024936     MOVE FUNCTION DATE-OF-INTEGER(DISCOUNT-DATE-INTEGER)
+024938         TO VOUCHER-DISCOUNT-DATE.
+024940     COMPUTE VOUCHER-DISCOUNT-AMOUNT ROUNDED =
+024942         VOUCHER-AMOUNT * VOUCHER-DISCOUNT-PERCENT / 100.
+024944
+024946 DISPLAY-DISCOUNT-TERMS.
+024950     MOVE VOUCHER-DISCOUNT-DATE TO DATE-CCYYMMDD.
+024952     PERFORM FORMAT-THE-DATE.
+024954     MOVE VOUCHER-DISCOUNT-AMOUNT TO AN-AMOUNT-FIELD.
+024956     DISPLAY "   DISCOUNT: " AN-AMOUNT-FIELD
+024958             " IF PAID BY " FORMATTED-DATE.
+024960
+024900*---------------------------------
+025000* Duplicate-invoice check.
+025100* Scans every voucher already on
+025200* file for the same vendor and
+025300* stops as soon as a matching
+025400* VOUCHER-INVOICE is seen (or
+025500* the file is exhausted).
+025600*---------------------------------
+025700 CHECK-FOR-DUPLICATE-INVOICE.
+025800     MOVE "N" TO DUPLICATE-INVOICE-FOUND.
+025900     MOVE "N" TO VOUCHER-FILE-AT-END.
+025910     MOVE VOUCHER-NUMBER TO NEW-VOUCHER-NUMBER-HOLD.
+026000     PERFORM READ-FIRST-OTHER-VOUCHER.
+026100     PERFORM SCAN-ONE-OTHER-VOUCHER
+026200         UNTIL VOUCHER-FILE-AT-END = "Y"
+026300            OR DUPLICATE-INVOICE-FOUND = "Y".
+026310     MOVE NEW-VOUCHER-NUMBER-HOLD TO VOUCHER-NUMBER.
+026400     IF DUPLICATE-INVOICE-FOUND = "Y"
+026500         DISPLAY "*** WARNING - INVOICE " VOUCHER-INVOICE
+026600         DISPLAY "*** IS ALREADY ON FILE FOR THIS VENDOR".
+026700
+026800 READ-FIRST-OTHER-VOUCHER.
+026900     MOVE ZEROES TO VOUCHER-NUMBER.
+027000     START VOUCHER-FILE
+027100        KEY NOT < VOUCHER-NUMBER
+027200         INVALID KEY MOVE "Y" TO VOUCHER-FILE-AT-END.
+027300     IF VOUCHER-FILE-AT-END NOT = "Y"
+027400         PERFORM READ-NEXT-OTHER-VOUCHER.
+027500
+027600 SCAN-ONE-OTHER-VOUCHER.
+027700     IF SCAN-VOUCHER-VENDOR = VOUCHER-VENDOR
+027800        AND SCAN-VOUCHER-INVOICE = VOUCHER-INVOICE
+027900         MOVE "Y" TO DUPLICATE-INVOICE-FOUND
+028000     ELSE
+028100         PERFORM READ-NEXT-OTHER-VOUCHER.
+028200
+028300 READ-NEXT-OTHER-VOUCHER.
+028400     READ VOUCHER-FILE NEXT RECORD INTO SCAN-VOUCHER-RECORD
+028500         AT END MOVE "Y" TO VOUCHER-FILE-AT-END.
+028600
+028700*---------------------------------
+028800* File activity routines.
+028900*---------------------------------
+029000 INIT-VOUCHER-RECORD.
+029100     MOVE SPACE TO VOUCHER-INVOICE
+029200                   VOUCHER-FOR
+029300                   VOUCHER-DEDUCTIBLE
+029400                   VOUCHER-SELECTED.
+029500     MOVE ZEROES TO VOUCHER-NUMBER
+029600                    VOUCHER-VENDOR
+029700                    VOUCHER-AMOUNT
+029800                    VOUCHER-DATE
+029900                    VOUCHER-DUE
+030000                    VOUCHER-PAID-AMOUNT
+030100                    VOUCHER-PAID-DATE
+030200                    VOUCHER-SPLIT-FROM
+030250                    VOUCHER-APPROVAL-LEVELS-REQUIRED
+030260                    VOUCHER-APPROVAL-LEVELS-DONE
+030300                    VOUCHER-CHECK-NO.
+030400
+030500 WRITE-VOUCHER-RECORD.
+030600     WRITE VOUCHER-RECORD
+030700         INVALID KEY
+030800         DISPLAY "RECORD ALREADY ON FILE".
+030900
+031000 VOUCHER-VENDOR-ON-FILE.
+031100     MOVE VOUCHER-VENDOR TO VENDOR-NUMBER.
+031200     PERFORM READ-VENDOR-RECORD.
+031300
+031400 READ-VENDOR-RECORD.
+031500     MOVE "Y" TO VENDOR-RECORD-FOUND.
+031600     READ VENDOR-FILE RECORD
+031700       INVALID KEY
+031800          MOVE "N" TO VENDOR-RECORD-FOUND.
+031900
+032000 READ-CONTROL-RECORD.
+032100     MOVE 1 TO CONTROL-KEY.
+032200     MOVE "Y" TO CONTROL-RECORD-FOUND.
+032300     READ CONTROL-FILE RECORD
+032400         INVALID KEY
+032500          MOVE "N" TO CONTROL-RECORD-FOUND
+032600          DISPLAY "CONTROL FILE IS INVALID".
+032700
+032800 REWRITE-CONTROL-RECORD.
+032900     REWRITE CONTROL-RECORD
+033000         INVALID KEY
+033100         DISPLAY "ERROR REWRITING CONTROL RECORD".
+033200
+033300*---------------------------------
+033400* General utility routines
+033500*---------------------------------
+033600     COPY "PLDATE01.CBL".
+033700
+033800     COPY "PLVND01.CBL".
+033850
+033860     COPY "PLVCHAPR.CBL".
+033870
+033880     COPY "PLOPID01.CBL".
